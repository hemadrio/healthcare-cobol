@@ -7,6 +7,7 @@
       * DATE MODIFIED: 2003-10-01 - HIPAA 837 COMPLIANCE               *
       *                2010-01-01 - ICD-10 READINESS                   *
       *                2015-10-01 - ICD-10 IMPLEMENTATION              *
+      *                2024-06-10 - NO SURPRISES ACT QPA FIELD         *
       *================================================================*
 
        01  WS-CLAIM-HEADER-REC.
@@ -28,6 +29,7 @@
                    88  WS-CLM-ORIGINAL        VALUE '1'.
                    88  WS-CLM-REPLACEMENT     VALUE '7'.
                    88  WS-CLM-VOID            VALUE '8'.
+                   88  WS-CLM-APPEAL-REQUEST  VALUE '9'.
                10  WS-CLM-SOURCE-CD          PIC X(02).
                    88  WS-CLM-ELECTRONIC      VALUE 'EL'.
                    88  WS-CLM-PAPER           VALUE 'PP'.
@@ -191,3 +193,11 @@
                10  WS-CLM-PRIOR-AUTH-NO     PIC X(20).
                10  WS-CLM-REF-NO            PIC X(20).
                10  WS-CLM-ICN              PIC X(20).
+           05  WS-CLM-EPISODE-INFO.
+               10  WS-CLM-EPISODE-ID        PIC X(15).
+               10  WS-CLM-EPISODE-SEQ-NO    PIC 9(03).
+           05  WS-CLM-NSA-INFO.
+               10  WS-CLM-QPA-AMT           PIC S9(07)V99 COMP-3.
+               10  WS-CLM-QPA-CALC-METHOD   PIC X(01).
+                   88  QPA-FROM-MEDIAN-TBL  VALUE 'M'.
+                   88  QPA-FROM-UCR-FALLBACK VALUE 'U'.
