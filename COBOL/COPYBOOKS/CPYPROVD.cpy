@@ -81,6 +81,7 @@
                10  WS-PRV-PAY-METHOD        PIC X(01).
                    88  WS-PRV-PAY-CHECK      VALUE 'C'.
                    88  WS-PRV-PAY-EFT        VALUE 'E'.
+                   88  WS-PRV-PAY-VCARD      VALUE 'V'.
                10  WS-PRV-BANK-ROUT-NO      PIC X(09).
                10  WS-PRV-BANK-ACCT-NO      PIC X(17).
                10  WS-PRV-BANK-ACCT-TYPE    PIC X(01).
@@ -89,6 +90,8 @@
                10  WS-PRV-1099-FLAG          PIC X(01).
                    88  WS-PRV-NEEDS-1099     VALUE 'Y'.
                10  WS-PRV-WITHHOLD-PCT       PIC S9(03)V99 COMP-3.
+               10  WS-PRV-VCARD-OPTOUT       PIC X(01).
+                   88  WS-PRV-VCARD-DECLINED VALUE 'Y'.
            05  WS-PRV-SANCTIONS.
                10  WS-PRV-OIG-EXCL-FLAG      PIC X(01).
                    88  WS-PRV-OIG-EXCLUDED   VALUE 'Y'.
