@@ -19,6 +19,31 @@
       *             A. HARRIS     2022-03-15 - NSA COMPLIANCE
       *             K. ROBINSON   2023-11-20 - PERFORMANCE TUNING
       *             T. NGUYEN     2024-06-10 - SAM V2 FORMAT
+      *             N. CARTER     2024-12-02 - PROVIDER DEMOGRAPHIC
+      *                                        CHANGE HISTORY TABLE
+      *             N. CARTER     2025-01-09 - BULK ROSTER LOAD FOR
+      *                                        GROUP PRACTICES
+      *             N. CARTER     2025-02-03 - STATE MEDICAID
+      *                                        EXCLUSION LIST MATCHING
+      *             N. CARTER     2025-02-19 - PROVIDER DIRECTORY
+      *                                        ACCURACY / CMS COMPLIANCE
+      *                                        REPORT
+      *             N. CARTER     2025-03-05 - DELEGATED CREDENTIALING
+      *                                        VENDOR FILE INTERFACE
+      *             N. CARTER     2025-03-21 - W-9 COLLECTION AT
+      *                                        ENROLLMENT / PAYMENT
+      *                                        SETUP HOLD / COMPLIANCE
+      *                                        REPORT
+      *             N. CARTER     2025-04-02 - VALUE-BASED QUALITY
+      *                                        BONUS CALCULATION IN
+      *                                        PAYMENT SETUP
+      *             N. CARTER     2025-04-11 - POST TERMINATION
+      *                                        NOTICE FOR CLAIMS
+      *                                        PROCESSING CROSS-
+      *                                        NOTIFICATION
+      *             N. CARTER     2025-04-18 - LIVE NPPES GATEWAY
+      *                                        LOOKUP AT ENROLLMENT,
+      *                                        EXTRACT FALLBACK
       *
       * PURPOSE:    PROVIDER MAINTENANCE AND CREDENTIALING
       *             BATCH PROCESSOR. HANDLES ALL PROVIDER
@@ -29,10 +54,14 @@
       * INPUT:      PROVIDER TRANSACTION FILE (PRVTRANS)
       *             OIG LEIE EXCLUSION FILE (OIGEXCL)
       *             SAM EXCLUSION FILE (SAMEXCL)
+      *             STATE MEDICAID EXCLUSION FILE (STATEXCL)
+      *             DELEGATED CREDENTIALING VENDOR FEED (DELGCRED)
       *
       * OUTPUT:     PROVIDER MASTER UPDATE (PRVMAST)
       *             CREDENTIALING REPORT (CREDRPT)
       *             NETWORK ASSIGNMENT REPORT (NETRPT)
+      *             DIRECTORY ACCURACY REPORT (DIRACRPT)
+      *             W-9 COMPLIANCE REPORT (W9RPT)
       *             PROVIDER PAYMENT SETUP (PRVPAY)
       *             ERROR FILE (ERRFILE)
       *             AUDIT TRAIL (AUDTRL)
@@ -99,11 +128,26 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-SAMEXCL-STATUS.
 
+           SELECT STATE-EXCLUSION-FILE
+               ASSIGN TO STATEXCL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATEXCL-STATUS.
+
            SELECT NETWORK-REPORT-FILE
                ASSIGN TO NETRPT
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-NETRPT-STATUS.
 
+           SELECT DIRECTORY-ACCURACY-RPT
+               ASSIGN TO DIRACRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DIRACRPT-STATUS.
+
+           SELECT W9-COMPLIANCE-RPT
+               ASSIGN TO W9RPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-W9RPT-STATUS.
+
            SELECT PROVIDER-PAYMENT-FILE
                ASSIGN TO PRVPAY
                ORGANIZATION IS SEQUENTIAL
@@ -119,6 +163,21 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-AUDTRL-STATUS.
 
+           SELECT PROVIDER-ROSTER-FILE
+               ASSIGN TO PRVROSTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRVROSTR-STATUS.
+
+           SELECT DELEGATED-CRED-FILE
+               ASSIGN TO DELGCRED
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DELGCRED-STATUS.
+
+           SELECT ROSTER-CONTROL-RPT
+               ASSIGN TO ROSTRRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ROSTRRPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -215,6 +274,7 @@
                10  PTR-PAY-METHOD          PIC X(01).
                    88  PTR-PAY-EFT         VALUE 'E'.
                    88  PTR-PAY-CHECK       VALUE 'C'.
+                   88  PTR-PAY-VCARD       VALUE 'V'.
                10  PTR-BANK-ROUTING        PIC X(09).
                10  PTR-BANK-ACCOUNT        PIC X(17).
                10  PTR-BANK-ACCT-TYPE      PIC X(01).
@@ -223,6 +283,9 @@
                10  PTR-W9-RECEIVED         PIC X(01).
                10  PTR-W9-DATE             PIC X(10).
                10  PTR-BACKUP-WITHHOLD     PIC X(01).
+               10  PTR-VCARD-OPTOUT        PIC X(01).
+                   88  PTR-VCARD-DECLINED  VALUE 'Y'.
+                   88  PTR-VCARD-ACCEPTED  VALUE 'N'.
            05  PTR-TERMINATION-DATA.
                10  PTR-TERM-REASON-CODE    PIC X(03).
                10  PTR-TERM-EFF-DATE       PIC X(10).
@@ -239,7 +302,57 @@
                10  PTR-QUALITY-BONUS-FLAG  PIC X(01).
                10  PTR-VBC-FLAG            PIC X(01).
                10  PTR-SHARED-SAVINGS-PCT  PIC 9(02)V99.
-           05  PTR-FILLER                  PIC X(41).
+           05  PTR-DELEGATED-DATA.
+               10  PTR-DELEG-DECISION-CODE PIC X(02).
+                   88  PTR-DELEG-APPROVED  VALUE 'AP'.
+                   88  PTR-DELEG-DENIED    VALUE 'DN'.
+               10  PTR-DELEG-SANCTION-RSLT PIC X(01).
+                   88  PTR-DELEG-SANC-CLEAN VALUE 'C'.
+                   88  PTR-DELEG-SANC-HIT   VALUE 'H'.
+               10  PTR-DELEGATED-IND       PIC X(01).
+                   88  PTR-IS-DELEGATED-TRANS VALUE 'Y'.
+                   88  PTR-NOT-DELEGATED-TRANS VALUE 'N'.
+           05  PTR-FILLER                  PIC X(36).
+
+      ****************************************************************
+      * PROVIDER-ROSTER-FILE - BULK NEW-ENROLLMENT FEED FROM A GROUP'S
+      * CREDENTIALING OFFICE. THE GROUP BUILDS ITS EXTRACT TO OUR
+      * STANDARD PROVIDER-TRANS-REC DETAIL-RECORD LAYOUT (SAME 1200-
+      * BYTE PICTURE), SO 1600-PROCESS-ROSTER-FILE MOVES EACH ROW
+      * STRAIGHT INTO PROVIDER-TRANS-REC AND FORCES IT TO A DT/ENR
+      * DETAIL RECORD - EVERY ROSTER ROW IS A NEW ENROLLMENT, SO
+      * WHATEVER RECORD-TYPE/TRANS-TYPE THE GROUP HAPPENS TO SEND
+      * IN THOSE BYTES IS NOT TRUSTED OR INSPECTED.
+      ****************************************************************
+       FD  PROVIDER-ROSTER-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 1200 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PROVIDER-ROSTER-REC.
+
+       01  PROVIDER-ROSTER-REC            PIC X(1200).
+
+      ****************************************************************
+      * DELEGATED-CRED-FILE - INBOUND CREDENTIALING DETERMINATIONS
+      * FROM DELEGATED IPAS/MEDICAL GROUPS. SAME PROVIDER-TRANS-REC
+      * DETAIL-RECORD PICTURE AS PROVIDER-ROSTER-FILE, SO A DELEGATE
+      * POPULATES PTR-PROVIDER-DATA/PTR-CREDENTIAL-DATA AND THE NEW
+      * PTR-DELEGATED-DATA GROUP (THEIR DECISION CODE AND THEIR OWN
+      * SANCTION-CHECK RESULT) AND 1700-PROCESS-DELEGATED-CRED-FILE
+      * FORCES EACH ROW TO A DT/CRD DELEGATED-CREDENTIAL TRANSACTION,
+      * THE SAME WAY 1600-PROCESS-ROSTER-FILE FORCES ITS ROWS TO
+      * DT/ENR - WHATEVER RECORD-TYPE/TRANS-TYPE THE DELEGATE SENDS
+      * IS NOT TRUSTED OR INSPECTED.
+      ****************************************************************
+       FD  DELEGATED-CRED-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 1200 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS DELEGATED-CRED-REC.
+
+       01  DELEGATED-CRED-REC             PIC X(1200).
 
        FD  PROVIDER-MASTER-FILE
            RECORDING MODE IS F
@@ -364,6 +477,27 @@
            05  SAM-RECORD-STATUS         PIC X(01).
            05  SAM-FILLER                PIC X(181).
 
+       FD  STATE-EXCLUSION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 300 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS STATE-EXCL-REC.
+
+       01  STATE-EXCL-REC.
+           05  STATE-EXCL-STATE-CODE      PIC X(02).
+           05  STATE-EXCL-LAST-NAME       PIC X(35).
+           05  STATE-EXCL-FIRST-NAME      PIC X(25).
+           05  STATE-EXCL-NPI             PIC X(10).
+           05  STATE-EXCL-SSN-EIN         PIC X(09).
+           05  STATE-EXCL-MEDICAID-ID     PIC X(10).
+           05  STATE-EXCL-PROGRAM-NAME    PIC X(30).
+           05  STATE-EXCL-TYPE            PIC X(10).
+           05  STATE-EXCL-DATE            PIC X(10).
+           05  STATE-EXCL-REINST-DATE     PIC X(10).
+           05  STATE-EXCL-RECORD-STATUS   PIC X(01).
+           05  STATE-EXCL-FILLER          PIC X(148).
+
        FD  NETWORK-REPORT-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS
@@ -373,6 +507,24 @@
 
        01  NET-RPT-REC                    PIC X(132).
 
+       FD  DIRECTORY-ACCURACY-RPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS DIRACC-RPT-REC.
+
+       01  DIRACC-RPT-REC                 PIC X(132).
+
+       FD  W9-COMPLIANCE-RPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS W9RPT-REC.
+
+       01  W9RPT-REC                      PIC X(132).
+
        FD  PROVIDER-PAYMENT-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS
@@ -451,6 +603,20 @@
            05  AUD-RESULT-MSG             PIC X(80).
            05  AUD-FILLER                 PIC X(75).
 
+      ****************************************************************
+      * ROSTER-CONTROL-RPT - ONE LINE PER ROSTER ROW PROCESSED BY
+      * 1600-PROCESS-ROSTER-FILE, SHOWING WHETHER THE ENROLLMENT
+      * SUCCEEDED OR WAS REJECTED, PLUS A FINAL TOTALS LINE.
+      ****************************************************************
+       FD  ROSTER-CONTROL-RPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS ROSTR-RPT-REC.
+
+       01  ROSTR-RPT-REC                  PIC X(132).
+
        WORKING-STORAGE SECTION.
 
       ****************************************************************
@@ -477,14 +643,31 @@
            05  WS-SAMEXCL-STATUS          PIC X(02).
                88  WS-SAMEXCL-OK          VALUE '00'.
                88  WS-SAMEXCL-EOF         VALUE '10'.
+           05  WS-STATEXCL-STATUS         PIC X(02).
+               88  WS-STATEXCL-OK         VALUE '00'.
+               88  WS-STATEXCL-EOF        VALUE '10'.
            05  WS-NETRPT-STATUS           PIC X(02).
                88  WS-NETRPT-OK           VALUE '00'.
+           05  WS-DIRACRPT-STATUS         PIC X(02).
+               88  WS-DIRACRPT-OK         VALUE '00'.
+           05  WS-W9RPT-STATUS            PIC X(02).
+               88  WS-W9RPT-OK            VALUE '00'.
            05  WS-PRVPAY-STATUS           PIC X(02).
                88  WS-PRVPAY-OK           VALUE '00'.
            05  WS-ERRFILE-STATUS          PIC X(02).
                88  WS-ERRFILE-OK          VALUE '00'.
            05  WS-AUDTRL-STATUS           PIC X(02).
                88  WS-AUDTRL-OK           VALUE '00'.
+           05  WS-PRVROSTR-STATUS         PIC X(02).
+               88  WS-PRVROSTR-OK         VALUE '00'.
+               88  WS-PRVROSTR-EOF        VALUE '10'.
+               88  WS-PRVROSTR-NOTFOUND   VALUE '35'.
+           05  WS-ROSTRRPT-STATUS         PIC X(02).
+               88  WS-ROSTRRPT-OK         VALUE '00'.
+           05  WS-DELGCRED-STATUS         PIC X(02).
+               88  WS-DELGCRED-OK         VALUE '00'.
+               88  WS-DELGCRED-EOF        VALUE '10'.
+               88  WS-DELGCRED-NOTFOUND   VALUE '35'.
 
        01  WS-PROGRAM-FLAGS.
            05  WS-END-OF-FILE-SW          PIC X(01) VALUE 'N'.
@@ -496,6 +679,9 @@
            05  WS-END-SAM-SW              PIC X(01) VALUE 'N'.
                88  WS-END-OF-SAM          VALUE 'Y'.
                88  WS-NOT-END-SAM         VALUE 'N'.
+           05  WS-END-STATE-EXCL-SW       PIC X(01) VALUE 'N'.
+               88  WS-END-OF-STATE-EXCL   VALUE 'Y'.
+               88  WS-NOT-END-STATE-EXCL  VALUE 'N'.
            05  WS-VALID-TRANS-SW          PIC X(01) VALUE 'Y'.
                88  WS-VALID-TRANS         VALUE 'Y'.
                88  WS-INVALID-TRANS       VALUE 'N'.
@@ -535,6 +721,9 @@
            05  WS-BANKING-VALID-SW        PIC X(01) VALUE 'N'.
                88  WS-BANKING-VALID       VALUE 'Y'.
                88  WS-BANKING-INVALID     VALUE 'N'.
+           05  WS-W9-ON-FILE-SW           PIC X(01) VALUE 'N'.
+               88  WS-W9-ON-FILE          VALUE 'Y'.
+               88  WS-W9-NOT-ON-FILE      VALUE 'N'.
            05  WS-DELEGATED-CRED-SW       PIC X(01) VALUE 'N'.
                88  WS-IS-DELEGATED        VALUE 'Y'.
                88  WS-NOT-DELEGATED       VALUE 'N'.
@@ -547,6 +736,18 @@
            05  WS-PEDIATRIC-SW            PIC X(01) VALUE 'N'.
                88  WS-IS-PEDIATRIC        VALUE 'Y'.
                88  WS-NOT-PEDIATRIC       VALUE 'N'.
+           05  WS-ROSTER-PRESENT-SW       PIC X(01) VALUE 'N'.
+               88  WS-ROSTER-PRESENT      VALUE 'Y'.
+               88  WS-ROSTER-NOT-PRESENT  VALUE 'N'.
+           05  WS-END-ROSTER-SW           PIC X(01) VALUE 'N'.
+               88  WS-END-OF-ROSTER       VALUE 'Y'.
+               88  WS-NOT-END-OF-ROSTER   VALUE 'N'.
+           05  WS-DELGCRED-PRESENT-SW     PIC X(01) VALUE 'N'.
+               88  WS-DELGCRED-PRESENT    VALUE 'Y'.
+               88  WS-DELGCRED-NOT-PRESENT VALUE 'N'.
+           05  WS-END-DELGCRED-SW         PIC X(01) VALUE 'N'.
+               88  WS-END-OF-DELGCRED     VALUE 'Y'.
+               88  WS-NOT-END-OF-DELGCRED VALUE 'N'.
 
       ****************************************************************
       * COUNTERS AND ACCUMULATORS
@@ -563,6 +764,16 @@
            05  WS-NET-CTR                 PIC 9(07) VALUE ZERO.
            05  WS-PAY-CTR                 PIC 9(07) VALUE ZERO.
            05  WS-AUDIT-CTR               PIC 9(09) VALUE ZERO.
+           05  WS-PROV-HIST-CTR           PIC 9(09) VALUE ZERO.
+           05  WS-ROSTER-READ-CTR         PIC 9(07) VALUE ZERO.
+           05  WS-ROSTER-SUCCESS-CTR      PIC 9(07) VALUE ZERO.
+           05  WS-ROSTER-REJECT-CTR       PIC 9(07) VALUE ZERO.
+           05  WS-ROSTER-PRE-ERR-CTR      PIC 9(09) VALUE ZERO.
+           05  WS-DELGCRED-READ-CTR       PIC 9(07) VALUE ZERO.
+           05  WS-DELGCRED-ACCEPT-CTR     PIC 9(07) VALUE ZERO.
+           05  WS-DELGCRED-MISMATCH-CTR   PIC 9(07) VALUE ZERO.
+           05  WS-DELGCRED-REJECT-CTR     PIC 9(07) VALUE ZERO.
+           05  WS-DELGCRED-PRE-ERR-CTR    PIC 9(09) VALUE ZERO.
            05  WS-ERROR-WRITTEN-CTR       PIC 9(09) VALUE ZERO.
            05  WS-MASTER-WRITTEN-CTR      PIC 9(09) VALUE ZERO.
            05  WS-OIG-RECORDS-READ        PIC 9(09) VALUE ZERO.
@@ -571,6 +782,8 @@
            05  WS-OIG-FUZZY-MATCHES       PIC 9(07) VALUE ZERO.
            05  WS-SAM-RECORDS-READ        PIC 9(09) VALUE ZERO.
            05  WS-SAM-MATCHES-FOUND       PIC 9(07) VALUE ZERO.
+           05  WS-STATE-EXCL-RECORDS-READ PIC 9(09) VALUE ZERO.
+           05  WS-STATE-EXCL-MATCHES      PIC 9(07) VALUE ZERO.
            05  WS-CRED-PASSED-CTR         PIC 9(07) VALUE ZERO.
            05  WS-CRED-FAILED-CTR         PIC 9(07) VALUE ZERO.
            05  WS-CRED-CONDITIONAL-CTR    PIC 9(07) VALUE ZERO.
@@ -579,6 +792,7 @@
            05  WS-PCP-REASSIGN-CTR        PIC 9(07) VALUE ZERO.
            05  WS-EFT-SETUP-CTR           PIC 9(07) VALUE ZERO.
            05  WS-PRENOTE-CTR             PIC 9(07) VALUE ZERO.
+           05  WS-PAYSETUP-HELD-CTR       PIC 9(07) VALUE ZERO.
            05  WS-1099-TRIGGER-CTR        PIC 9(07) VALUE ZERO.
            05  WS-EXCLUSION-ACTION-CTR    PIC 9(07) VALUE ZERO.
            05  WS-RECRED-DUE-CTR          PIC 9(07) VALUE ZERO.
@@ -587,6 +801,8 @@
            05  WS-ADDR-CHANGE-CTR         PIC 9(07) VALUE ZERO.
            05  WS-SPEC-CHANGE-CTR         PIC 9(07) VALUE ZERO.
            05  WS-CONTRACT-CHANGE-CTR     PIC 9(07) VALUE ZERO.
+           05  WS-VB-BONUS-CTR            PIC 9(07) VALUE ZERO.
+           05  WS-VB-NO-BONUS-CTR         PIC 9(07) VALUE ZERO.
 
       ****************************************************************
       * 1099 TRACKING ACCUMULATORS
@@ -658,6 +874,15 @@
            05  WS-NPI-NPPES-FOUND-SW     PIC X(01) VALUE 'N'.
                88  WS-NPI-NPPES-FOUND    VALUE 'Y'.
                88  WS-NPI-NPPES-NOTFOUND VALUE 'N'.
+           05  WS-NPPES-LIVE-SW          PIC X(01) VALUE 'N'.
+               88  WS-NPPES-LIVE-AVAIL       VALUE 'Y'.
+               88  WS-NPPES-LIVE-UNAVAIL     VALUE 'N'.
+           05  WS-NPPES-LIVE-STATUS      PIC X(08).
+           05  HV-NPPES-GTWY-STATUS      PIC X(08).
+           05  HV-NPPES-GTWY-ACTIVE      PIC X(01).
+           05  HV-NPPES-GTWY-ENTITY      PIC X(01).
+           05  HV-NPPES-GTWY-LASTNAME    PIC X(35).
+           05  HV-NPPES-GTWY-TAXONOMY    PIC X(10).
 
       ****************************************************************
       * DEA NUMBER VALIDATION WORK AREAS
@@ -798,6 +1023,21 @@
            05  WS-SAM-FALSE-POS-SW       PIC X(01) VALUE 'N'.
            05  WS-SAM-EXCL-PROGRAM-CODE  PIC X(04).
 
+       01  WS-STATE-EXCL-MATCH-WORK.
+           05  WS-STATE-EXCL-MATCH-TYPE  PIC X(01).
+               88  WS-STATE-EXCL-EXACT-MATCH  VALUE 'E'.
+               88  WS-STATE-EXCL-FUZZY-MATCH  VALUE 'F'.
+               88  WS-STATE-EXCL-NO-MATCH     VALUE 'N'.
+           05  WS-STATE-EXCL-MATCH-SCORE     PIC 9(03) VALUE ZERO.
+           05  WS-STATE-EXCL-NPI-MATCH       PIC X(01) VALUE 'N'.
+           05  WS-STATE-EXCL-TIN-MATCH       PIC X(01) VALUE 'N'.
+           05  WS-STATE-EXCL-MEDICAID-MATCH  PIC X(01) VALUE 'N'.
+
+      * SHARED BY 6400-EXCLUSION-ACTION-PROCESSING - SET BY THE
+      * CALLING MATCH PARAGRAPH (6100/6300/6600) BEFORE EACH PERFORM
+      * SO THE EXCLUSION_MATCH_LOG ROW RECORDS THE TRUE SOURCE LIST.
+       01  WS-EXCL-MATCH-SOURCE           PIC X(04) VALUE SPACES.
+
       ****************************************************************
       * FUZZY MATCHING WORK AREAS
       ****************************************************************
@@ -889,6 +1129,7 @@
            05  HV-FEE-SCHED-ID           PIC X(08).
            05  HV-PAY-METHOD             PIC X(01).
            05  HV-EFT-STATUS             PIC X(01).
+           05  HV-VCARD-OPTOUT           PIC X(01).
            05  HV-BANK-ROUTING           PIC X(09).
            05  HV-BANK-ACCOUNT           PIC X(17).
            05  HV-BANK-ACCT-TYPE         PIC X(01).
@@ -903,6 +1144,7 @@
            05  HV-RECRED-DUE-DATE        PIC X(10).
            05  HV-CRED-SCORE             PIC 9(03).
            05  HV-QUALITY-SCORE          PIC 9(03)V99.
+           05  HV-PLAN-STAR-RATING       PIC 9(01)V9.
            05  HV-OIG-CHECK-DATE         PIC X(10).
            05  HV-SAM-CHECK-DATE         PIC X(10).
            05  HV-EFF-DATE               PIC X(10).
@@ -911,6 +1153,30 @@
            05  HV-LAST-UPDATE-DATE       PIC X(10).
            05  HV-LAST-UPDATE-USER       PIC X(10).
            05  HV-LAST-UPDATE-PGM        PIC X(08).
+           05  HV-DIR-VERIFIED-DATE      PIC X(10).
+           05  HV-DAYS-SINCE-VERIFIED    PIC 9(05).
+           05  HV-W9-RECEIVED            PIC X(01).
+           05  HV-W9-DATE                PIC X(10).
+           05  HV-BACKUP-WITHHOLD        PIC X(01).
+
+      ****************************************************************
+      * PROVIDER DEMOGRAPHIC HISTORY HOST VARIABLES - VERSIONED
+      * BEFORE/AFTER ROWS FOR T_PROVIDER_HISTORY, ONE PER CHANGED
+      * FIELD, ALONGSIDE THE IN-PLACE PROVIDER_MASTER UPDATE AND THE
+      * EXISTING FLAT AUDIT-TRAIL-FILE RECORD.
+      ****************************************************************
+       01  WS-DB-PROVIDER-HISTORY.
+           05  HV-HIST-PROVIDER-ID      PIC X(12).
+           05  HV-HIST-NPI              PIC X(10).
+           05  HV-HIST-TABLE-NAME       PIC X(30).
+           05  HV-HIST-FIELD-NAME       PIC X(30).
+           05  HV-HIST-BEFORE-VALUE     PIC X(100).
+           05  HV-HIST-AFTER-VALUE      PIC X(100).
+           05  HV-HIST-EFF-DATE         PIC X(10).
+           05  HV-HIST-CHANGE-DATE      PIC X(26).
+           05  HV-HIST-TRANS-SEQ        PIC 9(08).
+           05  HV-HIST-USER-ID          PIC X(10).
+           05  HV-HIST-SOURCE-SYSTEM    PIC X(04).
 
        01  WS-DB-CREDENTIALING.
            05  HV-CRED-ID                PIC X(12).
@@ -1648,6 +1914,24 @@
                10  WS-RATE-RISK-UPPER    PIC 9(03)V99.
                10  WS-RATE-RISK-LOWER    PIC 9(03)V99.
 
+      ****************************************************************
+      * VALUE-BASED BONUS CALCULATION WORK AREA
+      * HOLDS THE MATCHED FEE SCHEDULE'S QUALITY BONUS/SHARED SAVINGS
+      * PARAMETERS AND THE COMPUTED BONUS FOR THE CURRENT PERFORMANCE
+      * PERIOD. THE PLAN STAR RATING COMES FROM THE SAME HCDB.
+      * QUALITY_MEASURES DATA THE QUALITY METRICS DASHBOARD REPORTS
+      * FROM AND SERVES AS A FUNDING GATE ON THE INDIVIDUAL BONUS.
+      ****************************************************************
+       01  WS-VALUE-BASED-BONUS-CALC.
+           05  WS-VB-RATE-FOUND-SW       PIC X(01) VALUE 'N'.
+               88  WS-VB-RATE-FOUND          VALUE 'Y'.
+               88  WS-VB-RATE-NOT-FOUND       VALUE 'N'.
+           05  WS-VB-FEE-QUALITY-BONUS   PIC 9(02)V99 VALUE ZERO.
+           05  WS-VB-FEE-SHARED-SAV      PIC 9(02)V99 VALUE ZERO.
+           05  WS-VB-PERF-YEAR           PIC 9(04) VALUE ZERO.
+           05  WS-VB-BONUS-PCT           PIC 9(02)V99 VALUE ZERO.
+           05  WS-VB-BONUS-AMT           PIC S9(09)V99 COMP-3 VALUE ZERO.
+
       ****************************************************************
       * NETWORK TIER TABLES
       ****************************************************************
@@ -1851,6 +2135,56 @@
            05  WS-SR-ACTION-TAKEN        PIC X(20).
            05  FILLER                    PIC X(15) VALUE SPACES.
 
+       01  WS-ROSTR-RPT-DETAIL.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-ROSTR-ACTION           PIC X(10).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-ROSTR-NPI               PIC X(10).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-ROSTR-PROVIDER-NAME    PIC X(40).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-ROSTR-DETAIL           PIC X(60).
+
+       01  WS-DA-RPT-DETAIL.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-DA-PROVIDER-ID         PIC X(12).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-DA-NPI                 PIC X(10).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-DA-PROVIDER-NAME       PIC X(30).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-DA-PRACTICE-CITY       PIC X(15).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-DA-PRACTICE-STATE      PIC X(02).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-DA-PCP-IND             PIC X(03).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-DA-ACCEPTING-NEW       PIC X(03).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-DA-VERIFIED-DATE       PIC X(10).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-DA-ALERT               PIC X(14).
+           05  FILLER                    PIC X(03) VALUE SPACES.
+
+       01  WS-W9-RPT-DETAIL.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-W9R-PROVIDER-ID        PIC X(12).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-W9R-NPI                PIC X(10).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-W9R-PROVIDER-NAME      PIC X(30).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-W9R-TAX-ID             PIC X(09).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-W9R-W9-STATUS          PIC X(07).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-W9R-W9-DATE            PIC X(11).
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-W9R-YTD-PAID           PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+           05  WS-W9R-ALERT              PIC X(17).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+
        01  WS-RPT-PAGE-COUNTERS.
            05  WS-CRED-RPT-PAGE          PIC 9(05) VALUE ZERO.
            05  WS-CRED-RPT-LINE          PIC 9(02) VALUE 99.
@@ -1858,6 +2192,12 @@
            05  WS-NET-RPT-LINE           PIC 9(02) VALUE 99.
            05  WS-SANC-RPT-PAGE          PIC 9(05) VALUE ZERO.
            05  WS-SANC-RPT-LINE          PIC 9(02) VALUE 99.
+           05  WS-ROSTR-RPT-PAGE         PIC 9(05) VALUE ZERO.
+           05  WS-ROSTR-RPT-LINE         PIC 9(02) VALUE 99.
+           05  WS-DA-RPT-PAGE            PIC 9(05) VALUE ZERO.
+           05  WS-DA-RPT-LINE            PIC 9(02) VALUE 99.
+           05  WS-W9R-RPT-PAGE           PIC 9(05) VALUE ZERO.
+           05  WS-W9R-RPT-LINE           PIC 9(02) VALUE 99.
            05  WS-LINES-PER-PAGE         PIC 9(02) VALUE 55.
 
       ****************************************************************
@@ -1913,12 +2253,27 @@
                PERFORM 1500-PROCESS-TRANSACTIONS
                    UNTIL WS-END-OF-FILE OR WS-FATAL-ERROR
 
+               IF WS-NO-FATAL-ERROR AND WS-ROSTER-PRESENT
+                   PERFORM 1600-PROCESS-ROSTER-FILE
+                       UNTIL WS-END-OF-ROSTER OR WS-FATAL-ERROR
+               END-IF
+
+               IF WS-NO-FATAL-ERROR AND WS-DELGCRED-PRESENT
+                   PERFORM 1700-PROCESS-DELEGATED-CRED-FILE
+                       UNTIL WS-END-OF-DELGCRED OR WS-FATAL-ERROR
+               END-IF
+
                IF WS-NO-FATAL-ERROR
                    PERFORM 6000-PROCESS-OIG-FILE
                    PERFORM 6200-PROCESS-SAM-FILE
+                   PERFORM 6500-PROCESS-STATE-EXCL-FILE
                    PERFORM 7000-GENERATE-CREDENTIALING-REPORT
                    PERFORM 7100-GENERATE-NETWORK-REPORT
                    PERFORM 7200-GENERATE-SANCTION-REPORT
+                   PERFORM 7300-GENERATE-DIRECTORY-ACCURACY-REPORT
+                       THRU 7300-EXIT
+                   PERFORM 7400-GENERATE-W9-COMPLIANCE-REPORT
+                       THRU 7400-EXIT
                END-IF
            END-IF
 
@@ -1989,6 +2344,16 @@
                STOP RUN
            END-IF
 
+           OPEN INPUT STATE-EXCLUSION-FILE
+           IF NOT WS-STATEXCL-OK
+               DISPLAY 'HCPRVMNT - FATAL: CANNOT OPEN STATEXCL '
+                       'FILE STATUS=' WS-STATEXCL-STATUS
+               MOVE 'Y' TO WS-FATAL-ERROR-SW
+               MOVE 'U0100' TO WS-ABEND-CODE
+               PERFORM 9000-TERMINATION
+               STOP RUN
+           END-IF
+
            OPEN OUTPUT PROVIDER-MASTER-FILE
            IF NOT WS-PRVMAST-OK
                DISPLAY 'HCPRVMNT - FATAL: CANNOT OPEN PRVMAST '
@@ -2011,6 +2376,18 @@
                        'FILE STATUS=' WS-NETRPT-STATUS
            END-IF
 
+           OPEN OUTPUT DIRECTORY-ACCURACY-RPT
+           IF NOT WS-DIRACRPT-OK
+               DISPLAY 'HCPRVMNT - WARNING: CANNOT OPEN DIRACRPT '
+                       'FILE STATUS=' WS-DIRACRPT-STATUS
+           END-IF
+
+           OPEN OUTPUT W9-COMPLIANCE-RPT
+           IF NOT WS-W9RPT-OK
+               DISPLAY 'HCPRVMNT - WARNING: CANNOT OPEN W9RPT '
+                       'FILE STATUS=' WS-W9RPT-STATUS
+           END-IF
+
            OPEN OUTPUT PROVIDER-PAYMENT-FILE
            IF NOT WS-PRVPAY-OK
                DISPLAY 'HCPRVMNT - WARNING: CANNOT OPEN PRVPAY '
@@ -2029,6 +2406,40 @@
                        'FILE STATUS=' WS-AUDTRL-STATUS
            END-IF
 
+      * BULK ROSTER FEED IS OPTIONAL - A GROUP'S CREDENTIALING OFFICE
+      * ONLY SENDS ONE WHEN IT HAS NEW PROVIDERS TO ENROLL, SO A
+      * MISSING FILE (STATUS 35) IS NOT TREATED AS A FATAL CONDITION.
+           OPEN INPUT PROVIDER-ROSTER-FILE
+           IF WS-PRVROSTR-OK
+               SET WS-ROSTER-PRESENT TO TRUE
+           ELSE
+               SET WS-ROSTER-NOT-PRESENT TO TRUE
+               IF NOT WS-PRVROSTR-NOTFOUND
+                   DISPLAY 'HCPRVMNT - WARNING: CANNOT OPEN PRVROSTR '
+                           'FILE STATUS=' WS-PRVROSTR-STATUS
+               END-IF
+           END-IF
+
+           OPEN OUTPUT ROSTER-CONTROL-RPT
+           IF NOT WS-ROSTRRPT-OK
+               DISPLAY 'HCPRVMNT - WARNING: CANNOT OPEN ROSTRRPT '
+                       'FILE STATUS=' WS-ROSTRRPT-STATUS
+           END-IF
+
+      * DELEGATED CREDENTIALING FEED IS OPTIONAL - A DELEGATE ONLY
+      * SENDS ONE WHEN IT HAS CREDENTIALING DETERMINATIONS TO REPORT,
+      * SO A MISSING FILE (STATUS 35) IS NOT TREATED AS FATAL.
+           OPEN INPUT DELEGATED-CRED-FILE
+           IF WS-DELGCRED-OK
+               SET WS-DELGCRED-PRESENT TO TRUE
+           ELSE
+               SET WS-DELGCRED-NOT-PRESENT TO TRUE
+               IF NOT WS-DELGCRED-NOTFOUND
+                   DISPLAY 'HCPRVMNT - WARNING: CANNOT OPEN DELGCRED '
+                           'FILE STATUS=' WS-DELGCRED-STATUS
+               END-IF
+           END-IF
+
       * CONNECT TO SYBASE DATABASE
            EXEC SQL
                CONNECT TO :WS-DB-SUBSYSTEM
@@ -2077,6 +2488,28 @@
                    END-IF
            END-READ
 
+      * READ FIRST ROSTER ROW, IF A ROSTER FEED WAS PRESENT THIS RUN
+           IF WS-ROSTER-PRESENT
+               READ PROVIDER-ROSTER-FILE
+                   AT END
+                       SET WS-END-OF-ROSTER TO TRUE
+                       DISPLAY 'HCPRVMNT - WARNING: EMPTY ROSTER FILE'
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-IF
+
+      * READ FIRST DELEGATED CRED ROW, IF A FEED WAS PRESENT THIS RUN
+           IF WS-DELGCRED-PRESENT
+               READ DELEGATED-CRED-FILE
+                   AT END
+                       SET WS-END-OF-DELGCRED TO TRUE
+                       DISPLAY 'HCPRVMNT - WARNING: EMPTY DELGCRED FILE'
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-IF
+
            DISPLAY 'HCPRVMNT - INITIALIZATION COMPLETE'.
 
       ****************************************************************
@@ -2415,6 +2848,149 @@
                END-READ
            END-IF.
 
+      ****************************************************************
+      * 1600-PROCESS-ROSTER-FILE
+      * BULK NEW-ENROLLMENT ROSTER LOAD. EACH ROW IN PROVIDER-ROSTER-
+      * FILE IS TREATED AS A NEW-ENROLLMENT DETAIL RECORD AND RUN
+      * THROUGH THE SAME 2100-ENROLL-NEW-PROVIDER PATH (AND, THROUGH
+      * IT, THE SAME NPI/TAX-ID/LICENSE EDITS AT 2110/2120/2125) AS
+      * A SINGLE 'ENR' TRANSACTION ARRIVING ON PRVTRANS, SO A GROUP'S
+      * CREDENTIALING OFFICE CAN SEND 200 NEW PROVIDERS IN ONE FILE
+      * INSTEAD OF 200 INDIVIDUAL TRANSACTIONS. ONE DETAIL LINE IS
+      * WRITTEN TO ROSTER-CONTROL-RPT FOR EVERY ROW PROCESSED.
+      ****************************************************************
+       1600-PROCESS-ROSTER-FILE.
+
+           MOVE PROVIDER-ROSTER-REC TO PROVIDER-TRANS-REC
+           SET PTR-IS-DETAIL TO TRUE
+           SET PTR-NEW-ENROLLMENT TO TRUE
+           ADD 1 TO WS-ROSTER-READ-CTR
+           MOVE WS-TRANS-ERROR-CTR TO WS-ROSTER-PRE-ERR-CTR
+
+           IF PTR-NPI = SPACES OR PTR-TAX-ID = SPACES
+               MOVE 'E' TO ERR-SEVERITY
+               MOVE 'RS0001' TO ERR-CODE
+               MOVE 'NPI/TAX-ID' TO ERR-FIELD-NAME
+               MOVE PTR-NPI TO ERR-FIELD-VALUE
+               MOVE 'ROSTER ROW REQUIRES NPI AND TAX-ID'
+                   TO ERR-MESSAGE
+               MOVE '1600-PROCESS-ROSTER-FILE'
+                   TO ERR-PARAGRAPH-NAME
+               PERFORM 8000-ERROR-HANDLER
+           ELSE
+               PERFORM 2100-ENROLL-NEW-PROVIDER
+           END-IF
+
+           IF WS-TRANS-ERROR-CTR > WS-ROSTER-PRE-ERR-CTR
+               ADD 1 TO WS-ROSTER-REJECT-CTR
+               MOVE 'REJECTED  ' TO WS-ROSTR-ACTION
+               MOVE 'SEE ERRFILE FOR REJECT REASON' TO WS-ROSTR-DETAIL
+           ELSE
+               ADD 1 TO WS-ROSTER-SUCCESS-CTR
+               ADD 1 TO WS-TRANS-PROCESSED-CTR
+               MOVE 'ENROLLED  ' TO WS-ROSTR-ACTION
+               MOVE 'NEW PROVIDER ENROLLED FROM ROSTER'
+                   TO WS-ROSTR-DETAIL
+           END-IF
+
+           MOVE PTR-NPI TO WS-ROSTR-NPI
+           IF PTR-ORGANIZATION
+               MOVE PTR-ORG-NAME TO WS-ROSTR-PROVIDER-NAME
+           ELSE
+               STRING PTR-LAST-NAME DELIMITED BY '  '
+                      ', ' DELIMITED BY SIZE
+                      PTR-FIRST-NAME DELIMITED BY '  '
+                   INTO WS-ROSTR-PROVIDER-NAME
+               END-STRING
+           END-IF
+
+           PERFORM 1650-WRITE-ROSTER-DETAIL-LINE
+
+      * READ NEXT ROSTER ROW
+           READ PROVIDER-ROSTER-FILE
+               AT END
+                   SET WS-END-OF-ROSTER TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+      ****************************************************************
+      * 1650-WRITE-ROSTER-DETAIL-LINE
+      * WRITES ONE DETAIL LINE TO ROSTER-CONTROL-RPT, PAGING THE
+      * REPORT AS NEEDED. MIRRORS THE PAGING LOGIC USED BY THE
+      * CREDENTIALING/NETWORK/SANCTION REPORTS BELOW.
+      ****************************************************************
+       1650-WRITE-ROSTER-DETAIL-LINE.
+
+           IF WS-ROSTR-RPT-LINE >= WS-LINES-PER-PAGE
+               ADD 1 TO WS-ROSTR-RPT-PAGE
+               MOVE 'BULK ROSTER LOAD CONTROL REPORT' TO WS-RPT-TITLE
+               MOVE 'NEW PROVIDER ENROLLMENTS FROM ROSTER FEED'
+                   TO WS-RPT-SUBTITLE
+               MOVE WS-FORMATTED-DATE TO WS-RPT-DATE
+               MOVE WS-ROSTR-RPT-PAGE TO WS-RPT-PAGE-NO
+               WRITE ROSTR-RPT-REC FROM WS-RPT-HEADER-1
+                   AFTER ADVANCING TOP-OF-PAGE
+               WRITE ROSTR-RPT-REC FROM WS-RPT-HEADER-2
+                   AFTER ADVANCING 1 LINES
+               MOVE SPACES TO ROSTR-RPT-REC
+               WRITE ROSTR-RPT-REC
+                   AFTER ADVANCING 1 LINES
+               MOVE 3 TO WS-ROSTR-RPT-LINE
+           END-IF
+
+           WRITE ROSTR-RPT-REC FROM WS-ROSTR-RPT-DETAIL
+               AFTER ADVANCING 1 LINES
+           ADD 1 TO WS-ROSTR-RPT-LINE.
+
+      ****************************************************************
+      * 1700-PROCESS-DELEGATED-CRED-FILE
+      * INBOUND CREDENTIALING DETERMINATION FEED FROM A DELEGATED
+      * IPA/MEDICAL GROUP. EACH ROW IN DELEGATED-CRED-FILE IS FORCED
+      * TO A DT/CRD CREDENTIALING TRANSACTION AND ROUTED THROUGH THE
+      * SAME 3000-CREDENTIALING-PROCESS/3800-DELEGATED-CREDENTIALING
+      * PATH A MANUALLY RE-KEYED 'CRD' TRANSACTION WOULD USE, SO THE
+      * DELEGATE'S DECISION STILL GOES THROUGH OUR STANDARD NPI
+      * VALIDATION AND 3800'S SECONDARY SANCTION-CHECK COMPARISON
+      * INSTEAD OF BEING RE-KEYED BY HAND AND ACCEPTED AS-IS.
+      ****************************************************************
+       1700-PROCESS-DELEGATED-CRED-FILE.
+
+           MOVE DELEGATED-CRED-REC TO PROVIDER-TRANS-REC
+           SET PTR-IS-DETAIL TO TRUE
+           SET PTR-CREDENTIAL-UPD TO TRUE
+           SET PTR-IS-DELEGATED-TRANS TO TRUE
+           ADD 1 TO WS-DELGCRED-READ-CTR
+           MOVE WS-TRANS-ERROR-CTR TO WS-DELGCRED-PRE-ERR-CTR
+
+           IF PTR-NPI = SPACES OR PTR-SOURCE-SYSTEM = SPACES
+               MOVE 'E' TO ERR-SEVERITY
+               MOVE 'DL0005' TO ERR-CODE
+               MOVE 'NPI/ENTITY-ID' TO ERR-FIELD-NAME
+               MOVE PTR-NPI TO ERR-FIELD-VALUE
+               MOVE 'DELEGATED CRED ROW REQUIRES NPI AND ENTITY ID'
+                   TO ERR-MESSAGE
+               MOVE '1700-PROCESS-DELEGATED-CRED-FILE'
+                   TO ERR-PARAGRAPH-NAME
+               PERFORM 8000-ERROR-HANDLER
+           ELSE
+               PERFORM 3000-CREDENTIALING-PROCESS
+           END-IF
+
+           IF WS-TRANS-ERROR-CTR > WS-DELGCRED-PRE-ERR-CTR
+               ADD 1 TO WS-DELGCRED-REJECT-CTR
+           ELSE
+               ADD 1 TO WS-TRANS-PROCESSED-CTR
+           END-IF
+
+      * READ NEXT DELEGATED CRED ROW
+           READ DELEGATED-CRED-FILE
+               AT END
+                   SET WS-END-OF-DELGCRED TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
       ****************************************************************
       * 2000-PROCESS-PROVIDER-TRANSACTION
       * MASTER ROUTING PARAGRAPH - EXAMINES THE TRANSACTION TYPE
@@ -2482,6 +3058,7 @@
 
                WHEN PTR-PAYMENT-SETUP
                    PERFORM 5000-SETUP-PAYMENT-METHOD
+                       THRU 5000-EXIT
 
                WHEN PTR-ADDRESS-CHANGE
                    PERFORM 2200-UPDATE-PROVIDER-DEMOGRAPHICS
@@ -2562,6 +3139,7 @@
 
       * CROSS-REFERENCE NPI AGAINST NPPES REGISTRY
            PERFORM 2115-VERIFY-NPI-NPPES
+               THRU 2115-EXIT
 
            IF WS-NPI-NPPES-NOTFOUND
                MOVE 'W' TO ERR-SEVERITY
@@ -2763,6 +3341,7 @@
            MOVE PTR-FEE-SCHED-ID    TO HV-FEE-SCHED-ID
            MOVE 'C'                 TO HV-PAY-METHOD
            MOVE 'N'                 TO HV-EFT-STATUS
+           MOVE 'N'                 TO HV-VCARD-OPTOUT
            MOVE PTR-WITHHOLD-PCT    TO HV-WITHHOLD-PCT
            MOVE PTR-QUALITY-BONUS-FLAG TO HV-QUALITY-BONUS-FLAG
            MOVE PTR-VBC-FLAG        TO HV-VBC-FLAG
@@ -2806,7 +3385,7 @@
                 PRACTICE_COUNTY, PRACTICE_PHONE, PRACTICE_FAX,
                 PRACTICE_EMAIL,
                 CONTRACT_ID, CONTRACT_EFF_DATE, CONTRACT_TERM_DATE,
-                FEE_SCHEDULE_ID, PAY_METHOD, EFT_STATUS,
+                FEE_SCHEDULE_ID, PAY_METHOD, EFT_STATUS, VCARD_OPTOUT,
                 WITHHOLD_PCT, QUALITY_BONUS_FLAG,
                 VBC_FLAG, SHARED_SAVINGS_PCT,
                 PCP_PANEL_SIZE, PCP_PANEL_MAX, ACCEPTING_NEW,
@@ -2839,6 +3418,7 @@
                 :HV-CONTRACT-ID, :HV-CONTRACT-EFF-DATE,
                 :HV-CONTRACT-TERM-DATE,
                 :HV-FEE-SCHED-ID, :HV-PAY-METHOD, :HV-EFT-STATUS,
+                :HV-VCARD-OPTOUT,
                 :HV-WITHHOLD-PCT, :HV-QUALITY-BONUS-FLAG,
                 :HV-VBC-FLAG, :HV-SHARED-SAVINGS-PCT,
                 :HV-PCP-PANEL-SIZE, :HV-PCP-PANEL-MAX,
@@ -2919,6 +3499,13 @@
            WRITE AUDIT-REC
            ADD 1 TO WS-AUDIT-CTR
 
+      * TRIGGER W-9 COLLECTION AS PART OF ENROLLMENT - CAPTURES
+      * WHATEVER W-9 STATUS CAME IN ON THE ENROLLMENT TRANSACTION
+      * AND, IF NONE IS ON FILE YET, RAISES THE PY0200 WARNING AND
+      * FORCES BACKUP WITHHOLDING SO THE FIRST PAYMENT CYCLE DOESN'T
+      * GO OUT UNWITHHELD WHILE THE W-9 IS STILL OUTSTANDING
+           PERFORM 5200-TAX-REPORTING-SETUP
+
       * TRIGGER INITIAL CREDENTIALING
            PERFORM 3000-CREDENTIALING-PROCESS
 
@@ -3014,14 +3601,25 @@
       ****************************************************************
       * 2115-VERIFY-NPI-NPPES
       * CROSS-REFERENCES THE NPI AGAINST THE NPPES (NATIONAL PLAN
-      * AND PROVIDER ENUMERATION SYSTEM) DATABASE EXTRACT TABLE.
-      * VERIFIES THAT THE NPI IS ACTIVELY ENUMERATED AND MATCHES
-      * THE PROVIDER NAME AND ENTITY TYPE ON FILE.
+      * AND PROVIDER ENUMERATION SYSTEM) REGISTRY. THE PERIODIC
+      * NPPES_NPI_REGISTRY EXTRACT TABLE CAN BE STALE BY THE TIME
+      * A NEW ENROLLMENT IS PROCESSED, SO WE TRY THE LIVE NPPES
+      * GATEWAY FIRST (NPPES_LIVE_GATEWAY, A DBA-MAINTAINED PROXY
+      * VIEW ONTO THE LIVE NPPES WEB SERVICE) AND ONLY FALL BACK
+      * TO THE BATCH EXTRACT IF THE LIVE GATEWAY IS UNAVAILABLE.
       ****************************************************************
        2115-VERIFY-NPI-NPPES.
 
            SET WS-NPI-NPPES-NOTFOUND TO TRUE
 
+           PERFORM 2116-LIVE-NPPES-LOOKUP
+               THRU 2116-EXIT
+
+           IF WS-NPPES-LIVE-AVAIL
+               GO TO 2115-EXIT
+           END-IF
+
+      * LIVE GATEWAY NOT AVAILABLE - FALL BACK TO THE BATCH EXTRACT
            EXEC SQL
                SELECT COUNT(*)
                INTO :HV-ROW-COUNT
@@ -3063,6 +3661,72 @@
                END-IF
            END-IF.
 
+       2115-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2116-LIVE-NPPES-LOOKUP
+      * ATTEMPTS TO VERIFY THE NPI AGAINST THE LIVE NPPES GATEWAY
+      * (NPPES_LIVE_GATEWAY) RATHER THAN THE PERIODIC EXTRACT, SO
+      * AN NPI DEACTIVATION OR TAXONOMY CHANGE THAT HAPPENED SINCE
+      * THE LAST EXTRACT WAS PULLED IS STILL CAUGHT AT ENROLLMENT
+      * TIME. THE GATEWAY IS A DBA-MAINTAINED PROXY VIEW THAT FRONTS
+      * THE LIVE NPPES WEB SERVICE AND RETURNS HV-NPPES-GTWY-STATUS
+      * OF 'OK', 'TIMEOUT', OR 'UNAVAIL' ON EVERY CALL - IF THE
+      * GATEWAY IS DOWN OR SQLCODE COMES BACK NON-ZERO, THE CALLER
+      * FALLS BACK TO THE BATCH EXTRACT.
+      ****************************************************************
+       2116-LIVE-NPPES-LOOKUP.
+
+           SET WS-NPPES-LIVE-UNAVAIL TO TRUE
+
+           EXEC SQL
+               SELECT GATEWAY_STATUS, ACTIVE_IND, ENTITY_TYPE_CODE,
+                      PROVIDER_LAST_NAME, PRIMARY_TAXONOMY_CODE
+               INTO   :HV-NPPES-GTWY-STATUS, :HV-NPPES-GTWY-ACTIVE,
+                      :HV-NPPES-GTWY-ENTITY, :HV-NPPES-GTWY-LASTNAME,
+                      :HV-NPPES-GTWY-TAXONOMY
+               FROM   NPPES_LIVE_GATEWAY
+               WHERE  NPI = :PTR-NPI
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               GO TO 2116-EXIT
+           END-IF
+
+           IF HV-NPPES-GTWY-STATUS NOT = 'OK'
+               GO TO 2116-EXIT
+           END-IF
+
+           SET WS-NPPES-LIVE-AVAIL TO TRUE
+
+           IF HV-NPPES-GTWY-ACTIVE = 'Y'
+               AND HV-NPPES-GTWY-ENTITY = PTR-ENTITY-TYPE
+               SET WS-NPI-NPPES-FOUND TO TRUE
+
+               IF PTR-INDIVIDUAL
+                   AND HV-NPPES-GTWY-LASTNAME NOT = SPACES
+                   IF FUNCTION UPPER-CASE(HV-NPPES-GTWY-LASTNAME(1:35))
+                      NOT = FUNCTION UPPER-CASE(PTR-LAST-NAME)
+                       MOVE 'W' TO ERR-SEVERITY
+                       MOVE 'EN0012' TO ERR-CODE
+                       MOVE 'NPI-NAME' TO ERR-FIELD-NAME
+                       MOVE PTR-LAST-NAME TO ERR-FIELD-VALUE
+                       MOVE 'NPI FOUND BUT NAME MISMATCH '
+                           'WITH LIVE NPPES - REVIEW REQUIRED'
+                           TO ERR-MESSAGE
+                       MOVE '2116-LIVE-NPPES-LOOKUP'
+                           TO ERR-PARAGRAPH-NAME
+                       PERFORM 8000-ERROR-HANDLER
+                   END-IF
+               END-IF
+           ELSE
+               SET WS-NPI-NPPES-NOTFOUND TO TRUE
+           END-IF.
+
+       2116-EXIT.
+           EXIT.
+
       ****************************************************************
       * 2120-VALIDATE-TAX-ID
       * VALIDATES THE TAX IDENTIFICATION NUMBER. FOR SSN (TYPE S):
@@ -3518,6 +4182,7 @@
                MOVE 'NAME CHANGE PROCESSED' TO AUD-RESULT-MSG
                WRITE AUDIT-REC
                ADD 1 TO WS-AUDIT-CTR
+               PERFORM 2250-WRITE-PROVIDER-HISTORY
 
                EXEC SQL
                    UPDATE PROVIDER_MASTER
@@ -3550,6 +4215,7 @@
                MOVE 'FIRST NAME CHANGE PROCESSED' TO AUD-RESULT-MSG
                WRITE AUDIT-REC
                ADD 1 TO WS-AUDIT-CTR
+               PERFORM 2250-WRITE-PROVIDER-HISTORY
 
                EXEC SQL
                    UPDATE PROVIDER_MASTER
@@ -3613,6 +4279,7 @@
                MOVE 'ADDRESS CHANGE PROCESSED' TO AUD-RESULT-MSG
                WRITE AUDIT-REC
                ADD 1 TO WS-AUDIT-CTR
+               PERFORM 2250-WRITE-PROVIDER-HISTORY
 
                EXEC SQL
                    UPDATE PROVIDER_MASTER
@@ -3719,6 +4386,7 @@
                MOVE 'SPECIALTY CHANGE PROCESSED' TO AUD-RESULT-MSG
                WRITE AUDIT-REC
                ADD 1 TO WS-AUDIT-CTR
+               PERFORM 2250-WRITE-PROVIDER-HISTORY
 
                EXEC SQL
                    UPDATE PROVIDER_MASTER
@@ -3739,6 +4407,52 @@
        2200-EXIT.
            EXIT.
 
+      ****************************************************************
+      * 2250-WRITE-PROVIDER-HISTORY
+      * WRITES A VERSIONED BEFORE/AFTER ROW TO T_PROVIDER_HISTORY FOR
+      * THE FIELD CHANGE CURRENTLY SITTING IN AUDIT-REC, SO A CLAIMS
+      * AUDIT CAN ANSWER "WHAT WAS ON FILE AS OF A GIVEN DATE" WITHOUT
+      * HAVING TO REPLAY THE FLAT AUDIT-TRAIL-FILE. CALLED IMMEDIATELY
+      * AFTER EACH WRITE AUDIT-REC IN 2200-UPDATE-PROVIDER-DEMOGRAPHICS.
+      ****************************************************************
+       2250-WRITE-PROVIDER-HISTORY.
+
+           MOVE AUD-PROVIDER-ID   TO HV-HIST-PROVIDER-ID
+           MOVE AUD-NPI           TO HV-HIST-NPI
+           MOVE AUD-TABLE-NAME    TO HV-HIST-TABLE-NAME
+           MOVE AUD-FIELD-NAME    TO HV-HIST-FIELD-NAME
+           MOVE AUD-BEFORE-VALUE  TO HV-HIST-BEFORE-VALUE
+           MOVE AUD-AFTER-VALUE   TO HV-HIST-AFTER-VALUE
+           MOVE AUD-EFF-DATE      TO HV-HIST-EFF-DATE
+           MOVE AUD-TIMESTAMP     TO HV-HIST-CHANGE-DATE
+           MOVE AUD-TRANS-SEQ     TO HV-HIST-TRANS-SEQ
+           MOVE AUD-USER-ID       TO HV-HIST-USER-ID
+           MOVE AUD-SOURCE-SYSTEM TO HV-HIST-SOURCE-SYSTEM
+
+           EXEC SQL
+               INSERT INTO T_PROVIDER_HISTORY
+                   (provider_id, npi, table_name, field_name,
+                    before_value, after_value, eff_date,
+                    change_date, trans_seq, user_id, source_system)
+               VALUES
+                   (:HV-HIST-PROVIDER-ID, :HV-HIST-NPI,
+                    :HV-HIST-TABLE-NAME, :HV-HIST-FIELD-NAME,
+                    :HV-HIST-BEFORE-VALUE, :HV-HIST-AFTER-VALUE,
+                    :HV-HIST-EFF-DATE, :HV-HIST-CHANGE-DATE,
+                    :HV-HIST-TRANS-SEQ, :HV-HIST-USER-ID,
+                    :HV-HIST-SOURCE-SYSTEM)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               PERFORM 8100-DATABASE-ERROR
+           ELSE
+               ADD 1 TO WS-PROV-HIST-CTR
+           END-IF
+           .
+
+       2250-EXIT.
+           EXIT.
+
       ****************************************************************
       * 2300-TERMINATE-PROVIDER
       * PROCESSES PROVIDER TERMINATION. DETERMINES VOLUNTARY VS
@@ -3991,6 +4705,23 @@
                GO TO 2300-EXIT
            END-IF
 
+      * POST A TERMINATION NOTICE FOR CLAIMS PROCESSING TO PICK UP.
+      * CLAIMS ALREADY IN FLIGHT FOR THIS PROVIDER NEED A SIGNAL
+      * THAT THE PROVIDER'S STATUS JUST CHANGED SO THEY PEND FOR
+      * REVIEW INSTEAD OF ADJUDICATING AGAINST A TERMINATED PROVIDER
+           EXEC SQL
+               INSERT INTO PROVIDER_TERM_NOTICE
+               (PROVIDER_ID, NPI, TERM_DATE, TERM_REASON,
+                NOTICE_DATE, ACK_STATUS)
+               VALUES
+               (:HV-PROVIDER-ID, :PTR-NPI, :HV-TERM-DATE,
+                :PTR-TERM-REASON-CODE, CURRENT_TIMESTAMP, 'PD')
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               PERFORM 8100-DATABASE-ERROR
+           END-IF
+
       * WRITE AUDIT TRAIL
            MOVE WS-FORMATTED-TIMESTAMP TO AUD-TIMESTAMP
            MOVE HV-PROVIDER-ID TO AUD-PROVIDER-ID
@@ -4265,9 +4996,14 @@
            INITIALIZE WS-CREDENTIAL-SCORING
            SET WS-CRED-FAILED TO TRUE
 
-      * CHECK IF THIS IS DELEGATED CREDENTIALING
+      * CHECK IF THIS IS DELEGATED CREDENTIALING. PTR-IS-DELEGATED-
+      * TRANS IS SET BY 1700-PROCESS-DELEGATED-CRED-FILE FOR EVERY
+      * ROW ON THE DELEGATED CREDENTIALING VENDOR FEED, AND CAN ALSO
+      * BE SET ON AN ORDINARY PRVTRANS 'CRD' TRANSACTION, SO ANY
+      * DELEGATED ENTITY IS RECOGNIZED HERE, NOT JUST A SINGLE
+      * HARDCODED SOURCE-SYSTEM CODE.
            SET WS-NOT-DELEGATED TO TRUE
-           IF PTR-SOURCE-SYSTEM = 'DELG'
+           IF PTR-IS-DELEGATED-TRANS
                SET WS-IS-DELEGATED TO TRUE
                PERFORM 3800-DELEGATED-CREDENTIALING
                GO TO 3000-EXIT
@@ -5570,6 +6306,44 @@
                MOVE 'CA' TO WS-CRED-FINAL-STATUS
            END-IF
 
+      * SECONDARY CHECK - RUN OUR OWN STANDARD SANCTION/EXCLUSION
+      * SCREEN AGAINST THE DELEGATE'S SUBMITTED RESULT RATHER THAN
+      * BLINDLY ACCEPTING THE DELEGATE'S DECISION AS-IS.
+           PERFORM 3500-CHECK-SANCTIONS-EXCLUSIONS
+
+           EVALUATE TRUE
+               WHEN WS-CRED-V-SAN-FAIL AND PTR-DELEG-SANC-CLEAN
+                   MOVE 'E' TO ERR-SEVERITY
+                   MOVE 'DL0003' TO ERR-CODE
+                   MOVE 'SANCTION-MISMATCH' TO ERR-FIELD-NAME
+                   MOVE PTR-NPI TO ERR-FIELD-VALUE
+                   MOVE 'OUR SANCTION CHECK FOUND A HIT THE '
+                       'DELEGATE REPORTED AS CLEAN - HELD FOR REVIEW'
+                       TO ERR-MESSAGE
+                   MOVE '3800-DELEGATED-CREDENTIALING'
+                       TO ERR-PARAGRAPH-NAME
+                   PERFORM 8000-ERROR-HANDLER
+                   MOVE 'PD' TO WS-CRED-FINAL-STATUS
+                   ADD 1 TO WS-DELGCRED-MISMATCH-CTR
+               WHEN WS-CRED-V-SAN-PASS AND PTR-DELEG-SANC-HIT
+                   MOVE 'W' TO ERR-SEVERITY
+                   MOVE 'DL0004' TO ERR-CODE
+                   MOVE 'SANCTION-MISMATCH' TO ERR-FIELD-NAME
+                   MOVE PTR-NPI TO ERR-FIELD-VALUE
+                   MOVE 'DELEGATE REPORTED A SANCTION HIT OUR OWN '
+                       'CHECK DID NOT CONFIRM - HELD FOR REVIEW'
+                       TO ERR-MESSAGE
+                   MOVE '3800-DELEGATED-CREDENTIALING'
+                       TO ERR-PARAGRAPH-NAME
+                   PERFORM 8000-ERROR-HANDLER
+                   MOVE 'PD' TO WS-CRED-FINAL-STATUS
+                   ADD 1 TO WS-DELGCRED-MISMATCH-CTR
+               WHEN WS-CRED-V-SAN-FAIL
+                   MOVE 'PD' TO WS-CRED-FINAL-STATUS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
       * INSERT DELEGATED CREDENTIALING RECORD
            EXEC SQL
                INSERT INTO DELEGATED_CREDENTIALING
@@ -5625,7 +6399,11 @@
            END-STRING
            WRITE AUDIT-REC
            ADD 1 TO WS-AUDIT-CTR
-           ADD 1 TO WS-DELEGATED-CRED-CTR.
+           ADD 1 TO WS-DELEGATED-CRED-CTR
+
+           IF WS-CRED-FINAL-STATUS NOT = 'PD'
+               ADD 1 TO WS-DELGCRED-ACCEPT-CTR
+           END-IF.
 
        3800-EXIT.
            EXIT.
@@ -6142,11 +6920,56 @@
                END-IF
            END-IF
 
+      * CHECK CURRENT W-9 STATUS ON FILE BEFORE LETTING EFT/CHECK
+      * SETUP GO LIVE - HOLD PAYMENT METHOD SETUP OPEN UNTIL A VALID
+      * W-9 IS ON FILE OR BACKUP WITHHOLDING HAS BEEN EXPLICITLY
+      * APPLIED (EITHER ALREADY ON FILE OR ON THIS TRANSACTION)
+           EXEC SQL
+               SELECT W9_RECEIVED, W9_DATE, BACKUP_WITHHOLD
+               INTO :HV-W9-RECEIVED, :HV-W9-DATE, :HV-BACKUP-WITHHOLD
+               FROM PROVIDER_MASTER
+               WHERE PROVIDER_ID = :HV-PROVIDER-ID
+           END-EXEC
+
+           IF SQLCODE = 0 AND HV-W9-RECEIVED = 'Y'
+               SET WS-W9-ON-FILE TO TRUE
+           ELSE
+               SET WS-W9-NOT-ON-FILE TO TRUE
+           END-IF
+
+           IF WS-W9-NOT-ON-FILE AND PTR-W9-RECEIVED = 'Y'
+               SET WS-W9-ON-FILE TO TRUE
+           END-IF
+
+           IF WS-W9-NOT-ON-FILE
+               AND HV-BACKUP-WITHHOLD NOT = 'Y'
+               AND PTR-BACKUP-WITHHOLD NOT = 'Y'
+               MOVE 'E' TO ERR-SEVERITY
+               MOVE 'PY0130' TO ERR-CODE
+               MOVE 'W9-STATUS' TO ERR-FIELD-NAME
+               MOVE 'MISSING' TO ERR-FIELD-VALUE
+               MOVE 'PAYMENT METHOD SETUP HELD - NO VALID W-9 ON '
+                   'FILE AND BACKUP WITHHOLDING NOT APPLIED'
+                   TO ERR-MESSAGE
+               MOVE '5000-SETUP-PAYMENT-METHOD'
+                   TO ERR-PARAGRAPH-NAME
+               PERFORM 8000-ERROR-HANDLER
+               ADD 1 TO WS-PAYSETUP-HELD-CTR
+               GO TO 5000-EXIT
+           END-IF
+
       * PROCESS BANKING INFORMATION IF EFT
            IF PTR-PAY-EFT
                PERFORM 5100-VALIDATE-BANKING-INFO
            END-IF
 
+      * PROCESS VIRTUAL CARD ELECTION - FALLS BACK TO EFT SETUP IF
+      * THE PROVIDER HAS DECLINED VIRTUAL CARD ON THIS TRANSACTION
+           IF PTR-PAY-VCARD
+               PERFORM 5150-SETUP-VCARD-PAYMENT
+                   THRU 5150-EXIT
+           END-IF
+
       * PROCESS TAX REPORTING SETUP
            PERFORM 5200-TAX-REPORTING-SETUP
 
@@ -6155,20 +6978,115 @@
                PERFORM 5300-WITHHOLD-CONFIGURATION
            END-IF
 
+      * PROCESS VALUE-BASED BONUS ADJUSTMENT FOR THE CURRENT
+      * PERFORMANCE PERIOD IF THIS PROVIDER IS ON A VALUE-BASED
+      * CONTRACT
+           IF PTR-VBC-FLAG = 'Y'
+               PERFORM 5400-VALUE-BASED-BONUS-CALC
+                   THRU 5400-EXIT
+           END-IF
+
            ADD 1 TO WS-PAY-CTR.
 
        5000-EXIT.
            EXIT.
 
       ****************************************************************
-      * 5100-VALIDATE-BANKING-INFO
-      * VALIDATES BANK ROUTING NUMBER VIA ABA CHECK DIGIT ALGORITHM,
-      * VALIDATES ACCOUNT NUMBER FORMAT, GENERATES PRENOTE FOR NEW
-      * EFT ACCOUNTS, ACTIVATES EFT AFTER PRENOTE VERIFICATION,
-      * AND IMPLEMENTS BANK CHANGE FRAUD DETECTION VIA VELOCITY CHECK.
-      ****************************************************************
-       5100-VALIDATE-BANKING-INFO.
-
+      * 5150-SETUP-VCARD-PAYMENT
+      * SETS UP VIRTUAL CREDIT CARD AS THE PROVIDER'S PAYMENT METHOD.
+      * A VIRTUAL CARD REQUIRES NO BANKING INFORMATION OR PRENOTE -
+      * SETTLEMENT IS MADE VIA A SEPARATE CARD-PROCESSOR FEED AT
+      * REMITTANCE TIME. THE PROVIDER MAY DECLINE VIRTUAL CARD ON
+      * THIS TRANSACTION, IN WHICH CASE WE FALL BACK TO EFT SETUP
+      * USING THE BANKING INFORMATION SUPPLIED ON THE SAME
+      * TRANSACTION.
+      ****************************************************************
+       5150-SETUP-VCARD-PAYMENT.
+
+           IF PTR-VCARD-DECLINED
+               MOVE 'PROVIDER DECLINED VIRTUAL CARD - FALLING BACK '
+                   'TO EFT SETUP' TO ERR-MESSAGE
+               MOVE 'I' TO ERR-SEVERITY
+               MOVE 'PY0140' TO ERR-CODE
+               MOVE 'VCARD-OPTOUT' TO ERR-FIELD-NAME
+               MOVE PTR-VCARD-OPTOUT TO ERR-FIELD-VALUE
+               MOVE '5150-SETUP-VCARD-PAYMENT'
+                   TO ERR-PARAGRAPH-NAME
+               PERFORM 8000-ERROR-HANDLER
+
+               EXEC SQL
+                   UPDATE PROVIDER_MASTER
+                   SET VCARD_OPTOUT = 'Y'
+                   WHERE PROVIDER_ID = :HV-PROVIDER-ID
+               END-EXEC
+
+               PERFORM 5100-VALIDATE-BANKING-INFO
+               GO TO 5150-EXIT
+           END-IF
+
+           EXEC SQL
+               UPDATE PROVIDER_MASTER
+               SET PAY_METHOD = 'V',
+                   VCARD_OPTOUT = 'N',
+                   LAST_UPDATE_DATE = :WS-FORMATTED-DATE,
+                   LAST_UPDATE_USER = :PTR-USER-ID,
+                   LAST_UPDATE_PGM = :WS-PROGRAM-NAME
+               WHERE PROVIDER_ID = :HV-PROVIDER-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               PERFORM 8100-DATABASE-ERROR
+               GO TO 5150-EXIT
+           END-IF
+
+      * WRITE VIRTUAL CARD PAYMENT SETUP RECORD TO PAYMENT FILE
+           MOVE HV-PROVIDER-ID TO PPR-PROVIDER-ID
+           MOVE PTR-NPI TO PPR-NPI
+           MOVE PTR-TAX-ID TO PPR-TAX-ID
+           MOVE 'V' TO PPR-PAY-METHOD
+           MOVE SPACES TO PPR-BANK-ROUTING
+           MOVE SPACES TO PPR-BANK-ACCOUNT
+           MOVE SPACES TO PPR-BANK-ACCT-TYPE
+           MOVE 'A' TO PPR-PRENOTE-STATUS
+           MOVE WS-FORMATTED-DATE TO PPR-PRENOTE-DATE
+           MOVE WS-FORMATTED-DATE TO PPR-EFT-ACTIVE-DATE
+           MOVE PTR-WITHHOLD-PCT TO PPR-WITHHOLD-PCT
+           MOVE WS-FORMATTED-DATE TO PPR-EFF-DATE
+           MOVE 'P' TO PPR-ACTION-CODE
+
+           WRITE PRV-PAY-REC
+           ADD 1 TO WS-EFT-SETUP-CTR
+
+      * AUDIT TRAIL
+           MOVE WS-FORMATTED-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE HV-PROVIDER-ID TO AUD-PROVIDER-ID
+           MOVE PTR-NPI TO AUD-NPI
+           MOVE 'PAY' TO AUD-ACTION-TYPE
+           MOVE PTR-TRANS-SEQ-NO TO AUD-TRANS-SEQ
+           MOVE PTR-USER-ID TO AUD-USER-ID
+           MOVE PTR-SOURCE-SYSTEM TO AUD-SOURCE-SYSTEM
+           MOVE 'PROVIDER_MASTER' TO AUD-TABLE-NAME
+           MOVE 'PAY_METHOD' TO AUD-FIELD-NAME
+           MOVE 'CHECK' TO AUD-BEFORE-VALUE
+           MOVE 'VIRTUAL-CARD' TO AUD-AFTER-VALUE
+           MOVE WS-FORMATTED-DATE TO AUD-EFF-DATE
+           MOVE '00' TO AUD-RESULT-CODE
+           MOVE 'VIRTUAL CARD PAYMENT METHOD ACTIVATED' TO AUD-RESULT-MSG
+           WRITE AUDIT-REC
+           ADD 1 TO WS-AUDIT-CTR.
+
+       5150-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 5100-VALIDATE-BANKING-INFO
+      * VALIDATES BANK ROUTING NUMBER VIA ABA CHECK DIGIT ALGORITHM,
+      * VALIDATES ACCOUNT NUMBER FORMAT, GENERATES PRENOTE FOR NEW
+      * EFT ACCOUNTS, ACTIVATES EFT AFTER PRENOTE VERIFICATION,
+      * AND IMPLEMENTS BANK CHANGE FRAUD DETECTION VIA VELOCITY CHECK.
+      ****************************************************************
+       5100-VALIDATE-BANKING-INFO.
+
            SET WS-BANKING-INVALID TO TRUE
 
       * VALIDATE ABA ROUTING NUMBER CHECK DIGIT
@@ -6586,6 +7504,140 @@
        5300-EXIT.
            EXIT.
 
+      ****************************************************************
+      * 5400-VALUE-BASED-BONUS-CALC
+      * COMPUTES A VALUE-BASED BONUS/WITHHOLD ADJUSTMENT FOR THE
+      * CURRENT PERFORMANCE PERIOD FROM THE PROVIDER'S QUALITY SCORE
+      * AND THE FEE SCHEDULE'S QUALITY BONUS/SHARED SAVINGS
+      * PARAMETERS, GATED BY THE PLAN'S OVERALL STAR RATING FROM THE
+      * SAME HCDB.QUALITY_MEASURES DATA THE QUALITY METRICS DASHBOARD
+      * REPORTS FROM, AND FOLDS THE RESULT INTO THE PROVIDER'S
+      * PAYMENT SETUP.
+      ****************************************************************
+       5400-VALUE-BASED-BONUS-CALC.
+
+           MOVE WS-CURRENT-YEAR TO WS-VB-PERF-YEAR
+           SET WS-VB-RATE-NOT-FOUND TO TRUE
+           MOVE ZERO TO WS-VB-FEE-QUALITY-BONUS
+           MOVE ZERO TO WS-VB-FEE-SHARED-SAV
+
+      * LOOK UP THE QUALITY BONUS/SHARED SAVINGS PARAMETERS FOR
+      * THIS PROVIDER'S FEE SCHEDULE
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+               UNTIL WS-RATE-IDX > 50 OR WS-VB-RATE-FOUND
+               IF WS-RATE-FEE-SCHED-ID(WS-RATE-IDX) = PTR-FEE-SCHED-ID
+                   SET WS-VB-RATE-FOUND TO TRUE
+                   MOVE WS-RATE-QUALITY-BONUS(WS-RATE-IDX)
+                       TO WS-VB-FEE-QUALITY-BONUS
+                   MOVE WS-RATE-SHARED-SAV(WS-RATE-IDX)
+                       TO WS-VB-FEE-SHARED-SAV
+               END-IF
+           END-PERFORM
+
+           IF WS-VB-RATE-NOT-FOUND
+               MOVE 'W' TO ERR-SEVERITY
+               MOVE 'PY0140' TO ERR-CODE
+               MOVE 'FEE-SCHED-ID' TO ERR-FIELD-NAME
+               MOVE PTR-FEE-SCHED-ID TO ERR-FIELD-VALUE
+               MOVE 'NO FEE SCHEDULE QUALITY BONUS PARAMETERS '
+                   'FOUND - VALUE-BASED BONUS NOT CALCULATED'
+                   TO ERR-MESSAGE
+               MOVE '5400-VALUE-BASED-BONUS-CALC'
+                   TO ERR-PARAGRAPH-NAME
+               PERFORM 8000-ERROR-HANDLER
+               ADD 1 TO WS-VB-NO-BONUS-CTR
+               GO TO 5400-EXIT
+           END-IF
+
+      * FETCH THE PROVIDER'S CURRENT QUALITY SCORE
+           EXEC SQL
+               SELECT QUALITY_SCORE
+               INTO :HV-QUALITY-SCORE
+               FROM PROVIDER_MASTER
+               WHERE PROVIDER_ID = :HV-PROVIDER-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE ZERO TO HV-QUALITY-SCORE
+           END-IF
+
+      * FETCH THE PLAN'S OVERALL STAR RATING FOR THE CURRENT
+      * MEASUREMENT YEAR - THE SAME QUALITY METRICS DATA THE
+      * QUALITY METRICS DASHBOARD REPORTS FROM - AND USE IT AS A
+      * FUNDING GATE ON THE INDIVIDUAL PROVIDER'S BONUS
+           EXEC SQL
+               SELECT AVG(STAR_RATING)
+               INTO :HV-PLAN-STAR-RATING
+               FROM HCDB.QUALITY_MEASURES
+               WHERE MEASUREMENT_YEAR = YEAR(CURRENT_DATE)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE ZERO TO HV-PLAN-STAR-RATING
+           END-IF
+
+      * THE BONUS IS ONLY FUNDED WHEN THE PROVIDER MEETS THE FEE
+      * SCHEDULE'S QUALITY BONUS THRESHOLD AND THE PLAN'S OVERALL
+      * STAR RATING IS AT LEAST 3.0 STARS
+           IF HV-QUALITY-SCORE >= 80.00 AND
+              HV-PLAN-STAR-RATING >= 3.0
+               COMPUTE WS-VB-BONUS-PCT ROUNDED =
+                   WS-VB-FEE-QUALITY-BONUS + WS-VB-FEE-SHARED-SAV
+           ELSE
+               MOVE ZERO TO WS-VB-BONUS-PCT
+           END-IF
+
+           IF WS-VB-BONUS-PCT > ZERO
+               COMPUTE WS-VB-BONUS-AMT ROUNDED =
+                   HV-YTD-TOTAL-PAID * (WS-VB-BONUS-PCT / 100)
+           ELSE
+               MOVE ZERO TO WS-VB-BONUS-AMT
+           END-IF
+
+      * FOLD THE BONUS INTO THE PROVIDER'S PAYMENT SETUP FOR THE
+      * CURRENT PERFORMANCE PERIOD
+           EXEC SQL
+               UPDATE PROVIDER_MASTER
+               SET VB_BONUS_PCT = :WS-VB-BONUS-PCT,
+                   VB_BONUS_AMT = :WS-VB-BONUS-AMT,
+                   VB_PERFORMANCE_YEAR = :WS-VB-PERF-YEAR,
+                   LAST_UPDATE_DATE = :WS-FORMATTED-DATE,
+                   LAST_UPDATE_USER = :PTR-USER-ID,
+                   LAST_UPDATE_PGM = :WS-PROGRAM-NAME
+               WHERE PROVIDER_ID = :HV-PROVIDER-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               PERFORM 8100-DATABASE-ERROR
+               GO TO 5400-EXIT
+           END-IF
+
+      * LOG THE BONUS CALCULATION FOR THE PERFORMANCE PERIOD
+           EXEC SQL
+               INSERT INTO VALUE_BASED_BONUS
+               (PROVIDER_ID, PERFORMANCE_YEAR, QUALITY_SCORE,
+                PLAN_STAR_RATING, SHARED_SAVINGS_PCT, BONUS_PCT,
+                BONUS_AMT, CALC_DATE)
+               VALUES
+               (:HV-PROVIDER-ID, :WS-VB-PERF-YEAR,
+                :HV-QUALITY-SCORE, :HV-PLAN-STAR-RATING,
+                :WS-VB-FEE-SHARED-SAV, :WS-VB-BONUS-PCT,
+                :WS-VB-BONUS-AMT, CURRENT_TIMESTAMP)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               PERFORM 8100-DATABASE-ERROR
+           END-IF
+
+           IF WS-VB-BONUS-PCT > ZERO
+               ADD 1 TO WS-VB-BONUS-CTR
+           ELSE
+               ADD 1 TO WS-VB-NO-BONUS-CTR
+           END-IF.
+
+       5400-EXIT.
+           EXIT.
+
       ****************************************************************
       * 6000-PROCESS-OIG-FILE
       * READS THE OIG LEIE (LIST OF EXCLUDED INDIVIDUALS/ENTITIES)
@@ -6630,6 +7682,7 @@
            INITIALIZE WS-OIG-MATCH-WORK
            SET WS-OIG-NO-MATCH TO TRUE
            MOVE ZERO TO WS-OIG-MATCH-SCORE
+           MOVE 'OIG' TO WS-EXCL-MATCH-SOURCE
 
       * ATTEMPT 1: EXACT MATCH ON NPI
            IF OIG-NPI NOT = SPACES
@@ -6839,6 +7892,7 @@
            INITIALIZE WS-SAM-MATCH-WORK
            SET WS-SAM-NO-MATCH TO TRUE
            MOVE ZERO TO WS-SAM-MATCH-SCORE
+           MOVE 'SAM' TO WS-EXCL-MATCH-SOURCE
 
       * ATTEMPT 1: EXACT MATCH ON NPI
            IF SAM-NPI NOT = SPACES
@@ -6952,7 +8006,7 @@
                 CLAIMS_REVIEW_INITIATED)
                VALUES
                (:HV-PROVIDER-ID, :HV-NPI,
-                'OIG', :WS-OIG-MATCH-TYPE,
+                :WS-EXCL-MATCH-SOURCE, :WS-OIG-MATCH-TYPE,
                 :WS-OIG-MATCH-SCORE, :WS-OIG-EXCLUSION-CODE,
                 CURRENT_TIMESTAMP, CURRENT_TIMESTAMP,
                 'CF', 'PAYMENT SUSPENSION',
@@ -7051,6 +8105,151 @@
        6400-EXIT.
            EXIT.
 
+      ****************************************************************
+      * 6500-PROCESS-STATE-EXCL-FILE
+      * READS THE STATE MEDICAID EXCLUSION EXTRACT (STATEXCL) AND
+      * MATCHES AGAINST ACTIVE PROVIDERS. STATE MEDICAID EXCLUSION
+      * LISTS ARE NOT ALWAYS A SUBSET OF OIG LEIE/SAM - SEVERAL
+      * STATES MAINTAIN THEIR OWN SANCTIONED-PROVIDER LISTS.
+      ****************************************************************
+       6500-PROCESS-STATE-EXCL-FILE.
+
+           DISPLAY 'HCPRVMNT - BEGINNING STATE EXCLUSION PROCESSING'
+
+           SET WS-NOT-END-STATE-EXCL TO TRUE
+
+           PERFORM UNTIL WS-END-OF-STATE-EXCL
+               READ STATE-EXCLUSION-FILE
+                   AT END
+                       SET WS-END-OF-STATE-EXCL TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STATE-EXCL-RECORDS-READ
+                       PERFORM 6600-MATCH-STATE-PROVIDERS
+                           THRU 6600-EXIT
+               END-READ
+           END-PERFORM
+
+           DISPLAY 'HCPRVMNT - STATE EXCL RECORDS READ:  '
+                   WS-STATE-EXCL-RECORDS-READ
+           DISPLAY 'HCPRVMNT - STATE EXCL MATCHES FOUND: '
+                   WS-STATE-EXCL-MATCHES.
+
+      ****************************************************************
+      * 6600-MATCH-STATE-PROVIDERS
+      * MATCHES A STATE MEDICAID EXCLUSION RECORD AGAINST THE
+      * PROVIDER MASTER. A STATE LIST HIT ONLY APPLIES TO PROVIDERS
+      * PARTICIPATING IN THAT STATE'S MEDICAID PROGRAM, SO EVERY
+      * LOOKUP IS SCOPED TO PROVIDERS WHOSE MEDICAID_STATE MATCHES
+      * THE EXCLUSION RECORD'S STATE CODE. USES NPI, TIN, AND NAME
+      * MATCHING - SAME APPROACH AS 6100/6300.
+      ****************************************************************
+       6600-MATCH-STATE-PROVIDERS.
+
+           INITIALIZE WS-STATE-EXCL-MATCH-WORK
+           SET WS-STATE-EXCL-NO-MATCH TO TRUE
+           MOVE ZERO TO WS-STATE-EXCL-MATCH-SCORE
+           MOVE 'STA' TO WS-EXCL-MATCH-SOURCE
+
+      * ATTEMPT 1: EXACT MATCH ON NPI WITHIN THE SANCTIONING STATE
+           IF STATE-EXCL-NPI NOT = SPACES
+               EXEC SQL
+                   SELECT PROVIDER_ID, NPI, LAST_NAME,
+                          FIRST_NAME, TAX_ID
+                   INTO :HV-PROVIDER-ID, :HV-NPI,
+                        :HV-LAST-NAME, :HV-FIRST-NAME,
+                        :HV-TAX-ID
+                   FROM PROVIDER_MASTER
+                   WHERE NPI = :STATE-EXCL-NPI
+                     AND MEDICAID_STATE = :STATE-EXCL-STATE-CODE
+                     AND STATUS IN ('AC', 'SU')
+               END-EXEC
+
+               IF SQLCODE = 0
+                   SET WS-STATE-EXCL-EXACT-MATCH TO TRUE
+                   MOVE 100 TO WS-STATE-EXCL-MATCH-SCORE
+                   MOVE 'Y' TO WS-STATE-EXCL-NPI-MATCH
+                   ADD 1 TO WS-STATE-EXCL-MATCHES
+                   PERFORM 6400-EXCLUSION-ACTION-PROCESSING
+                   GO TO 6600-EXIT
+               END-IF
+           END-IF
+
+      * ATTEMPT 2: EXACT MATCH ON SSN/EIN WITHIN THE SANCTIONING STATE
+           IF STATE-EXCL-SSN-EIN NOT = SPACES
+               EXEC SQL
+                   SELECT PROVIDER_ID, NPI, LAST_NAME,
+                          FIRST_NAME, TAX_ID
+                   INTO :HV-PROVIDER-ID, :HV-NPI,
+                        :HV-LAST-NAME, :HV-FIRST-NAME,
+                        :HV-TAX-ID
+                   FROM PROVIDER_MASTER
+                   WHERE TAX_ID = :STATE-EXCL-SSN-EIN
+                     AND MEDICAID_STATE = :STATE-EXCL-STATE-CODE
+                     AND STATUS IN ('AC', 'SU')
+               END-EXEC
+
+               IF SQLCODE = 0
+                   SET WS-STATE-EXCL-EXACT-MATCH TO TRUE
+                   MOVE 100 TO WS-STATE-EXCL-MATCH-SCORE
+                   MOVE 'Y' TO WS-STATE-EXCL-TIN-MATCH
+                   ADD 1 TO WS-STATE-EXCL-MATCHES
+                   PERFORM 6400-EXCLUSION-ACTION-PROCESSING
+                   GO TO 6600-EXIT
+               END-IF
+           END-IF
+
+      * ATTEMPT 3: EXACT MATCH ON STATE MEDICAID PROVIDER ID
+           IF STATE-EXCL-MEDICAID-ID NOT = SPACES
+               EXEC SQL
+                   SELECT PROVIDER_ID, NPI, LAST_NAME,
+                          FIRST_NAME, TAX_ID
+                   INTO :HV-PROVIDER-ID, :HV-NPI,
+                        :HV-LAST-NAME, :HV-FIRST-NAME,
+                        :HV-TAX-ID
+                   FROM PROVIDER_MASTER
+                   WHERE MEDICAID_ID = :STATE-EXCL-MEDICAID-ID
+                     AND MEDICAID_STATE = :STATE-EXCL-STATE-CODE
+                     AND STATUS IN ('AC', 'SU')
+               END-EXEC
+
+               IF SQLCODE = 0
+                   SET WS-STATE-EXCL-EXACT-MATCH TO TRUE
+                   MOVE 100 TO WS-STATE-EXCL-MATCH-SCORE
+                   MOVE 'Y' TO WS-STATE-EXCL-MEDICAID-MATCH
+                   ADD 1 TO WS-STATE-EXCL-MATCHES
+                   PERFORM 6400-EXCLUSION-ACTION-PROCESSING
+                   GO TO 6600-EXIT
+               END-IF
+           END-IF
+
+      * ATTEMPT 4: FUZZY NAME MATCH WITHIN THE SANCTIONING STATE
+           IF STATE-EXCL-LAST-NAME NOT = SPACES AND
+              STATE-EXCL-FIRST-NAME NOT = SPACES
+               EXEC SQL
+                   SELECT PROVIDER_ID, NPI,
+                          LAST_NAME, FIRST_NAME
+                   INTO :HV-PROVIDER-ID, :HV-NPI,
+                        :HV-LAST-NAME, :HV-FIRST-NAME
+                   FROM PROVIDER_MASTER
+                   WHERE UPPER(LAST_NAME) =
+                             UPPER(:STATE-EXCL-LAST-NAME)
+                     AND UPPER(FIRST_NAME) =
+                             UPPER(:STATE-EXCL-FIRST-NAME)
+                     AND MEDICAID_STATE = :STATE-EXCL-STATE-CODE
+                     AND STATUS IN ('AC', 'SU')
+               END-EXEC
+
+               IF SQLCODE = 0
+                   SET WS-STATE-EXCL-FUZZY-MATCH TO TRUE
+                   MOVE 85 TO WS-STATE-EXCL-MATCH-SCORE
+                   ADD 1 TO WS-STATE-EXCL-MATCHES
+                   PERFORM 6400-EXCLUSION-ACTION-PROCESSING
+               END-IF
+           END-IF.
+
+       6600-EXIT.
+           EXIT.
+
       ****************************************************************
       * 7000-GENERATE-CREDENTIALING-REPORT
       * GENERATES THE CREDENTIALING STATUS DASHBOARD REPORT SHOWING
@@ -7405,6 +8604,234 @@
        7200-EXIT.
            EXIT.
 
+      ****************************************************************
+      * 7300-GENERATE-DIRECTORY-ACCURACY-REPORT
+      * GENERATES THE PROVIDER DIRECTORY ACCURACY REPORT FOR CMS
+      * COMPLIANCE, LISTING ACTIVE PROVIDERS WHOSE DIRECTORY DATA
+      * (PRACTICE LOCATION, PANEL STATUS) HAS NOT BEEN RE-VERIFIED
+      * WITH THE PROVIDER WITHIN THE LAST 90 DAYS.
+      ****************************************************************
+       7300-GENERATE-DIRECTORY-ACCURACY-REPORT.
+
+           MOVE 'PROVIDER DIRECTORY ACCURACY RPT' TO WS-RPT-TITLE
+           MOVE 'CMS DIRECTORY VERIFICATION COMPLIANCE'
+               TO WS-RPT-SUBTITLE
+           MOVE WS-FORMATTED-DATE TO WS-RPT-DATE
+           MOVE ZERO TO WS-DA-RPT-PAGE
+           MOVE 99 TO WS-DA-RPT-LINE
+
+           EXEC SQL
+               DECLARE DIRACC_RPT_CURSOR CURSOR FOR
+               SELECT P.PROVIDER_ID, P.NPI,
+                      P.LAST_NAME, P.FIRST_NAME,
+                      P.PRACTICE_CITY, P.PRACTICE_STATE,
+                      P.PCP_PANEL_MAX, P.ACCEPTING_NEW,
+                      P.DIRECTORY_VERIFIED_DATE
+               FROM PROVIDER_MASTER P
+               WHERE P.STATUS IN ('AC', 'SU')
+                 AND (P.DIRECTORY_VERIFIED_DATE IS NULL
+                  OR P.DIRECTORY_VERIFIED_DATE <=
+                      DATEADD(DAY, -90, CURRENT_DATE))
+               ORDER BY P.DIRECTORY_VERIFIED_DATE
+           END-EXEC
+
+           EXEC SQL
+               OPEN DIRACC_RPT_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'HCPRVMNT - CANNOT OPEN DIR ACC RPT CURSOR'
+               GO TO 7300-EXIT
+           END-IF
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH DIRACC_RPT_CURSOR
+                   INTO :HV-PROVIDER-ID, :HV-NPI,
+                        :HV-LAST-NAME, :HV-FIRST-NAME,
+                        :HV-PRACTICE-CITY, :HV-PRACTICE-STATE,
+                        :HV-PCP-PANEL-MAX, :HV-ACCEPTING-NEW,
+                        :HV-DIR-VERIFIED-DATE
+               END-EXEC
+
+               IF SQLCODE = 0
+                   IF WS-DA-RPT-LINE >= WS-LINES-PER-PAGE
+                       ADD 1 TO WS-DA-RPT-PAGE
+                       MOVE WS-DA-RPT-PAGE TO WS-RPT-PAGE-NO
+                       WRITE DIRACC-RPT-REC FROM WS-RPT-HEADER-1
+                           AFTER ADVANCING TOP-OF-PAGE
+                       WRITE DIRACC-RPT-REC FROM WS-RPT-HEADER-2
+                           AFTER ADVANCING 1 LINES
+                       MOVE SPACES TO DIRACC-RPT-REC
+                       WRITE DIRACC-RPT-REC
+                           AFTER ADVANCING 1 LINES
+                       MOVE 3 TO WS-DA-RPT-LINE
+                   END-IF
+
+                   INITIALIZE WS-DA-RPT-DETAIL
+                   MOVE HV-PROVIDER-ID TO WS-DA-PROVIDER-ID
+                   MOVE HV-NPI TO WS-DA-NPI
+                   STRING HV-LAST-NAME DELIMITED BY '  '
+                          ', ' DELIMITED BY SIZE
+                          HV-FIRST-NAME DELIMITED BY '  '
+                       INTO WS-DA-PROVIDER-NAME
+                   END-STRING
+                   MOVE HV-PRACTICE-CITY(1:15) TO WS-DA-PRACTICE-CITY
+                   MOVE HV-PRACTICE-STATE TO WS-DA-PRACTICE-STATE
+
+                   IF HV-PCP-PANEL-MAX > 0
+                       MOVE 'YES' TO WS-DA-PCP-IND
+                   ELSE
+                       MOVE 'NO ' TO WS-DA-PCP-IND
+                   END-IF
+
+                   IF HV-ACCEPTING-NEW = 'Y'
+                       MOVE 'YES' TO WS-DA-ACCEPTING-NEW
+                   ELSE
+                       MOVE 'NO ' TO WS-DA-ACCEPTING-NEW
+                   END-IF
+
+                   IF HV-DIR-VERIFIED-DATE = SPACES
+                       MOVE 'NEVER VERFD' TO WS-DA-VERIFIED-DATE
+                       MOVE '** NEVER VERFD' TO WS-DA-ALERT
+                   ELSE
+                       MOVE HV-DIR-VERIFIED-DATE TO WS-DA-VERIFIED-DATE
+                       MOVE '** OVERDUE' TO WS-DA-ALERT
+                   END-IF
+
+                   WRITE DIRACC-RPT-REC FROM WS-DA-RPT-DETAIL
+                       AFTER ADVANCING 1 LINES
+                   ADD 1 TO WS-DA-RPT-LINE
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE DIRACC_RPT_CURSOR
+           END-EXEC
+
+           DISPLAY 'HCPRVMNT - DIRECTORY ACCURACY REPORT GENERATED'.
+
+       7300-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 7400-GENERATE-W9-COMPLIANCE-REPORT
+      * LISTS ACTIVE PROVIDERS WHO HAVE GONE A FULL TAX YEAR WITHOUT
+      * A CURRENT W-9 ON FILE (NO W-9 EVER RECEIVED, OR THE LAST ONE
+      * RECEIVED IS MORE THAN ONE YEAR OLD) SO TAX REPORTING CAN
+      * FOLLOW UP BEFORE YEAR-END 1099 PROCESSING.
+      ****************************************************************
+       7400-GENERATE-W9-COMPLIANCE-REPORT.
+
+           MOVE 'W-9 COMPLIANCE REPORT' TO WS-RPT-TITLE
+           MOVE 'PROVIDERS WITHOUT A CURRENT W-9 ON FILE'
+               TO WS-RPT-SUBTITLE
+           MOVE WS-FORMATTED-DATE TO WS-RPT-DATE
+           MOVE ZERO TO WS-W9R-RPT-PAGE
+           MOVE 99 TO WS-W9R-RPT-LINE
+
+           EXEC SQL
+               DECLARE W9RPT_CURSOR CURSOR FOR
+               SELECT P.PROVIDER_ID, P.NPI,
+                      P.LAST_NAME, P.FIRST_NAME, P.ORG_NAME,
+                      P.TAX_ID, P.W9_RECEIVED, P.W9_DATE
+               FROM PROVIDER_MASTER P
+               WHERE P.STATUS IN ('AC', 'SU')
+                 AND (P.W9_RECEIVED NOT = 'Y'
+                  OR P.W9_DATE IS NULL
+                  OR P.W9_DATE <=
+                      DATEADD(YEAR, -1, CURRENT_DATE))
+               ORDER BY P.W9_DATE
+           END-EXEC
+
+           EXEC SQL
+               OPEN W9RPT_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'HCPRVMNT - CANNOT OPEN W9 COMPLIANCE CURSOR'
+               GO TO 7400-EXIT
+           END-IF
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH W9RPT_CURSOR
+                   INTO :HV-PROVIDER-ID, :HV-NPI,
+                        :HV-LAST-NAME, :HV-FIRST-NAME, :HV-ORG-NAME,
+                        :HV-TAX-ID, :HV-W9-RECEIVED, :HV-W9-DATE
+               END-EXEC
+
+               IF SQLCODE = 0
+                   IF WS-W9R-RPT-LINE >= WS-LINES-PER-PAGE
+                       ADD 1 TO WS-W9R-RPT-PAGE
+                       MOVE WS-W9R-RPT-PAGE TO WS-RPT-PAGE-NO
+                       WRITE W9RPT-REC FROM WS-RPT-HEADER-1
+                           AFTER ADVANCING TOP-OF-PAGE
+                       WRITE W9RPT-REC FROM WS-RPT-HEADER-2
+                           AFTER ADVANCING 1 LINES
+                       MOVE SPACES TO W9RPT-REC
+                       WRITE W9RPT-REC
+                           AFTER ADVANCING 1 LINES
+                       MOVE 3 TO WS-W9R-RPT-LINE
+                   END-IF
+
+                   INITIALIZE WS-W9-RPT-DETAIL
+                   MOVE HV-PROVIDER-ID TO WS-W9R-PROVIDER-ID
+                   MOVE HV-NPI TO WS-W9R-NPI
+
+                   IF HV-ORG-NAME NOT = SPACES
+                       MOVE HV-ORG-NAME(1:30) TO WS-W9R-PROVIDER-NAME
+                   ELSE
+                       STRING HV-LAST-NAME DELIMITED BY '  '
+                              ', ' DELIMITED BY SIZE
+                              HV-FIRST-NAME DELIMITED BY '  '
+                           INTO WS-W9R-PROVIDER-NAME
+                       END-STRING
+                   END-IF
+
+                   MOVE HV-TAX-ID TO WS-W9R-TAX-ID
+
+      * GET YTD PAYMENTS SO FOLLOW-UP CAN BE PRIORITIZED BY THE
+      * PROVIDERS WE'VE ACTUALLY BEEN PAYING WHILE UNCOVERED
+                   EXEC SQL
+                       SELECT COALESCE(SUM(PAID_AMOUNT), 0)
+                       INTO :HV-YTD-TOTAL-PAID
+                       FROM CLAIMS_PAYMENT
+                       WHERE PROVIDER_ID = :HV-PROVIDER-ID
+                         AND PAYMENT_YEAR = YEAR(CURRENT_DATE)
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       MOVE HV-YTD-TOTAL-PAID TO WS-W9R-YTD-PAID
+                   ELSE
+                       MOVE ZERO TO WS-W9R-YTD-PAID
+                   END-IF
+
+                   IF HV-W9-RECEIVED NOT = 'Y' OR HV-W9-DATE = SPACES
+                       MOVE 'NEVER ON FILE' TO WS-W9R-W9-STATUS
+                       MOVE SPACES TO WS-W9R-W9-DATE
+                       MOVE '** NO W9 ON FILE' TO WS-W9R-ALERT
+                   ELSE
+                       MOVE 'ON FILE' TO WS-W9R-W9-STATUS
+                       MOVE HV-W9-DATE TO WS-W9R-W9-DATE
+                       MOVE '** EXPIRED OVER 1YR' TO WS-W9R-ALERT
+                   END-IF
+
+                   WRITE W9RPT-REC FROM WS-W9-RPT-DETAIL
+                       AFTER ADVANCING 1 LINES
+                   ADD 1 TO WS-W9R-RPT-LINE
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE W9RPT_CURSOR
+           END-EXEC
+
+           DISPLAY 'HCPRVMNT - W-9 COMPLIANCE REPORT GENERATED'.
+
+       7400-EXIT.
+           EXIT.
+
       ****************************************************************
       * 8000-ERROR-HANDLER
       * CENTRAL ERROR HANDLING ROUTINE. FORMATS AND WRITES ERROR
@@ -7565,7 +8992,10 @@
            DISPLAY '  PAYMENT SETUPS:           ' WS-PAY-CTR
            DISPLAY '  EFT SETUPS:               ' WS-EFT-SETUP-CTR
            DISPLAY '  PRENOTES GENERATED:       ' WS-PRENOTE-CTR
+           DISPLAY '  PAYMENT SETUPS HELD (W9): ' WS-PAYSETUP-HELD-CTR
            DISPLAY '  1099 TRIGGERS:            ' WS-1099-TRIGGER-CTR
+           DISPLAY '  VALUE-BASED BONUSES PAID: ' WS-VB-BONUS-CTR
+           DISPLAY '  VALUE-BASED NO BONUS:     ' WS-VB-NO-BONUS-CTR
            DISPLAY ' '
            DISPLAY 'EXCLUSION COUNTS:'
            DISPLAY '  OIG RECORDS READ:         ' WS-OIG-RECORDS-READ
@@ -7574,6 +9004,9 @@
            DISPLAY '  OIG FUZZY MATCHES:        ' WS-OIG-FUZZY-MATCHES
            DISPLAY '  SAM RECORDS READ:         ' WS-SAM-RECORDS-READ
            DISPLAY '  SAM MATCHES FOUND:        ' WS-SAM-MATCHES-FOUND
+           DISPLAY '  STATE EXCL RECORDS READ:  '
+                   WS-STATE-EXCL-RECORDS-READ
+           DISPLAY '  STATE EXCL MATCHES FOUND: ' WS-STATE-EXCL-MATCHES
            DISPLAY '  EXCLUSION ACTIONS:        '
                    WS-EXCLUSION-ACTION-CTR
            DISPLAY ' '
@@ -7584,6 +9017,31 @@
                    WS-ERROR-WRITTEN-CTR
            DISPLAY '  AUDIT RECORDS WRITTEN:    ' WS-AUDIT-CTR
            DISPLAY ' '
+           DISPLAY 'BULK ROSTER LOAD COUNTS:'
+           DISPLAY '  ROSTER ROWS READ:         ' WS-ROSTER-READ-CTR
+           DISPLAY '  ROSTER ENROLLMENTS OK:    ' WS-ROSTER-SUCCESS-CTR
+           DISPLAY '  ROSTER ROWS REJECTED:     ' WS-ROSTER-REJECT-CTR
+           DISPLAY ' '
+           DISPLAY 'DELEGATED CREDENTIALING FEED COUNTS:'
+           DISPLAY '  DELEGATED ROWS READ:       ' WS-DELGCRED-READ-CTR
+           DISPLAY '  DELEGATED ACCEPTED:        ' WS-DELGCRED-ACCEPT-CTR
+           DISPLAY '  DELEGATED SANCTION MISMATCHES: '
+                   WS-DELGCRED-MISMATCH-CTR
+           DISPLAY '  DELEGATED ROWS REJECTED:   ' WS-DELGCRED-REJECT-CTR
+           DISPLAY ' '
+
+           IF WS-ROSTER-PRESENT
+               MOVE 'TOTALS    ' TO WS-ROSTR-ACTION
+               MOVE SPACES TO WS-ROSTR-NPI
+               MOVE SPACES TO WS-ROSTR-PROVIDER-NAME
+               STRING 'READ=' WS-ROSTER-READ-CTR
+                      ' ENROLLED=' WS-ROSTER-SUCCESS-CTR
+                      ' REJECTED=' WS-ROSTER-REJECT-CTR
+                   DELIMITED BY SIZE
+                   INTO WS-ROSTR-DETAIL
+               END-STRING
+               PERFORM 1650-WRITE-ROSTER-DETAIL-LINE
+           END-IF
 
       * COMMIT ANY PENDING DATABASE CHANGES
            IF WS-NO-FATAL-ERROR
@@ -7614,12 +9072,22 @@
            CLOSE PROVIDER-TRANS-FILE
            CLOSE OIG-EXCLUSION-FILE
            CLOSE SAM-EXCLUSION-FILE
+           CLOSE STATE-EXCLUSION-FILE
            CLOSE PROVIDER-MASTER-FILE
            CLOSE CREDENTIALING-REPORT
            CLOSE NETWORK-REPORT-FILE
+           CLOSE DIRECTORY-ACCURACY-RPT
+           CLOSE W9-COMPLIANCE-RPT
            CLOSE PROVIDER-PAYMENT-FILE
            CLOSE ERROR-FILE
            CLOSE AUDIT-TRAIL-FILE
+           IF WS-ROSTER-PRESENT
+               CLOSE PROVIDER-ROSTER-FILE
+           END-IF
+           IF WS-DELGCRED-PRESENT
+               CLOSE DELEGATED-CRED-FILE
+           END-IF
+           CLOSE ROSTER-CONTROL-RPT
 
       * SET RETURN CODE
            IF WS-FATAL-ERROR
