@@ -0,0 +1,907 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HCEDITMT.
+      *================================================================*
+      * PROGRAM:     HCEDITMT                                          *
+      * DESCRIPTION: NCCI/MUE EDIT TABLE MAINTENANCE UTILITY           *
+      *              CONVERTS THE CMS QUARTERLY NCCI PTP EDIT AND MUE  *
+      *              THRESHOLD RELEASE FILES INTO THE NCCIEDIT AND    *
+      *              MUETHRES MASTER FILES READ BY HCCLMVAL AT         *
+      *              1250-LOAD-NCCI-TABLES AND 1260-LOAD-MUE-TABLES.   *
+      *              PRODUCES A CONTROL REPORT OF CODE PAIRS/CPT       *
+      *              ENTRIES ADDED, REMOVED, OR CHANGED VERSUS THE     *
+      *              PRIOR QUARTER'S TABLES SO THE CHANGE CAN BE       *
+      *              REVIEWED BEFORE IT REACHES PRODUCTION EDITS.      *
+      *                                                                *
+      * SYSTEM:      HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)        *
+      * AUTHOR:      SYSTEMS DEVELOPMENT GROUP                         *
+      * DATE WRITTEN: 2024-08-01                                       *
+      *                                                                *
+      * MODIFICATION LOG:                                              *
+      * DATE       AUTHOR   DESCRIPTION                                *
+      * ---------- -------- ------------------------------------------ *
+      * 2024-08-01 LFERRARO INITIAL DEVELOPMENT                        *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CMS-NCCI-RELEASE-FILE
+               ASSIGN TO CMSNCCI
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CMSNC-STATUS.
+
+           SELECT CMS-MUE-RELEASE-FILE
+               ASSIGN TO CMSMUE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CMSMU-STATUS.
+
+           SELECT NCCI-EDIT-FILE
+               ASSIGN TO NCCIEDIT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NE-EDIT-KEY
+               FILE STATUS IS WS-NCCI-STATUS.
+
+           SELECT MUE-THRESHOLD-FILE
+               ASSIGN TO MUETHRES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MT-MUE-KEY
+               FILE STATUS IS WS-MUE-STATUS.
+
+           SELECT EDIT-CONTROL-RPT
+               ASSIGN TO EDITCTRL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CMS-NCCI-RELEASE-FILE
+           RECORD CONTAINS 120 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CMS-NCCI-RELEASE-REC.
+           05  CNR-COL1-CPT                PIC X(05).
+           05  CNR-COL2-CPT                PIC X(05).
+           05  CNR-EDIT-TYPE                PIC X(01).
+           05  CNR-MOD-IND                PIC X(01).
+           05  CNR-EFF-DT                PIC 9(08).
+           05  CNR-TERM-DT                PIC 9(08).
+           05  CNR-RATIONALE                PIC X(80).
+           05  FILLER                        PIC X(12).
+
+       FD  CMS-MUE-RELEASE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CMS-MUE-RELEASE-REC.
+           05  CMR-CPT-CD                PIC X(05).
+           05  CMR-PRACT-IND                PIC X(01).
+           05  CMR-MUE-VALUE                PIC 9(03).
+           05  CMR-ADJUD-IND                PIC X(01).
+           05  CMR-EFF-DT                PIC 9(08).
+           05  CMR-TERM-DT                PIC 9(08).
+           05  FILLER                        PIC X(54).
+
+       FD  NCCI-EDIT-FILE
+           RECORD CONTAINS 120 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  NCCI-EDIT-REC.
+           05  NE-EDIT-KEY.
+               10  NE-COL1-CPT             PIC X(05).
+               10  NE-COL2-CPT             PIC X(05).
+           05  NE-EDIT-TYPE                PIC X(01).
+               88  NE-COLUMN-EDIT          VALUE '1'.
+               88  NE-MUTUALLY-EXCL        VALUE '2'.
+           05  NE-MODIFIER-IND             PIC X(01).
+               88  NE-MOD-ALLOWED          VALUE '1'.
+               88  NE-MOD-NOT-ALLOWED      VALUE '0'.
+               88  NE-MOD-NA               VALUE '9'.
+           05  NE-EFF-DT                   PIC 9(08).
+           05  NE-TERM-DT                  PIC 9(08).
+           05  NE-RATIONALE                PIC X(80).
+           05  NE-FILLER                   PIC X(12).
+
+       FD  MUE-THRESHOLD-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  MUE-THRESHOLD-REC.
+           05  MT-MUE-KEY.
+               10  MT-CPT-CD               PIC X(05).
+               10  MT-PRACT-IND            PIC X(01).
+           05  MT-MUE-VALUE                PIC 9(03).
+           05  MT-MUE-ADJUD-IND            PIC X(01).
+               88  MT-MUE-LINE-EDIT        VALUE '1'.
+               88  MT-MUE-DAY-EDIT         VALUE '2'.
+               88  MT-MUE-DATE-EDIT        VALUE '3'.
+           05  MT-MUE-EFF-DT              PIC 9(08).
+           05  MT-MUE-TERM-DT             PIC 9(08).
+           05  MT-MUE-FILLER              PIC X(54).
+
+       FD  EDIT-CONTROL-RPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  EDIT-CONTROL-REC                PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-CMSNC-STATUS             PIC X(02).
+               88  CMSNC-OK                VALUE '00'.
+               88  CMSNC-EOF                VALUE '10'.
+           05  WS-CMSMU-STATUS             PIC X(02).
+               88  CMSMU-OK                VALUE '00'.
+               88  CMSMU-EOF                VALUE '10'.
+           05  WS-NCCI-STATUS              PIC X(02).
+               88  NCCI-OK                  VALUE '00'.
+               88  NCCI-EOF                 VALUE '10'.
+           05  WS-MUE-STATUS               PIC X(02).
+               88  MUE-OK                   VALUE '00'.
+               88  MUE-EOF                  VALUE '10'.
+           05  WS-CTRL-STATUS              PIC X(02).
+               88  CTRL-OK                  VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-CMSNC-EOF-SW             PIC X(01) VALUE 'N'.
+               88  CMSNC-AT-EOF             VALUE 'Y'.
+           05  WS-CMSMU-EOF-SW             PIC X(01) VALUE 'N'.
+               88  CMSMU-AT-EOF             VALUE 'Y'.
+           05  WS-OLD-NCCI-EOF-SW          PIC X(01) VALUE 'N'.
+               88  OLD-NCCI-AT-EOF          VALUE 'Y'.
+           05  WS-OLD-MUE-EOF-SW           PIC X(01) VALUE 'N'.
+               88  OLD-MUE-AT-EOF           VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * PRIOR-QUARTER SNAPSHOT TABLES, LOADED FROM THE EXISTING        *
+      * NCCIEDIT/MUETHRES MASTER FILES BEFORE THEY ARE REPLACED        *
+      *----------------------------------------------------------------*
+       01  WS-OLD-NCCI-TABLE.
+           05  WS-OLD-NCCI-COUNT           PIC 9(05) VALUE 0.
+           05  WS-OLD-NCCI-ENTRY OCCURS 5000 TIMES
+               INDEXED BY WS-OLD-NCCI-IDX.
+               10  WS-OLD-NCCI-COL1-CPT    PIC X(05).
+               10  WS-OLD-NCCI-COL2-CPT    PIC X(05).
+               10  WS-OLD-NCCI-EDIT-TYPE   PIC X(01).
+               10  WS-OLD-NCCI-MOD-IND     PIC X(01).
+               10  WS-OLD-NCCI-EFF-DT      PIC 9(08).
+               10  WS-OLD-NCCI-TERM-DT     PIC 9(08).
+               10  WS-OLD-NCCI-MATCHED-SW  PIC X(01) VALUE 'N'.
+                   88  WS-OLD-NCCI-MATCHED VALUE 'Y'.
+
+       01  WS-OLD-MUE-TABLE.
+           05  WS-OLD-MUE-COUNT            PIC 9(05) VALUE 0.
+           05  WS-OLD-MUE-ENTRY OCCURS 3000 TIMES
+               INDEXED BY WS-OLD-MUE-IDX.
+               10  WS-OLD-MUE-CPT-CD       PIC X(05).
+               10  WS-OLD-MUE-PRACT-IND    PIC X(01).
+               10  WS-OLD-MUE-MAX-UNITS    PIC 9(03).
+               10  WS-OLD-MUE-ADJUD-IND    PIC X(01).
+               10  WS-OLD-MUE-EFF-DT       PIC 9(08).
+               10  WS-OLD-MUE-TERM-DT      PIC 9(08).
+               10  WS-OLD-MUE-MATCHED-SW   PIC X(01) VALUE 'N'.
+                   88  WS-OLD-MUE-MATCHED  VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * NEW-QUARTER TABLES BUILT FROM THE CMS RELEASE FILES            *
+      *----------------------------------------------------------------*
+       01  WS-NEW-NCCI-TABLE.
+           05  WS-NEW-NCCI-COUNT           PIC 9(05) VALUE 0.
+           05  WS-NEW-NCCI-ENTRY OCCURS 5000 TIMES
+               INDEXED BY WS-NEW-NCCI-IDX.
+               10  WS-NEW-NCCI-COL1-CPT    PIC X(05).
+               10  WS-NEW-NCCI-COL2-CPT    PIC X(05).
+               10  WS-NEW-NCCI-EDIT-TYPE   PIC X(01).
+               10  WS-NEW-NCCI-MOD-IND     PIC X(01).
+               10  WS-NEW-NCCI-EFF-DT      PIC 9(08).
+               10  WS-NEW-NCCI-TERM-DT     PIC 9(08).
+               10  WS-NEW-NCCI-RATIONALE   PIC X(80).
+
+       01  WS-NEW-MUE-TABLE.
+           05  WS-NEW-MUE-COUNT            PIC 9(05) VALUE 0.
+           05  WS-NEW-MUE-ENTRY OCCURS 3000 TIMES
+               INDEXED BY WS-NEW-MUE-IDX.
+               10  WS-NEW-MUE-CPT-CD       PIC X(05).
+               10  WS-NEW-MUE-PRACT-IND    PIC X(01).
+               10  WS-NEW-MUE-MAX-UNITS    PIC 9(03).
+               10  WS-NEW-MUE-ADJUD-IND    PIC X(01).
+               10  WS-NEW-MUE-EFF-DT       PIC 9(08).
+               10  WS-NEW-MUE-TERM-DT      PIC 9(08).
+
+       01  WS-CONTROL-COUNTERS.
+           05  WS-CTR-NCCI-ADDED           PIC 9(05) VALUE 0.
+           05  WS-CTR-NCCI-REMOVED         PIC 9(05) VALUE 0.
+           05  WS-CTR-NCCI-CHANGED         PIC 9(05) VALUE 0.
+           05  WS-CTR-NCCI-UNCHANGED       PIC 9(05) VALUE 0.
+           05  WS-CTR-MUE-ADDED            PIC 9(05) VALUE 0.
+           05  WS-CTR-MUE-REMOVED          PIC 9(05) VALUE 0.
+           05  WS-CTR-MUE-CHANGED          PIC 9(05) VALUE 0.
+           05  WS-CTR-MUE-UNCHANGED        PIC 9(05) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-SUB-1                    PIC 9(05).
+           05  WS-SUB-2                    PIC 9(05).
+           05  WS-PAGE-COUNT                PIC 9(05) VALUE 0.
+           05  WS-LINE-COUNT                PIC 9(03) VALUE 99.
+           05  WS-LINES-PER-PAGE            PIC 9(03) VALUE 55.
+           05  WS-RPT-MUE-UNITS-OLD          PIC ZZ9.
+           05  WS-RPT-MUE-UNITS-NEW          PIC ZZ9.
+
+       01  WS-RPT-HEADER-1.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(50)
+               VALUE 'HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)'.
+           05  FILLER                      PIC X(30) VALUE SPACES.
+           05  FILLER                      PIC X(06) VALUE 'DATE: '.
+           05  WS-RPT-DATE                 PIC X(10).
+           05  FILLER                      PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-HEADER-2.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(50)
+               VALUE 'NCCI/MUE EDIT TABLE QTRLY REFRESH CONTROL RPT'.
+           05  FILLER                      PIC X(30) VALUE SPACES.
+           05  FILLER                      PIC X(06) VALUE 'PAGE: '.
+           05  WS-RPT-PAGE-NO             PIC Z,ZZ9.
+           05  FILLER                      PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-ACTION               PIC X(09).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-TABLE-ID             PIC X(04).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-KEY-1                PIC X(05).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-KEY-2                PIC X(05).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-DETAIL               PIC X(80).
+
+       COPY CPYERROR.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+      *================================================================*
+      * MAINLINE - REFRESH NCCI THEN MUE TABLES FROM THE CMS RELEASE  *
+      *================================================================*
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-REFRESH-NCCI-TABLE
+               THRU 2000-REFRESH-NCCI-TABLE-EXIT
+           PERFORM 3000-REFRESH-MUE-TABLE
+               THRU 3000-REFRESH-MUE-TABLE-EXIT
+           PERFORM 9000-TERMINATION
+           STOP RUN
+           .
+
+       1000-INITIALIZATION.
+      *----------------------------------------------------------------*
+      * OPEN THE CONTROL REPORT AND WRITE ITS HEADING                 *
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RPT-DATE
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-START-TIME
+
+           OPEN OUTPUT EDIT-CONTROL-RPT
+           IF WS-CTRL-STATUS NOT = '00'
+               MOVE 'EDIT-CONTROL-RPT OPEN FAILED' TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           PERFORM 1100-WRITE-REPORT-HEADERS
+           .
+
+       1100-WRITE-REPORT-HEADERS.
+      *----------------------------------------------------------------*
+      * WRITE REPORT HEADERS TO THE CONTROL REPORT                    *
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-RPT-PAGE-NO
+           WRITE EDIT-CONTROL-REC FROM WS-RPT-HEADER-1
+               AFTER ADVANCING PAGE
+           WRITE EDIT-CONTROL-REC FROM WS-RPT-HEADER-2
+               AFTER ADVANCING 1 LINE
+           MOVE SPACES TO EDIT-CONTROL-REC
+           WRITE EDIT-CONTROL-REC
+               AFTER ADVANCING 1 LINE
+           MOVE 3 TO WS-LINE-COUNT
+           .
+
+       1200-WRITE-DETAIL-LINE.
+      *----------------------------------------------------------------*
+      * WRITE ONE DETAIL LINE, PAGING THE CONTROL REPORT AS NEEDED     *
+      *----------------------------------------------------------------*
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1100-WRITE-REPORT-HEADERS
+           END-IF
+           WRITE EDIT-CONTROL-REC FROM WS-RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+      *================================================================*
+      * 2000 - REFRESH NCCI TABLE                                      *
+      *================================================================*
+       2000-REFRESH-NCCI-TABLE.
+           PERFORM 2100-LOAD-OLD-NCCI-TABLE
+               THRU 2100-LOAD-OLD-NCCI-TABLE-EXIT
+           PERFORM 2200-LOAD-NEW-NCCI-FROM-CMS
+               THRU 2200-LOAD-NEW-NCCI-FROM-CMS-EXIT
+           PERFORM 2300-COMPARE-NCCI-TABLES
+               THRU 2300-COMPARE-NCCI-TABLES-EXIT
+           PERFORM 2400-REWRITE-NCCI-FILE
+               THRU 2400-REWRITE-NCCI-FILE-EXIT
+           GO TO 2000-REFRESH-NCCI-TABLE-EXIT
+           .
+       2000-REFRESH-NCCI-TABLE-EXIT.
+           EXIT.
+
+       2100-LOAD-OLD-NCCI-TABLE.
+      *----------------------------------------------------------------*
+      * SNAPSHOT THE CURRENT NCCIEDIT MASTER BEFORE IT IS REPLACED     *
+      *----------------------------------------------------------------*
+           OPEN INPUT NCCI-EDIT-FILE
+           IF WS-NCCI-STATUS NOT = '00'
+               DISPLAY 'HCEDITMT - WARNING: NO PRIOR NCCIEDIT FOUND - '
+                   WS-NCCI-STATUS
+               GO TO 2100-LOAD-OLD-NCCI-TABLE-EXIT
+           END-IF
+
+           PERFORM UNTIL OLD-NCCI-AT-EOF
+               OR WS-OLD-NCCI-COUNT >= 5000
+               READ NCCI-EDIT-FILE
+                   AT END
+                       SET OLD-NCCI-AT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-OLD-NCCI-COUNT
+                       MOVE NE-COL1-CPT TO
+                           WS-OLD-NCCI-COL1-CPT(WS-OLD-NCCI-COUNT)
+                       MOVE NE-COL2-CPT TO
+                           WS-OLD-NCCI-COL2-CPT(WS-OLD-NCCI-COUNT)
+                       MOVE NE-EDIT-TYPE TO
+                           WS-OLD-NCCI-EDIT-TYPE(WS-OLD-NCCI-COUNT)
+                       MOVE NE-MODIFIER-IND TO
+                           WS-OLD-NCCI-MOD-IND(WS-OLD-NCCI-COUNT)
+                       MOVE NE-EFF-DT TO
+                           WS-OLD-NCCI-EFF-DT(WS-OLD-NCCI-COUNT)
+                       MOVE NE-TERM-DT TO
+                           WS-OLD-NCCI-TERM-DT(WS-OLD-NCCI-COUNT)
+               END-READ
+           END-PERFORM
+
+           CLOSE NCCI-EDIT-FILE
+           DISPLAY 'HCEDITMT - PRIOR NCCI TABLE: ' WS-OLD-NCCI-COUNT
+               ' ENTRIES'
+           .
+       2100-LOAD-OLD-NCCI-TABLE-EXIT.
+           EXIT.
+
+       2200-LOAD-NEW-NCCI-FROM-CMS.
+      *----------------------------------------------------------------*
+      * READ AND VALIDATE THE CMS QUARTERLY NCCI PTP RELEASE FILE      *
+      *----------------------------------------------------------------*
+           OPEN INPUT CMS-NCCI-RELEASE-FILE
+           IF WS-CMSNC-STATUS NOT = '00'
+               MOVE 'CMS-NCCI-RELEASE-FILE OPEN FAILED'
+                   TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           PERFORM UNTIL CMSNC-AT-EOF
+               OR WS-NEW-NCCI-COUNT >= 5000
+               READ CMS-NCCI-RELEASE-FILE
+                   AT END
+                       SET CMSNC-AT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2210-VALIDATE-NCCI-RELEASE-REC
+                           THRU 2210-VALIDATE-NCCI-RELEASE-REC-EXIT
+               END-READ
+           END-PERFORM
+
+           CLOSE CMS-NCCI-RELEASE-FILE
+           DISPLAY 'HCEDITMT - NEW NCCI TABLE: ' WS-NEW-NCCI-COUNT
+               ' ENTRIES'
+           .
+       2200-LOAD-NEW-NCCI-FROM-CMS-EXIT.
+           EXIT.
+
+       2210-VALIDATE-NCCI-RELEASE-REC.
+      *----------------------------------------------------------------*
+      * REJECT CMS RECORDS THAT FAIL BASIC FORMAT EDITS SO A BAD       *
+      * RELEASE FILE CANNOT CORRUPT THE PRODUCTION EDIT TABLE          *
+      *----------------------------------------------------------------*
+           IF CNR-COL1-CPT = SPACES OR CNR-COL2-CPT = SPACES
+               MOVE 'REJECTED ' TO WS-RPT-ACTION
+               MOVE 'NCCI' TO WS-RPT-TABLE-ID
+               MOVE CNR-COL1-CPT TO WS-RPT-KEY-1
+               MOVE CNR-COL2-CPT TO WS-RPT-KEY-2
+               MOVE 'MISSING COLUMN 1 OR COLUMN 2 CPT CODE'
+                   TO WS-RPT-DETAIL
+               PERFORM 1200-WRITE-DETAIL-LINE
+               ADD 1 TO WS-STAT-RECORDS-REJECTED
+               GO TO 2210-VALIDATE-NCCI-RELEASE-REC-EXIT
+           END-IF
+
+           IF CNR-EDIT-TYPE NOT = '1' AND CNR-EDIT-TYPE NOT = '2'
+               MOVE 'REJECTED ' TO WS-RPT-ACTION
+               MOVE 'NCCI' TO WS-RPT-TABLE-ID
+               MOVE CNR-COL1-CPT TO WS-RPT-KEY-1
+               MOVE CNR-COL2-CPT TO WS-RPT-KEY-2
+               MOVE 'INVALID EDIT TYPE - MUST BE 1 OR 2'
+                   TO WS-RPT-DETAIL
+               PERFORM 1200-WRITE-DETAIL-LINE
+               ADD 1 TO WS-STAT-RECORDS-REJECTED
+               GO TO 2210-VALIDATE-NCCI-RELEASE-REC-EXIT
+           END-IF
+
+           ADD 1 TO WS-NEW-NCCI-COUNT
+           MOVE CNR-COL1-CPT TO
+               WS-NEW-NCCI-COL1-CPT(WS-NEW-NCCI-COUNT)
+           MOVE CNR-COL2-CPT TO
+               WS-NEW-NCCI-COL2-CPT(WS-NEW-NCCI-COUNT)
+           MOVE CNR-EDIT-TYPE TO
+               WS-NEW-NCCI-EDIT-TYPE(WS-NEW-NCCI-COUNT)
+           MOVE CNR-MOD-IND TO
+               WS-NEW-NCCI-MOD-IND(WS-NEW-NCCI-COUNT)
+           MOVE CNR-EFF-DT TO
+               WS-NEW-NCCI-EFF-DT(WS-NEW-NCCI-COUNT)
+           MOVE CNR-TERM-DT TO
+               WS-NEW-NCCI-TERM-DT(WS-NEW-NCCI-COUNT)
+           MOVE CNR-RATIONALE TO
+               WS-NEW-NCCI-RATIONALE(WS-NEW-NCCI-COUNT)
+           ADD 1 TO WS-STAT-RECORDS-READ
+           .
+       2210-VALIDATE-NCCI-RELEASE-REC-EXIT.
+           EXIT.
+
+       2300-COMPARE-NCCI-TABLES.
+      *----------------------------------------------------------------*
+      * CLASSIFY EACH NEW-QUARTER ENTRY AS ADDED, CHANGED, OR          *
+      * UNCHANGED AGAINST THE PRIOR QUARTER, THEN FIND REMOVALS        *
+      *----------------------------------------------------------------*
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+               UNTIL WS-SUB-1 > WS-NEW-NCCI-COUNT
+               PERFORM 2310-FIND-OLD-NCCI-MATCH
+                   THRU 2310-FIND-OLD-NCCI-MATCH-EXIT
+           END-PERFORM
+
+           PERFORM VARYING WS-SUB-2 FROM 1 BY 1
+               UNTIL WS-SUB-2 > WS-OLD-NCCI-COUNT
+               IF NOT WS-OLD-NCCI-MATCHED(WS-SUB-2)
+                   MOVE 'REMOVED  ' TO WS-RPT-ACTION
+                   MOVE 'NCCI' TO WS-RPT-TABLE-ID
+                   MOVE WS-OLD-NCCI-COL1-CPT(WS-SUB-2)
+                       TO WS-RPT-KEY-1
+                   MOVE WS-OLD-NCCI-COL2-CPT(WS-SUB-2)
+                       TO WS-RPT-KEY-2
+                   MOVE 'CODE PAIR NOT PRESENT IN NEW RELEASE'
+                       TO WS-RPT-DETAIL
+                   PERFORM 1200-WRITE-DETAIL-LINE
+                   ADD 1 TO WS-CTR-NCCI-REMOVED
+               END-IF
+           END-PERFORM
+           .
+       2300-COMPARE-NCCI-TABLES-EXIT.
+           EXIT.
+
+       2310-FIND-OLD-NCCI-MATCH.
+      *----------------------------------------------------------------*
+      * LOOK UP ONE NEW ENTRY AGAINST THE PRIOR-QUARTER TABLE          *
+      *----------------------------------------------------------------*
+           SET WS-SUB-2 TO 1
+           PERFORM VARYING WS-SUB-2 FROM 1 BY 1
+               UNTIL WS-SUB-2 > WS-OLD-NCCI-COUNT
+               IF WS-NEW-NCCI-COL1-CPT(WS-SUB-1) =
+                       WS-OLD-NCCI-COL1-CPT(WS-SUB-2)
+                   AND WS-NEW-NCCI-COL2-CPT(WS-SUB-1) =
+                       WS-OLD-NCCI-COL2-CPT(WS-SUB-2)
+                   SET WS-OLD-NCCI-MATCHED(WS-SUB-2) TO TRUE
+                   IF WS-NEW-NCCI-EDIT-TYPE(WS-SUB-1) NOT =
+                           WS-OLD-NCCI-EDIT-TYPE(WS-SUB-2)
+                       OR WS-NEW-NCCI-MOD-IND(WS-SUB-1) NOT =
+                           WS-OLD-NCCI-MOD-IND(WS-SUB-2)
+                       OR WS-NEW-NCCI-TERM-DT(WS-SUB-1) NOT =
+                           WS-OLD-NCCI-TERM-DT(WS-SUB-2)
+                       MOVE 'CHANGED  ' TO WS-RPT-ACTION
+                       MOVE 'NCCI' TO WS-RPT-TABLE-ID
+                       MOVE WS-NEW-NCCI-COL1-CPT(WS-SUB-1)
+                           TO WS-RPT-KEY-1
+                       MOVE WS-NEW-NCCI-COL2-CPT(WS-SUB-1)
+                           TO WS-RPT-KEY-2
+                       MOVE 'EDIT TYPE, MODIFIER, OR TERM DATE CHANGED'
+                           TO WS-RPT-DETAIL
+                       PERFORM 1200-WRITE-DETAIL-LINE
+                       ADD 1 TO WS-CTR-NCCI-CHANGED
+                   ELSE
+                       ADD 1 TO WS-CTR-NCCI-UNCHANGED
+                   END-IF
+                   GO TO 2310-FIND-OLD-NCCI-MATCH-EXIT
+               END-IF
+           END-PERFORM
+
+           MOVE 'ADDED    ' TO WS-RPT-ACTION
+           MOVE 'NCCI' TO WS-RPT-TABLE-ID
+           MOVE WS-NEW-NCCI-COL1-CPT(WS-SUB-1) TO WS-RPT-KEY-1
+           MOVE WS-NEW-NCCI-COL2-CPT(WS-SUB-1) TO WS-RPT-KEY-2
+           MOVE 'NEW CODE PAIR NOT ON PRIOR QUARTER TABLE'
+               TO WS-RPT-DETAIL
+           PERFORM 1200-WRITE-DETAIL-LINE
+           ADD 1 TO WS-CTR-NCCI-ADDED
+           .
+       2310-FIND-OLD-NCCI-MATCH-EXIT.
+           EXIT.
+
+       2400-REWRITE-NCCI-FILE.
+      *----------------------------------------------------------------*
+      * REPLACE THE NCCIEDIT MASTER WITH THE VALIDATED NEW-QUARTER     *
+      * TABLE. HCCLMVAL PICKS THIS UP THE NEXT TIME IT RUNS            *
+      * 1250-LOAD-NCCI-TABLES.                                         *
+      *----------------------------------------------------------------*
+           OPEN OUTPUT NCCI-EDIT-FILE
+           IF WS-NCCI-STATUS NOT = '00'
+               MOVE 'NCCI-EDIT-FILE OPEN FOR OUTPUT FAILED'
+                   TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+               UNTIL WS-SUB-1 > WS-NEW-NCCI-COUNT
+               MOVE WS-NEW-NCCI-COL1-CPT(WS-SUB-1) TO NE-COL1-CPT
+               MOVE WS-NEW-NCCI-COL2-CPT(WS-SUB-1) TO NE-COL2-CPT
+               MOVE WS-NEW-NCCI-EDIT-TYPE(WS-SUB-1) TO NE-EDIT-TYPE
+               MOVE WS-NEW-NCCI-MOD-IND(WS-SUB-1) TO NE-MODIFIER-IND
+               MOVE WS-NEW-NCCI-EFF-DT(WS-SUB-1) TO NE-EFF-DT
+               MOVE WS-NEW-NCCI-TERM-DT(WS-SUB-1) TO NE-TERM-DT
+               MOVE WS-NEW-NCCI-RATIONALE(WS-SUB-1) TO NE-RATIONALE
+               MOVE SPACES TO NE-FILLER
+               WRITE NCCI-EDIT-REC
+                   INVALID KEY
+                       MOVE 'DUPLICATE NCCI KEY ON WRITE'
+                           TO WS-ERR-MESSAGE
+                       MOVE 'W' TO WS-ERR-SEVERITY
+                       PERFORM 8000-ERROR-HANDLER
+                   NOT INVALID KEY
+                       ADD 1 TO WS-STAT-RECORDS-WRITTEN
+               END-WRITE
+           END-PERFORM
+
+           CLOSE NCCI-EDIT-FILE
+           .
+       2400-REWRITE-NCCI-FILE-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 3000 - REFRESH MUE TABLE                                       *
+      *================================================================*
+       3000-REFRESH-MUE-TABLE.
+           PERFORM 3100-LOAD-OLD-MUE-TABLE
+               THRU 3100-LOAD-OLD-MUE-TABLE-EXIT
+           PERFORM 3200-LOAD-NEW-MUE-FROM-CMS
+               THRU 3200-LOAD-NEW-MUE-FROM-CMS-EXIT
+           PERFORM 3300-COMPARE-MUE-TABLES
+               THRU 3300-COMPARE-MUE-TABLES-EXIT
+           PERFORM 3400-REWRITE-MUE-FILE
+               THRU 3400-REWRITE-MUE-FILE-EXIT
+           GO TO 3000-REFRESH-MUE-TABLE-EXIT
+           .
+       3000-REFRESH-MUE-TABLE-EXIT.
+           EXIT.
+
+       3100-LOAD-OLD-MUE-TABLE.
+      *----------------------------------------------------------------*
+      * SNAPSHOT THE CURRENT MUETHRES MASTER BEFORE IT IS REPLACED     *
+      *----------------------------------------------------------------*
+           OPEN INPUT MUE-THRESHOLD-FILE
+           IF WS-MUE-STATUS NOT = '00'
+               DISPLAY 'HCEDITMT - WARNING: NO PRIOR MUETHRES FOUND - '
+                   WS-MUE-STATUS
+               GO TO 3100-LOAD-OLD-MUE-TABLE-EXIT
+           END-IF
+
+           PERFORM UNTIL OLD-MUE-AT-EOF
+               OR WS-OLD-MUE-COUNT >= 3000
+               READ MUE-THRESHOLD-FILE
+                   AT END
+                       SET OLD-MUE-AT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-OLD-MUE-COUNT
+                       MOVE MT-CPT-CD TO
+                           WS-OLD-MUE-CPT-CD(WS-OLD-MUE-COUNT)
+                       MOVE MT-PRACT-IND TO
+                           WS-OLD-MUE-PRACT-IND(WS-OLD-MUE-COUNT)
+                       MOVE MT-MUE-VALUE TO
+                           WS-OLD-MUE-MAX-UNITS(WS-OLD-MUE-COUNT)
+                       MOVE MT-MUE-ADJUD-IND TO
+                           WS-OLD-MUE-ADJUD-IND(WS-OLD-MUE-COUNT)
+                       MOVE MT-MUE-EFF-DT TO
+                           WS-OLD-MUE-EFF-DT(WS-OLD-MUE-COUNT)
+                       MOVE MT-MUE-TERM-DT TO
+                           WS-OLD-MUE-TERM-DT(WS-OLD-MUE-COUNT)
+               END-READ
+           END-PERFORM
+
+           CLOSE MUE-THRESHOLD-FILE
+           DISPLAY 'HCEDITMT - PRIOR MUE TABLE: ' WS-OLD-MUE-COUNT
+               ' ENTRIES'
+           .
+       3100-LOAD-OLD-MUE-TABLE-EXIT.
+           EXIT.
+
+       3200-LOAD-NEW-MUE-FROM-CMS.
+      *----------------------------------------------------------------*
+      * READ AND VALIDATE THE CMS QUARTERLY MUE RELEASE FILE           *
+      *----------------------------------------------------------------*
+           OPEN INPUT CMS-MUE-RELEASE-FILE
+           IF WS-CMSMU-STATUS NOT = '00'
+               MOVE 'CMS-MUE-RELEASE-FILE OPEN FAILED'
+                   TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           PERFORM UNTIL CMSMU-AT-EOF
+               OR WS-NEW-MUE-COUNT >= 3000
+               READ CMS-MUE-RELEASE-FILE
+                   AT END
+                       SET CMSMU-AT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 3210-VALIDATE-MUE-RELEASE-REC
+                           THRU 3210-VALIDATE-MUE-RELEASE-REC-EXIT
+               END-READ
+           END-PERFORM
+
+           CLOSE CMS-MUE-RELEASE-FILE
+           DISPLAY 'HCEDITMT - NEW MUE TABLE: ' WS-NEW-MUE-COUNT
+               ' ENTRIES'
+           .
+       3200-LOAD-NEW-MUE-FROM-CMS-EXIT.
+           EXIT.
+
+       3210-VALIDATE-MUE-RELEASE-REC.
+      *----------------------------------------------------------------*
+      * REJECT CMS MUE RECORDS THAT FAIL BASIC FORMAT EDITS            *
+      *----------------------------------------------------------------*
+           IF CMR-CPT-CD = SPACES
+               MOVE 'REJECTED ' TO WS-RPT-ACTION
+               MOVE 'MUE ' TO WS-RPT-TABLE-ID
+               MOVE CMR-CPT-CD TO WS-RPT-KEY-1
+               MOVE SPACES TO WS-RPT-KEY-2
+               MOVE 'MISSING CPT CODE' TO WS-RPT-DETAIL
+               PERFORM 1200-WRITE-DETAIL-LINE
+               ADD 1 TO WS-STAT-RECORDS-REJECTED
+               GO TO 3210-VALIDATE-MUE-RELEASE-REC-EXIT
+           END-IF
+
+           IF CMR-ADJUD-IND NOT = '1' AND CMR-ADJUD-IND NOT = '2'
+               AND CMR-ADJUD-IND NOT = '3'
+               MOVE 'REJECTED ' TO WS-RPT-ACTION
+               MOVE 'MUE ' TO WS-RPT-TABLE-ID
+               MOVE CMR-CPT-CD TO WS-RPT-KEY-1
+               MOVE SPACES TO WS-RPT-KEY-2
+               MOVE 'INVALID MUE ADJUDICATION INDICATOR'
+                   TO WS-RPT-DETAIL
+               PERFORM 1200-WRITE-DETAIL-LINE
+               ADD 1 TO WS-STAT-RECORDS-REJECTED
+               GO TO 3210-VALIDATE-MUE-RELEASE-REC-EXIT
+           END-IF
+
+           ADD 1 TO WS-NEW-MUE-COUNT
+           MOVE CMR-CPT-CD TO
+               WS-NEW-MUE-CPT-CD(WS-NEW-MUE-COUNT)
+           MOVE CMR-PRACT-IND TO
+               WS-NEW-MUE-PRACT-IND(WS-NEW-MUE-COUNT)
+           MOVE CMR-MUE-VALUE TO
+               WS-NEW-MUE-MAX-UNITS(WS-NEW-MUE-COUNT)
+           MOVE CMR-ADJUD-IND TO
+               WS-NEW-MUE-ADJUD-IND(WS-NEW-MUE-COUNT)
+           MOVE CMR-EFF-DT TO
+               WS-NEW-MUE-EFF-DT(WS-NEW-MUE-COUNT)
+           MOVE CMR-TERM-DT TO
+               WS-NEW-MUE-TERM-DT(WS-NEW-MUE-COUNT)
+           ADD 1 TO WS-STAT-RECORDS-READ
+           .
+       3210-VALIDATE-MUE-RELEASE-REC-EXIT.
+           EXIT.
+
+       3300-COMPARE-MUE-TABLES.
+      *----------------------------------------------------------------*
+      * CLASSIFY EACH NEW-QUARTER MUE ENTRY, THEN FIND REMOVALS        *
+      *----------------------------------------------------------------*
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+               UNTIL WS-SUB-1 > WS-NEW-MUE-COUNT
+               PERFORM 3310-FIND-OLD-MUE-MATCH
+                   THRU 3310-FIND-OLD-MUE-MATCH-EXIT
+           END-PERFORM
+
+           PERFORM VARYING WS-SUB-2 FROM 1 BY 1
+               UNTIL WS-SUB-2 > WS-OLD-MUE-COUNT
+               IF NOT WS-OLD-MUE-MATCHED(WS-SUB-2)
+                   MOVE 'REMOVED  ' TO WS-RPT-ACTION
+                   MOVE 'MUE ' TO WS-RPT-TABLE-ID
+                   MOVE WS-OLD-MUE-CPT-CD(WS-SUB-2) TO WS-RPT-KEY-1
+                   MOVE SPACES TO WS-RPT-KEY-2
+                   MOVE 'CPT CODE NOT PRESENT IN NEW RELEASE'
+                       TO WS-RPT-DETAIL
+                   PERFORM 1200-WRITE-DETAIL-LINE
+                   ADD 1 TO WS-CTR-MUE-REMOVED
+               END-IF
+           END-PERFORM
+           .
+       3300-COMPARE-MUE-TABLES-EXIT.
+           EXIT.
+
+       3310-FIND-OLD-MUE-MATCH.
+      *----------------------------------------------------------------*
+      * LOOK UP ONE NEW MUE ENTRY AGAINST THE PRIOR-QUARTER TABLE      *
+      *----------------------------------------------------------------*
+           SET WS-SUB-2 TO 1
+           PERFORM VARYING WS-SUB-2 FROM 1 BY 1
+               UNTIL WS-SUB-2 > WS-OLD-MUE-COUNT
+               IF WS-NEW-MUE-CPT-CD(WS-SUB-1) =
+                       WS-OLD-MUE-CPT-CD(WS-SUB-2)
+                   AND WS-NEW-MUE-PRACT-IND(WS-SUB-1) =
+                       WS-OLD-MUE-PRACT-IND(WS-SUB-2)
+                   SET WS-OLD-MUE-MATCHED(WS-SUB-2) TO TRUE
+                   IF WS-NEW-MUE-MAX-UNITS(WS-SUB-1) NOT =
+                           WS-OLD-MUE-MAX-UNITS(WS-SUB-2)
+                       OR WS-NEW-MUE-ADJUD-IND(WS-SUB-1) NOT =
+                           WS-OLD-MUE-ADJUD-IND(WS-SUB-2)
+                       MOVE WS-OLD-MUE-MAX-UNITS(WS-SUB-2)
+                           TO WS-RPT-MUE-UNITS-OLD
+                       MOVE WS-NEW-MUE-MAX-UNITS(WS-SUB-1)
+                           TO WS-RPT-MUE-UNITS-NEW
+                       MOVE 'CHANGED  ' TO WS-RPT-ACTION
+                       MOVE 'MUE ' TO WS-RPT-TABLE-ID
+                       MOVE WS-NEW-MUE-CPT-CD(WS-SUB-1)
+                           TO WS-RPT-KEY-1
+                       MOVE SPACES TO WS-RPT-KEY-2
+                       STRING 'MUE UNITS '
+                           WS-RPT-MUE-UNITS-OLD
+                           ' TO '
+                           WS-RPT-MUE-UNITS-NEW
+                           DELIMITED BY SIZE
+                           INTO WS-RPT-DETAIL
+                       END-STRING
+                       PERFORM 1200-WRITE-DETAIL-LINE
+                       ADD 1 TO WS-CTR-MUE-CHANGED
+                   ELSE
+                       ADD 1 TO WS-CTR-MUE-UNCHANGED
+                   END-IF
+                   GO TO 3310-FIND-OLD-MUE-MATCH-EXIT
+               END-IF
+           END-PERFORM
+
+           MOVE 'ADDED    ' TO WS-RPT-ACTION
+           MOVE 'MUE ' TO WS-RPT-TABLE-ID
+           MOVE WS-NEW-MUE-CPT-CD(WS-SUB-1) TO WS-RPT-KEY-1
+           MOVE SPACES TO WS-RPT-KEY-2
+           MOVE 'NEW CPT CODE NOT ON PRIOR QUARTER TABLE'
+               TO WS-RPT-DETAIL
+           PERFORM 1200-WRITE-DETAIL-LINE
+           ADD 1 TO WS-CTR-MUE-ADDED
+           .
+       3310-FIND-OLD-MUE-MATCH-EXIT.
+           EXIT.
+
+       3400-REWRITE-MUE-FILE.
+      *----------------------------------------------------------------*
+      * REPLACE THE MUETHRES MASTER WITH THE VALIDATED NEW-QUARTER     *
+      * TABLE. HCCLMVAL PICKS THIS UP THE NEXT TIME IT RUNS            *
+      * 1260-LOAD-MUE-TABLES.                                          *
+      *----------------------------------------------------------------*
+           OPEN OUTPUT MUE-THRESHOLD-FILE
+           IF WS-MUE-STATUS NOT = '00'
+               MOVE 'MUE-THRESHOLD-FILE OPEN FOR OUTPUT FAILED'
+                   TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+               UNTIL WS-SUB-1 > WS-NEW-MUE-COUNT
+               MOVE WS-NEW-MUE-CPT-CD(WS-SUB-1) TO MT-CPT-CD
+               MOVE WS-NEW-MUE-PRACT-IND(WS-SUB-1) TO MT-PRACT-IND
+               MOVE WS-NEW-MUE-MAX-UNITS(WS-SUB-1) TO MT-MUE-VALUE
+               MOVE WS-NEW-MUE-ADJUD-IND(WS-SUB-1) TO MT-MUE-ADJUD-IND
+               MOVE WS-NEW-MUE-EFF-DT(WS-SUB-1) TO MT-MUE-EFF-DT
+               MOVE WS-NEW-MUE-TERM-DT(WS-SUB-1) TO MT-MUE-TERM-DT
+               MOVE SPACES TO MT-MUE-FILLER
+               WRITE MUE-THRESHOLD-REC
+                   INVALID KEY
+                       MOVE 'DUPLICATE MUE KEY ON WRITE'
+                           TO WS-ERR-MESSAGE
+                       MOVE 'W' TO WS-ERR-SEVERITY
+                       PERFORM 8000-ERROR-HANDLER
+                   NOT INVALID KEY
+                       ADD 1 TO WS-STAT-RECORDS-WRITTEN
+               END-WRITE
+           END-PERFORM
+
+           CLOSE MUE-THRESHOLD-FILE
+           .
+       3400-REWRITE-MUE-FILE-EXIT.
+           EXIT.
+
+       8000-ERROR-HANDLER.
+      *================================================================*
+      * CENTRALIZED ERROR HANDLING                                     *
+      *================================================================*
+           ADD 1 TO WS-ERR-COUNT
+           MOVE 'HCEDITMT' TO WS-ERR-PROGRAM
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           DISPLAY 'HCEDITMT - ERROR: ' WS-ERR-MESSAGE
+           DISPLAY 'HCEDITMT - SEVERITY: ' WS-ERR-SEVERITY
+           DISPLAY 'HCEDITMT - ERROR COUNT: ' WS-ERR-COUNT
+
+           IF WS-ERR-FATAL
+               DISPLAY 'HCEDITMT - FATAL ERROR - ABENDING'
+               PERFORM 9000-TERMINATION
+               STOP RUN
+           END-IF
+           .
+
+       9000-TERMINATION.
+      *================================================================*
+      * PRINT CONTROL TOTALS, CLOSE THE REPORT, AND END THE RUN        *
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-END-TIME
+
+           MOVE 'CONTROL TOTALS   ' TO WS-RPT-ACTION
+           MOVE SPACES TO WS-RPT-TABLE-ID
+           MOVE SPACES TO WS-RPT-KEY-1
+           MOVE SPACES TO WS-RPT-KEY-2
+           MOVE SPACES TO WS-RPT-DETAIL
+           PERFORM 1200-WRITE-DETAIL-LINE
+
+           STRING 'NCCI  ADDED=' WS-CTR-NCCI-ADDED
+               ' REMOVED=' WS-CTR-NCCI-REMOVED
+               ' CHANGED=' WS-CTR-NCCI-CHANGED
+               ' UNCHANGED=' WS-CTR-NCCI-UNCHANGED
+               DELIMITED BY SIZE
+               INTO WS-RPT-DETAIL
+           END-STRING
+           MOVE 'TOTAL    ' TO WS-RPT-ACTION
+           MOVE SPACES TO WS-RPT-TABLE-ID
+           MOVE SPACES TO WS-RPT-KEY-1
+           MOVE SPACES TO WS-RPT-KEY-2
+           PERFORM 1200-WRITE-DETAIL-LINE
+
+           STRING 'MUE   ADDED=' WS-CTR-MUE-ADDED
+               ' REMOVED=' WS-CTR-MUE-REMOVED
+               ' CHANGED=' WS-CTR-MUE-CHANGED
+               ' UNCHANGED=' WS-CTR-MUE-UNCHANGED
+               DELIMITED BY SIZE
+               INTO WS-RPT-DETAIL
+           END-STRING
+           MOVE 'TOTAL    ' TO WS-RPT-ACTION
+           PERFORM 1200-WRITE-DETAIL-LINE
+
+           DISPLAY '================================================='
+           DISPLAY 'HCEDITMT - PROCESSING STATISTICS'
+           DISPLAY '================================================='
+           DISPLAY 'RECORDS READ:      ' WS-STAT-RECORDS-READ
+           DISPLAY 'RECORDS WRITTEN:    ' WS-STAT-RECORDS-WRITTEN
+           DISPLAY 'RECORDS REJECTED:   ' WS-STAT-RECORDS-REJECTED
+           DISPLAY 'NCCI - ADDED:       ' WS-CTR-NCCI-ADDED
+           DISPLAY 'NCCI - REMOVED:     ' WS-CTR-NCCI-REMOVED
+           DISPLAY 'NCCI - CHANGED:     ' WS-CTR-NCCI-CHANGED
+           DISPLAY 'MUE  - ADDED:       ' WS-CTR-MUE-ADDED
+           DISPLAY 'MUE  - REMOVED:     ' WS-CTR-MUE-REMOVED
+           DISPLAY 'MUE  - CHANGED:     ' WS-CTR-MUE-CHANGED
+           DISPLAY 'ERRORS ENCOUNTERED: ' WS-ERR-COUNT
+           DISPLAY 'START TIME:         ' WS-STAT-START-TIME
+           DISPLAY 'END TIME:           ' WS-STAT-END-TIME
+           DISPLAY '================================================='
+
+           CLOSE EDIT-CONTROL-RPT
+           .
