@@ -0,0 +1,745 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HCAPPEAL.
+      *================================================================*
+      * PROGRAM:     HCAPPEAL                                          *
+      * DESCRIPTION: CLAIM APPEAL DECISION AND AGING SWEEP             *
+      *              READS THE DAILY APPEAL DECISION FEED FROM THE     *
+      *              CLINICAL/UTILIZATION REVIEW AREA AND APPLIES      *
+      *              EACH DECISION TO THE APPEALS RECORD HCCLMADJ      *
+      *              OPENED WHEN THE APPEAL WAS FIRST RECEIVED,        *
+      *              MOVING IT THROUGH ITS STATUS LIFECYCLE (RECEIVED  *
+      *              - UNDER REVIEW - UPHELD/OVERTURNED).  AN          *
+      *              OVERTURNED APPEAL HAS THE ORIGINAL CLAIM FLAGGED  *
+      *              FOR REPROCESSING THE SAME WAY HCELIGVR'S          *
+      *              6100-FLAG-CLAIMS-REPROCESS FLAGS A RETRO-         *
+      *              ELIGIBILITY CLAIM, SO THE NEXT ADJUDICATION       *
+      *              CYCLE PICKS IT BACK UP.  ONCE THE DECISION FEED   *
+      *              IS APPLIED, EVERY APPEAL STILL OPEN (RECEIVED OR  *
+      *              UNDER REVIEW) IS AGED FROM ITS APPEAL DATE AND    *
+      *              ESCALATED FOR MANAGEMENT FOLLOW-UP THE FIRST      *
+      *              TIME IT CROSSES THE REVIEW-AGING THRESHOLD, SO    *
+      *              NOTHING SITS OPEN UNNOTICED.                      *
+      *                                                                *
+      * SYSTEM:      HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)        *
+      * AUTHOR:      SYSTEMS DEVELOPMENT GROUP                         *
+      * DATE WRITTEN: 2025-05-05                                       *
+      *                                                                *
+      * MODIFICATION LOG:                                              *
+      * DATE       AUTHOR   DESCRIPTION                                *
+      * ---------- -------- ------------------------------------------ *
+      * 2025-05-05 RSALAZAR INITIAL DEVELOPMENT                        *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPEAL-DECISION-FILE
+               ASSIGN TO APLDEC
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-APLDEC-STATUS.
+
+           SELECT APPEAL-CONTROL-RPT
+               ASSIGN TO APLRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-APLRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------*
+      * DAILY APPEAL DECISION FEED FROM UTILIZATION REVIEW              *
+      *----------------------------------------------------------------*
+       FD  APPEAL-DECISION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  APPEAL-DECISION-RECORD.
+           05  AD-CLAIM-ID                 PIC X(15).
+           05  AD-DECISION-CODE            PIC X(02).
+           05  AD-DECISION-DATE            PIC X(08).
+           05  AD-REVIEWER-ID              PIC X(10).
+           05  FILLER                      PIC X(45).
+
+      *----------------------------------------------------------------*
+      * APPEAL PROCESSING CONTROL REPORT (133 COL PRINT)                *
+      *----------------------------------------------------------------*
+       FD  APPEAL-CONTROL-RPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  APPEAL-CONTROL-REC              PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-APLDEC-STATUS            PIC X(02).
+               88  APLDEC-OK               VALUE '00'.
+               88  APLDEC-EOF              VALUE '10'.
+           05  WS-APLRPT-STATUS            PIC X(02).
+               88  APLRPT-OK               VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-APLDEC-EOF-SW            PIC X(01) VALUE 'N'.
+               88  WS-APLDEC-AT-EOF        VALUE 'Y'.
+           05  WS-APL-FOUND-SW             PIC X(01) VALUE 'N'.
+               88  WS-APL-WAS-FOUND        VALUE 'Y'.
+               88  WS-APL-NOT-FOUND        VALUE 'N'.
+
+       01  WS-CONTROL-COUNTERS.
+           05  WS-CTR-DECISIONS-READ       PIC 9(07) VALUE 0.
+           05  WS-CTR-MOVED-UNDER-REVIEW   PIC 9(07) VALUE 0.
+           05  WS-CTR-UPHELD               PIC 9(07) VALUE 0.
+           05  WS-CTR-OVERTURNED           PIC 9(07) VALUE 0.
+           05  WS-CTR-REJECTED-DECISIONS   PIC 9(07) VALUE 0.
+           05  WS-CTR-APPEALS-SCANNED      PIC 9(07) VALUE 0.
+           05  WS-CTR-BKT-0-15             PIC 9(07) VALUE 0.
+           05  WS-CTR-BKT-16-30            PIC 9(07) VALUE 0.
+           05  WS-CTR-BKT-31-60            PIC 9(07) VALUE 0.
+           05  WS-CTR-BKT-OVER-60          PIC 9(07) VALUE 0.
+           05  WS-CTR-ESCALATED            PIC 9(07) VALUE 0.
+           05  WS-CTR-DB-READS             PIC 9(07) VALUE 0.
+           05  WS-CTR-DB-UPDATES           PIC 9(07) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-PAGE-COUNT               PIC 9(05) VALUE 0.
+           05  WS-LINE-COUNT               PIC 9(03) VALUE 99.
+           05  WS-LINES-PER-PAGE           PIC 9(03) VALUE 55.
+      *    FLAG AN OPEN APPEAL FOR MANAGEMENT FOLLOW-UP ONCE IT HAS
+      *    SAT UNRESOLVED THIS LONG
+           05  WS-APL-ESCALATION-DAYS      PIC 9(05) VALUE 00030.
+           05  WS-APL-DAYS-OPEN            PIC 9(05).
+           05  WS-APL-BUCKET               PIC X(10).
+
+      *----------------------------------------------------------------*
+      * DATE WORKING FIELDS - SAME PATTERN AS HCRECAGE/HCBNKREC USE    *
+      * FOR FUNCTION INTEGER-OF-DATE AGE ARITHMETIC                    *
+      *----------------------------------------------------------------*
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-DATE.
+               10  WS-CURR-YYYY            PIC 9(04).
+               10  WS-CURR-MM              PIC 9(02).
+               10  WS-CURR-DD              PIC 9(02).
+           05  WS-CURR-TIME                PIC X(08).
+
+       01  WS-CURR-DATE-8                  PIC 9(08).
+       01  WS-INTEGER-DATE-1               PIC S9(09) COMP.
+       01  WS-INTEGER-DATE-2               PIC S9(09) COMP.
+
+       01  WS-RPT-HEADER-1.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(50)
+               VALUE 'HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)'.
+           05  FILLER                      PIC X(30) VALUE SPACES.
+           05  FILLER                      PIC X(06) VALUE 'DATE: '.
+           05  WS-RPT-DATE                 PIC X(10).
+           05  FILLER                      PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-HEADER-2.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(50)
+               VALUE 'APPEAL PROCESSING CONTROL REPORT'.
+           05  FILLER                      PIC X(30) VALUE SPACES.
+           05  FILLER                      PIC X(06) VALUE 'PAGE: '.
+           05  WS-RPT-PAGE-NO              PIC Z,ZZ9.
+           05  FILLER                      PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-ACTION                PIC X(15).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-CLAIM-ID              PIC X(15).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-DETAIL                PIC X(99).
+
+      *----------------------------------------------------------------*
+      * SYBASE SQL COMMUNICATION AREA AND CONNECTION PARAMETERS       *
+      *----------------------------------------------------------------*
+       COPY CPYSQLCA.
+
+      *----------------------------------------------------------------*
+      * HOST VARIABLES FOR APPEAL DECISION APPLICATION AND AGING      *
+      *----------------------------------------------------------------*
+       01  HV-APPEAL-VARS.
+           05  HV-AP-CLAIM-ID              PIC X(15).
+           05  HV-AP-MEMBER-ID             PIC X(12).
+           05  HV-AP-PROVIDER-NPI          PIC X(10).
+           05  HV-AP-DENIAL-REASON         PIC X(05).
+           05  HV-AP-APPEAL-DATE           PIC X(08).
+           05  HV-AP-APPEAL-STATUS         PIC X(02).
+           05  HV-AP-DECISION-CODE         PIC X(02).
+           05  HV-AP-DECISION-DATE         PIC X(08).
+           05  HV-AP-REVIEWER-ID           PIC X(10).
+           05  HV-AP-DAYS-OPEN             PIC S9(05).
+           05  HV-AP-CURR-DATE-8           PIC X(08).
+
+       COPY CPYERROR.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+      *================================================================*
+      * MAINLINE - APPLY THE DAY'S APPEAL DECISIONS, THEN AGE AND      *
+      * REPORT ON WHATEVER APPEALS ARE STILL OPEN                      *
+      *================================================================*
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-APPLY-APPEAL-DECISIONS
+               THRU 2000-APPLY-APPEAL-DECISIONS-EXIT
+           PERFORM 3000-AGE-OPEN-APPEALS
+               THRU 3000-AGE-OPEN-APPEALS-EXIT
+           PERFORM 9000-TERMINATION
+           STOP RUN
+           .
+
+       1000-INITIALIZATION.
+      *----------------------------------------------------------------*
+      * ESTABLISH THE PROCESSING DATE, CONNECT TO THE DATABASE, AND   *
+      * OPEN THE INPUT AND OUTPUT FILES                                *
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RPT-DATE
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-START-TIME
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURR-YYYY WS-CURR-MM WS-CURR-DD
+               DELIMITED BY SIZE INTO WS-CURR-DATE-8
+           MOVE WS-CURR-DATE-8 TO HV-AP-CURR-DATE-8
+
+           PERFORM 1100-CONNECT-DATABASE
+
+           OPEN OUTPUT APPEAL-CONTROL-RPT
+           IF WS-APLRPT-STATUS NOT = '00'
+               MOVE 'APPEAL-CONTROL-RPT OPEN FAILED' TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           OPEN INPUT APPEAL-DECISION-FILE
+           IF WS-APLDEC-STATUS NOT = '00'
+               MOVE 'APPEAL-DECISION-FILE OPEN FAILED'
+                   TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           PERFORM 1200-WRITE-REPORT-HEADERS
+           .
+
+       1100-CONNECT-DATABASE.
+      *----------------------------------------------------------------*
+      * ESTABLISH SYBASE DATABASE CONNECTION FOR APPEALS AND           *
+      * CLAIM_HEADER LOOKUPS AND UPDATES                                *
+      *----------------------------------------------------------------*
+           MOVE WS-SYB-SERVER   TO WS-DB-SERVER-NAME
+           MOVE WS-SYB-DATABASE TO WS-DB-DATABASE-NAME
+           MOVE WS-SYB-USER     TO WS-DB-USER-ID
+
+           EXEC SQL
+               CONNECT TO :WS-SYB-SERVER
+               USER :WS-SYB-USER
+               USING :WS-SYB-PASSWORD
+           END-EXEC
+
+           IF WS-SQLCODE NOT = 0
+               STRING 'DATABASE CONNECT FAILED - SQLCODE: '
+                   WS-SQLCODE
+                   DELIMITED BY SIZE
+                   INTO WS-ERR-MESSAGE
+               END-STRING
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           SET WS-DB-CONNECTED TO TRUE
+           MOVE 'C' TO WS-DB-CONN-STATUS
+
+           EXEC SQL
+               USE :WS-SYB-DATABASE
+           END-EXEC
+
+           DISPLAY 'HCAPPEAL - DATABASE CONNECTION ESTABLISHED'
+           .
+
+       1200-WRITE-REPORT-HEADERS.
+      *----------------------------------------------------------------*
+      * WRITE REPORT HEADERS TO THE CONTROL REPORT                    *
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-RPT-PAGE-NO
+           WRITE APPEAL-CONTROL-REC FROM WS-RPT-HEADER-1
+               AFTER ADVANCING PAGE
+           WRITE APPEAL-CONTROL-REC FROM WS-RPT-HEADER-2
+               AFTER ADVANCING 1 LINE
+           MOVE SPACES TO APPEAL-CONTROL-REC
+           WRITE APPEAL-CONTROL-REC
+               AFTER ADVANCING 1 LINE
+           MOVE 3 TO WS-LINE-COUNT
+           .
+
+       1300-WRITE-DETAIL-LINE.
+      *----------------------------------------------------------------*
+      * WRITE ONE DETAIL LINE, PAGING THE CONTROL REPORT AS NEEDED     *
+      *----------------------------------------------------------------*
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADERS
+           END-IF
+           WRITE APPEAL-CONTROL-REC FROM WS-RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+      *================================================================*
+      * 2000 - READ THE DAY'S APPEAL DECISION FEED AND APPLY EACH      *
+      * DECISION TO THE MATCHING OPEN APPEALS ROW                      *
+      *================================================================*
+       2000-APPLY-APPEAL-DECISIONS.
+           PERFORM 2100-READ-DECISION-RECORD
+
+           PERFORM UNTIL WS-APLDEC-AT-EOF
+               ADD 1 TO WS-CTR-DECISIONS-READ
+               PERFORM 2200-PROCESS-ONE-DECISION
+                   THRU 2200-PROCESS-ONE-DECISION-EXIT
+               PERFORM 2100-READ-DECISION-RECORD
+           END-PERFORM
+
+           CLOSE APPEAL-DECISION-FILE
+           .
+       2000-APPLY-APPEAL-DECISIONS-EXIT.
+           EXIT.
+
+       2100-READ-DECISION-RECORD.
+      *----------------------------------------------------------------*
+      * READ THE NEXT DECISION RECORD FROM THE UTILIZATION REVIEW FEED *
+      *----------------------------------------------------------------*
+           READ APPEAL-DECISION-FILE
+               AT END
+                   SET WS-APLDEC-AT-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ
+
+           IF NOT WS-APLDEC-AT-EOF AND NOT APLDEC-OK
+               STRING 'APPEAL-DECISION-FILE READ ERROR - STATUS: '
+                   WS-APLDEC-STATUS
+                   DELIMITED BY SIZE
+                   INTO WS-ERR-MESSAGE
+               END-STRING
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+           .
+
+       2200-PROCESS-ONE-DECISION.
+      *----------------------------------------------------------------*
+      * LOOK UP THE OPEN APPEAL FOR THIS CLAIM.  A DECISION FOR A      *
+      * CLAIM WITH NO OPEN APPEAL ON FILE IS REJECTED RATHER THAN      *
+      * BLINDLY APPLIED.  OTHERWISE MOVE THE APPEAL THROUGH ITS        *
+      * STATUS LIFECYCLE AND, IF OVERTURNED, FLAG THE ORIGINAL CLAIM   *
+      * FOR REPROCESSING.                                              *
+      *----------------------------------------------------------------*
+           SET WS-APL-NOT-FOUND TO TRUE
+           MOVE AD-CLAIM-ID       TO HV-AP-CLAIM-ID
+           MOVE AD-DECISION-CODE  TO HV-AP-DECISION-CODE
+           MOVE AD-DECISION-DATE  TO HV-AP-DECISION-DATE
+           MOVE AD-REVIEWER-ID    TO HV-AP-REVIEWER-ID
+
+           EXEC SQL
+               SELECT MEMBER_ID, PROVIDER_NPI, DENIAL_REASON_CODE,
+                      APPEAL_STATUS
+               INTO   :HV-AP-MEMBER-ID, :HV-AP-PROVIDER-NPI,
+                      :HV-AP-DENIAL-REASON, :HV-AP-APPEAL-STATUS
+               FROM   APPEALS
+               WHERE  CLAIM_ID = :HV-AP-CLAIM-ID
+               AND    APPEAL_STATUS IN ('RC', 'UR')
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-READS
+
+           IF WS-SQLCODE = 0
+               SET WS-APL-WAS-FOUND TO TRUE
+           END-IF
+
+           IF WS-APL-NOT-FOUND
+               MOVE 'REJECTED' TO WS-RPT-ACTION
+               MOVE AD-CLAIM-ID TO WS-RPT-CLAIM-ID
+               STRING 'DECISION ' AD-DECISION-CODE
+                   ' - NO OPEN APPEAL ON FILE FOR THIS CLAIM'
+                   DELIMITED BY SIZE INTO WS-RPT-DETAIL
+               PERFORM 1300-WRITE-DETAIL-LINE
+               ADD 1 TO WS-CTR-REJECTED-DECISIONS
+               GO TO 2200-PROCESS-ONE-DECISION-EXIT
+           END-IF
+
+           EVALUATE HV-AP-DECISION-CODE
+               WHEN 'UR'
+                   PERFORM 2300-MOVE-UNDER-REVIEW
+                       THRU 2300-MOVE-UNDER-REVIEW-EXIT
+               WHEN 'UP'
+                   PERFORM 2400-UPHOLD-APPEAL
+                       THRU 2400-UPHOLD-APPEAL-EXIT
+               WHEN 'OV'
+                   PERFORM 2500-OVERTURN-APPEAL
+                       THRU 2500-OVERTURN-APPEAL-EXIT
+               WHEN OTHER
+                   MOVE 'REJECTED' TO WS-RPT-ACTION
+                   MOVE AD-CLAIM-ID TO WS-RPT-CLAIM-ID
+                   STRING 'UNRECOGNIZED DECISION CODE '
+                       AD-DECISION-CODE
+                       DELIMITED BY SIZE INTO WS-RPT-DETAIL
+                   PERFORM 1300-WRITE-DETAIL-LINE
+                   ADD 1 TO WS-CTR-REJECTED-DECISIONS
+           END-EVALUATE
+           .
+       2200-PROCESS-ONE-DECISION-EXIT.
+           EXIT.
+
+       2300-MOVE-UNDER-REVIEW.
+      *----------------------------------------------------------------*
+      * MOVE A RECEIVED APPEAL INTO UNDER-REVIEW STATUS ONCE A         *
+      * REVIEWER HAS PICKED IT UP                                      *
+      *----------------------------------------------------------------*
+           EXEC SQL
+               UPDATE APPEALS
+               SET    APPEAL_STATUS = 'UR',
+                      REVIEWED_DATE = :HV-AP-DECISION-DATE,
+                      REVIEWER_ID = :HV-AP-REVIEWER-ID
+               WHERE  CLAIM_ID = :HV-AP-CLAIM-ID
+               AND    APPEAL_STATUS = 'RC'
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-UPDATES
+
+           IF WS-SQLCODE NOT = 0
+               PERFORM 8100-DATABASE-ERROR
+               GO TO 2300-MOVE-UNDER-REVIEW-EXIT
+           END-IF
+
+           EXEC SQL
+               UPDATE CLAIM_HEADER
+               SET    APPEAL_STATUS = 'UR'
+               WHERE  CLAIM_ID = :HV-AP-CLAIM-ID
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-UPDATES
+           ADD 1 TO WS-CTR-MOVED-UNDER-REVIEW
+
+           MOVE 'UNDER REVIEW' TO WS-RPT-ACTION
+           MOVE AD-CLAIM-ID TO WS-RPT-CLAIM-ID
+           STRING 'ASSIGNED TO REVIEWER ' AD-REVIEWER-ID
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+           .
+       2300-MOVE-UNDER-REVIEW-EXIT.
+           EXIT.
+
+       2400-UPHOLD-APPEAL.
+      *----------------------------------------------------------------*
+      * DENIAL IS UPHELD - CLOSE THE APPEAL OUT.  THE ORIGINAL CLAIM   *
+      * REMAINS DENIED AND DOES NOT GO BACK THROUGH ADJUDICATION       *
+      *----------------------------------------------------------------*
+           EXEC SQL
+               UPDATE APPEALS
+               SET    APPEAL_STATUS = 'UP',
+                      APPEAL_RESULT = 'UP',
+                      RESOLUTION_DATE = :HV-AP-DECISION-DATE,
+                      REVIEWER_ID = :HV-AP-REVIEWER-ID
+               WHERE  CLAIM_ID = :HV-AP-CLAIM-ID
+               AND    APPEAL_STATUS IN ('RC', 'UR')
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-UPDATES
+
+           IF WS-SQLCODE NOT = 0
+               PERFORM 8100-DATABASE-ERROR
+               GO TO 2400-UPHOLD-APPEAL-EXIT
+           END-IF
+
+           EXEC SQL
+               UPDATE CLAIM_HEADER
+               SET    APPEAL_STATUS = 'UP'
+               WHERE  CLAIM_ID = :HV-AP-CLAIM-ID
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-UPDATES
+           ADD 1 TO WS-CTR-UPHELD
+
+           MOVE 'UPHELD' TO WS-RPT-ACTION
+           MOVE AD-CLAIM-ID TO WS-RPT-CLAIM-ID
+           STRING 'DENIAL UPHELD BY ' AD-REVIEWER-ID
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+           .
+       2400-UPHOLD-APPEAL-EXIT.
+           EXIT.
+
+       2500-OVERTURN-APPEAL.
+      *----------------------------------------------------------------*
+      * DENIAL IS OVERTURNED - CLOSE THE APPEAL OUT AND FLAG THE       *
+      * ORIGINAL CLAIM FOR REPROCESSING THE SAME WAY HCELIGVR'S        *
+      * 6100-FLAG-CLAIMS-REPROCESS FLAGS A RETRO-ELIGIBILITY CLAIM,    *
+      * SO IT COMES BACK THROUGH ADJUDICATION ON THE NEXT CYCLE        *
+      *----------------------------------------------------------------*
+           EXEC SQL
+               UPDATE APPEALS
+               SET    APPEAL_STATUS = 'OV',
+                      APPEAL_RESULT = 'OV',
+                      RESOLUTION_DATE = :HV-AP-DECISION-DATE,
+                      REVIEWER_ID = :HV-AP-REVIEWER-ID
+               WHERE  CLAIM_ID = :HV-AP-CLAIM-ID
+               AND    APPEAL_STATUS IN ('RC', 'UR')
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-UPDATES
+
+           IF WS-SQLCODE NOT = 0
+               PERFORM 8100-DATABASE-ERROR
+               GO TO 2500-OVERTURN-APPEAL-EXIT
+           END-IF
+
+           EXEC SQL
+               UPDATE CLAIM_HEADER
+               SET    APPEAL_STATUS = 'OV',
+                      CLAIM_STATUS = 'RP'
+               WHERE  CLAIM_ID = :HV-AP-CLAIM-ID
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-UPDATES
+           ADD 1 TO WS-CTR-OVERTURNED
+
+           MOVE 'OVERTURNED' TO WS-RPT-ACTION
+           MOVE AD-CLAIM-ID TO WS-RPT-CLAIM-ID
+           STRING 'OVERTURNED BY ' AD-REVIEWER-ID
+               ' - CLAIM FLAGGED FOR REPROCESSING'
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+           .
+       2500-OVERTURN-APPEAL-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 3000 - CURSOR OVER EVERY APPEAL STILL OPEN (RECEIVED OR UNDER  *
+      * REVIEW), AGING IT AND ESCALATING IT IF IT HAS SAT OPEN PAST    *
+      * THE REVIEW-AGING THRESHOLD                                     *
+      *================================================================*
+       3000-AGE-OPEN-APPEALS.
+           EXEC SQL
+               DECLARE OPEN_APPEAL_CURSOR CURSOR FOR
+               SELECT CLAIM_ID, APPEAL_DATE,
+                      ISNULL(ESCALATED_FLAG, 'N')
+               FROM   APPEALS
+               WHERE  APPEAL_STATUS IN ('RC', 'UR')
+           END-EXEC
+
+           EXEC SQL
+               OPEN OPEN_APPEAL_CURSOR
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH OPEN_APPEAL_CURSOR
+                   INTO   :HV-AP-CLAIM-ID, :HV-AP-APPEAL-DATE,
+                          :WS-APL-BUCKET
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-CTR-APPEALS-SCANNED
+                   PERFORM 3100-EVALUATE-ONE-APPEAL
+                       THRU 3100-EVALUATE-ONE-APPEAL-EXIT
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE OPEN_APPEAL_CURSOR
+           END-EXEC
+           .
+       3000-AGE-OPEN-APPEALS-EXIT.
+           EXIT.
+
+       3100-EVALUATE-ONE-APPEAL.
+      *----------------------------------------------------------------*
+      * AGE THE APPEAL FROM ITS RECEIVED DATE, BUCKET IT FOR THE       *
+      * CONTROL REPORT, AND ESCALATE IT THE FIRST TIME IT CROSSES THE  *
+      * REVIEW-AGING THRESHOLD                                         *
+      *----------------------------------------------------------------*
+      *    WS-APL-BUCKET CARRIES THE ESCALATED FLAG OUT OF THE CURSOR
+      *    UNTIL IT IS OVERWRITTEN BELOW WITH THE ACTUAL AGE BUCKET
+           MOVE WS-APL-BUCKET TO HV-AP-DECISION-CODE
+
+           COMPUTE WS-INTEGER-DATE-1 =
+               FUNCTION INTEGER-OF-DATE(HV-AP-APPEAL-DATE)
+           COMPUTE WS-INTEGER-DATE-2 =
+               FUNCTION INTEGER-OF-DATE(HV-AP-CURR-DATE-8)
+           COMPUTE WS-APL-DAYS-OPEN =
+               WS-INTEGER-DATE-2 - WS-INTEGER-DATE-1
+
+           EVALUATE TRUE
+               WHEN WS-APL-DAYS-OPEN <= 15
+                   MOVE '0-15'   TO WS-APL-BUCKET
+                   ADD 1 TO WS-CTR-BKT-0-15
+               WHEN WS-APL-DAYS-OPEN <= 30
+                   MOVE '16-30'  TO WS-APL-BUCKET
+                   ADD 1 TO WS-CTR-BKT-16-30
+               WHEN WS-APL-DAYS-OPEN <= 60
+                   MOVE '31-60'  TO WS-APL-BUCKET
+                   ADD 1 TO WS-CTR-BKT-31-60
+               WHEN OTHER
+                   MOVE '60+'    TO WS-APL-BUCKET
+                   ADD 1 TO WS-CTR-BKT-OVER-60
+           END-EVALUATE
+
+           MOVE 'AGED' TO WS-RPT-ACTION
+           MOVE HV-AP-CLAIM-ID TO WS-RPT-CLAIM-ID
+           STRING 'BUCKET ' WS-APL-BUCKET
+               ' DAYS OPEN ' WS-APL-DAYS-OPEN
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+
+           IF WS-APL-DAYS-OPEN >= WS-APL-ESCALATION-DAYS
+               AND HV-AP-DECISION-CODE NOT = 'Y'
+               PERFORM 3200-ESCALATE-APPEAL
+                   THRU 3200-ESCALATE-APPEAL-EXIT
+           END-IF
+           .
+       3100-EVALUATE-ONE-APPEAL-EXIT.
+           EXIT.
+
+       3200-ESCALATE-APPEAL.
+      *----------------------------------------------------------------*
+      * FLAG THE APPEAL AS ESCALATED SO IT ISN'T RE-REFERRED ON EVERY  *
+      * FUTURE RUN, AND LOG IT FOR MANAGEMENT FOLLOW-UP                *
+      *----------------------------------------------------------------*
+           EXEC SQL
+               UPDATE APPEALS
+               SET    ESCALATED_FLAG = 'Y',
+                      ESCALATION_DATE = :HV-AP-CURR-DATE-8
+               WHERE  CLAIM_ID = :HV-AP-CLAIM-ID
+               AND    APPEAL_STATUS IN ('RC', 'UR')
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               PERFORM 8100-DATABASE-ERROR
+               GO TO 3200-ESCALATE-APPEAL-EXIT
+           END-IF
+
+           EXEC SQL
+               INSERT INTO APPEAL_ESCALATIONS
+               (CLAIM_ID, DAYS_OPEN, ESCALATION_REASON,
+                ESCALATED_DATE, ESCALATED_BY)
+               VALUES
+               (:HV-AP-CLAIM-ID, :WS-APL-DAYS-OPEN,
+                'REVIEW AGING THRESHOLD EXCEEDED',
+                :HV-AP-CURR-DATE-8, 'HCAPPEAL')
+           END-EXEC
+
+           IF SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+               ADD 1 TO WS-CTR-ESCALATED
+           ELSE
+               PERFORM 8100-DATABASE-ERROR
+           END-IF
+
+           MOVE 'ESCALATED' TO WS-RPT-ACTION
+           MOVE HV-AP-CLAIM-ID TO WS-RPT-CLAIM-ID
+           STRING 'DAYS ' WS-APL-DAYS-OPEN
+               ' - REFERRED FOR MANAGEMENT FOLLOW-UP'
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+           .
+       3200-ESCALATE-APPEAL-EXIT.
+           EXIT.
+
+       8000-ERROR-HANDLER.
+      *================================================================*
+      * CENTRALIZED ERROR HANDLING                                     *
+      *================================================================*
+           ADD 1 TO WS-ERR-COUNT
+           MOVE 'HCAPPEAL' TO WS-ERR-PROGRAM
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           DISPLAY 'HCAPPEAL - ERROR: ' WS-ERR-MESSAGE
+           DISPLAY 'HCAPPEAL - SEVERITY: ' WS-ERR-SEVERITY
+           DISPLAY 'HCAPPEAL - ERROR COUNT: ' WS-ERR-COUNT
+
+           IF WS-ERR-FATAL
+               DISPLAY 'HCAPPEAL - FATAL ERROR - ABENDING'
+               PERFORM 9000-TERMINATION
+               STOP RUN
+           END-IF
+           .
+
+       8100-DATABASE-ERROR.
+      *----------------------------------------------------------------*
+      * LOG A NON-FATAL DATABASE ERROR ENCOUNTERED WHILE PROCESSING   *
+      * A SINGLE APPEAL SO THE RUN CAN CONTINUE WITH THE REMAINING     *
+      * DECISIONS/APPEALS                                              *
+      *----------------------------------------------------------------*
+           STRING 'DATABASE ERROR ON CLAIM '
+               HV-AP-CLAIM-ID
+               ' - SQLCODE: ' SQLCODE
+               DELIMITED BY SIZE INTO WS-ERR-MESSAGE
+           END-STRING
+           MOVE 'E' TO WS-ERR-SEVERITY
+           PERFORM 8000-ERROR-HANDLER
+           .
+
+       9000-TERMINATION.
+      *================================================================*
+      * PRINT THE DECISION AND AGING BUCKET SUMMARY, CLOSE THE         *
+      * REPORT, AND END THE RUN                                        *
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-END-TIME
+
+           MOVE SPACES TO WS-RPT-DETAIL-LINE
+           WRITE APPEAL-CONTROL-REC AFTER ADVANCING 1 LINE
+
+           MOVE 'BUCKET TOTAL' TO WS-RPT-ACTION
+           MOVE SPACES TO WS-RPT-CLAIM-ID
+           STRING '0-15 DAYS:    COUNT ' WS-CTR-BKT-0-15
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+
+           STRING '16-30 DAYS:   COUNT ' WS-CTR-BKT-16-30
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+
+           STRING '31-60 DAYS:   COUNT ' WS-CTR-BKT-31-60
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+
+           STRING '60+ DAYS:     COUNT ' WS-CTR-BKT-OVER-60
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+
+           DISPLAY '================================================='
+           DISPLAY 'HCAPPEAL - PROCESSING STATISTICS'
+           DISPLAY '================================================='
+           DISPLAY 'DECISIONS READ:           ' WS-CTR-DECISIONS-READ
+           DISPLAY 'MOVED UNDER REVIEW:       '
+               WS-CTR-MOVED-UNDER-REVIEW
+           DISPLAY 'UPHELD:                   ' WS-CTR-UPHELD
+           DISPLAY 'OVERTURNED:               ' WS-CTR-OVERTURNED
+           DISPLAY 'REJECTED DECISIONS:       '
+               WS-CTR-REJECTED-DECISIONS
+           DISPLAY 'OPEN APPEALS SCANNED:     '
+               WS-CTR-APPEALS-SCANNED
+           DISPLAY 'ESCALATED FOR FOLLOW-UP:  ' WS-CTR-ESCALATED
+           DISPLAY 'ERRORS ENCOUNTERED:       ' WS-ERR-COUNT
+           DISPLAY 'START TIME:               ' WS-STAT-START-TIME
+           DISPLAY 'END TIME:                 ' WS-STAT-END-TIME
+           DISPLAY '================================================='
+
+           CLOSE APPEAL-CONTROL-RPT
+           .
