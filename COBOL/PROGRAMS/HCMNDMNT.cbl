@@ -0,0 +1,639 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HCMNDMNT.
+      *================================================================*
+      * PROGRAM:     HCMNDMNT                                          *
+      * DESCRIPTION: STATE MANDATE TABLE MAINTENANCE UTILITY           *
+      *              APPLIES COMPLIANCE-SUBMITTED ADD/CHANGE/TERMINATE *
+      *              TRANSACTIONS AGAINST THE STATEMND MASTER FILE     *
+      *              READ BY HCCLMVAL'S STATE-SPECIFIC BENEFIT MANDATE *
+      *              EDITS, SO STATEMND NO LONGER HAS TO BE HAND-      *
+      *              EDITED WHEN A STATE MANDATE CHANGES. PRODUCES AN  *
+      *              AUDIT TRAIL OF EVERY TRANSACTION APPLIED OR       *
+      *              REJECTED, PLUS A CONTROL REPORT OF THE RUN.       *
+      *                                                                *
+      * SYSTEM:      HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)        *
+      * AUTHOR:      SYSTEMS DEVELOPMENT GROUP                         *
+      * DATE WRITTEN: 2024-11-15                                       *
+      *                                                                *
+      * MODIFICATION LOG:                                              *
+      * DATE       AUTHOR   DESCRIPTION                                *
+      * ---------- -------- ------------------------------------------ *
+      * 2024-11-15 NCARTER  INITIAL DEVELOPMENT                        *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANDATE-TXN-FILE
+               ASSIGN TO MNDTXNIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MNDTX-STATUS.
+
+           SELECT STATE-MANDATE-FILE
+               ASSIGN TO STATEMND
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SM-STATE-KEY
+               FILE STATUS IS WS-STMND-STATUS.
+
+           SELECT MANDATE-AUDIT-FILE
+               ASSIGN TO MNDAUDIT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MNDAU-STATUS.
+
+           SELECT MANDATE-CONTROL-RPT
+               ASSIGN TO MNDCTRL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MNDCT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MANDATE-TXN-FILE
+           RECORD CONTAINS 160 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  MANDATE-TXN-REC.
+           05  MT-ACTION-CD                PIC X(01).
+               88  MT-ACTION-ADD           VALUE 'A'.
+               88  MT-ACTION-CHANGE        VALUE 'C'.
+               88  MT-ACTION-TERMINATE     VALUE 'T'.
+           05  MT-STATE-CD                 PIC X(02).
+           05  MT-MANDATE-TYPE              PIC X(03).
+           05  MT-MANDATE-DESC              PIC X(80).
+           05  MT-PROC-CD                   PIC X(05).
+           05  MT-DIAG-CD                   PIC X(08).
+           05  MT-COVERAGE-REQ              PIC X(01).
+           05  MT-NO-COST-SHARING           PIC X(01).
+           05  MT-EFF-DT                    PIC 9(08).
+           05  MT-TERM-DT                   PIC 9(08).
+           05  MT-SUBMITTED-BY              PIC X(20).
+           05  MT-SUBMITTED-DT               PIC 9(08).
+           05  FILLER                        PIC X(15).
+
+      *----------------------------------------------------------------*
+      * SAME RECORD LAYOUT HCCLMVAL USES FOR THE STATEMND MASTER       *
+      *----------------------------------------------------------------*
+       FD  STATE-MANDATE-FILE
+           RECORD CONTAINS 200 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  STATE-MANDATE-REC.
+           05  SM-STATE-KEY.
+               10  SM-STATE-CD              PIC X(02).
+               10  SM-MANDATE-TYPE           PIC X(03).
+           05  SM-MANDATE-DESC               PIC X(80).
+           05  SM-PROC-CD                    PIC X(05).
+           05  SM-DIAG-CD                    PIC X(08).
+           05  SM-COVERAGE-REQ               PIC X(01).
+               88  SM-MUST-COVER            VALUE 'Y'.
+               88  SM-MUST-NOT-COVER         VALUE 'N'.
+           05  SM-NO-COST-SHARING            PIC X(01).
+               88  SM-WAIVE-COST-SHARE      VALUE 'Y'.
+           05  SM-EFF-DT                     PIC 9(08).
+           05  SM-TERM-DT                    PIC 9(08).
+           05  SM-FILLER                     PIC X(88).
+
+       FD  MANDATE-AUDIT-FILE
+           RECORD CONTAINS 140 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  MANDATE-AUDIT-REC.
+           05  MA-STATE-CD                   PIC X(02).
+           05  MA-MANDATE-TYPE               PIC X(03).
+           05  MA-ACTION-CD                  PIC X(01).
+           05  MA-ACTION-RESULT              PIC X(08).
+           05  MA-REJECT-REASON              PIC X(60).
+           05  MA-SUBMITTED-BY                PIC X(20).
+           05  MA-SUBMITTED-DT                PIC 9(08).
+           05  MA-PROCESSED-TS                PIC X(26).
+           05  MA-FILLER                      PIC X(12).
+
+       FD  MANDATE-CONTROL-RPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  MANDATE-CONTROL-REC               PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-MNDTX-STATUS              PIC X(02).
+               88  MNDTX-OK                 VALUE '00'.
+               88  MNDTX-EOF                 VALUE '10'.
+           05  WS-STMND-STATUS              PIC X(02).
+               88  STMND-OK                  VALUE '00'.
+               88  STMND-EOF                 VALUE '10'.
+           05  WS-MNDAU-STATUS              PIC X(02).
+               88  MNDAU-OK                  VALUE '00'.
+           05  WS-MNDCT-STATUS               PIC X(02).
+               88  MNDCT-OK                  VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-MNDTX-EOF-SW              PIC X(01) VALUE 'N'.
+               88  MNDTX-AT-EOF              VALUE 'Y'.
+           05  WS-OLD-STMND-EOF-SW           PIC X(01) VALUE 'N'.
+               88  OLD-STMND-AT-EOF          VALUE 'Y'.
+           05  WS-TXN-VALID-SW               PIC X(01) VALUE 'Y'.
+               88  WS-TXN-IS-VALID           VALUE 'Y'.
+           05  WS-FOUND-SW                   PIC X(01) VALUE 'N'.
+               88  WS-ENTRY-FOUND             VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * IN-MEMORY WORKING COPY OF STATEMND, LOADED BEFORE ANY          *
+      * TRANSACTIONS ARE APPLIED AND REWRITTEN TO DISK AFTERWARD       *
+      *----------------------------------------------------------------*
+       01  WS-STMND-TABLE.
+           05  WS-STMND-COUNT                PIC 9(05) VALUE 0.
+           05  WS-STMND-ENTRY OCCURS 2000 TIMES
+               INDEXED BY WS-STMND-IDX.
+               10  WS-STMND-STATE-CD          PIC X(02).
+               10  WS-STMND-MANDATE-TYPE      PIC X(03).
+               10  WS-STMND-DESC              PIC X(80).
+               10  WS-STMND-PROC-CD           PIC X(05).
+               10  WS-STMND-DIAG-CD           PIC X(08).
+               10  WS-STMND-COVERAGE-REQ      PIC X(01).
+               10  WS-STMND-NO-COST-SHARING   PIC X(01).
+               10  WS-STMND-EFF-DT            PIC 9(08).
+               10  WS-STMND-TERM-DT           PIC 9(08).
+
+       01  WS-CONTROL-COUNTERS.
+           05  WS-CTR-TXN-READ               PIC 9(05) VALUE 0.
+           05  WS-CTR-ADDED                  PIC 9(05) VALUE 0.
+           05  WS-CTR-CHANGED                PIC 9(05) VALUE 0.
+           05  WS-CTR-TERMINATED             PIC 9(05) VALUE 0.
+           05  WS-CTR-REJECTED                PIC 9(05) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-SUB-1                      PIC 9(05).
+           05  WS-FOUND-IDX                   PIC 9(05).
+           05  WS-PAGE-COUNT                  PIC 9(05) VALUE 0.
+           05  WS-LINE-COUNT                  PIC 9(03) VALUE 99.
+           05  WS-LINES-PER-PAGE              PIC 9(03) VALUE 55.
+           05  WS-TXN-REJECT-REASON           PIC X(60).
+
+       01  WS-RPT-HEADER-1.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  FILLER                        PIC X(50)
+               VALUE 'HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)'.
+           05  FILLER                        PIC X(30) VALUE SPACES.
+           05  FILLER                        PIC X(06) VALUE 'DATE: '.
+           05  WS-RPT-DATE                   PIC X(10).
+           05  FILLER                        PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-HEADER-2.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  FILLER                        PIC X(50)
+               VALUE 'STATE MANDATE TABLE MAINTENANCE CONTROL RPT'.
+           05  FILLER                        PIC X(30) VALUE SPACES.
+           05  FILLER                        PIC X(06) VALUE 'PAGE: '.
+           05  WS-RPT-PAGE-NO               PIC Z,ZZ9.
+           05  FILLER                        PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WS-RPT-ACTION                 PIC X(10).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WS-RPT-STATE-CD                PIC X(02).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WS-RPT-MANDATE-TYPE            PIC X(03).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WS-RPT-DETAIL                  PIC X(80).
+
+       COPY CPYERROR.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+      *================================================================*
+      * MAINLINE - LOAD CURRENT MANDATES, APPLY TRANSACTIONS, REWRITE  *
+      *================================================================*
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-LOAD-CURRENT-MANDATES
+               THRU 2000-LOAD-CURRENT-MANDATES-EXIT
+           PERFORM 3000-PROCESS-TRANSACTIONS
+               THRU 3000-PROCESS-TRANSACTIONS-EXIT
+           PERFORM 4000-REWRITE-MANDATE-FILE
+               THRU 4000-REWRITE-MANDATE-FILE-EXIT
+           PERFORM 9000-TERMINATION
+           STOP RUN
+           .
+
+       1000-INITIALIZATION.
+      *----------------------------------------------------------------*
+      * OPEN THE CONTROL REPORT AND WRITE ITS HEADING                 *
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RPT-DATE
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-START-TIME
+
+           OPEN OUTPUT MANDATE-CONTROL-RPT
+           IF WS-MNDCT-STATUS NOT = '00'
+               MOVE 'MANDATE-CONTROL-RPT OPEN FAILED' TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           OPEN OUTPUT MANDATE-AUDIT-FILE
+           IF WS-MNDAU-STATUS NOT = '00'
+               MOVE 'MANDATE-AUDIT-FILE OPEN FAILED' TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           PERFORM 1100-WRITE-REPORT-HEADERS
+           .
+
+       1100-WRITE-REPORT-HEADERS.
+      *----------------------------------------------------------------*
+      * WRITE REPORT HEADERS TO THE CONTROL REPORT                    *
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-RPT-PAGE-NO
+           WRITE MANDATE-CONTROL-REC FROM WS-RPT-HEADER-1
+               AFTER ADVANCING PAGE
+           WRITE MANDATE-CONTROL-REC FROM WS-RPT-HEADER-2
+               AFTER ADVANCING 1 LINE
+           MOVE SPACES TO MANDATE-CONTROL-REC
+           WRITE MANDATE-CONTROL-REC
+               AFTER ADVANCING 1 LINE
+           MOVE 3 TO WS-LINE-COUNT
+           .
+
+       1200-WRITE-DETAIL-LINE.
+      *----------------------------------------------------------------*
+      * WRITE ONE DETAIL LINE, PAGING THE CONTROL REPORT AS NEEDED     *
+      *----------------------------------------------------------------*
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1100-WRITE-REPORT-HEADERS
+           END-IF
+           WRITE MANDATE-CONTROL-REC FROM WS-RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+      *================================================================*
+      * 2000 - SNAPSHOT THE CURRENT STATEMND MASTER INTO WORKING       *
+      * STORAGE BEFORE ANY TRANSACTIONS ARE APPLIED                    *
+      *================================================================*
+       2000-LOAD-CURRENT-MANDATES.
+           OPEN INPUT STATE-MANDATE-FILE
+           IF WS-STMND-STATUS NOT = '00'
+               DISPLAY 'HCMNDMNT - WARNING: NO PRIOR STATEMND FOUND - '
+                   WS-STMND-STATUS
+               GO TO 2000-LOAD-CURRENT-MANDATES-EXIT
+           END-IF
+
+           PERFORM UNTIL OLD-STMND-AT-EOF
+               OR WS-STMND-COUNT >= 2000
+               READ STATE-MANDATE-FILE
+                   AT END
+                       SET OLD-STMND-AT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STMND-COUNT
+                       MOVE SM-STATE-CD TO
+                           WS-STMND-STATE-CD(WS-STMND-COUNT)
+                       MOVE SM-MANDATE-TYPE TO
+                           WS-STMND-MANDATE-TYPE(WS-STMND-COUNT)
+                       MOVE SM-MANDATE-DESC TO
+                           WS-STMND-DESC(WS-STMND-COUNT)
+                       MOVE SM-PROC-CD TO
+                           WS-STMND-PROC-CD(WS-STMND-COUNT)
+                       MOVE SM-DIAG-CD TO
+                           WS-STMND-DIAG-CD(WS-STMND-COUNT)
+                       MOVE SM-COVERAGE-REQ TO
+                           WS-STMND-COVERAGE-REQ(WS-STMND-COUNT)
+                       MOVE SM-NO-COST-SHARING TO
+                           WS-STMND-NO-COST-SHARING(WS-STMND-COUNT)
+                       MOVE SM-EFF-DT TO
+                           WS-STMND-EFF-DT(WS-STMND-COUNT)
+                       MOVE SM-TERM-DT TO
+                           WS-STMND-TERM-DT(WS-STMND-COUNT)
+               END-READ
+           END-PERFORM
+
+           CLOSE STATE-MANDATE-FILE
+           DISPLAY 'HCMNDMNT - CURRENT STATEMND: ' WS-STMND-COUNT
+               ' ENTRIES'
+           .
+       2000-LOAD-CURRENT-MANDATES-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 3000 - READ AND APPLY EACH COMPLIANCE-SUBMITTED TRANSACTION    *
+      *================================================================*
+       3000-PROCESS-TRANSACTIONS.
+           OPEN INPUT MANDATE-TXN-FILE
+           IF WS-MNDTX-STATUS NOT = '00'
+               MOVE 'MANDATE-TXN-FILE OPEN FAILED' TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           PERFORM UNTIL MNDTX-AT-EOF
+               READ MANDATE-TXN-FILE
+                   AT END
+                       SET MNDTX-AT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CTR-TXN-READ
+                       PERFORM 3100-VALIDATE-AND-APPLY-TXN
+                           THRU 3100-VALIDATE-AND-APPLY-TXN-EXIT
+               END-READ
+           END-PERFORM
+
+           CLOSE MANDATE-TXN-FILE
+           .
+       3000-PROCESS-TRANSACTIONS-EXIT.
+           EXIT.
+
+       3100-VALIDATE-AND-APPLY-TXN.
+      *----------------------------------------------------------------*
+      * VALIDATE ONE TRANSACTION, APPLY IT TO THE IN-MEMORY TABLE IF   *
+      * IT PASSES, AND WRITE AN AUDIT RECORD EITHER WAY                *
+      *----------------------------------------------------------------*
+           SET WS-TXN-IS-VALID TO TRUE
+           MOVE SPACES TO WS-TXN-REJECT-REASON
+
+           IF NOT MT-ACTION-ADD AND NOT MT-ACTION-CHANGE
+               AND NOT MT-ACTION-TERMINATE
+               MOVE 'N' TO WS-TXN-VALID-SW
+               MOVE 'INVALID ACTION CODE - MUST BE A, C, OR T'
+                   TO WS-TXN-REJECT-REASON
+           END-IF
+
+           IF WS-TXN-IS-VALID AND MT-STATE-CD = SPACES
+               MOVE 'N' TO WS-TXN-VALID-SW
+               MOVE 'STATE CODE IS REQUIRED' TO WS-TXN-REJECT-REASON
+           END-IF
+
+           IF WS-TXN-IS-VALID AND MT-MANDATE-TYPE = SPACES
+               MOVE 'N' TO WS-TXN-VALID-SW
+               MOVE 'MANDATE TYPE IS REQUIRED' TO WS-TXN-REJECT-REASON
+           END-IF
+
+           IF WS-TXN-IS-VALID AND MT-EFF-DT = 0
+               MOVE 'N' TO WS-TXN-VALID-SW
+               MOVE 'EFFECTIVE DATE IS REQUIRED' TO
+                   WS-TXN-REJECT-REASON
+           END-IF
+
+           IF WS-TXN-IS-VALID
+               PERFORM 3110-FIND-MANDATE-ENTRY
+
+               IF MT-ACTION-ADD
+                   IF WS-ENTRY-FOUND
+                       MOVE 'N' TO WS-TXN-VALID-SW
+                       MOVE 'DUPLICATE MANDATE - USE CHANGE ACTION'
+                           TO WS-TXN-REJECT-REASON
+                   ELSE
+                       IF WS-STMND-COUNT >= 2000
+                           MOVE 'N' TO WS-TXN-VALID-SW
+                           MOVE 'MANDATE TABLE IS FULL'
+                               TO WS-TXN-REJECT-REASON
+                       ELSE
+                           PERFORM 3120-ADD-MANDATE-ENTRY
+                           ADD 1 TO WS-CTR-ADDED
+                       END-IF
+                   END-IF
+               END-IF
+
+               IF MT-ACTION-CHANGE
+                   IF NOT WS-ENTRY-FOUND
+                       MOVE 'N' TO WS-TXN-VALID-SW
+                       MOVE 'MANDATE NOT ON FILE - USE ADD ACTION'
+                           TO WS-TXN-REJECT-REASON
+                   ELSE
+                       PERFORM 3130-CHANGE-MANDATE-ENTRY
+                       ADD 1 TO WS-CTR-CHANGED
+                   END-IF
+               END-IF
+
+               IF MT-ACTION-TERMINATE
+                   IF NOT WS-ENTRY-FOUND
+                       MOVE 'N' TO WS-TXN-VALID-SW
+                       MOVE 'MANDATE NOT ON FILE'
+                           TO WS-TXN-REJECT-REASON
+                   ELSE
+                       PERFORM 3140-TERMINATE-MANDATE-ENTRY
+                       ADD 1 TO WS-CTR-TERMINATED
+                   END-IF
+               END-IF
+           END-IF
+
+           IF NOT WS-TXN-IS-VALID
+               ADD 1 TO WS-CTR-REJECTED
+           END-IF
+
+           PERFORM 3150-WRITE-AUDIT-RECORD
+           .
+       3100-VALIDATE-AND-APPLY-TXN-EXIT.
+           EXIT.
+
+       3110-FIND-MANDATE-ENTRY.
+      *----------------------------------------------------------------*
+      * LOOK UP THE TRANSACTION'S STATE/MANDATE-TYPE KEY AGAINST THE   *
+      * IN-MEMORY TABLE                                                *
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+               UNTIL WS-SUB-1 > WS-STMND-COUNT
+               IF WS-STMND-STATE-CD(WS-SUB-1) = MT-STATE-CD
+                   AND WS-STMND-MANDATE-TYPE(WS-SUB-1) = MT-MANDATE-TYPE
+                   MOVE 'Y' TO WS-FOUND-SW
+                   MOVE WS-SUB-1 TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+           .
+
+       3120-ADD-MANDATE-ENTRY.
+      *----------------------------------------------------------------*
+      * APPEND A NEW MANDATE ENTRY TO THE IN-MEMORY TABLE              *
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-STMND-COUNT
+           MOVE MT-STATE-CD TO WS-STMND-STATE-CD(WS-STMND-COUNT)
+           MOVE MT-MANDATE-TYPE TO
+               WS-STMND-MANDATE-TYPE(WS-STMND-COUNT)
+           MOVE MT-MANDATE-DESC TO WS-STMND-DESC(WS-STMND-COUNT)
+           MOVE MT-PROC-CD TO WS-STMND-PROC-CD(WS-STMND-COUNT)
+           MOVE MT-DIAG-CD TO WS-STMND-DIAG-CD(WS-STMND-COUNT)
+           MOVE MT-COVERAGE-REQ TO
+               WS-STMND-COVERAGE-REQ(WS-STMND-COUNT)
+           MOVE MT-NO-COST-SHARING TO
+               WS-STMND-NO-COST-SHARING(WS-STMND-COUNT)
+           MOVE MT-EFF-DT TO WS-STMND-EFF-DT(WS-STMND-COUNT)
+           MOVE MT-TERM-DT TO WS-STMND-TERM-DT(WS-STMND-COUNT)
+           .
+
+       3130-CHANGE-MANDATE-ENTRY.
+      *----------------------------------------------------------------*
+      * OVERLAY THE MATCHED ENTRY WITH THE TRANSACTION'S NEW VALUES    *
+      *----------------------------------------------------------------*
+           MOVE MT-MANDATE-DESC TO WS-STMND-DESC(WS-FOUND-IDX)
+           MOVE MT-PROC-CD TO WS-STMND-PROC-CD(WS-FOUND-IDX)
+           MOVE MT-DIAG-CD TO WS-STMND-DIAG-CD(WS-FOUND-IDX)
+           MOVE MT-COVERAGE-REQ TO
+               WS-STMND-COVERAGE-REQ(WS-FOUND-IDX)
+           MOVE MT-NO-COST-SHARING TO
+               WS-STMND-NO-COST-SHARING(WS-FOUND-IDX)
+           MOVE MT-EFF-DT TO WS-STMND-EFF-DT(WS-FOUND-IDX)
+           IF MT-TERM-DT NOT = 0
+               MOVE MT-TERM-DT TO WS-STMND-TERM-DT(WS-FOUND-IDX)
+           END-IF
+           .
+
+       3140-TERMINATE-MANDATE-ENTRY.
+      *----------------------------------------------------------------*
+      * SET THE MATCHED ENTRY'S TERMINATION DATE FROM THE TRANSACTION  *
+      *----------------------------------------------------------------*
+           IF MT-TERM-DT NOT = 0
+               MOVE MT-TERM-DT TO WS-STMND-TERM-DT(WS-FOUND-IDX)
+           ELSE
+               MOVE MT-EFF-DT TO WS-STMND-TERM-DT(WS-FOUND-IDX)
+           END-IF
+           .
+
+       3150-WRITE-AUDIT-RECORD.
+      *----------------------------------------------------------------*
+      * RECORD WHO SUBMITTED THIS TRANSACTION AND WHETHER IT WAS       *
+      * APPLIED OR REJECTED, AND REFLECT THE SAME ON THE CONTROL RPT   *
+      *----------------------------------------------------------------*
+           MOVE MT-STATE-CD TO MA-STATE-CD
+           MOVE MT-MANDATE-TYPE TO MA-MANDATE-TYPE
+           MOVE MT-ACTION-CD TO MA-ACTION-CD
+           MOVE MT-SUBMITTED-BY TO MA-SUBMITTED-BY
+           MOVE MT-SUBMITTED-DT TO MA-SUBMITTED-DT
+           MOVE FUNCTION CURRENT-DATE TO MA-PROCESSED-TS
+           MOVE SPACES TO MA-FILLER
+
+           MOVE MT-STATE-CD TO WS-RPT-STATE-CD
+           MOVE MT-MANDATE-TYPE TO WS-RPT-MANDATE-TYPE
+
+           IF WS-TXN-IS-VALID
+               MOVE 'APPLIED ' TO MA-ACTION-RESULT
+               MOVE SPACES TO MA-REJECT-REASON
+               EVALUATE TRUE
+                   WHEN MT-ACTION-ADD
+                       MOVE 'ADDED     ' TO WS-RPT-ACTION
+                       MOVE 'NEW STATE MANDATE ADDED' TO WS-RPT-DETAIL
+                   WHEN MT-ACTION-CHANGE
+                       MOVE 'CHANGED   ' TO WS-RPT-ACTION
+                       MOVE 'EXISTING MANDATE UPDATED' TO WS-RPT-DETAIL
+                   WHEN MT-ACTION-TERMINATE
+                       MOVE 'TERMINATED' TO WS-RPT-ACTION
+                       MOVE 'MANDATE TERMINATION DATE SET'
+                           TO WS-RPT-DETAIL
+               END-EVALUATE
+           ELSE
+               MOVE 'REJECTED' TO MA-ACTION-RESULT
+               MOVE WS-TXN-REJECT-REASON TO MA-REJECT-REASON
+               MOVE 'REJECTED  ' TO WS-RPT-ACTION
+               MOVE WS-TXN-REJECT-REASON TO WS-RPT-DETAIL
+           END-IF
+
+           WRITE MANDATE-AUDIT-REC
+           PERFORM 1200-WRITE-DETAIL-LINE
+           .
+
+      *================================================================*
+      * 4000 - REPLACE THE STATEMND MASTER WITH THE UPDATED TABLE.     *
+      * HCCLMVAL PICKS THIS UP THE NEXT TIME IT RUNS.                  *
+      *================================================================*
+       4000-REWRITE-MANDATE-FILE.
+           OPEN OUTPUT STATE-MANDATE-FILE
+           IF WS-STMND-STATUS NOT = '00'
+               MOVE 'STATE-MANDATE-FILE OPEN FOR OUTPUT FAILED'
+                   TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+               UNTIL WS-SUB-1 > WS-STMND-COUNT
+               MOVE WS-STMND-STATE-CD(WS-SUB-1) TO SM-STATE-CD
+               MOVE WS-STMND-MANDATE-TYPE(WS-SUB-1) TO SM-MANDATE-TYPE
+               MOVE WS-STMND-DESC(WS-SUB-1) TO SM-MANDATE-DESC
+               MOVE WS-STMND-PROC-CD(WS-SUB-1) TO SM-PROC-CD
+               MOVE WS-STMND-DIAG-CD(WS-SUB-1) TO SM-DIAG-CD
+               MOVE WS-STMND-COVERAGE-REQ(WS-SUB-1) TO SM-COVERAGE-REQ
+               MOVE WS-STMND-NO-COST-SHARING(WS-SUB-1) TO
+                   SM-NO-COST-SHARING
+               MOVE WS-STMND-EFF-DT(WS-SUB-1) TO SM-EFF-DT
+               MOVE WS-STMND-TERM-DT(WS-SUB-1) TO SM-TERM-DT
+               MOVE SPACES TO SM-FILLER
+               WRITE STATE-MANDATE-REC
+                   INVALID KEY
+                       MOVE 'DUPLICATE STATE MANDATE KEY ON WRITE'
+                           TO WS-ERR-MESSAGE
+                       MOVE 'W' TO WS-ERR-SEVERITY
+                       PERFORM 8000-ERROR-HANDLER
+                   NOT INVALID KEY
+                       ADD 1 TO WS-STAT-RECORDS-WRITTEN
+               END-WRITE
+           END-PERFORM
+
+           CLOSE STATE-MANDATE-FILE
+           .
+       4000-REWRITE-MANDATE-FILE-EXIT.
+           EXIT.
+
+       8000-ERROR-HANDLER.
+      *================================================================*
+      * CENTRALIZED ERROR HANDLING                                     *
+      *================================================================*
+           ADD 1 TO WS-ERR-COUNT
+           MOVE 'HCMNDMNT' TO WS-ERR-PROGRAM
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           DISPLAY 'HCMNDMNT - ERROR: ' WS-ERR-MESSAGE
+           DISPLAY 'HCMNDMNT - SEVERITY: ' WS-ERR-SEVERITY
+           DISPLAY 'HCMNDMNT - ERROR COUNT: ' WS-ERR-COUNT
+
+           IF WS-ERR-FATAL
+               DISPLAY 'HCMNDMNT - FATAL ERROR - ABENDING'
+               PERFORM 9000-TERMINATION
+               STOP RUN
+           END-IF
+           .
+
+       9000-TERMINATION.
+      *================================================================*
+      * PRINT CONTROL TOTALS, CLOSE THE FILES, AND END THE RUN         *
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-END-TIME
+
+           MOVE 'CONTROL TOTALS' TO WS-RPT-ACTION
+           MOVE SPACES TO WS-RPT-STATE-CD
+           MOVE SPACES TO WS-RPT-MANDATE-TYPE
+
+           STRING 'TXN READ=' WS-CTR-TXN-READ
+               ' ADDED=' WS-CTR-ADDED
+               ' CHANGED=' WS-CTR-CHANGED
+               ' TERMINATED=' WS-CTR-TERMINATED
+               ' REJECTED=' WS-CTR-REJECTED
+               DELIMITED BY SIZE
+               INTO WS-RPT-DETAIL
+           END-STRING
+           PERFORM 1200-WRITE-DETAIL-LINE
+
+           DISPLAY '================================================='
+           DISPLAY 'HCMNDMNT - PROCESSING STATISTICS'
+           DISPLAY '================================================='
+           DISPLAY 'TRANSACTIONS READ:  ' WS-CTR-TXN-READ
+           DISPLAY 'MANDATES ADDED:     ' WS-CTR-ADDED
+           DISPLAY 'MANDATES CHANGED:   ' WS-CTR-CHANGED
+           DISPLAY 'MANDATES TERMINATED:' WS-CTR-TERMINATED
+           DISPLAY 'TRANSACTIONS REJECTED:' WS-CTR-REJECTED
+           DISPLAY 'RECORDS WRITTEN:    ' WS-STAT-RECORDS-WRITTEN
+           DISPLAY 'ERRORS ENCOUNTERED: ' WS-ERR-COUNT
+           DISPLAY 'START TIME:         ' WS-STAT-START-TIME
+           DISPLAY 'END TIME:           ' WS-STAT-END-TIME
+           DISPLAY '================================================='
+
+           CLOSE MANDATE-AUDIT-FILE
+           CLOSE MANDATE-CONTROL-RPT
+           .
