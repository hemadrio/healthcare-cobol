@@ -0,0 +1,588 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HCAGEOUT.
+      *================================================================*
+      * PROGRAM:     HCAGEOUT                                          *
+      * DESCRIPTION: DEPENDENT AGE-OUT SWEEP                           *
+      *              SCANS T_MEMBER_ELIG FOR ACTIVE DEPENDENTS         *
+      *              APPROACHING THE AGE-26 ELIGIBILITY CUTOFF,        *
+      *              HONORS A STUDENT OR DISABILITY EXTENSION ON       *
+      *              FILE, AND EITHER WRITES AN ADVANCE RENEWAL        *
+      *              NOTICE (DEPENDENT STILL WITHIN THE NOTICE LEAD    *
+      *              TIME) OR A TERMINATION TRANSACTION IN HCELIGVR'S  *
+      *              OWN 834 LAYOUT ONCE THE CUTOFF DATE HAS BEEN      *
+      *              REACHED, SO THE DEPENDENT IS NOT RELYING ON       *
+      *              SOMEONE NOTICING.                                 *
+      *                                                                *
+      * SYSTEM:      HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)        *
+      * AUTHOR:      SYSTEMS DEVELOPMENT GROUP                         *
+      * DATE WRITTEN: 2024-12-08                                       *
+      *                                                                *
+      * MODIFICATION LOG:                                              *
+      * DATE       AUTHOR   DESCRIPTION                                *
+      * ---------- -------- ------------------------------------------ *
+      * 2024-12-08 NCARTER  INITIAL DEVELOPMENT                        *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGEOUT-NOTICE-FILE
+               ASSIGN TO AGENOTC
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AGNOT-STATUS.
+
+           SELECT AGEOUT-TERM-FILE
+               ASSIGN TO AGETERM
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AGTRM-STATUS.
+
+           SELECT AGEOUT-CONTROL-RPT
+               ASSIGN TO AGECTRL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AGCTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------*
+      * ADVANCE RENEWAL/EXCEPTION-DEADLINE NOTICE LETTER               *
+      *----------------------------------------------------------------*
+       FD  AGEOUT-NOTICE-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 400 CHARACTERS.
+       01  AGEOUT-NOTICE-RECORD        PIC X(400).
+
+      *----------------------------------------------------------------*
+      * AGE-OUT TERMINATION TRANSACTIONS, IN HCELIGVR'S OWN 834        *
+      * LAYOUT, TO BE CONCATENATED INTO ENRL-834-FILE FOR HCELIGVR'S   *
+      * 2200-MEMBER-TERMINATION LOGIC TO PICK UP ON ITS NEXT RUN       *
+      *----------------------------------------------------------------*
+       FD  AGEOUT-TERM-FILE
+           RECORD CONTAINS 500 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  AGEOUT-TERM-REC.
+           05  AT-TRANS-TYPE               PIC X(03).
+           05  AT-MEMBER-SSN               PIC X(09).
+           05  AT-MEMBER-ID                PIC X(12).
+           05  AT-SUBSCRIBER-IND           PIC X(01).
+           05  AT-RELATION-CODE            PIC X(02).
+           05  AT-LAST-NAME                PIC X(30).
+           05  AT-FIRST-NAME               PIC X(20).
+           05  AT-MIDDLE-INIT              PIC X(01).
+           05  AT-DOB                      PIC X(08).
+           05  AT-GENDER                   PIC X(01).
+           05  AT-EFF-DATE                 PIC X(08).
+           05  AT-TERM-DATE                PIC X(08).
+           05  AT-PLAN-CODE                PIC X(08).
+           05  AT-PRIOR-PLAN-CODE          PIC X(08).
+           05  AT-GROUP-NUMBER             PIC X(10).
+           05  AT-DIVISION-CODE            PIC X(04).
+           05  AT-CLASS-CODE               PIC X(04).
+           05  AT-COVERAGE-LEVEL           PIC X(02).
+           05  AT-COBRA-QUAL-EVENT         PIC X(02).
+           05  AT-COBRA-EVENT-DATE         PIC X(08).
+           05  AT-ACA-EXCHANGE-IND         PIC X(01).
+           05  AT-APTC-AMOUNT              PIC S9(07)V99.
+           05  AT-CSR-LEVEL                PIC X(02).
+           05  AT-METAL-TIER               PIC X(02).
+           05  AT-SPEC-ENRL-REASON         PIC X(03).
+           05  AT-PCP-NPI                  PIC X(10).
+           05  AT-TERM-REASON-CODE         PIC X(03).
+           05  AT-DISABILITY-IND           PIC X(01).
+           05  AT-DISABILITY-DT            PIC X(08).
+           05  AT-STUDENT-IND              PIC X(01).
+           05  AT-NEWBORN-MOTHER-ID        PIC X(12).
+           05  AT-QMCSO-COURT-ORDER        PIC X(20).
+           05  AT-ADDRESS-LINE-1           PIC X(35).
+           05  AT-ADDRESS-LINE-2           PIC X(35).
+           05  AT-CITY                     PIC X(25).
+           05  AT-STATE                    PIC X(02).
+           05  AT-ZIP                      PIC X(09).
+           05  AT-PHONE                    PIC X(10).
+           05  AT-EMAIL                    PIC X(50).
+           05  FILLER                      PIC X(40).
+
+       FD  AGEOUT-CONTROL-RPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  AGEOUT-CONTROL-REC               PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-AGNOT-STATUS               PIC X(02).
+               88  AGNOT-OK                  VALUE '00'.
+           05  WS-AGTRM-STATUS               PIC X(02).
+               88  AGTRM-OK                  VALUE '00'.
+           05  WS-AGCTL-STATUS               PIC X(02).
+               88  AGCTL-OK                  VALUE '00'.
+
+       01  WS-CONTROL-COUNTERS.
+           05  WS-CTR-DEPEND-SCANNED         PIC 9(07) VALUE 0.
+           05  WS-CTR-NOTICES-SENT           PIC 9(07) VALUE 0.
+           05  WS-CTR-EXTENSIONS-HONORED     PIC 9(07) VALUE 0.
+           05  WS-CTR-TERMS-QUEUED           PIC 9(07) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-PAGE-COUNT                  PIC 9(05) VALUE 0.
+           05  WS-LINE-COUNT                  PIC 9(03) VALUE 99.
+           05  WS-LINES-PER-PAGE              PIC 9(03) VALUE 55.
+           05  WS-AGE-YEARS                   PIC 9(03).
+           05  WS-DEPEND-AGE-LIMIT             PIC 9(02) VALUE 26.
+           05  WS-NOTICE-LEAD-DAYS             PIC 9(03) VALUE 090.
+
+      *----------------------------------------------------------------*
+      * DATE WORKING FIELDS - MIRRORS HCELIGVR'S OWN DATE-WORK GROUP   *
+      * AND ITS FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER AGE-OUT DATE  *
+      * ARITHMETIC (SEE 2610-GENERATE-COBRA-NOTICE)                    *
+      *----------------------------------------------------------------*
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-DATE.
+               10  WS-CURR-YYYY              PIC 9(04).
+               10  WS-CURR-MM                PIC 9(02).
+               10  WS-CURR-DD                PIC 9(02).
+           05  WS-CURR-TIME                  PIC X(08).
+
+       01  WS-CURR-DATE-8                    PIC 9(08).
+
+       01  WS-DATE-WORK.
+           05  WS-DATE-WORK-YYYY             PIC 9(04).
+           05  WS-DATE-WORK-MM                PIC 9(02).
+           05  WS-DATE-WORK-DD                PIC 9(02).
+
+       01  WS-INTEGER-DATE-1                 PIC S9(09) COMP.
+       01  WS-AGEOUT-DATE                    PIC 9(08).
+       01  WS-NOTICE-CUTOFF-DATE             PIC 9(08).
+
+       01  WS-AGEOUT-LETTER.
+           05  WS-AL-MEMBER-ID                PIC X(12).
+           05  WS-AL-MEMBER-NAME               PIC X(50).
+           05  WS-AL-DOB                       PIC X(08).
+           05  WS-AL-AGEOUT-DATE                PIC X(08).
+           05  WS-AL-NOTICE-DATE                PIC X(08).
+           05  WS-AL-PLAN-CODE                   PIC X(08).
+           05  WS-AL-SUBSCRIBER-ID                PIC X(12).
+           05  FILLER                             PIC X(293).
+
+       01  WS-RPT-HEADER-1.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  FILLER                        PIC X(50)
+               VALUE 'HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)'.
+           05  FILLER                        PIC X(30) VALUE SPACES.
+           05  FILLER                        PIC X(06) VALUE 'DATE: '.
+           05  WS-RPT-DATE                   PIC X(10).
+           05  FILLER                        PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-HEADER-2.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  FILLER                        PIC X(50)
+               VALUE 'DEPENDENT AGE-OUT SWEEP CONTROL REPORT'.
+           05  FILLER                        PIC X(30) VALUE SPACES.
+           05  FILLER                        PIC X(06) VALUE 'PAGE: '.
+           05  WS-RPT-PAGE-NO               PIC Z,ZZ9.
+           05  FILLER                        PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WS-RPT-ACTION                 PIC X(12).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WS-RPT-MEMBER-ID               PIC X(12).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WS-RPT-DETAIL                  PIC X(80).
+
+      *----------------------------------------------------------------*
+      * SYBASE SQL COMMUNICATION AREA AND CONNECTION PARAMETERS       *
+      *----------------------------------------------------------------*
+       COPY CPYSQLCA.
+
+      *----------------------------------------------------------------*
+      * HOST VARIABLES FOR THE DEPENDENT AGE-OUT CURSOR                *
+      *----------------------------------------------------------------*
+       01  HV-AGEOUT-VARS.
+           05  HV-AO-MEMBER-ID             PIC X(12).
+           05  HV-AO-SUBSCRIBER-ID         PIC X(12).
+           05  HV-AO-SSN                   PIC X(09).
+           05  HV-AO-LAST-NAME             PIC X(30).
+           05  HV-AO-FIRST-NAME            PIC X(20).
+           05  HV-AO-DOB                   PIC X(08).
+           05  HV-AO-GENDER                PIC X(01).
+           05  HV-AO-EFF-DATE               PIC X(08).
+           05  HV-AO-PLAN-CODE              PIC X(08).
+           05  HV-AO-GROUP-NUM              PIC X(10).
+           05  HV-AO-DIVISION-CD            PIC X(04).
+           05  HV-AO-CLASS-CD               PIC X(04).
+           05  HV-AO-COVERAGE-LEVEL         PIC X(02).
+           05  HV-AO-RELATION-CODE          PIC X(02).
+           05  HV-AO-PCP-NPI                PIC X(10).
+           05  HV-AO-DISABILITY-IND         PIC X(01).
+           05  HV-AO-DISABILITY-DT          PIC X(08).
+           05  HV-AO-STUDENT-IND            PIC X(01).
+           05  HV-AO-CURR-DATE-8            PIC X(08).
+           05  HV-AO-AGEOUT-DATE            PIC X(08).
+
+       COPY CPYERROR.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+      *================================================================*
+      * MAINLINE - SWEEP DEPENDENTS, NOTICE OR TERMINATE AS APPROPRIATE*
+      *================================================================*
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-SWEEP-DEPENDENTS
+               THRU 2000-SWEEP-DEPENDENTS-EXIT
+           PERFORM 9000-TERMINATION
+           STOP RUN
+           .
+
+       1000-INITIALIZATION.
+      *----------------------------------------------------------------*
+      * ESTABLISH THE PROCESSING DATE, CONNECT TO THE DATABASE, AND   *
+      * OPEN THE OUTPUT FILES                                          *
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RPT-DATE
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-START-TIME
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURR-YYYY WS-CURR-MM WS-CURR-DD
+               DELIMITED BY SIZE INTO WS-CURR-DATE-8
+
+      *    NOTICE WINDOW OPENS THIS MANY DAYS BEFORE THE AGE-OUT DATE
+           COMPUTE WS-INTEGER-DATE-1 =
+               FUNCTION INTEGER-OF-DATE(WS-CURR-DATE-8)
+           ADD WS-NOTICE-LEAD-DAYS TO WS-INTEGER-DATE-1
+           COMPUTE WS-NOTICE-CUTOFF-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-INTEGER-DATE-1)
+
+           PERFORM 1100-CONNECT-DATABASE
+
+           OPEN OUTPUT AGEOUT-CONTROL-RPT
+           IF WS-AGCTL-STATUS NOT = '00'
+               MOVE 'AGEOUT-CONTROL-RPT OPEN FAILED' TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           OPEN OUTPUT AGEOUT-NOTICE-FILE
+           IF WS-AGNOT-STATUS NOT = '00'
+               MOVE 'AGEOUT-NOTICE-FILE OPEN FAILED' TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           OPEN OUTPUT AGEOUT-TERM-FILE
+           IF WS-AGTRM-STATUS NOT = '00'
+               MOVE 'AGEOUT-TERM-FILE OPEN FAILED' TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           PERFORM 1200-WRITE-REPORT-HEADERS
+           .
+
+       1100-CONNECT-DATABASE.
+      *----------------------------------------------------------------*
+      * ESTABLISH SYBASE DATABASE CONNECTION FOR T_MEMBER_ELIG LOOKUPS *
+      *----------------------------------------------------------------*
+           MOVE WS-SYB-SERVER   TO WS-DB-SERVER-NAME
+           MOVE WS-SYB-DATABASE TO WS-DB-DATABASE-NAME
+           MOVE WS-SYB-USER     TO WS-DB-USER-ID
+
+           EXEC SQL
+               CONNECT TO :WS-SYB-SERVER
+               USER :WS-SYB-USER
+               USING :WS-SYB-PASSWORD
+           END-EXEC
+
+           IF WS-SQLCODE NOT = 0
+               STRING 'DATABASE CONNECT FAILED - SQLCODE: '
+                   WS-SQLCODE
+                   DELIMITED BY SIZE
+                   INTO WS-ERR-MESSAGE
+               END-STRING
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           SET WS-DB-CONNECTED TO TRUE
+           MOVE 'C' TO WS-DB-CONN-STATUS
+
+           EXEC SQL
+               USE :WS-SYB-DATABASE
+           END-EXEC
+
+           DISPLAY 'HCAGEOUT - DATABASE CONNECTION ESTABLISHED'
+           .
+
+       1200-WRITE-REPORT-HEADERS.
+      *----------------------------------------------------------------*
+      * WRITE REPORT HEADERS TO THE CONTROL REPORT                    *
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-RPT-PAGE-NO
+           WRITE AGEOUT-CONTROL-REC FROM WS-RPT-HEADER-1
+               AFTER ADVANCING PAGE
+           WRITE AGEOUT-CONTROL-REC FROM WS-RPT-HEADER-2
+               AFTER ADVANCING 1 LINE
+           MOVE SPACES TO AGEOUT-CONTROL-REC
+           WRITE AGEOUT-CONTROL-REC
+               AFTER ADVANCING 1 LINE
+           MOVE 3 TO WS-LINE-COUNT
+           .
+
+       1300-WRITE-DETAIL-LINE.
+      *----------------------------------------------------------------*
+      * WRITE ONE DETAIL LINE, PAGING THE CONTROL REPORT AS NEEDED     *
+      *----------------------------------------------------------------*
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADERS
+           END-IF
+           WRITE AGEOUT-CONTROL-REC FROM WS-RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+      *================================================================*
+      * 2000 - CURSOR OVER EVERY ACTIVE DEPENDENT WHOSE AGE-OUT DATE   *
+      * FALLS WITHIN THE NOTICE LEAD TIME OR HAS ALREADY PASSED        *
+      *================================================================*
+       2000-SWEEP-DEPENDENTS.
+           EXEC SQL
+               DECLARE DEPENDENT_CURSOR CURSOR FOR
+               SELECT member_id, subscriber_id, ssn, last_name,
+                      first_name, dob, gender, eff_date, plan_code,
+                      group_num, division_cd, class_cd,
+                      coverage_level, relation_code, pcp_npi,
+                      disability_ind, disability_dt, student_ind
+               FROM   T_MEMBER_ELIG
+               WHERE  status = 'A'
+               AND    relation_code IN ('19', '20', '53')
+           END-EXEC
+
+           EXEC SQL
+               OPEN DEPENDENT_CURSOR
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH DEPENDENT_CURSOR
+                   INTO   :HV-AO-MEMBER-ID, :HV-AO-SUBSCRIBER-ID,
+                          :HV-AO-SSN, :HV-AO-LAST-NAME,
+                          :HV-AO-FIRST-NAME, :HV-AO-DOB,
+                          :HV-AO-GENDER, :HV-AO-EFF-DATE,
+                          :HV-AO-PLAN-CODE, :HV-AO-GROUP-NUM,
+                          :HV-AO-DIVISION-CD, :HV-AO-CLASS-CD,
+                          :HV-AO-COVERAGE-LEVEL, :HV-AO-RELATION-CODE,
+                          :HV-AO-PCP-NPI, :HV-AO-DISABILITY-IND,
+                          :HV-AO-DISABILITY-DT, :HV-AO-STUDENT-IND
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-CTR-DEPEND-SCANNED
+                   PERFORM 2100-EVALUATE-ONE-DEPENDENT
+                       THRU 2100-EVALUATE-ONE-DEPENDENT-EXIT
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE DEPENDENT_CURSOR
+           END-EXEC
+
+           CLOSE AGEOUT-NOTICE-FILE
+           CLOSE AGEOUT-TERM-FILE
+           .
+       2000-SWEEP-DEPENDENTS-EXIT.
+           EXIT.
+
+       2100-EVALUATE-ONE-DEPENDENT.
+      *----------------------------------------------------------------*
+      * COMPUTE THE DEPENDENT'S AGE-OUT DATE (DOB + AGE LIMIT YEARS)   *
+      * AND DECIDE WHETHER TO SEND AN ADVANCE NOTICE, HONOR A          *
+      * STUDENT/DISABILITY EXTENSION, OR QUEUE A TERMINATION           *
+      *----------------------------------------------------------------*
+           MOVE HV-AO-DOB TO WS-DATE-WORK
+           ADD WS-DEPEND-AGE-LIMIT TO WS-DATE-WORK-YYYY
+           MOVE WS-DATE-WORK-YYYY TO WS-AGEOUT-DATE(1:4)
+           MOVE WS-DATE-WORK-MM   TO WS-AGEOUT-DATE(5:2)
+           MOVE WS-DATE-WORK-DD   TO WS-AGEOUT-DATE(7:2)
+
+           IF WS-AGEOUT-DATE > WS-NOTICE-CUTOFF-DATE
+               GO TO 2100-EVALUATE-ONE-DEPENDENT-EXIT
+           END-IF
+
+      *    AGE-OUT DATE IS WITHIN THE NOTICE WINDOW OR HAS PASSED -
+      *    A DISABILITY EXTENSION ON FILE OVERRIDES IT ENTIRELY
+           IF HV-AO-DISABILITY-IND = 'Y'
+               AND HV-AO-DISABILITY-DT NOT = SPACES
+               AND HV-AO-DISABILITY-DT NOT = ZEROES
+               ADD 1 TO WS-CTR-EXTENSIONS-HONORED
+               MOVE 'EXTENDED' TO WS-RPT-ACTION
+               MOVE HV-AO-MEMBER-ID TO WS-RPT-MEMBER-ID
+               MOVE 'DISABILITY EXTENSION ON FILE - AGE-OUT WAIVED'
+                   TO WS-RPT-DETAIL
+               PERFORM 1300-WRITE-DETAIL-LINE
+               GO TO 2100-EVALUATE-ONE-DEPENDENT-EXIT
+           END-IF
+
+           IF WS-AGEOUT-DATE > WS-CURR-DATE-8
+      *        STILL WITHIN THE NOTICE LEAD TIME - SEND ADVANCE NOTICE
+      *        UNLESS A STUDENT EXTENSION IS ALREADY ON FILE
+               IF HV-AO-STUDENT-IND = 'Y'
+                   ADD 1 TO WS-CTR-EXTENSIONS-HONORED
+                   MOVE 'EXTENDED' TO WS-RPT-ACTION
+                   MOVE HV-AO-MEMBER-ID TO WS-RPT-MEMBER-ID
+                   MOVE 'FULL-TIME STUDENT ON FILE - AGE-OUT WAIVED'
+                       TO WS-RPT-DETAIL
+                   PERFORM 1300-WRITE-DETAIL-LINE
+               ELSE
+                   PERFORM 2200-SEND-AGEOUT-NOTICE
+                       THRU 2200-SEND-AGEOUT-NOTICE-EXIT
+               END-IF
+           ELSE
+      *        AGE-OUT DATE HAS PASSED AND NO EXTENSION IS ON FILE
+               IF HV-AO-STUDENT-IND = 'Y'
+                   ADD 1 TO WS-CTR-EXTENSIONS-HONORED
+                   MOVE 'EXTENDED' TO WS-RPT-ACTION
+                   MOVE HV-AO-MEMBER-ID TO WS-RPT-MEMBER-ID
+                   MOVE 'FULL-TIME STUDENT ON FILE - AGE-OUT WAIVED'
+                       TO WS-RPT-DETAIL
+                   PERFORM 1300-WRITE-DETAIL-LINE
+               ELSE
+                   PERFORM 2300-QUEUE-AGEOUT-TERM
+                       THRU 2300-QUEUE-AGEOUT-TERM-EXIT
+               END-IF
+           END-IF
+           .
+       2100-EVALUATE-ONE-DEPENDENT-EXIT.
+           EXIT.
+
+       2200-SEND-AGEOUT-NOTICE.
+      *----------------------------------------------------------------*
+      * WRITE AN ADVANCE RENEWAL/EXCEPTION-DEADLINE NOTICE LETTER SO   *
+      * THE DEPENDENT OR SUBSCRIBER CAN FILE A STUDENT OR DISABILITY   *
+      * EXTENSION BEFORE THE CUTOFF DATE ARRIVES                      *
+      *----------------------------------------------------------------*
+           MOVE SPACES TO WS-AGEOUT-LETTER
+           MOVE HV-AO-MEMBER-ID TO WS-AL-MEMBER-ID
+           STRING HV-AO-LAST-NAME ', ' HV-AO-FIRST-NAME
+               DELIMITED BY SIZE INTO WS-AL-MEMBER-NAME
+           MOVE HV-AO-DOB TO WS-AL-DOB
+           MOVE WS-AGEOUT-DATE TO WS-AL-AGEOUT-DATE
+           MOVE WS-CURR-DATE-8 TO WS-AL-NOTICE-DATE
+           MOVE HV-AO-PLAN-CODE TO WS-AL-PLAN-CODE
+           MOVE HV-AO-SUBSCRIBER-ID TO WS-AL-SUBSCRIBER-ID
+
+           MOVE WS-AGEOUT-LETTER TO AGEOUT-NOTICE-RECORD
+           WRITE AGEOUT-NOTICE-RECORD
+           ADD 1 TO WS-CTR-NOTICES-SENT
+
+           MOVE 'NOTICED' TO WS-RPT-ACTION
+           MOVE HV-AO-MEMBER-ID TO WS-RPT-MEMBER-ID
+           STRING 'AGE-OUT DATE ' WS-AGEOUT-DATE
+               ' - ADVANCE NOTICE SENT'
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+           .
+       2200-SEND-AGEOUT-NOTICE-EXIT.
+           EXIT.
+
+       2300-QUEUE-AGEOUT-TERM.
+      *----------------------------------------------------------------*
+      * BUILD A 834-LAYOUT AGE-OUT TERMINATION TRANSACTION FOR         *
+      * HCELIGVR'S 2200-MEMBER-TERMINATION LOGIC TO PICK UP ON ITS     *
+      * NEXT RUN AGAINST ENRL-834-FILE                                 *
+      *----------------------------------------------------------------*
+           MOVE SPACES TO AGEOUT-TERM-REC
+           MOVE '024'                TO AT-TRANS-TYPE
+           MOVE HV-AO-SSN             TO AT-MEMBER-SSN
+           MOVE HV-AO-MEMBER-ID       TO AT-MEMBER-ID
+           MOVE 'N'                   TO AT-SUBSCRIBER-IND
+           MOVE HV-AO-RELATION-CODE   TO AT-RELATION-CODE
+           MOVE HV-AO-LAST-NAME       TO AT-LAST-NAME
+           MOVE HV-AO-FIRST-NAME      TO AT-FIRST-NAME
+           MOVE HV-AO-DOB             TO AT-DOB
+           MOVE HV-AO-GENDER          TO AT-GENDER
+           MOVE HV-AO-EFF-DATE        TO AT-EFF-DATE
+           MOVE WS-AGEOUT-DATE        TO AT-TERM-DATE
+           MOVE HV-AO-PLAN-CODE       TO AT-PLAN-CODE
+           MOVE HV-AO-GROUP-NUM       TO AT-GROUP-NUMBER
+           MOVE HV-AO-DIVISION-CD     TO AT-DIVISION-CODE
+           MOVE HV-AO-CLASS-CD        TO AT-CLASS-CODE
+           MOVE HV-AO-COVERAGE-LEVEL  TO AT-COVERAGE-LEVEL
+           MOVE HV-AO-PCP-NPI         TO AT-PCP-NPI
+           MOVE '007'                 TO AT-TERM-REASON-CODE
+
+           WRITE AGEOUT-TERM-REC
+           ADD 1 TO WS-CTR-TERMS-QUEUED
+
+           MOVE 'TERM-QUEUED' TO WS-RPT-ACTION
+           MOVE HV-AO-MEMBER-ID TO WS-RPT-MEMBER-ID
+           STRING 'AGE-OUT DATE ' WS-AGEOUT-DATE
+               ' REACHED - TERMINATION QUEUED'
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+           .
+       2300-QUEUE-AGEOUT-TERM-EXIT.
+           EXIT.
+
+       8000-ERROR-HANDLER.
+      *================================================================*
+      * CENTRALIZED ERROR HANDLING                                     *
+      *================================================================*
+           ADD 1 TO WS-ERR-COUNT
+           MOVE 'HCAGEOUT' TO WS-ERR-PROGRAM
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           DISPLAY 'HCAGEOUT - ERROR: ' WS-ERR-MESSAGE
+           DISPLAY 'HCAGEOUT - SEVERITY: ' WS-ERR-SEVERITY
+           DISPLAY 'HCAGEOUT - ERROR COUNT: ' WS-ERR-COUNT
+
+           IF WS-ERR-FATAL
+               DISPLAY 'HCAGEOUT - FATAL ERROR - ABENDING'
+               PERFORM 9000-TERMINATION
+               STOP RUN
+           END-IF
+           .
+
+       9000-TERMINATION.
+      *================================================================*
+      * PRINT CONTROL TOTALS, CLOSE THE FILES, AND END THE RUN         *
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-END-TIME
+
+           MOVE 'CONTROL TOTALS' TO WS-RPT-ACTION
+           MOVE SPACES TO WS-RPT-MEMBER-ID
+
+           STRING 'SCANNED=' WS-CTR-DEPEND-SCANNED
+               ' NOTICED=' WS-CTR-NOTICES-SENT
+               ' EXTENDED=' WS-CTR-EXTENSIONS-HONORED
+               ' TERMS-QUEUED=' WS-CTR-TERMS-QUEUED
+               DELIMITED BY SIZE
+               INTO WS-RPT-DETAIL
+           END-STRING
+           PERFORM 1300-WRITE-DETAIL-LINE
+
+           DISPLAY '================================================='
+           DISPLAY 'HCAGEOUT - PROCESSING STATISTICS'
+           DISPLAY '================================================='
+           DISPLAY 'DEPENDENTS SCANNED:   ' WS-CTR-DEPEND-SCANNED
+           DISPLAY 'ADVANCE NOTICES SENT: ' WS-CTR-NOTICES-SENT
+           DISPLAY 'EXTENSIONS HONORED:   ' WS-CTR-EXTENSIONS-HONORED
+           DISPLAY 'TERMINATIONS QUEUED:  ' WS-CTR-TERMS-QUEUED
+           DISPLAY 'ERRORS ENCOUNTERED:   ' WS-ERR-COUNT
+           DISPLAY 'START TIME:           ' WS-STAT-START-TIME
+           DISPLAY 'END TIME:             ' WS-STAT-END-TIME
+           DISPLAY '================================================='
+
+           CLOSE AGEOUT-CONTROL-RPT
+           .
