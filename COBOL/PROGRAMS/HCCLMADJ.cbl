@@ -88,6 +88,18 @@
       * 2022-08-20 S.PATEL      CPS-789  MENTAL HEALTH PARITY UPDT    *
       * 2023-03-10 J.CHEN       CPS-806  PRICE TRANSPARENCY FINAL     *
       * 2023-09-15 R.MORRISON   CPS-823  ANNUAL MAINTENANCE 2024      *
+      * 2024-02-09 S.PATEL      CPS-838  CHECKPOINT/RESTART SUPPORT   *
+      * 2024-03-22 J.CHEN       CPS-839  BUNDLED EPISODE-OF-CARE PRICE*
+      * 2024-04-18 R.MORRISON   CPS-840  STOP-LOSS/REINSURANCE FLAG   *
+      * 2024-05-02 T.NAKAMURA   CPS-841  PARTIAL-APPROVAL LINE SPLIT  *
+      * 2024-05-20 S.PATEL      CPS-842  MA ENCOUNTER DATA EXTRACT    *
+      * 2024-06-10 D.WASHINGTON CPS-843  NO SURPRISES ACT QPA CALC    *
+      * 2024-07-01 R.MORRISON   CPS-844  PENNY RECONCILIATION CHECK   *
+      * 2024-07-15 J.CHEN       CPS-845  CAPITATION SHADOW CLAIMS     *
+      * 2024-08-05 R.MORRISON   CPS-846  PEND ON PROVIDER TERM NOTICE*
+      * 2025-05-23 R.SALAZAR    CPS-847  SNAPSHOT POS/PAR STATUS ON  *
+      *                                   CLAIM_HEADER FOR NETWORK   *
+      *                                   ADEQUACY REPORTING         *
       *================================================================*
 
        ENVIRONMENT DIVISION.
@@ -155,6 +167,30 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-AUDIT-STATUS.
 
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CKPTFL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT REINSURANCE-TRACKING-FILE
+               ASSIGN TO REINSFL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REINS-STATUS.
+
+           SELECT MA-ENCOUNTER-FILE
+               ASSIGN TO MAENCFL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MAENC-STATUS.
+
+           SELECT SHADOW-CLAIMS-FILE
+               ASSIGN TO SHADOWFL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SHADOW-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -222,6 +258,73 @@
            LABEL RECORDS ARE STANDARD.
        01  AUDIT-TRAIL-RECORD              PIC X(500).
 
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-FILE-RECORD.
+           05  CKPT-REC-LAST-CLAIM-ID      PIC X(15).
+           05  CKPT-REC-CLAIMS-DONE        PIC 9(09).
+           05  CKPT-REC-TIMESTAMP          PIC X(26).
+           05  FILLER                      PIC X(30).
+
+       FD  REINSURANCE-TRACKING-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  REINSURANCE-TRACKING-RECORD.
+           05  REINS-REC-CLAIM-ID          PIC X(15).
+           05  REINS-REC-MEMBER-ID         PIC X(12).
+           05  REINS-REC-GROUP-NO          PIC X(15).
+           05  REINS-REC-THRESHOLD-TYPE    PIC X(01).
+               88  REINS-TYPE-SPECIFIC     VALUE 'S'.
+               88  REINS-TYPE-AGGREGATE    VALUE 'A'.
+           05  REINS-REC-ATTACH-POINT      PIC S9(09)V99.
+           05  REINS-REC-YTD-PAID-PRIOR    PIC S9(09)V99.
+           05  REINS-REC-CLAIM-NET-PAID    PIC S9(09)V99.
+           05  REINS-REC-YTD-PAID-TOTAL    PIC S9(09)V99.
+           05  REINS-REC-REINS-ELIGIBLE-AMT PIC S9(09)V99.
+           05  REINS-REC-BATCH-RUN-DATE    PIC 9(08).
+           05  FILLER                      PIC X(50).
+
+       FD  MA-ENCOUNTER-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  MA-ENCOUNTER-RECORD.
+           05  MAENC-CLAIM-ID              PIC X(15).
+           05  MAENC-MBI-NO                PIC X(11).
+           05  MAENC-PROVIDER-NPI          PIC X(10).
+           05  MAENC-CLAIM-TYPE            PIC X(01).
+               88  MAENC-TYPE-PROFESSIONAL VALUE 'P'.
+               88  MAENC-TYPE-INSTITUTIONAL VALUE 'I'.
+           05  MAENC-FROM-DATE             PIC 9(08).
+           05  MAENC-THRU-DATE             PIC 9(08).
+           05  MAENC-DRG-CODE              PIC X(04).
+           05  MAENC-DIAG-CODE             PIC X(07) OCCURS 25 TIMES.
+           05  MAENC-PROC-CODE             PIC X(07) OCCURS 25 TIMES.
+           05  MAENC-TOTAL-CHARGE          PIC S9(09)V99.
+           05  MAENC-TOTAL-PAID            PIC S9(09)V99.
+           05  MAENC-BATCH-RUN-DATE        PIC 9(08).
+           05  FILLER                      PIC X(50).
+
+       FD  SHADOW-CLAIMS-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  SHADOW-CLAIM-RECORD.
+           05  SHC-CLAIM-ID                PIC X(15).
+           05  SHC-MEMBER-ID               PIC X(12).
+           05  SHC-PROVIDER-NPI            PIC X(10).
+           05  SHC-PLAN-CODE               PIC X(06).
+           05  SHC-CPT-CODE                PIC X(05).
+           05  SHC-SERVICE-DATE            PIC 9(08).
+           05  SHC-UNITS                   PIC S9(05)V99.
+           05  SHC-BILLED-AMT              PIC S9(07)V99.
+           05  SHC-FFS-EQUIV-AMT           PIC S9(07)V99.
+           05  SHC-BATCH-RUN-DATE          PIC 9(08).
+           05  FILLER                      PIC X(50).
+
        WORKING-STORAGE SECTION.
 
       *================================================================*
@@ -271,6 +374,42 @@
            05  WS-AUDIT-STATUS             PIC X(02).
                88  AUDIT-OK               VALUE '00'.
                88  AUDIT-ERROR             VALUE '30' '35' '37'.
+           05  WS-CKPT-STATUS              PIC X(02).
+               88  CKPT-OK                 VALUE '00'.
+               88  CKPT-EOF                VALUE '10'.
+               88  CKPT-NOT-FOUND          VALUE '35'.
+               88  CKPT-ERROR              VALUE '30' '37' '41' '42'.
+           05  WS-REINS-STATUS             PIC X(02).
+               88  REINS-OK                VALUE '00'.
+               88  REINS-ERROR              VALUE '30' '35' '37'.
+           05  WS-MAENC-STATUS             PIC X(02).
+               88  MAENC-OK                VALUE '00'.
+               88  MAENC-ERROR              VALUE '30' '35' '37'.
+           05  WS-SHADOW-STATUS            PIC X(02).
+               88  SHADOW-OK                VALUE '00'.
+               88  SHADOW-ERROR             VALUE '30' '35' '37'.
+
+      *================================================================*
+      * CHECKPOINT/RESTART CONTROL FIELDS                              *
+      *================================================================*
+      * CPS-838: CHECKPOINT THE MAIN CLAIM LOOP EVERY WS-CKPT-INTERVAL *
+      * CLAIMS SO AN ABENDED RUN CAN RESTART WITHOUT REPROCESSING THE  *
+      * WHOLE CLMINFL FILE FROM THE TOP.                                *
+      *================================================================*
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CKPT-INTERVAL            PIC 9(05) COMP-3
+                                                VALUE 500.
+           05  WS-CKPT-SINCE-LAST          PIC 9(05) COMP-3
+                                                VALUE 0.
+           05  WS-CKPT-LAST-CLAIM-ID       PIC X(15) VALUE SPACES.
+           05  WS-CKPT-RESTART-SW          PIC X(01) VALUE 'N'.
+               88  THIS-IS-A-RESTART       VALUE 'Y'.
+               88  THIS-IS-NOT-A-RESTART   VALUE 'N'.
+           05  WS-CKPT-SKIP-SW             PIC X(01) VALUE 'N'.
+               88  STILL-SKIPPING-TO-CKPT  VALUE 'Y'.
+               88  NOT-SKIPPING-TO-CKPT    VALUE 'N'.
+           05  WS-CKPT-CLAIMS-SKIPPED      PIC 9(09) COMP-3
+                                                VALUE 0.
 
       *================================================================*
       * PROGRAM CONTROL FLAGS                                          *
@@ -285,6 +424,9 @@
            05  WS-PEND-CLAIM-SW            PIC X(01) VALUE 'N'.
                88  CLAIM-SHOULD-PEND       VALUE 'Y'.
                88  CLAIM-SHOULD-NOT-PEND   VALUE 'N'.
+           05  WS-CLM-SPLIT-SW             PIC X(01) VALUE 'N'.
+               88  CLAIM-IS-SPLIT          VALUE 'Y'.
+               88  CLAIM-IS-NOT-SPLIT      VALUE 'N'.
            05  WS-DB-CONNECTED-SW          PIC X(01) VALUE 'N'.
                88  DB-IS-CONNECTED         VALUE 'Y'.
                88  DB-NOT-CONNECTED        VALUE 'N'.
@@ -300,6 +442,9 @@
            05  WS-AUTH-FOUND-SW            PIC X(01) VALUE 'N'.
                88  AUTH-WAS-FOUND          VALUE 'Y'.
                88  AUTH-NOT-FOUND          VALUE 'N'.
+           05  WS-APL-ORIG-FOUND-SW        PIC X(01) VALUE 'N'.
+               88  APL-ORIG-CLAIM-FOUND    VALUE 'Y'.
+               88  APL-ORIG-CLAIM-NOTFND   VALUE 'N'.
            05  WS-CAPITATED-SW             PIC X(01) VALUE 'N'.
                88  SERVICE-IS-CAPITATED    VALUE 'Y'.
                88  SERVICE-NOT-CAPITATED   VALUE 'N'.
@@ -330,6 +475,9 @@
            05  WS-GLOBAL-PERIOD-SW        PIC X(01) VALUE 'N'.
                88  WITHIN-GLOBAL-PERIOD    VALUE 'Y'.
                88  NOT-IN-GLOBAL-PERIOD    VALUE 'N'.
+           05  WS-GLOBAL-MOD-SW           PIC X(01) VALUE 'N'.
+               88  UNRELATED-GLOBAL-SVC    VALUE 'Y'.
+               88  NOT-UNRELATED-GLOBAL    VALUE 'N'.
            05  WS-CLEAN-CLAIM-SW          PIC X(01) VALUE 'Y'.
                88  IS-CLEAN-CLAIM          VALUE 'Y'.
                88  NOT-CLEAN-CLAIM         VALUE 'N'.
@@ -422,6 +570,7 @@
                88  CLM-VOID               VALUE '8'.
                88  CLM-REPLACEMENT        VALUE '7'.
                88  CLM-ADJUSTMENT         VALUE '5'.
+               88  CLM-APPEAL-REQUEST     VALUE '9'.
            05  WS-CLM-RECEIVED-DATE       PIC 9(08).
            05  WS-CLM-FROM-DATE           PIC 9(08).
            05  WS-CLM-THRU-DATE           PIC 9(08).
@@ -472,6 +621,7 @@
                88  CLM-FROM-EDI           VALUE 'ED'.
                88  CLM-FROM-PAPER         VALUE 'PP'.
                88  CLM-FROM-PORTAL        VALUE 'WB'.
+           05  WS-CLM-AUTH-NUMBER         PIC X(20).
 
       *================================================================*
       * CLAIM DETAIL/LINE WORKING FIELDS                               *
@@ -619,6 +769,7 @@
                88  CONTR-CASE-RATE        VALUE 'CR'.
                88  CONTR-PCT-CHARGE       VALUE 'PC'.
                88  CONTR-CAPITATION       VALUE 'CP'.
+               88  CONTR-EPISODE          VALUE 'EP'.
            05  WS-PROV-WITHHOLD-PCT       PIC S9(03)V99 COMP-3.
            05  WS-PROV-CBSA-CODE          PIC X(05).
            05  WS-PROV-STATE              PIC X(02).
@@ -632,6 +783,9 @@
            05  WS-PROV-DSH-ELIGIBLE-SW    PIC X(01).
                88  PROV-DSH-ELIGIBLE      VALUE 'Y'.
                88  PROV-DSH-NOT-ELIGIBLE  VALUE 'N'.
+           05  WS-PROV-TERM-NOTICE-SW     PIC X(01).
+               88  PROV-HAS-TERM-NOTICE   VALUE 'Y'.
+               88  PROV-NO-TERM-NOTICE    VALUE 'N'.
 
       *================================================================*
       * BENEFIT PLAN INFORMATION                                       *
@@ -903,12 +1057,25 @@
                88  PEND-AUTH-REVIEW       VALUE 'AUT'.
                88  PEND-MANAGEMENT        VALUE 'MGT'.
                88  PEND-SPECIAL-INVEST    VALUE 'SIU'.
+               88  PEND-LINE-REVIEW       VALUE 'LIN'.
+               88  PEND-BALANCE-REVIEW    VALUE 'BAL'.
+               88  PEND-PROVIDER-TERM     VALUE 'PTM'.
            05  WS-PEND-EXPECTED-DATE      PIC 9(08).
            05  WS-PEND-PRIORITY           PIC X(01).
                88  PEND-PRIORITY-HIGH     VALUE 'H'.
                88  PEND-PRIORITY-MEDIUM   VALUE 'M'.
                88  PEND-PRIORITY-LOW      VALUE 'L'.
            05  WS-PEND-COUNT-TOTAL        PIC 9(07) COMP-3.
+
+      *================================================================*
+      * CLAIM FINANCIAL RECONCILIATION FIELDS                         *
+      *================================================================*
+       01  WS-RECON-FIELDS.
+           05  WS-RECON-EXPECTED-GROSS    PIC S9(09)V99 COMP-3.
+           05  WS-RECON-VARIANCE          PIC S9(09)V99 COMP-3.
+           05  WS-RECON-COINS-BEFORE      PIC S9(07)V99 COMP-3.
+           05  WS-RECON-TOLERANCE         PIC S9(01)V99 COMP-3
+                                           VALUE 0.01.
            05  WS-PEND-REASON-TABLE.
                10  WS-PEND-ENTRY OCCURS 10 TIMES.
                    15  WS-PEND-RSN-CD     PIC X(05).
@@ -984,6 +1151,7 @@
            05  WS-CTR-CLAIMS-PENDED       PIC 9(09) COMP-3 VALUE 0.
            05  WS-CTR-CLAIMS-ZERO-PAY     PIC 9(09) COMP-3 VALUE 0.
            05  WS-CTR-CLAIMS-ERROR        PIC 9(09) COMP-3 VALUE 0.
+           05  WS-CTR-CLAIMS-APPEALED     PIC 9(09) COMP-3 VALUE 0.
            05  WS-CTR-PROFESSIONAL        PIC 9(09) COMP-3 VALUE 0.
            05  WS-CTR-INSTITUTIONAL       PIC 9(09) COMP-3 VALUE 0.
            05  WS-CTR-LINES-PROCESSED     PIC 9(09) COMP-3 VALUE 0.
@@ -993,6 +1161,10 @@
            05  WS-CTR-DEADLOCK-RETRIES    PIC 9(05) COMP-3 VALUE 0.
            05  WS-CTR-COB-CLAIMS          PIC 9(09) COMP-3 VALUE 0.
            05  WS-CTR-CAPITATED           PIC 9(09) COMP-3 VALUE 0.
+           05  WS-CTR-STOP-LOSS-FLAGGED   PIC 9(09) COMP-3 VALUE 0.
+           05  WS-CTR-CLAIMS-SPLIT        PIC 9(09) COMP-3 VALUE 0.
+           05  WS-CTR-CLAIMS-RECON-FIXED  PIC 9(09) COMP-3 VALUE 0.
+           05  WS-CTR-CLAIMS-OUT-OF-BAL   PIC 9(09) COMP-3 VALUE 0.
 
        01  WS-DOLLAR-ACCUMS.
            05  WS-TOT-BILLED-AMOUNT       PIC S9(13)V99 COMP-3
@@ -1023,11 +1195,13 @@
            05  HV-CLAIM-ID                PIC X(15).
            05  HV-MEMBER-ID               PIC X(12).
            05  HV-PROVIDER-NPI            PIC X(10).
+           05  HV-TERM-NOTICE-COUNT       PIC 9(05).
            05  HV-PLAN-CODE               PIC X(06).
            05  HV-CPT-CODE                PIC X(05).
            05  HV-HCPCS-CODE              PIC X(05).
            05  HV-DRG-CODE                PIC X(04).
            05  HV-REVENUE-CODE            PIC X(04).
+           05  HV-CLM-AUTH-NUMBER         PIC X(20).
            05  HV-MODIFIER-1              PIC X(02).
            05  HV-CBSA-CODE               PIC X(05).
            05  HV-STATE-CODE              PIC X(02).
@@ -1106,6 +1280,55 @@
            05  HV-GLOBAL-START-DATE     PIC X(08).
            05  HV-GLOBAL-END-DATE       PIC X(08).
            05  HV-ICU-DAYS              PIC 9(03).
+           05  HV-EPISODE-ID            PIC X(15).
+           05  HV-QPA-MEDIAN-RATE        PIC S9(07)V99.
+           05  HV-GROUP-NO              PIC X(15).
+           05  HV-APL-DENIAL-REASON     PIC X(05).
+           05  HV-APL-CLAIM-STATUS      PIC X(02).
+           05  HV-APL-STATUS            PIC X(02).
+           05  HV-TROOP-USED            PIC S9(07)V99.
+           05  HV-RX-COV-PHASE          PIC X(03).
+
+      *================================================================*
+      * EPISODE-OF-CARE (BUNDLED) PRICING FIELDS                       *
+      *================================================================*
+       01  WS-EPISODE-PRICING.
+           05  WS-EPI-BUNDLE-RATE         PIC S9(07)V99 COMP-3.
+           05  WS-EPI-PAID-TO-DATE        PIC S9(07)V99 COMP-3.
+           05  WS-EPI-REMAINING-BAL       PIC S9(07)V99 COMP-3.
+           05  WS-EPI-FFS-EQUIV-AMT       PIC S9(07)V99 COMP-3.
+           05  WS-EPI-CLAIM-COUNT         PIC 9(03) COMP-3.
+
+      *================================================================*
+      * STOP-LOSS / REINSURANCE THRESHOLD FIELDS                       *
+      *================================================================*
+      * CPS-840: SELF-FUNDED GROUP STOP-LOSS ATTACHMENT POINT CHECK.   *
+      *================================================================*
+       01  WS-STOP-LOSS-FIELDS.
+           05  WS-SL-IS-SELF-FUNDED-SW    PIC X(01) VALUE 'N'.
+               88  GROUP-IS-SELF-FUNDED    VALUE 'Y'.
+               88  GROUP-NOT-SELF-FUNDED   VALUE 'N'.
+           05  WS-SL-SPEC-ATTACH-POINT    PIC S9(09)V99 COMP-3.
+           05  WS-SL-AGGR-ATTACH-POINT    PIC S9(09)V99 COMP-3.
+           05  WS-SL-MBR-YTD-PAID-PRIOR   PIC S9(09)V99 COMP-3.
+           05  WS-SL-MBR-YTD-PAID-TOTAL   PIC S9(09)V99 COMP-3.
+           05  WS-SL-GRP-YTD-PAID-PRIOR   PIC S9(09)V99 COMP-3.
+           05  WS-SL-GRP-YTD-PAID-TOTAL   PIC S9(09)V99 COMP-3.
+           05  WS-SL-THRESHOLD-CROSSED-SW PIC X(01) VALUE 'N'.
+               88  STOP-LOSS-THRESHOLD-HIT VALUE 'Y'.
+               88  STOP-LOSS-NOT-HIT       VALUE 'N'.
+
+      *================================================================*
+      * MEDICARE PART D TrOOP (TRUE OUT-OF-POCKET) ACCUMULATOR FIELDS  *
+      * HC-07960: TROOP-USED IS INITIALIZED AT ENROLLMENT BY HCELIGVR  *
+      * AND ROLLED FORWARD HERE AS PHARMACY CLAIMS ARE ADJUDICATED.    *
+      *================================================================*
+       01  WS-TROOP-FIELDS.
+           05  WS-TROOP-CAT-THRESHOLD     PIC S9(07)V99 COMP-3
+                                           VALUE +2000.00.
+           05  WS-TROOP-NOT-FOUND-SW      PIC X(01) VALUE 'N'.
+               88  TROOP-ROW-FOUND         VALUE 'Y'.
+               88  TROOP-ROW-NOT-FOUND     VALUE 'N'.
 
       *================================================================*
       * SQL RETURN CODE AND ERROR HANDLING                             *
@@ -1183,6 +1406,7 @@
                                            VALUE 030.
            05  WS-WRK-FED-INT-RATE        PIC S9(01)V9(06) COMP-3
                                            VALUE +0.100000.
+           05  WS-WRK-FLAG-1              PIC X(01).
 
       *================================================================*
       * REPORT LINE DEFINITIONS                                        *
@@ -1257,7 +1481,9 @@
            05  WS-ADJ-PROCESS-DATE        PIC 9(08).
            05  WS-ADJ-DENY-REASON         PIC X(05).
            05  WS-ADJ-LINE-COUNT          PIC 9(03) COMP-3.
-           05  WS-ADJ-FILLER              PIC X(1375).
+           05  WS-ADJ-SPLIT-IND           PIC X(01).
+               88  ADJ-CLAIM-WAS-SPLIT    VALUE 'Y'.
+           05  WS-ADJ-FILLER              PIC X(1374).
 
        01  WS-PEND-OUTPUT-REC.
            05  WS-PND-CLAIM-ID            PIC X(15).
@@ -1272,6 +1498,19 @@
            05  WS-PND-DESCRIPTION         PIC X(50).
            05  WS-PND-FILLER              PIC X(675).
 
+       01  WS-APPEAL-OUTPUT-REC.
+           05  WS-APL-CLAIM-ID            PIC X(15).
+           05  WS-APL-MEMBER-ID           PIC X(12).
+           05  WS-APL-PROVIDER-NPI        PIC X(10).
+           05  WS-APL-DENIAL-REASON-OUT   PIC X(05).
+           05  WS-APL-RECEIVED-DATE       PIC 9(08).
+           05  WS-APL-APPEAL-STATUS       PIC X(02).
+               88  APL-STATUS-RECEIVED    VALUE 'RC'.
+               88  APL-STATUS-UNDR-RVW    VALUE 'UR'.
+               88  APL-STATUS-UPHELD      VALUE 'UP'.
+               88  APL-STATUS-OVERTURN    VALUE 'OV'.
+           05  WS-APL-FILLER              PIC X(548).
+
        01  WS-PAY-OUTPUT-REC.
            05  WS-PYR-CLAIM-ID            PIC X(15).
            05  WS-PYR-PROVIDER-NPI        PIC X(10).
@@ -1305,30 +1544,10 @@
            05  WS-AUD-FILLER              PIC X(318).
 
       *================================================================*
-      * CLAIM DETAIL LINE TABLE (UP TO 999 LINES)                     *
-      *================================================================*
-       01  WS-CLAIM-LINES-TABLE.
-           05  WS-CLM-LINE-ENTRY OCCURS 999 TIMES
-               DEPENDING ON WS-CLM-LINE-COUNT.
-               10  WS-CL-LINE-NUM         PIC 9(03) COMP-3.
-               10  WS-CL-CPT-CODE         PIC X(05).
-               10  WS-CL-REVENUE-CODE     PIC X(04).
-               10  WS-CL-MODIFIERS.
-                   15  WS-CL-MODIFIER     PIC X(02) OCCURS 4.
-               10  WS-CL-FROM-DATE        PIC 9(08).
-               10  WS-CL-THRU-DATE        PIC 9(08).
-               10  WS-CL-UNITS            PIC S9(05)V99 COMP-3.
-               10  WS-CL-BILLED-AMT       PIC S9(07)V99 COMP-3.
-               10  WS-CL-ALLOWED-AMT      PIC S9(07)V99 COMP-3.
-               10  WS-CL-DEDUCT-AMT       PIC S9(07)V99 COMP-3.
-               10  WS-CL-COPAY-AMT        PIC S9(07)V99 COMP-3.
-               10  WS-CL-COINS-AMT        PIC S9(07)V99 COMP-3.
-               10  WS-CL-COB-AMT          PIC S9(07)V99 COMP-3.
-               10  WS-CL-PAID-AMT         PIC S9(07)V99 COMP-3.
-               10  WS-CL-PATIENT-RESP     PIC S9(07)V99 COMP-3.
-               10  WS-CL-PRICING-METHOD   PIC X(02).
-               10  WS-CL-STATUS           PIC X(02).
-               10  WS-CL-DENY-REASON      PIC X(05).
+      * CLAIM DETAIL LINE COUNT (CLMINFL CARRIES ONE SERVICE LINE     *
+      * PER PHYSICAL RECORD; THIS IS THE ORIGINAL 837 LINE COUNT,     *
+      * CARRIED THROUGH FOR REPORTING ONLY)                            *
+      *================================================================*
        01  WS-CLM-LINE-COUNT              PIC 9(03) COMP-3.
 
       *================================================================*
@@ -1408,8 +1627,17 @@
                DISPLAY '  CONTINUING WITH DATABASE ONLY'
            END-IF
 
+      *--- CHECK FOR A PRIOR CHECKPOINT BEFORE OPENING ANY OUTPUT   ---
+      *--- FILE SO A RESTART CAN EXTEND RATHER THAN TRUNCATE THEM   ---
+           PERFORM 1050-CHECK-FOR-RESTART
+              THRU 1050-CHECK-FOR-RESTART-EXIT
+
       *--- OPEN OUTPUT FILES ---
-           OPEN OUTPUT ADJUDICATED-OUTPUT-FILE
+           IF THIS-IS-A-RESTART
+               OPEN EXTEND ADJUDICATED-OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT ADJUDICATED-OUTPUT-FILE
+           END-IF
            IF NOT ADJOUT-OK
                MOVE 'ADJUDICATED-OUTPUT-FILE OPEN FAILED'
                  TO WS-ERR-MESSAGE
@@ -1423,7 +1651,11 @@
                   THRU 9999-ABEND-PROGRAM-EXIT
            END-IF
 
-           OPEN OUTPUT PEND-FILE
+           IF THIS-IS-A-RESTART
+               OPEN EXTEND PEND-FILE
+           ELSE
+               OPEN OUTPUT PEND-FILE
+           END-IF
            IF NOT PEND-OK
                MOVE 'PEND-FILE OPEN FAILED' TO WS-ERR-MESSAGE
                MOVE WS-PEND-STATUS TO WS-ERR-FILE-STATUS
@@ -1436,7 +1668,11 @@
                   THRU 9999-ABEND-PROGRAM-EXIT
            END-IF
 
-           OPEN OUTPUT APPEAL-FILE
+           IF THIS-IS-A-RESTART
+               OPEN EXTEND APPEAL-FILE
+           ELSE
+               OPEN OUTPUT APPEAL-FILE
+           END-IF
            IF NOT APPEAL-OK
                MOVE 'APPEAL-FILE OPEN FAILED' TO WS-ERR-MESSAGE
                MOVE WS-APPEAL-STATUS TO WS-ERR-FILE-STATUS
@@ -1449,7 +1685,11 @@
                   THRU 9999-ABEND-PROGRAM-EXIT
            END-IF
 
-           OPEN OUTPUT PAYMENT-FILE
+           IF THIS-IS-A-RESTART
+               OPEN EXTEND PAYMENT-FILE
+           ELSE
+               OPEN OUTPUT PAYMENT-FILE
+           END-IF
            IF NOT PAY-OK
                MOVE 'PAYMENT-FILE OPEN FAILED' TO WS-ERR-MESSAGE
                MOVE WS-PAY-STATUS TO WS-ERR-FILE-STATUS
@@ -1462,24 +1702,76 @@
                   THRU 9999-ABEND-PROGRAM-EXIT
            END-IF
 
-           OPEN OUTPUT ERROR-FILE
+           IF THIS-IS-A-RESTART
+               OPEN EXTEND ERROR-FILE
+           ELSE
+               OPEN OUTPUT ERROR-FILE
+           END-IF
            IF NOT ERR-OK
                DISPLAY 'WARNING: ERROR FILE OPEN FAILED - '
                        WS-ERR-STATUS
            END-IF
 
-           OPEN OUTPUT REPORT-FILE
+           IF THIS-IS-A-RESTART
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
            IF NOT RPT-OK
                DISPLAY 'WARNING: REPORT FILE OPEN FAILED - '
                        WS-RPT-STATUS
            END-IF
 
-           OPEN OUTPUT AUDIT-TRAIL-FILE
+           IF THIS-IS-A-RESTART
+               OPEN EXTEND AUDIT-TRAIL-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
            IF NOT AUDIT-OK
                DISPLAY 'WARNING: AUDIT FILE OPEN FAILED - '
                        WS-AUDIT-STATUS
            END-IF
 
+           IF THIS-IS-A-RESTART
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF NOT CKPT-OK
+               DISPLAY 'WARNING: CHECKPOINT FILE OPEN FAILED - '
+                       WS-CKPT-STATUS
+           END-IF
+
+           IF THIS-IS-A-RESTART
+               OPEN EXTEND REINSURANCE-TRACKING-FILE
+           ELSE
+               OPEN OUTPUT REINSURANCE-TRACKING-FILE
+           END-IF
+           IF NOT REINS-OK
+               DISPLAY 'WARNING: REINSURANCE TRACKING FILE OPEN '
+                       'FAILED - ' WS-REINS-STATUS
+           END-IF
+
+           IF THIS-IS-A-RESTART
+               OPEN EXTEND MA-ENCOUNTER-FILE
+           ELSE
+               OPEN OUTPUT MA-ENCOUNTER-FILE
+           END-IF
+           IF NOT MAENC-OK
+               DISPLAY 'WARNING: MA ENCOUNTER FILE OPEN FAILED - '
+                       WS-MAENC-STATUS
+           END-IF
+
+           IF THIS-IS-A-RESTART
+               OPEN EXTEND SHADOW-CLAIMS-FILE
+           ELSE
+               OPEN OUTPUT SHADOW-CLAIMS-FILE
+           END-IF
+           IF NOT SHADOW-OK
+               DISPLAY 'WARNING: SHADOW CLAIMS FILE OPEN FAILED - '
+                       WS-SHADOW-STATUS
+           END-IF
+
       *--- CONNECT TO SYBASE DATABASE ---
            EXEC SQL
                CONNECT TO CLMPROCDB
@@ -1537,17 +1829,96 @@
                AFTER ADVANCING 1 LINE
            MOVE 4 TO WS-RPT-LINE-CTR
 
+      *--- REPOSITION CLMINFL PAST ALREADY-ADJUDICATED CLAIMS ---
+           IF THIS-IS-A-RESTART
+               PERFORM 1060-REPOSITION-CLAIM-INPUT
+                  THRU 1060-REPOSITION-CLAIM-INPUT-EXIT
+           END-IF
+
       *--- PRIME THE READ ---
-           READ CLAIM-INPUT-FILE
-               AT END
-                   SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD 1 TO WS-CTR-CLAIMS-READ
-           END-READ
+           IF NOT END-OF-FILE
+               READ CLAIM-INPUT-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CTR-CLAIMS-READ
+               END-READ
+           END-IF
            .
        1000-INITIALIZATION-EXIT.
            EXIT.
 
+      *================================================================*
+      * 1050 - CHECK FOR RESTART                                       *
+      *================================================================*
+       1050-CHECK-FOR-RESTART.
+      *---------------------------------------------------------------*
+      * LOOK FOR A CHECKPOINT FILE LEFT BEHIND BY A PRIOR RUN THAT     *
+      * ABENDED. IF ONE EXISTS, REMEMBER THE LAST CLAIM ID IT SAYS    *
+      * WAS SUCCESSFULLY WRITTEN TO ADJOUTFL SO CLMINFL CAN BE        *
+      * REPOSITIONED PAST IT INSTEAD OF REPROCESSING FROM THE TOP.    *
+      *---------------------------------------------------------------*
+           SET THIS-IS-NOT-A-RESTART TO TRUE
+           MOVE SPACES TO WS-CKPT-LAST-CLAIM-ID
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-OK
+               PERFORM UNTIL CKPT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET CKPT-EOF TO TRUE
+                       NOT AT END
+                           MOVE CKPT-REC-LAST-CLAIM-ID
+                             TO WS-CKPT-LAST-CLAIM-ID
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+
+               IF WS-CKPT-LAST-CLAIM-ID NOT = SPACES
+                   SET THIS-IS-A-RESTART TO TRUE
+                   SET STILL-SKIPPING-TO-CKPT TO TRUE
+                   DISPLAY 'RESTART DETECTED - RESUMING AFTER CLAIM '
+                           WS-CKPT-LAST-CLAIM-ID
+               END-IF
+           ELSE
+               IF NOT CKPT-NOT-FOUND
+                   DISPLAY 'WARNING: CHECKPOINT FILE OPEN STATUS '
+                           WS-CKPT-STATUS
+               END-IF
+           END-IF
+           .
+       1050-CHECK-FOR-RESTART-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 1060 - REPOSITION CLAIM INPUT FILE                             *
+      *================================================================*
+       1060-REPOSITION-CLAIM-INPUT.
+      *---------------------------------------------------------------*
+      * READ AND DISCARD CLMINFL RECORDS UP THROUGH THE LAST           *
+      * CHECKPOINTED CLAIM ID SO PROCESSING RESUMES WITH THE NEXT     *
+      * CLAIM AFTER IT.                                                *
+      *---------------------------------------------------------------*
+           PERFORM UNTIL NOT STILL-SKIPPING-TO-CKPT
+                      OR END-OF-FILE
+               READ CLAIM-INPUT-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CTR-CLAIMS-READ
+                       ADD 1 TO WS-CKPT-CLAIMS-SKIPPED
+                       IF CI-CLAIM-ID = WS-CKPT-LAST-CLAIM-ID
+                           SET NOT-SKIPPING-TO-CKPT TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           DISPLAY 'RESTART SKIPPED ' WS-CKPT-CLAIMS-SKIPPED
+                   ' ALREADY-ADJUDICATED CLAIM RECORDS'
+           .
+       1060-REPOSITION-CLAIM-INPUT-EXIT.
+           EXIT.
+
       *================================================================*
       * 1100 - LOAD STATE PROMPT PAY TABLE                             *
       *================================================================*
@@ -1642,6 +2013,7 @@
            INITIALIZE WS-CLAIM-HEADER
            INITIALIZE WS-CLAIM-DETAIL
            INITIALIZE WS-PRICING-FIELDS
+           INITIALIZE WS-EPISODE-PRICING
            INITIALIZE WS-DRG-PRICING
            INITIALIZE WS-PER-DIEM-PRICING
            INITIALIZE WS-CASE-RATE-PRICING
@@ -1658,6 +2030,17 @@
                ADD 1 TO WS-CTR-CLAIMS-ERROR
                PERFORM 8500-WRITE-OUTPUT-FILES
                   THRU 8500-WRITE-OUTPUT-FILES-EXIT
+               PERFORM 2050-WRITE-CHECKPOINT
+                  THRU 2050-WRITE-CHECKPOINT-EXIT
+               GO TO 2000-READ-NEXT
+           END-IF
+
+      *--- ROUTE APPEAL REQUESTS ASIDE FROM NORMAL ADJUDICATION ---
+           IF CLM-APPEAL-REQUEST
+               PERFORM 2150-PROCESS-APPEAL-REQUEST
+                  THRU 2150-PROCESS-APPEAL-REQUEST-EXIT
+               PERFORM 2050-WRITE-CHECKPOINT
+                  THRU 2050-WRITE-CHECKPOINT-EXIT
                GO TO 2000-READ-NEXT
            END-IF
 
@@ -1673,6 +2056,8 @@
                   THRU 8500-WRITE-OUTPUT-FILES-EXIT
                PERFORM 8000-UPDATE-DATABASE
                   THRU 8000-UPDATE-DATABASE-EXIT
+               PERFORM 2050-WRITE-CHECKPOINT
+                  THRU 2050-WRITE-CHECKPOINT-EXIT
                GO TO 2000-READ-NEXT
            END-IF
 
@@ -1688,6 +2073,8 @@
                   THRU 8500-WRITE-OUTPUT-FILES-EXIT
                PERFORM 8000-UPDATE-DATABASE
                   THRU 8000-UPDATE-DATABASE-EXIT
+               PERFORM 2050-WRITE-CHECKPOINT
+                  THRU 2050-WRITE-CHECKPOINT-EXIT
                GO TO 2000-READ-NEXT
            END-IF
 
@@ -1719,6 +2106,8 @@
                   THRU 8500-WRITE-OUTPUT-FILES-EXIT
                PERFORM 8000-UPDATE-DATABASE
                   THRU 8000-UPDATE-DATABASE-EXIT
+               PERFORM 2050-WRITE-CHECKPOINT
+                  THRU 2050-WRITE-CHECKPOINT-EXIT
                GO TO 2000-READ-NEXT
            END-IF
 
@@ -1779,6 +2168,8 @@
                   THRU 8500-WRITE-OUTPUT-FILES-EXIT
                PERFORM 8000-UPDATE-DATABASE
                   THRU 8000-UPDATE-DATABASE-EXIT
+               PERFORM 2050-WRITE-CHECKPOINT
+                  THRU 2050-WRITE-CHECKPOINT-EXIT
                GO TO 2000-READ-NEXT
            END-IF
 
@@ -1808,6 +2199,23 @@
            PERFORM 6000-CALCULATE-PROVIDER-PAYMENT
               THRU 6000-CALCULATE-PROVIDER-PAYMENT-EXIT
 
+      *--- RE-FOOT THE CLAIM'S FINANCIAL FIELDS BEFORE OUTPUT ---
+           PERFORM 8450-RECONCILE-CLAIM-TOTALS
+              THRU 8450-RECONCILE-CLAIM-TOTALS-EXIT
+
+           IF CLAIM-SHOULD-PEND
+               PERFORM 7000-PEND-CLAIM-PROCESSING
+                  THRU 7000-PEND-CLAIM-PROCESSING-EXIT
+               ADD 1 TO WS-CTR-CLAIMS-PENDED
+               PERFORM 8500-WRITE-OUTPUT-FILES
+                  THRU 8500-WRITE-OUTPUT-FILES-EXIT
+               PERFORM 8000-UPDATE-DATABASE
+                  THRU 8000-UPDATE-DATABASE-EXIT
+               PERFORM 2050-WRITE-CHECKPOINT
+                  THRU 2050-WRITE-CHECKPOINT-EXIT
+               GO TO 2000-READ-NEXT
+           END-IF
+
       *--- DETERMINE FINAL CLAIM STATUS ---
            IF WS-PAY-NET-AMOUNT > 0
                SET CLM-STATUS-PAID TO TRUE
@@ -1846,6 +2254,10 @@
               THRU 8500-WRITE-OUTPUT-FILES-EXIT
            PERFORM 8000-UPDATE-DATABASE
               THRU 8000-UPDATE-DATABASE-EXIT
+
+      *--- DROP A CHECKPOINT EVERY WS-CKPT-INTERVAL CLAIMS ---
+           PERFORM 2050-WRITE-CHECKPOINT
+              THRU 2050-WRITE-CHECKPOINT-EXIT
            .
        2000-READ-NEXT.
       *--- READ NEXT CLAIM ---
@@ -1859,6 +2271,28 @@
        2000-MAIN-PROCESS-LOOP-EXIT.
            EXIT.
 
+      *================================================================*
+      * 2050 - WRITE CHECKPOINT                                        *
+      *================================================================*
+       2050-WRITE-CHECKPOINT.
+      *---------------------------------------------------------------*
+      * EVERY WS-CKPT-INTERVAL CLAIMS, RECORD THE LAST CLAIM ID        *
+      * WRITTEN TO ADJOUTFL SO A RESTART CAN SKIP PAST IT.             *
+      *---------------------------------------------------------------*
+           ADD 1 TO WS-CKPT-SINCE-LAST
+
+           IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+              AND CKPT-OK
+               MOVE WS-CLM-ID TO CKPT-REC-LAST-CLAIM-ID
+               MOVE WS-CTR-CLAIMS-PROCESSED TO CKPT-REC-CLAIMS-DONE
+               MOVE WS-CURRENT-DATE-TIME TO CKPT-REC-TIMESTAMP
+               WRITE CHECKPOINT-FILE-RECORD
+               MOVE 0 TO WS-CKPT-SINCE-LAST
+           END-IF
+           .
+       2050-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
       *================================================================*
       * 2100 - PARSE CLAIM INPUT                                       *
       *================================================================*
@@ -1940,8 +2374,9 @@
       *--- PARSE TOTAL BILLED CHARGE ---
            MOVE CI-CLAIM-DATA(99:11) TO WS-CLM-TOTAL-CHARGE
 
-      *--- VALIDATE BILLED AMOUNT ---
-           IF WS-CLM-TOTAL-CHARGE <= ZEROS
+      *--- VALIDATE BILLED AMOUNT (APPEAL REQUESTS CARRY NO NEW  ---
+      *--- CHARGES OF THEIR OWN, THEY REFERENCE A PRIOR CLAIM ID) ---
+           IF WS-CLM-TOTAL-CHARGE <= ZEROS AND NOT CLM-APPEAL-REQUEST
                MOVE 'BILLED AMOUNT IS ZERO OR NEGATIVE'
                  TO WS-ERR-MESSAGE
                SET CLAIM-IS-INVALID TO TRUE
@@ -1958,8 +2393,39 @@
                  TO WS-CLM-DIAG-POA(WS-WRK-INDEX-1)
            END-PERFORM
 
-      *--- PARSE LINE COUNT AND VALIDATE ---
-           IF WS-CLM-LINE-COUNT < 1 OR WS-CLM-LINE-COUNT > 999
+      *--- PARSE PRIOR AUTHORIZATION NUMBER ---
+           MOVE CI-CLAIM-DATA(310:20) TO WS-CLM-AUTH-NUMBER
+
+      *--- PARSE EPISODE-OF-CARE ID (BLANK IF NOT PART OF A BUNDLE) ---
+           MOVE CI-CLAIM-DATA(330:15) TO WS-CLM-EPISODE-ID
+
+      *--- PARSE THE CLAIM'S SERVICE LINE (CLMINFL CARRIES ONE     ---
+      *--- SERVICE LINE PER PHYSICAL RECORD, SO THE LINE'S BILLED  ---
+      *--- CPT/REVENUE/MODIFIER/UNITS DATA RIDES IN THE SAME       ---
+      *--- HEADER RECORD AS THE CLAIM-LEVEL FIELDS ABOVE) ---
+           MOVE CI-CLAIM-DATA(345:3)  TO WS-DTL-LINE-NUMBER
+           MOVE CI-CLAIM-DATA(348:5)  TO WS-DTL-CPT-CODE
+           MOVE CI-CLAIM-DATA(353:5)  TO WS-DTL-HCPCS-CODE
+           MOVE CI-CLAIM-DATA(358:4)  TO WS-DTL-REVENUE-CODE
+           MOVE CI-CLAIM-DATA(362:2)  TO WS-DTL-MODIFIER(1)
+           MOVE CI-CLAIM-DATA(364:2)  TO WS-DTL-MODIFIER(2)
+           MOVE CI-CLAIM-DATA(366:2)  TO WS-DTL-MODIFIER(3)
+           MOVE CI-CLAIM-DATA(368:2)  TO WS-DTL-MODIFIER(4)
+           MOVE CI-CLAIM-DATA(370:8)  TO WS-DTL-FROM-DATE
+           MOVE CI-CLAIM-DATA(378:8)  TO WS-DTL-THRU-DATE
+           MOVE CI-CLAIM-DATA(386:7)  TO WS-DTL-UNITS
+           MOVE CI-CLAIM-DATA(393:9)  TO WS-DTL-BILLED-AMOUNT
+
+      *--- LINE WITH NO UNITS BILLED DEFAULTS TO ONE UNIT ---
+           IF WS-DTL-UNITS = ZEROS AND NOT CLM-APPEAL-REQUEST
+               MOVE 1 TO WS-DTL-UNITS
+           END-IF
+
+      *--- PARSE LINE COUNT AND VALIDATE (NOT APPLICABLE TO AN     ---
+      *--- APPEAL REQUEST, WHICH CARRIES NO SERVICE LINES OF ITS   ---
+      *--- OWN) ---
+           IF (WS-CLM-LINE-COUNT < 1 OR WS-CLM-LINE-COUNT > 999)
+                   AND NOT CLM-APPEAL-REQUEST
                MOVE 'INVALID LINE COUNT' TO WS-ERR-MESSAGE
                SET CLAIM-IS-INVALID TO TRUE
            END-IF
@@ -1974,6 +2440,85 @@
        2100-PARSE-CLAIM-INPUT-EXIT.
            EXIT.
 
+      *================================================================*
+      * 2150 - PROCESS APPEAL REQUEST                                  *
+      *================================================================*
+       2150-PROCESS-APPEAL-REQUEST.
+      *---------------------------------------------------------------*
+      * A FREQUENCY CODE OF '9' ON THE INTAKE RECORD IS NOT A NEW      *
+      * CLAIM, IT IS A REQUEST TO APPEAL A CLAIM ALREADY ADJUDICATED   *
+      * UNDER THIS SAME CLAIM ID. LOG THE APPEAL AND MOVE ON WITHOUT   *
+      * RUNNING IT THROUGH PRICING/BENEFITS.                           *
+      *---------------------------------------------------------------*
+           SET APL-ORIG-CLAIM-NOTFND TO TRUE
+           MOVE WS-CLM-ID TO HV-CLAIM-ID
+
+           EXEC SQL
+               SELECT CLAIM_STATUS, DENIAL_REASON_CODE
+               INTO   :HV-APL-CLAIM-STATUS, :HV-APL-DENIAL-REASON
+               FROM   CLAIM_HEADER
+               WHERE  CLAIM_ID = :HV-CLAIM-ID
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-READS
+
+           IF WS-SQLCODE = 0
+               SET APL-ORIG-CLAIM-FOUND TO TRUE
+           END-IF
+
+           IF APL-ORIG-CLAIM-NOTFND OR HV-APL-CLAIM-STATUS NOT = 'DN'
+               MOVE 'APPEAL REQUEST FOR CLAIM NOT ON FILE OR NOT DENIED'
+                 TO WS-ERR-MESSAGE
+               MOVE '2150-PROCESS-APPEAL-REQUEST' TO WS-ERR-PARAGRAPH
+               SET ERR-WARNING TO TRUE
+               PERFORM 8800-ERROR-HANDLER
+                  THRU 8800-ERROR-HANDLER-EXIT
+               GO TO 2150-PROCESS-APPEAL-REQUEST-EXIT
+           END-IF
+
+      *--- LOG THE APPEAL AS RECEIVED ---
+           MOVE 'RC' TO HV-APL-STATUS
+
+           EXEC SQL
+               INSERT INTO APPEALS
+                   (CLAIM_ID, MEMBER_ID, PROVIDER_NPI,
+                    DENIAL_REASON_CODE, APPEAL_DATE, APPEAL_STATUS)
+               VALUES
+                   (:HV-CLAIM-ID, :WS-MBR-ID, :WS-PROV-NPI,
+                    :HV-APL-DENIAL-REASON, :WS-BATCH-RUN-DATE,
+                    :HV-APL-STATUS)
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-INSERTS
+
+      *--- MARK THE ORIGINAL CLAIM AS UNDER APPEAL ---
+           EXEC SQL
+               UPDATE CLAIM_HEADER
+               SET    APPEAL_STATUS = :HV-APL-STATUS
+               WHERE  CLAIM_ID = :HV-CLAIM-ID
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-UPDATES
+
+      *--- WRITE THE APPEAL TRACKING RECORD ---
+           INITIALIZE WS-APPEAL-OUTPUT-REC
+           MOVE WS-CLM-ID           TO WS-APL-CLAIM-ID
+           MOVE WS-MBR-ID           TO WS-APL-MEMBER-ID
+           MOVE WS-PROV-NPI         TO WS-APL-PROVIDER-NPI
+           MOVE HV-APL-DENIAL-REASON TO WS-APL-DENIAL-REASON-OUT
+           MOVE WS-BATCH-RUN-DATE   TO WS-APL-RECEIVED-DATE
+           SET APL-STATUS-RECEIVED  TO TRUE
+
+           WRITE APPEAL-OUTPUT-RECORD FROM WS-APPEAL-OUTPUT-REC
+
+           ADD 1 TO WS-CTR-CLAIMS-APPEALED
+           .
+       2150-PROCESS-APPEAL-REQUEST-EXIT.
+           EXIT.
+
       *================================================================*
       * 2200 - LOOKUP MEMBER                                           *
       *================================================================*
@@ -2196,6 +2741,36 @@
                       THRU 8900-DATABASE-ERROR-EXIT
                    SET CLAIM-IS-INVALID TO TRUE
            END-EVALUATE
+
+      *--- CHECK FOR A PROVIDER TERMINATION NOTICE POSTED BY        ---*
+      *--- PROVIDER MAINTENANCE SINCE THIS CLAIM WAS LAST PRICED.   ---*
+      *--- A TERMINATION MID-STREAM SHOULD PEND THE CLAIM FOR       ---*
+      *--- MANUAL REVIEW RATHER THAN LET IT ADJUDICATE AND PAY      ---*
+      *--- AGAINST A PROVIDER WHO IS NO LONGER ACTIVE.              ---*
+           IF CLAIM-IS-VALID
+               EXEC SQL
+                   SELECT COUNT(*)
+                   INTO   :HV-TERM-NOTICE-COUNT
+                   FROM   PROVIDER_TERM_NOTICE
+                   WHERE  NPI = :HV-PROVIDER-NPI
+                   AND    TERM_DATE <= :WS-CLM-FROM-DATE
+               END-EXEC
+
+               MOVE SQLCODE TO WS-SQLCODE
+               ADD 1 TO WS-CTR-DB-READS
+
+               IF WS-SQLCODE = 0 AND HV-TERM-NOTICE-COUNT > 0
+                   SET PROV-HAS-TERM-NOTICE TO TRUE
+                   SET CLAIM-SHOULD-PEND TO TRUE
+                   MOVE 'T0001' TO WS-PEND-REASON-CODE
+                   MOVE 'PROVIDER TERMINATED - CLAIM REQUIRES '
+                       'MANUAL REVIEW'
+                     TO WS-PEND-REASON-DESC
+                   SET PEND-PROVIDER-TERM TO TRUE
+               ELSE
+                   SET PROV-NO-TERM-NOTICE TO TRUE
+               END-IF
+           END-IF
            .
        2300-LOOKUP-PROVIDER-EXIT.
            EXIT.
@@ -2348,7 +2923,8 @@
       * CHECK IF THE SERVICE REQUIRES PRIOR AUTHORIZATION AND IF SO,  *
       * VERIFY THAT A VALID AUTHORIZATION EXISTS.                      *
       *---------------------------------------------------------------*
-           MOVE WS-DTL-CPT-CODE TO HV-CPT-CODE
+           MOVE WS-DTL-CPT-CODE     TO HV-CPT-CODE
+           MOVE WS-DTL-REVENUE-CODE TO HV-REVENUE-CODE
 
       *--- CHECK IF AUTH IS REQUIRED FOR THIS SERVICE ---
            EXEC SQL
@@ -2378,12 +2954,25 @@
 
            SET AUTH-IS-REQUIRED TO TRUE
 
-      *--- LOOK FOR VALID AUTHORIZATION ---
+      *--- AN AUTH NUMBER MUST ACTUALLY BE ON THE CLAIM. A REQUIRED   ---
+      *--- SERVICE WITH NO AUTH NUMBER ON FILE CANNOT MATCH A REAL   ---
+      *--- AUTHORIZATION, SO DON'T EVEN BOTHER TO LOOK ONE UP.       ---
+           IF WS-CLM-AUTH-NUMBER = SPACES OR LOW-VALUES
+               SET AUTH-NOT-FOUND TO TRUE
+               GO TO 2500-CHECK-AUTHORIZATION-EXIT
+           END-IF
+
+           MOVE WS-CLM-AUTH-NUMBER TO HV-CLM-AUTH-NUMBER
+
+      *--- LOOK FOR A VALID, UNEXPIRED, UNEXHAUSTED AUTHORIZATION    ---
+      *--- MATCHING THE AUTH NUMBER ACTUALLY BILLED ON THE CLAIM,    ---
+      *--- NOT JUST ANY APPROVED AUTH FOR THIS MEMBER/PROVIDER/CPT.  ---
            EXEC SQL
                SELECT 'Y'
                INTO   :WS-AUTH-FOUND-SW
                FROM   AUTHORIZATION
-               WHERE  MEMBER_ID = :HV-MEMBER-ID
+               WHERE  AUTH_NUMBER = :HV-CLM-AUTH-NUMBER
+               AND    MEMBER_ID = :HV-MEMBER-ID
                AND    PROVIDER_NPI = :HV-PROVIDER-NPI
                AND    (AUTH_CPT_CODE = :HV-CPT-CODE
                   OR   AUTH_CPT_CODE = '*ALL*')
@@ -2555,6 +3144,10 @@
                        MOVE 'CP' TO WS-DTL-PRICING-METHOD
                        PERFORM 3600-PRICE-BY-CAPITATION
                           THRU 3600-PRICE-BY-CAPITATION-EXIT
+                   WHEN CONTR-EPISODE
+                       MOVE 'EB' TO WS-DTL-PRICING-METHOD
+                       PERFORM 3700-PRICE-BY-EPISODE
+                          THRU 3700-PRICE-BY-EPISODE-EXIT
                    WHEN OTHER
                        MOVE 'FS' TO WS-DTL-PRICING-METHOD
                        PERFORM 3100-PRICE-BY-FEE-SCHEDULE
@@ -2606,6 +3199,11 @@
            IF PROV-IS-OON
                MOVE 'PC' TO WS-DTL-PRICING-METHOD
                MOVE +80.00 TO WS-PCT-CONTRACT-PCT
+      *--- NO SURPRISES ACT PROTECTS EMERGENCY SERVICES AND CERTAIN
+      *--- NON-EMERGENCY SERVICES BY OUT-OF-NETWORK PROVIDERS
+               IF CLM-EMERGENCY OR POS-EMERGENCY
+                   SET NO-SURPRISE-APPLIES TO TRUE
+               END-IF
                PERFORM 3500-PRICE-BY-PERCENT-CHARGE
                   THRU 3500-PRICE-BY-PERCENT-CHARGE-EXIT
                GO TO 3000-DETERMINE-PRICING-METHOD-EXIT
@@ -3420,6 +4018,18 @@
       *--- WITHIN EXISTING GLOBAL PERIOD ---
                SET WITHIN-GLOBAL-PERIOD TO TRUE
 
+      *--- MODIFIER 78/79: UNRELATED TO THE GLOBAL PROCEDURE ---
+               PERFORM 3405-CHECK-GLOBAL-PERIOD-MODIFIERS
+                  THRU 3405-CHECK-GLOBAL-PERIOD-MODIFIERS-EXIT
+
+               IF UNRELATED-GLOBAL-SVC
+      *--- NOT PART OF THE GLOBAL PACKAGE: PRICE SEPARATELY ---
+                   MOVE 'FS' TO WS-DTL-PRICING-METHOD
+                   PERFORM 3100-PRICE-BY-FEE-SCHEDULE
+                      THRU 3100-PRICE-BY-FEE-SCHEDULE-EXIT
+                   GO TO 3400-PRICE-BY-CASE-RATE-EXIT
+               END-IF
+
       *--- CHECK FOR CARVE-OUT SERVICES ---
                MOVE +0 TO WS-CSR-CARVE-OUT-AMT
 
@@ -3488,6 +4098,32 @@
        3400-PRICE-BY-CASE-RATE-EXIT.
            EXIT.
 
+      *================================================================*
+      * 3405 - CHECK GLOBAL PERIOD MODIFIERS                           *
+      *   MODIFIER 78 (UNPLANNED RETURN TO THE OR BY THE SAME          *
+      *   PHYSICIAN DURING THE GLOBAL PERIOD) AND MODIFIER 79          *
+      *   (UNRELATED PROCEDURE BY THE SAME PHYSICIAN DURING THE        *
+      *   GLOBAL PERIOD) BOTH MARK THIS LINE AS NOT PART OF THE        *
+      *   ORIGINAL GLOBAL PACKAGE, SO IT IS PAID SEPARATELY RATHER     *
+      *   THAN BUNDLED INTO THE CASE RATE.                             *
+      *================================================================*
+       3405-CHECK-GLOBAL-PERIOD-MODIFIERS.
+
+           SET NOT-UNRELATED-GLOBAL TO TRUE
+
+           PERFORM VARYING WS-WRK-MOD-IDX FROM 1 BY 1
+               UNTIL WS-WRK-MOD-IDX > 4
+               EVALUATE WS-DTL-MODIFIER(WS-WRK-MOD-IDX)
+                   WHEN '78'
+                       SET UNRELATED-GLOBAL-SVC TO TRUE
+                   WHEN '79'
+                       SET UNRELATED-GLOBAL-SVC TO TRUE
+               END-EVALUATE
+           END-PERFORM
+           .
+       3405-CHECK-GLOBAL-PERIOD-MODIFIERS-EXIT.
+           EXIT.
+
       *================================================================*
       * 3500 - PRICE BY PERCENT OF CHARGE                              *
       *================================================================*
@@ -3590,10 +4226,57 @@
 
            MOVE WS-PCT-TOTAL-PAYMENT TO WS-DTL-ALLOWED-AMOUNT
            SET PRICING-FOUND TO TRUE
+
+      *--- NO SURPRISES ACT: CALCULATE AND CARRY THE QUALIFYING       ---
+      *--- PAYMENT AMOUNT (MEDIAN IN-NETWORK RATE) FOR DISCLOSURE TO  ---
+      *--- THE PROVIDER AND USE IN INDEPENDENT DISPUTE RESOLUTION.     ---
+           IF NO-SURPRISE-APPLIES
+               PERFORM 3550-CALCULATE-QPA
+                  THRU 3550-CALCULATE-QPA-EXIT
+           END-IF
            .
        3500-PRICE-BY-PERCENT-CHARGE-EXIT.
            EXIT.
 
+      *================================================================*
+      * 3550 - CALCULATE QPA                                           *
+      *================================================================*
+      * LOOK UP THE MEDIAN CONTRACTED IN-NETWORK RATE FOR THIS CPT/    *
+      * GEOGRAPHIC AREA AND CARRY IT ON THE CLAIM AS THE QUALIFYING    *
+      * PAYMENT AMOUNT (QPA) REQUIRED UNDER THE NO SURPRISES ACT.      *
+      *---------------------------------------------------------------*
+       3550-CALCULATE-QPA.
+           MOVE WS-DTL-CPT-CODE TO HV-CPT-CODE
+
+           EXEC SQL
+               SELECT MEDIAN_IN_NETWORK_RATE
+               INTO   :HV-QPA-MEDIAN-RATE
+               FROM   QPA_MEDIAN_RATES
+               WHERE  CPT_CODE = :HV-CPT-CODE
+               AND    ZIP_CODE_3 = :WS-PROV-ZIP(1:3)
+               AND    EFFECTIVE_DATE <= :WS-CLM-FROM-DATE
+               AND    (TERMINATION_DATE IS NULL
+                  OR   TERMINATION_DATE >= :WS-CLM-FROM-DATE)
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-READS
+
+           IF WS-SQLCODE = 0
+               MOVE HV-QPA-MEDIAN-RATE TO WS-CLM-QPA-AMT
+               SET QPA-FROM-MEDIAN-TBL TO TRUE
+           ELSE
+      *--- NO PUBLISHED MEDIAN RATE ON FILE - FALL BACK TO UCR ---
+               MOVE WS-PCT-UCR-LIMIT TO WS-CLM-QPA-AMT
+               SET QPA-FROM-UCR-FALLBACK TO TRUE
+           END-IF
+
+           COMPUTE WS-CLM-QPA-AMT ROUNDED =
+               WS-CLM-QPA-AMT * WS-DTL-UNITS
+           .
+       3550-CALCULATE-QPA-EXIT.
+           EXIT.
+
       *================================================================*
       * 3600 - PRICE BY CAPITATION                                     *
       *================================================================*
@@ -3636,17 +4319,24 @@
                MOVE +0 TO WS-DTL-PAID-AMOUNT
                SET PRICING-FOUND TO TRUE
 
+      *--- CAPTURE THE SHADOW CLAIM FOR SETTLEMENT RECONCILIATION ---
+      *--- (COMPUTES THE FFS-EQUIVALENT VALUE USED BELOW)          ---
+               PERFORM 3650-CAPTURE-SHADOW-CLAIM
+                  THRU 3650-CAPTURE-SHADOW-CLAIM-EXIT
+
       *--- TRACK ENCOUNTER FOR RECONCILIATION ---
                EXEC SQL
                    INSERT INTO CAPITATION_ENCOUNTERS
                    (CLAIM_ID, MEMBER_ID, PROVIDER_NPI,
-                    SERVICE_DATE, CPT_CODE, BILLED_AMOUNT,
+                    PLAN_CODE, SERVICE_DATE, CPT_CODE,
+                    BILLED_AMOUNT, FFS_EQUIV_AMOUNT,
                     ENCOUNTER_STATUS, CREATE_DATE)
                    VALUES
                    (:HV-CLAIM-ID, :HV-MEMBER-ID,
-                    :HV-PROVIDER-NPI,
+                    :HV-PROVIDER-NPI, :HV-PLAN-CODE,
                     :WS-CLM-FROM-DATE, :HV-CPT-CODE,
                     :WS-DTL-BILLED-AMOUNT,
+                    :WS-EPI-FFS-EQUIV-AMT,
                     'POSTED', :WS-BATCH-RUN-DATE)
                END-EXEC
                ADD 1 TO WS-CTR-DB-INSERTS
@@ -3661,6 +4351,159 @@
        3600-PRICE-BY-CAPITATION-EXIT.
            EXIT.
 
+      *================================================================*
+      * 3650 - CAPTURE SHADOW CLAIM                                    *
+      *================================================================*
+      * A CAPITATED SERVICE PAYS $0, BUT WE STILL NEED THE FEE-FOR-    *
+      * SERVICE EQUIVALENT VALUE OF WHAT WAS RENDERED FOR MONTHLY      *
+      * CAPITATION SETTLEMENT TRUE-UPS WITH THE IPA. RUN THE NORMAL    *
+      * FEE SCHEDULE PRICING TO GET THE FFS-EQUIVALENT VALUE, THEN     *
+      * RESTORE THE ALLOWED/PAID AMOUNTS TO ZERO FOR THE ACTUAL        *
+      * CAPITATED ADJUDICATION.                                        *
+      *---------------------------------------------------------------*
+       3650-CAPTURE-SHADOW-CLAIM.
+           PERFORM 3100-PRICE-BY-FEE-SCHEDULE
+              THRU 3100-PRICE-BY-FEE-SCHEDULE-EXIT
+
+           MOVE WS-DTL-ALLOWED-AMOUNT TO WS-EPI-FFS-EQUIV-AMT
+
+      *--- RESTORE THE CAPITATED ($0) PRICING RESULT ---
+           MOVE +0 TO WS-DTL-ALLOWED-AMOUNT
+           MOVE +0 TO WS-DTL-PAID-AMOUNT
+
+           INITIALIZE SHADOW-CLAIM-RECORD
+           MOVE WS-CLM-ID TO SHC-CLAIM-ID
+           MOVE WS-MBR-ID TO SHC-MEMBER-ID
+           MOVE WS-PROV-NPI TO SHC-PROVIDER-NPI
+           MOVE WS-MBR-PLAN-CODE TO SHC-PLAN-CODE
+           MOVE WS-DTL-CPT-CODE TO SHC-CPT-CODE
+           MOVE WS-CLM-FROM-DATE TO SHC-SERVICE-DATE
+           MOVE WS-DTL-UNITS TO SHC-UNITS
+           MOVE WS-DTL-BILLED-AMOUNT TO SHC-BILLED-AMT
+           MOVE WS-EPI-FFS-EQUIV-AMT TO SHC-FFS-EQUIV-AMT
+           MOVE WS-BATCH-RUN-DATE TO SHC-BATCH-RUN-DATE
+
+           WRITE SHADOW-CLAIM-RECORD
+           IF NOT SHADOW-OK
+               MOVE 'SHADOW CLAIM FILE WRITE FAILED'
+                 TO WS-ERR-MESSAGE
+               MOVE WS-SHADOW-STATUS TO WS-ERR-FILE-STATUS
+               SET ERR-WARNING TO TRUE
+               PERFORM 8800-ERROR-HANDLER
+                  THRU 8800-ERROR-HANDLER-EXIT
+           END-IF
+           .
+       3650-CAPTURE-SHADOW-CLAIM-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 3700 - PRICE BY EPISODE (BUNDLED/EPISODE-OF-CARE PAYMENT)     *
+      *================================================================*
+       3700-PRICE-BY-EPISODE.
+      *---------------------------------------------------------------*
+      * CPS-839: BUNDLED/EPISODE-OF-CARE PRICING.                      *
+      *   CLAIMS TIED TO THE SAME EPISODE (WS-CLM-EPISODE-ID) SHARE A *
+      *   SINGLE NEGOTIATED BUNDLE RATE. PRICE THIS CLAIM AT ITS FEE  *
+      *   SCHEDULE EQUIVALENT, THEN NET IT AGAINST WHAT IS LEFT OF    *
+      *   THE BUNDLE RATE AFTER EARLIER CLAIMS ON THE SAME EPISODE.    *
+      *---------------------------------------------------------------*
+           IF WS-CLM-EPISODE-ID = SPACES
+      *--- NO EPISODE ASSIGNED: FALL BACK TO FEE SCHEDULE ---
+               MOVE 'FS' TO WS-DTL-PRICING-METHOD
+               PERFORM 3100-PRICE-BY-FEE-SCHEDULE
+                  THRU 3100-PRICE-BY-FEE-SCHEDULE-EXIT
+               GO TO 3700-PRICE-BY-EPISODE-EXIT
+           END-IF
+
+      *--- PRICE THE LINE AT ITS STAND-ALONE FEE-SCHEDULE VALUE       *
+      *--- FIRST. THIS BECOMES THE CLAIM'S SHARE OF UTILIZATION      *
+      *--- AGAINST THE BUNDLE.                                        *
+           PERFORM 3100-PRICE-BY-FEE-SCHEDULE
+              THRU 3100-PRICE-BY-FEE-SCHEDULE-EXIT
+           MOVE WS-DTL-ALLOWED-AMOUNT TO WS-EPI-FFS-EQUIV-AMT
+
+           MOVE WS-CLM-EPISODE-ID TO HV-EPISODE-ID
+           MOVE WS-PROV-CONTRACT-ID TO HV-CONTRACT-ID
+
+      *--- LOOK UP THE NEGOTIATED BUNDLE RATE FOR THIS EPISODE ---
+           EXEC SQL
+               SELECT BUNDLE_RATE
+               INTO   :WS-EPI-BUNDLE-RATE
+               FROM   EPISODE_BUNDLE_RATES
+               WHERE  EPISODE_TYPE_CD =
+                      (SELECT EPISODE_TYPE_CD FROM EPISODE_MASTER
+                       WHERE EPISODE_ID = :HV-EPISODE-ID)
+               AND    CONTRACT_ID = :HV-CONTRACT-ID
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-READS
+
+           IF WS-SQLCODE NOT = 0
+               MOVE 'FS' TO WS-DTL-PRICING-METHOD
+               DISPLAY 'WARNING: NO BUNDLE RATE FOR EPISODE '
+                       WS-CLM-EPISODE-ID
+               GO TO 3700-PRICE-BY-EPISODE-EXIT
+           END-IF
+
+      *--- FETCH (OR INITIALIZE) THE RUNNING PAID-TO-DATE FOR THE    *
+      *--- EPISODE ACROSS ALL PRIOR CLAIMS ---
+           MOVE +0 TO WS-EPI-PAID-TO-DATE
+           EXEC SQL
+               SELECT PAID_TO_DATE, CLAIM_COUNT
+               INTO   :WS-EPI-PAID-TO-DATE, :WS-EPI-CLAIM-COUNT
+               FROM   EPISODE_PAYMENT_ACCUM
+               WHERE  EPISODE_ID = :HV-EPISODE-ID
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-READS
+
+           COMPUTE WS-EPI-REMAINING-BAL =
+                   WS-EPI-BUNDLE-RATE - WS-EPI-PAID-TO-DATE
+
+           IF WS-EPI-REMAINING-BAL < 0
+               MOVE +0 TO WS-EPI-REMAINING-BAL
+           END-IF
+
+      *--- NET THIS CLAIM'S FFS-EQUIVALENT VALUE AGAINST WHAT IS LEFT *
+      *--- OF THE BUNDLE. THE LAST CLAIM(S) ON AN EPISODE ABSORB THE *
+      *--- DIFFERENCE BETWEEN CUMULATIVE FFS VALUE AND THE FLAT RATE.*
+           IF WS-EPI-FFS-EQUIV-AMT > WS-EPI-REMAINING-BAL
+               MOVE WS-EPI-REMAINING-BAL TO WS-DTL-ALLOWED-AMOUNT
+           ELSE
+               MOVE WS-EPI-FFS-EQUIV-AMT TO WS-DTL-ALLOWED-AMOUNT
+           END-IF
+
+           ADD WS-DTL-ALLOWED-AMOUNT TO WS-EPI-PAID-TO-DATE
+           ADD 1 TO WS-EPI-CLAIM-COUNT
+           SET PRICING-FOUND TO TRUE
+
+           IF WS-SQLCODE = 0
+               EXEC SQL
+                   UPDATE EPISODE_PAYMENT_ACCUM
+                   SET    PAID_TO_DATE = :WS-EPI-PAID-TO-DATE,
+                          CLAIM_COUNT = :WS-EPI-CLAIM-COUNT,
+                          LAST_CLAIM_ID = :WS-CLM-ID,
+                          LAST_UPDATE_DT = :WS-BATCH-RUN-DATE
+                   WHERE  EPISODE_ID = :HV-EPISODE-ID
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   INSERT INTO EPISODE_PAYMENT_ACCUM
+                   (EPISODE_ID, BUNDLE_RATE, PAID_TO_DATE,
+                    CLAIM_COUNT, LAST_CLAIM_ID, LAST_UPDATE_DT)
+                   VALUES
+                   (:HV-EPISODE-ID, :WS-EPI-BUNDLE-RATE,
+                    :WS-EPI-PAID-TO-DATE, :WS-EPI-CLAIM-COUNT,
+                    :WS-CLM-ID, :WS-BATCH-RUN-DATE)
+               END-EXEC
+           END-IF
+           ADD 1 TO WS-CTR-DB-INSERTS
+           .
+       3700-PRICE-BY-EPISODE-EXIT.
+           EXIT.
+
       *================================================================*
       * 4000 - APPLY MEMBER COST SHARING                               *
       *================================================================*
@@ -4811,6 +5654,14 @@
       *--- CALCULATE NET PAYMENT ---
            PERFORM 6400-CALCULATE-NET-PAYMENT
               THRU 6400-CALCULATE-NET-PAYMENT-EXIT
+
+      *--- CHECK SELF-FUNDED GROUP STOP-LOSS/REINSURANCE THRESHOLD ---
+           PERFORM 6450-CHECK-STOP-LOSS-THRESHOLD
+              THRU 6450-CHECK-STOP-LOSS-THRESHOLD-EXIT
+
+      *--- ROLL FORWARD PART D TrOOP FOR A PAID PHARMACY CLAIM ---
+           PERFORM 6460-UPDATE-PART-D-TROOP
+              THRU 6460-UPDATE-PART-D-TROOP-EXIT
            .
        6000-CALCULATE-PROVIDER-PAYMENT-EXIT.
            EXIT.
@@ -5092,6 +5943,218 @@
        6400-CALCULATE-NET-PAYMENT-EXIT.
            EXIT.
 
+      *================================================================*
+      * 6450 - CHECK STOP-LOSS/REINSURANCE THRESHOLD                  *
+      *================================================================*
+       6450-CHECK-STOP-LOSS-THRESHOLD.
+      *---------------------------------------------------------------*
+      * CPS-840: FOR SELF-FUNDED EMPLOYER GROUPS, COMPARE RUNNING      *
+      * MEMBER (SPECIFIC) AND GROUP (AGGREGATE) YTD PAID CLAIMS        *
+      * AGAINST THE GROUP'S REINSURANCE ATTACHMENT POINTS. ONCE A      *
+      * THRESHOLD IS CROSSED, FLAG THE CLAIM AND WRITE IT TO THE       *
+      * REINSURANCE-TRACKING FILE FOR STOP-LOSS CARRIER FILING.       *
+      *---------------------------------------------------------------*
+           SET GROUP-NOT-SELF-FUNDED TO TRUE
+           SET STOP-LOSS-NOT-HIT TO TRUE
+
+           IF WS-PAY-NET-AMOUNT NOT > 0
+               GO TO 6450-CHECK-STOP-LOSS-THRESHOLD-EXIT
+           END-IF
+
+           MOVE WS-CLM-SUB-GROUP-NO TO HV-GROUP-NO
+
+      *--- LOOK UP THE GROUP'S STOP-LOSS ATTACHMENT POINTS ---
+           EXEC SQL
+               SELECT SELF_FUNDED_IND, SPECIFIC_ATTACH_POINT,
+                      AGGREGATE_ATTACH_POINT
+               INTO   :WS-SL-IS-SELF-FUNDED-SW,
+                      :WS-SL-SPEC-ATTACH-POINT,
+                      :WS-SL-AGGR-ATTACH-POINT
+               FROM   GROUP_STOP_LOSS_THRESHOLDS
+               WHERE  GROUP_NUMBER = :HV-GROUP-NO
+               AND    PLAN_YEAR = :HV-PLAN-YEAR
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-READS
+
+           IF WS-SQLCODE NOT = 0 OR GROUP-NOT-SELF-FUNDED
+               GO TO 6450-CHECK-STOP-LOSS-THRESHOLD-EXIT
+           END-IF
+
+      *--- FETCH MEMBER AND GROUP YTD PAID TOTALS PRIOR TO THIS CLAIM *
+           MOVE +0 TO WS-SL-MBR-YTD-PAID-PRIOR
+           MOVE +0 TO WS-SL-GRP-YTD-PAID-PRIOR
+           EXEC SQL
+               SELECT YTD_PAID_AMOUNT
+               INTO   :WS-SL-MBR-YTD-PAID-PRIOR
+               FROM   MEMBER_YTD_PAID_ACCUM
+               WHERE  MEMBER_ID = :HV-MEMBER-ID
+               AND    PLAN_YEAR = :HV-PLAN-YEAR
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-READS
+
+           EXEC SQL
+               SELECT YTD_PAID_AMOUNT
+               INTO   :WS-SL-GRP-YTD-PAID-PRIOR
+               FROM   GROUP_YTD_PAID_ACCUM
+               WHERE  GROUP_NUMBER = :HV-GROUP-NO
+               AND    PLAN_YEAR = :HV-PLAN-YEAR
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-READS
+
+           ADD WS-SL-MBR-YTD-PAID-PRIOR WS-PAY-NET-AMOUNT
+               GIVING WS-SL-MBR-YTD-PAID-TOTAL
+           ADD WS-SL-GRP-YTD-PAID-PRIOR WS-PAY-NET-AMOUNT
+               GIVING WS-SL-GRP-YTD-PAID-TOTAL
+
+      *--- SPECIFIC (MEMBER-LEVEL) ATTACHMENT POINT ---
+           IF WS-SL-SPEC-ATTACH-POINT > 0
+              AND WS-SL-MBR-YTD-PAID-TOTAL > WS-SL-SPEC-ATTACH-POINT
+               SET STOP-LOSS-THRESHOLD-HIT TO TRUE
+               MOVE 'S' TO WS-WRK-FLAG-1
+           END-IF
+
+      *--- AGGREGATE (GROUP-LEVEL) ATTACHMENT POINT ---
+           IF WS-SL-AGGR-ATTACH-POINT > 0
+              AND WS-SL-GRP-YTD-PAID-TOTAL > WS-SL-AGGR-ATTACH-POINT
+               SET STOP-LOSS-THRESHOLD-HIT TO TRUE
+               MOVE 'A' TO WS-WRK-FLAG-1
+           END-IF
+
+           IF STOP-LOSS-THRESHOLD-HIT AND REINS-OK
+               MOVE WS-CLM-ID TO REINS-REC-CLAIM-ID
+               MOVE WS-MBR-ID TO REINS-REC-MEMBER-ID
+               MOVE WS-CLM-SUB-GROUP-NO TO REINS-REC-GROUP-NO
+               MOVE WS-WRK-FLAG-1 TO REINS-REC-THRESHOLD-TYPE
+               IF REINS-TYPE-SPECIFIC
+                   MOVE WS-SL-SPEC-ATTACH-POINT
+                     TO REINS-REC-ATTACH-POINT
+                   MOVE WS-SL-MBR-YTD-PAID-PRIOR
+                     TO REINS-REC-YTD-PAID-PRIOR
+                   MOVE WS-SL-MBR-YTD-PAID-TOTAL
+                     TO REINS-REC-YTD-PAID-TOTAL
+               ELSE
+                   MOVE WS-SL-AGGR-ATTACH-POINT
+                     TO REINS-REC-ATTACH-POINT
+                   MOVE WS-SL-GRP-YTD-PAID-PRIOR
+                     TO REINS-REC-YTD-PAID-PRIOR
+                   MOVE WS-SL-GRP-YTD-PAID-TOTAL
+                     TO REINS-REC-YTD-PAID-TOTAL
+               END-IF
+               MOVE WS-PAY-NET-AMOUNT TO REINS-REC-CLAIM-NET-PAID
+               COMPUTE REINS-REC-REINS-ELIGIBLE-AMT =
+                   REINS-REC-YTD-PAID-TOTAL
+                 - REINS-REC-ATTACH-POINT
+               IF REINS-REC-REINS-ELIGIBLE-AMT > WS-PAY-NET-AMOUNT
+                   MOVE WS-PAY-NET-AMOUNT
+                     TO REINS-REC-REINS-ELIGIBLE-AMT
+               END-IF
+               MOVE WS-BATCH-RUN-DATE TO REINS-REC-BATCH-RUN-DATE
+               WRITE REINSURANCE-TRACKING-RECORD
+               ADD 1 TO WS-CTR-STOP-LOSS-FLAGGED
+           END-IF
+
+      *--- ROLL THE YTD ACCUMULATORS FORWARD ---
+           EXEC SQL
+               UPDATE MEMBER_YTD_PAID_ACCUM
+               SET    YTD_PAID_AMOUNT = :WS-SL-MBR-YTD-PAID-TOTAL
+               WHERE  MEMBER_ID = :HV-MEMBER-ID
+               AND    PLAN_YEAR = :HV-PLAN-YEAR
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-UPDATES
+
+           IF WS-SQLCODE = +100
+      *--- NO MEMBER YTD ROW YET THIS PLAN YEAR: INSERT NEW ---
+               EXEC SQL
+                   INSERT INTO MEMBER_YTD_PAID_ACCUM
+                       (MEMBER_ID, PLAN_YEAR, YTD_PAID_AMOUNT)
+                   VALUES
+                       (:HV-MEMBER-ID, :HV-PLAN-YEAR,
+                        :WS-SL-MBR-YTD-PAID-TOTAL)
+               END-EXEC
+               ADD 1 TO WS-CTR-DB-INSERTS
+           END-IF
+
+           EXEC SQL
+               UPDATE GROUP_YTD_PAID_ACCUM
+               SET    YTD_PAID_AMOUNT = :WS-SL-GRP-YTD-PAID-TOTAL
+               WHERE  GROUP_NUMBER = :HV-GROUP-NO
+               AND    PLAN_YEAR = :HV-PLAN-YEAR
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-UPDATES
+
+           IF WS-SQLCODE = +100
+      *--- NO GROUP YTD ROW YET THIS PLAN YEAR: INSERT NEW ---
+               EXEC SQL
+                   INSERT INTO GROUP_YTD_PAID_ACCUM
+                       (GROUP_NUMBER, PLAN_YEAR, YTD_PAID_AMOUNT)
+                   VALUES
+                       (:HV-GROUP-NO, :HV-PLAN-YEAR,
+                        :WS-SL-GRP-YTD-PAID-TOTAL)
+               END-EXEC
+               ADD 1 TO WS-CTR-DB-INSERTS
+           END-IF
+           .
+       6450-CHECK-STOP-LOSS-THRESHOLD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       6460-UPDATE-PART-D-TROOP.
+      *---------------------------------------------------------------*
+      * HC-07960: ROLL THE MEMBER'S PART D TrOOP ACCUMULATOR FORWARD  *
+      * BY THE PATIENT-RESPONSIBILITY PORTION OF A PAID PHARMACY      *
+      * CLAIM, AND MOVE THE MEMBER INTO THE CATASTROPHIC COVERAGE     *
+      * PHASE ONCE THE ANNUAL TrOOP THRESHOLD IS CROSSED.              *
+      *---------------------------------------------------------------*
+           SET TROOP-ROW-NOT-FOUND TO TRUE
+
+           IF NOT CLM-TYPE-PHARMACY OR WS-PAY-NET-AMOUNT NOT > 0
+               GO TO 6460-UPDATE-PART-D-TROOP-EXIT
+           END-IF
+
+           EXEC SQL
+               SELECT TROOP_USED, RX_COVERAGE_PHASE
+               INTO   :HV-TROOP-USED, :HV-RX-COV-PHASE
+               FROM   T_MEMBER_ACCUM
+               WHERE  MEMBER_ID = :HV-MEMBER-ID
+               AND    PLAN_YEAR = :HV-PLAN-YEAR
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-READS
+
+           IF WS-SQLCODE NOT = 0
+               GO TO 6460-UPDATE-PART-D-TROOP-EXIT
+           END-IF
+
+           SET TROOP-ROW-FOUND TO TRUE
+           ADD WS-PAY-PATIENT-RESP TO HV-TROOP-USED
+
+           IF HV-TROOP-USED NOT LESS THAN WS-TROOP-CAT-THRESHOLD
+               MOVE 'CAT' TO HV-RX-COV-PHASE
+           END-IF
+
+           EXEC SQL
+               UPDATE T_MEMBER_ACCUM
+               SET    TROOP_USED = :HV-TROOP-USED,
+                      RX_COVERAGE_PHASE = :HV-RX-COV-PHASE
+               WHERE  MEMBER_ID = :HV-MEMBER-ID
+               AND    PLAN_YEAR = :HV-PLAN-YEAR
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           ADD 1 TO WS-CTR-DB-UPDATES
+           .
+       6460-UPDATE-PART-D-TROOP-EXIT.
+           EXIT.
+
       *================================================================*
       * 7000 - PEND CLAIM PROCESSING                                   *
       *================================================================*
@@ -5215,6 +6278,8 @@
                       PATIENT_RESPONSIBILITY = :WS-PAY-PATIENT-RESP,
                       PRICING_METHOD = :WS-DTL-PRICING-METHOD,
                       COB_ORDER = :WS-COB-ORDER,
+                      PLACE_OF_SERVICE = :WS-CLM-PLACE-OF-SERVICE,
+                      PROVIDER_PAR_STATUS = :WS-PROV-PAR-STATUS,
                       ADJUDICATION_DATE = :WS-BATCH-RUN-DATE,
                       LAST_UPDATE_DATE = :WS-BATCH-RUN-DATE,
                       LAST_UPDATE_USER = 'HCCLMADJ'
@@ -5444,6 +6509,60 @@
        8010-HANDLE-DEADLOCK-EXIT.
            EXIT.
 
+      *================================================================*
+      * 8450 - RECONCILE CLAIM TOTALS                                 *
+      *================================================================*
+      * RE-FOOT ALLOWED AMOUNT AGAINST DEDUCTIBLE + COPAY + COINSUR-   *
+      * ANCE + COB + GROSS PAYMENT TO CATCH COMP-3 ROUNDING VARIANCES  *
+      * ACCUMULATED ACROSS THE PER-LINE CALCULATIONS. A PENNY OR LESS  *
+      * IS AUTO-CORRECTED AGAINST COINSURANCE; ANYTHING LARGER PENDS   *
+      * THE CLAIM FOR MANUAL REVIEW RATHER THAN SHIPPING IT OUT OF     *
+      * BALANCE.                                                       *
+      *---------------------------------------------------------------*
+       8450-RECONCILE-CLAIM-TOTALS.
+           COMPUTE WS-RECON-EXPECTED-GROSS =
+               WS-DTL-ALLOWED-AMOUNT
+             - WS-DTL-DEDUCTIBLE-AMT
+             - WS-DTL-COPAY-AMOUNT
+             - WS-DTL-COINSURANCE-AMT
+             - WS-DTL-COB-AMOUNT
+
+           COMPUTE WS-RECON-VARIANCE =
+               WS-PAY-GROSS-AMOUNT - WS-RECON-EXPECTED-GROSS
+
+           IF WS-RECON-VARIANCE = 0
+               GO TO 8450-RECONCILE-CLAIM-TOTALS-EXIT
+           END-IF
+
+           IF (WS-RECON-VARIANCE > 0
+               AND WS-RECON-VARIANCE <= WS-RECON-TOLERANCE)
+              OR (WS-RECON-VARIANCE < 0
+               AND WS-RECON-VARIANCE >= (0 - WS-RECON-TOLERANCE))
+      *--- PENNY VARIANCE - AUTO-CORRECT AGAINST COINSURANCE, AND    ---
+      *--- CARRY THE SAME CORRECTION INTO PATIENT RESPONSIBILITY SO  ---
+      *--- IT DOES NOT SHIP OUT OF BALANCE WITH THE CORRECTED CLAIM  ---
+               MOVE WS-DTL-COINSURANCE-AMT TO WS-RECON-COINS-BEFORE
+               ADD WS-RECON-VARIANCE TO WS-DTL-COINSURANCE-AMT
+               IF WS-DTL-COINSURANCE-AMT < 0
+                   MOVE +0 TO WS-DTL-COINSURANCE-AMT
+               END-IF
+               ADD WS-DTL-COINSURANCE-AMT TO WS-PAY-PATIENT-RESP
+               SUBTRACT WS-RECON-COINS-BEFORE FROM WS-PAY-PATIENT-RESP
+               ADD 1 TO WS-CTR-CLAIMS-RECON-FIXED
+           ELSE
+      *--- OUT OF BALANCE BEYOND A PENNY - PEND FOR REVIEW ---
+               SET CLAIM-SHOULD-PEND TO TRUE
+               MOVE 'R0001' TO WS-PEND-REASON-CODE
+               MOVE 'CLAIM FINANCIALS OUT OF BALANCE'
+                 TO WS-PEND-REASON-DESC
+               SET PEND-BALANCE-REVIEW TO TRUE
+               SET PEND-PRIORITY-HIGH TO TRUE
+               ADD 1 TO WS-CTR-CLAIMS-OUT-OF-BAL
+           END-IF
+           .
+       8450-RECONCILE-CLAIM-TOTALS-EXIT.
+           EXIT.
+
       *================================================================*
       * 8500 - WRITE OUTPUT FILES                                      *
       *================================================================*
@@ -5474,6 +6593,11 @@
            MOVE WS-BATCH-RUN-DATE TO WS-ADJ-PROCESS-DATE
            MOVE WS-DTL-DENY-REASON TO WS-ADJ-DENY-REASON
            MOVE WS-CLM-LINE-COUNT TO WS-ADJ-LINE-COUNT
+           IF CLAIM-IS-SPLIT
+               MOVE 'Y' TO WS-ADJ-SPLIT-IND
+           ELSE
+               MOVE 'N' TO WS-ADJ-SPLIT-IND
+           END-IF
 
            WRITE ADJUDICATED-OUTPUT-RECORD FROM WS-ADJ-OUTPUT-REC
            IF NOT ADJOUT-OK
@@ -5485,6 +6609,12 @@
                   THRU 8800-ERROR-HANDLER-EXIT
            END-IF
 
+      *--- WRITE MEDICARE ADVANTAGE ENCOUNTER DATA EXTRACT ---
+           IF WS-CLM-PAYER-MCARE AND WS-PAT-HAS-PART-C
+               PERFORM 8550-WRITE-MA-ENCOUNTER
+                  THRU 8550-WRITE-MA-ENCOUNTER-EXIT
+           END-IF
+
       *--- WRITE PEND RECORD IF PENDED ---
            IF CLAIM-SHOULD-PEND
                INITIALIZE WS-PEND-OUTPUT-REC
@@ -5548,6 +6678,52 @@
        8500-WRITE-OUTPUT-FILES-EXIT.
            EXIT.
 
+      *================================================================*
+      * 8550 - WRITE MA ENCOUNTER                                      *
+      *================================================================*
+      * PRODUCE THE CMS MEDICARE ADVANTAGE ENCOUNTER DATA RECORD       *
+      * ALONGSIDE ADJOUTFL SO WE STOP RUNNING A SEPARATE MANUAL MA     *
+      * ENCOUNTER SUBMISSION EXTRACT.                                  *
+      *---------------------------------------------------------------*
+       8550-WRITE-MA-ENCOUNTER.
+           INITIALIZE MA-ENCOUNTER-RECORD
+           MOVE WS-CLM-ID TO MAENC-CLAIM-ID
+           MOVE WS-PAT-MCARE-MBI-NO TO MAENC-MBI-NO
+           MOVE WS-PROV-NPI TO MAENC-PROVIDER-NPI
+           IF CLM-TYPE-PROFESSIONAL
+               SET MAENC-TYPE-PROFESSIONAL TO TRUE
+           ELSE
+               SET MAENC-TYPE-INSTITUTIONAL TO TRUE
+           END-IF
+           MOVE WS-CLM-FROM-DATE TO MAENC-FROM-DATE
+           MOVE WS-CLM-THRU-DATE TO MAENC-THRU-DATE
+           MOVE WS-CLM-DRG-CODE TO MAENC-DRG-CODE
+
+           PERFORM VARYING WS-WRK-INDEX-1 FROM 1 BY 1
+               UNTIL WS-WRK-INDEX-1 > 25
+               MOVE WS-CLM-DIAG-CODE(WS-WRK-INDEX-1)
+                 TO MAENC-DIAG-CODE(WS-WRK-INDEX-1)
+               MOVE WS-CLM-ICD-PROC(WS-WRK-INDEX-1)
+                 TO MAENC-PROC-CODE(WS-WRK-INDEX-1)
+           END-PERFORM
+
+           MOVE WS-CLM-TOTAL-CHARGE TO MAENC-TOTAL-CHARGE
+           MOVE WS-PAY-NET-AMOUNT TO MAENC-TOTAL-PAID
+           MOVE WS-BATCH-RUN-DATE TO MAENC-BATCH-RUN-DATE
+
+           WRITE MA-ENCOUNTER-RECORD
+           IF NOT MAENC-OK
+               MOVE 'MA ENCOUNTER FILE WRITE FAILED'
+                 TO WS-ERR-MESSAGE
+               MOVE WS-MAENC-STATUS TO WS-ERR-FILE-STATUS
+               SET ERR-WARNING TO TRUE
+               PERFORM 8800-ERROR-HANDLER
+                  THRU 8800-ERROR-HANDLER-EXIT
+           END-IF
+           .
+       8550-WRITE-MA-ENCOUNTER-EXIT.
+           EXIT.
+
       *================================================================*
       * 8800 - ERROR HANDLER                                           *
       *================================================================*
@@ -5702,6 +6878,7 @@
            DISPLAY 'CLAIMS PENDED:          ' WS-CTR-CLAIMS-PENDED
            DISPLAY 'CLAIMS ZERO PAY:        ' WS-CTR-CLAIMS-ZERO-PAY
            DISPLAY 'CLAIMS ERROR:           ' WS-CTR-CLAIMS-ERROR
+           DISPLAY 'APPEAL REQUESTS:        ' WS-CTR-CLAIMS-APPEALED
            DISPLAY '------------------------------------------------'
            DISPLAY 'PROFESSIONAL CLAIMS:    ' WS-CTR-PROFESSIONAL
            DISPLAY 'INSTITUTIONAL CLAIMS:   ' WS-CTR-INSTITUTIONAL
@@ -5879,6 +7056,14 @@
            CLOSE REPORT-FILE
            CLOSE AUDIT-TRAIL-FILE
 
+      *--- RUN COMPLETED NORMALLY - THE CHECKPOINT FILE IS NO LONGER *
+      *--- NEEDED FOR A RESTART. JCL FOR THE NEXT RUN IS RESPONSIBLE *
+      *--- FOR STARTING CKPTFL EMPTY (DISP=(MOD,DELETE,...)).        *
+           CLOSE CHECKPOINT-FILE
+           CLOSE REINSURANCE-TRACKING-FILE
+           CLOSE MA-ENCOUNTER-FILE
+           CLOSE SHADOW-CLAIMS-FILE
+
       *--- DISCONNECT FROM DATABASE ---
            IF DB-IS-CONNECTED
                EXEC SQL
@@ -5915,6 +7100,10 @@
            CLOSE ERROR-FILE
            CLOSE REPORT-FILE
            CLOSE AUDIT-TRAIL-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE REINSURANCE-TRACKING-FILE
+           CLOSE MA-ENCOUNTER-FILE
+           CLOSE SHADOW-CLAIMS-FILE
 
       *--- ATTEMPT DATABASE DISCONNECT ---
            IF DB-IS-CONNECTED
