@@ -8,7 +8,7 @@
       * SUBSYSTEM:  MANAGEMENT REPORTING & ANALYTICS (MRA)
       *
       * DESCRIPTION:
-      *   THIS PROGRAM GENERATES 12 COMPREHENSIVE MANAGEMENT
+      *   THIS PROGRAM GENERATES 15 COMPREHENSIVE MANAGEMENT
       *   REPORTS FOR HEALTHCARE CLAIMS OPERATIONS INCLUDING:
       *     RPT01 - CLAIMS AGING ANALYSIS
       *     RPT02 - PROVIDER PAYMENT SUMMARY
@@ -22,6 +22,10 @@
       *     RPT10 - QUALITY METRICS DASHBOARD
       *     RPT11 - FRAUD/WASTE/ABUSE INDICATORS
       *     RPT12 - REGULATORY COMPLIANCE
+      *     RPT13 - MEMBER OUT-OF-POCKET SUMMARY
+      *     RPT14 - CAPITATION SETTLEMENT ANALYSIS
+      *     RPT15 - NETWORK ADEQUACY/REFERRAL LEAKAGE
+      *     RPT16 - OPEN APPEALS AGING ANALYSIS
       *
       *   READS CONTROL FILE FOR REPORT SELECTION AND DATE
       *   OVERRIDES. QUERIES DB2 CLAIMS/PROVIDER/ELIGIBILITY
@@ -30,6 +34,8 @@
       *
       * INPUT FILES:
       *   RPTCTRL  - REPORT CONTROL PARAMETER FILE
+      *   RPTCKPT  - CHECKPOINT FILE (READ ON RESTART, THEN
+      *              REOPENED TO RECORD EACH REPORT AS IT FINISHES)
       *
       * OUTPUT FILES:
       *   RPT01FL  - CLAIMS AGING REPORT
@@ -44,6 +50,10 @@
       *   RPT10FL  - QUALITY METRICS DASHBOARD
       *   RPT11FL  - FWA INDICATORS REPORT
       *   RPT12FL  - REGULATORY COMPLIANCE REPORT
+      *   RPT13FL  - MEMBER OUT-OF-POCKET SUMMARY REPORT
+      *   RPT14FL  - CAPITATION SETTLEMENT ANALYSIS REPORT
+      *   RPT15FL  - NETWORK ADEQUACY/REFERRAL LEAKAGE REPORT
+      *   RPT16FL  - OPEN APPEALS AGING ANALYSIS REPORT
       *   ERRFILE  - ERROR/EXCEPTION LOG
       *   AUDFILE  - AUDIT TRAIL FILE
       *
@@ -60,6 +70,7 @@
       *   HCDB.QUALITY_MEASURES    - HEDIS/STAR METRICS
       *   HCDB.FWA_INDICATORS      - FRAUD/WASTE ALERTS
       *   HCDB.REGULATORY_CONFIG   - COMPLIANCE PARAMETERS
+      *   HCDB.APPEALS             - CLAIM APPEAL TRACKING
       *
       * MODIFICATION HISTORY:
       * DATE       AUTHOR       TICKET    DESCRIPTION
@@ -132,6 +143,25 @@
       *                                    REPORTING REQUIREMENTS
       * 2024-01-15 M.ODUYA      RPT-1723  ANNUAL MEASURE UPDATE
       *                                    HEDIS MY2024 ALIGNMENT
+      * 2025-05-27 R.SALAZAR    RPT-1789  ADDED RPT13 MEMBER
+      *                                    OUT-OF-POCKET SUMMARY BY
+      *                                    PLAN/GROUP
+      * 2025-06-03 R.SALAZAR    RPT-1794  ADDED RPT14 CAPITATION
+      *                                    SETTLEMENT ANALYSIS BY
+      *                                    PROVIDER/PLAN
+      * 2025-06-10 R.SALAZAR    RPT-1801  ADDED RPT15 NETWORK
+      *                                    ADEQUACY/REFERRAL LEAKAGE
+      *                                    BY PCP PANEL
+      * 2025-06-17 R.SALAZAR    RPT-1806  EXTENDED RPT10 WITH A
+      *                                    RISK-ADJUSTED PROVIDER
+      *                                    QUALITY SCORECARD SECTION
+      * 2025-06-24 R.SALAZAR    RPT-1812  ADDED RPTCKPT CHECKPOINT
+      *                                    FILE SO A RESTART SKIPS
+      *                                    REPORTS ALREADY COMPLETE
+      * 2025-07-01 R.SALAZAR    RPT-1818  ADDED OVERTURN RATE COLUMN
+      *                                    TO RPT04 DENIAL ANALYSIS
+      *                                    AND NEW RPT16 OPEN APPEALS
+      *                                    AGING REPORT
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    HCRPTGEN.
@@ -159,6 +189,12 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-RPTCTRL-STATUS.
 
+           SELECT RPTCKPT-FILE
+               ASSIGN TO RPTCKPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RPTCKPT-STATUS.
+
            SELECT RPT01-FILE
                ASSIGN TO RPT01FL
                ORGANIZATION IS SEQUENTIAL
@@ -231,6 +267,42 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-RPT12-STATUS.
 
+           SELECT RPT13-FILE
+               ASSIGN TO RPT13FL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RPT13-STATUS.
+
+           SELECT RPT14-FILE
+               ASSIGN TO RPT14FL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RPT14-STATUS.
+
+           SELECT RPT15-FILE
+               ASSIGN TO RPT15FL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RPT15-STATUS.
+
+           SELECT RPT16-FILE
+               ASSIGN TO RPT16FL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RPT16-STATUS.
+
+           SELECT BI-EXTRACT-FILE
+               ASSIGN TO BIEXTRC
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BIEXT-STATUS.
+
+           SELECT CLAIM-DRILLDOWN-FILE
+               ASSIGN TO CLMDRILL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CLMDD-STATUS.
+
            SELECT ERROR-FILE
                ASSIGN TO ERRFILE
                ORGANIZATION IS SEQUENTIAL
@@ -257,6 +329,17 @@
            05  RPTCTRL-RECORD-TYPE     PIC X(02).
            05  RPTCTRL-DATA            PIC X(78).
 
+       FD  RPTCKPT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  RPTCKPT-RECORD.
+           05  RPTCKPT-REPORT-ID       PIC X(05).
+           05  FILLER                  PIC X(01).
+           05  RPTCKPT-TIMESTAMP       PIC X(26).
+           05  FILLER                  PIC X(48).
+
        FD  RPT01-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS
@@ -341,6 +424,68 @@
            LABEL RECORDS ARE STANDARD.
        01  RPT12-RECORD                PIC X(132).
 
+       FD  RPT13-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  RPT13-RECORD                PIC X(132).
+
+       FD  RPT14-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  RPT14-RECORD                PIC X(132).
+
+       FD  RPT15-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  RPT15-RECORD                PIC X(132).
+
+       FD  RPT16-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  RPT16-RECORD                PIC X(132).
+
+      *================================================================*
+      *    BI-EXTRACT-FILE                                             *
+      *    ONE JSON-PER-LINE RECORD PER REPORT DETAIL LINE, FOR        *
+      *    DIRECT CONSUMPTION BY THE BI/TABLEAU DASHBOARD FEED         *
+      *================================================================*
+       FD  BI-EXTRACT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 400 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  BI-EXTRACT-RECORD.
+           05  BIEXT-REPORT-ID             PIC X(06).
+           05  BIEXT-DELIM                 PIC X(01).
+           05  BIEXT-JSON-TEXT             PIC X(393).
+
+      *================================================================*
+      *    CLAIM-DRILLDOWN-FILE                                        *
+      *    CLAIM-LEVEL DETAIL BEHIND EACH SUMMARY REPORT BUCKET, SO    *
+      *    A BUCKET/CATEGORY TOTAL CAN BE TRACED BACK TO THE CLAIMS    *
+      *    THAT MAKE IT UP                                             *
+      *================================================================*
+       FD  CLAIM-DRILLDOWN-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CLAIM-DRILLDOWN-RECORD.
+           05  CDD-REPORT-ID               PIC X(05).
+           05  CDD-BUCKET-KEY              PIC X(20).
+           05  CDD-CLAIM-ID                PIC X(15).
+           05  CDD-CONTEXT                 PIC X(15).
+           05  CDD-AMOUNT                  PIC S9(09)V99.
+           05  FILLER                      PIC X(23).
+
        FD  ERROR-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS
@@ -389,8 +534,15 @@
            05  WS-RPT10-STATUS         PIC X(02) VALUE SPACES.
            05  WS-RPT11-STATUS         PIC X(02) VALUE SPACES.
            05  WS-RPT12-STATUS         PIC X(02) VALUE SPACES.
+           05  WS-RPT13-STATUS         PIC X(02) VALUE SPACES.
+           05  WS-RPT14-STATUS         PIC X(02) VALUE SPACES.
+           05  WS-RPT15-STATUS         PIC X(02) VALUE SPACES.
+           05  WS-RPT16-STATUS         PIC X(02) VALUE SPACES.
+           05  WS-BIEXT-STATUS         PIC X(02) VALUE SPACES.
+           05  WS-CLMDD-STATUS         PIC X(02) VALUE SPACES.
            05  WS-ERROR-STATUS         PIC X(02) VALUE SPACES.
            05  WS-AUDIT-STATUS         PIC X(02) VALUE SPACES.
+           05  WS-RPTCKPT-STATUS       PIC X(02) VALUE SPACES.
 
       *---------------------------------------------------------------*
       *    PROGRAM FLAGS AND SWITCHES                                 *
@@ -402,9 +554,18 @@
            05  WS-EOF-CURSOR          PIC X(01) VALUE 'N'.
                88  EOF-CURSOR                    VALUE 'Y'.
                88  NOT-EOF-CURSOR                VALUE 'N'.
+           05  WS-EOF-RPTCKPT         PIC X(01) VALUE 'N'.
+               88  EOF-RPTCKPT                   VALUE 'Y'.
+               88  NOT-EOF-RPTCKPT               VALUE 'N'.
            05  WS-ABEND-FLAG          PIC X(01) VALUE 'N'.
                88  PROGRAM-ABEND                 VALUE 'Y'.
                88  PROGRAM-OK                    VALUE 'N'.
+           05  WS-RESTART-FLAG        PIC X(01) VALUE 'N'.
+               88  RESTART-MODE                  VALUE 'Y'.
+               88  FRESH-RUN                     VALUE 'N'.
+           05  WS-CKPT-ALREADY-DONE   PIC X(01) VALUE 'N'.
+               88  CKPT-ALREADY-DONE             VALUE 'Y'.
+               88  CKPT-NOT-YET-DONE             VALUE 'N'.
            05  WS-RPT-SELECTED        PIC X(01) VALUE 'N'.
                88  REPORT-SELECTED               VALUE 'Y'.
                88  REPORT-NOT-SELECTED           VALUE 'N'.
@@ -446,6 +607,14 @@
                88  RUN-FWA-REPORT                VALUE 'Y'.
            05  WS-RUN-RPT12           PIC X(01) VALUE 'N'.
                88  RUN-COMPLIANCE                VALUE 'Y'.
+           05  WS-RUN-RPT13           PIC X(01) VALUE 'N'.
+               88  RUN-OOP-SUMMARY               VALUE 'Y'.
+           05  WS-RUN-RPT14           PIC X(01) VALUE 'N'.
+               88  RUN-CAP-SETTLEMENT            VALUE 'Y'.
+           05  WS-RUN-RPT15           PIC X(01) VALUE 'N'.
+               88  RUN-NET-ADEQUACY               VALUE 'Y'.
+           05  WS-RUN-RPT16           PIC X(01) VALUE 'N'.
+               88  RUN-APPEAL-AGING               VALUE 'Y'.
 
       *---------------------------------------------------------------*
       *    DATE AND PERIOD FIELDS                                     *
@@ -503,6 +672,7 @@
                10  WS-CTRL-THR-VALUE  PIC 9(11)V99.
            05  WS-CTRL-DISTRIB-LIST   PIC X(60).
            05  WS-CTRL-PERIOD-TYPE    PIC X(01).
+           05  WS-CTRL-RESTART        PIC X(01).
            05  WS-HIGH-DOLLAR-THRESH  PIC S9(11)V99 COMP-3
                                       VALUE 25000.00.
            05  WS-FWA-OUTLIER-PCTILE  PIC S9(03)V99 COMP-3
@@ -543,6 +713,14 @@
            05  WS-RPT11-PAGE-CTR      PIC S9(05) COMP-3 VALUE 0.
            05  WS-RPT12-LINE-CTR      PIC S9(03) COMP-3 VALUE 99.
            05  WS-RPT12-PAGE-CTR      PIC S9(05) COMP-3 VALUE 0.
+           05  WS-RPT13-LINE-CTR      PIC S9(03) COMP-3 VALUE 99.
+           05  WS-RPT13-PAGE-CTR      PIC S9(05) COMP-3 VALUE 0.
+           05  WS-RPT14-LINE-CTR      PIC S9(03) COMP-3 VALUE 99.
+           05  WS-RPT14-PAGE-CTR      PIC S9(05) COMP-3 VALUE 0.
+           05  WS-RPT15-LINE-CTR      PIC S9(03) COMP-3 VALUE 99.
+           05  WS-RPT15-PAGE-CTR      PIC S9(05) COMP-3 VALUE 0.
+           05  WS-RPT16-LINE-CTR      PIC S9(03) COMP-3 VALUE 99.
+           05  WS-RPT16-PAGE-CTR      PIC S9(05) COMP-3 VALUE 0.
 
       *---------------------------------------------------------------*
       *    REPORT COUNTERS AND STATISTICS                             *
@@ -550,6 +728,7 @@
        01  WS-REPORT-STATS.
            05  WS-TOTAL-CTRL-RECS     PIC S9(07) COMP-3 VALUE 0.
            05  WS-TOTAL-REPORTS-RUN   PIC S9(03) COMP-3 VALUE 0.
+           05  WS-TOTAL-REPORTS-SKIP  PIC S9(03) COMP-3 VALUE 0.
            05  WS-TOTAL-ERRORS        PIC S9(07) COMP-3 VALUE 0.
            05  WS-TOTAL-WARNINGS      PIC S9(07) COMP-3 VALUE 0.
            05  WS-RPT01-RECORDS       PIC S9(09) COMP-3 VALUE 0.
@@ -564,6 +743,12 @@
            05  WS-RPT10-RECORDS       PIC S9(09) COMP-3 VALUE 0.
            05  WS-RPT11-RECORDS       PIC S9(09) COMP-3 VALUE 0.
            05  WS-RPT12-RECORDS       PIC S9(09) COMP-3 VALUE 0.
+           05  WS-RPT13-RECORDS       PIC S9(09) COMP-3 VALUE 0.
+           05  WS-RPT14-RECORDS       PIC S9(09) COMP-3 VALUE 0.
+           05  WS-RPT15-RECORDS       PIC S9(09) COMP-3 VALUE 0.
+           05  WS-RPT16-RECORDS       PIC S9(09) COMP-3 VALUE 0.
+           05  WS-BIEXT-RECORDS       PIC S9(09) COMP-3 VALUE 0.
+           05  WS-CLMDD-RECORDS       PIC S9(09) COMP-3 VALUE 0.
            05  WS-ERROR-RECORDS       PIC S9(09) COMP-3 VALUE 0.
            05  WS-AUDIT-RECORDS       PIC S9(09) COMP-3 VALUE 0.
 
@@ -594,6 +779,11 @@
            05  WS-DENIAL-INDEX        PIC S9(02)   COMP-3  VALUE 0.
            05  WS-SPEC-INDEX          PIC S9(02)   COMP-3  VALUE 0.
            05  WS-PROD-INDEX          PIC S9(02)   COMP-3  VALUE 0.
+           05  WS-OOP-INDEX           PIC S9(02)   COMP-3  VALUE 0.
+           05  WS-OOP-APPL-DEDUCT     PIC S9(07)V99 COMP-3 VALUE 0.
+           05  WS-OOP-APPL-DEDUCT-MET PIC S9(07)V99 COMP-3 VALUE 0.
+           05  WS-OOP-APPL-MAX        PIC S9(07)V99 COMP-3 VALUE 0.
+           05  WS-OOP-APPL-MET        PIC S9(07)V99 COMP-3 VALUE 0.
            05  WS-RANK-INDEX          PIC S9(03)   COMP-3  VALUE 0.
            05  WS-PROVIDER-RANK       PIC S9(03)   COMP-3  VALUE 0.
            05  WS-SAVE-PAYER-ID       PIC X(10)    VALUE SPACES.
@@ -731,6 +921,67 @@
                                                           VALUE 0.
                10  WS-PL-REV-PCT      PIC S9(05)V99 COMP-3 VALUE 0.
 
+      *---------------------------------------------------------------*
+      *    MEMBER OUT-OF-POCKET SUMMARY TABLE (20 PLAN/GROUPS)        *
+      *---------------------------------------------------------------*
+       01  WS-OOP-SUMMARY-TABLE.
+           05  WS-OOP-ENTRY OCCURS 20 TIMES.
+               10  WS-OOP-PLAN-CD      PIC X(08).
+               10  WS-OOP-PLAN-NAME    PIC X(40).
+               10  WS-OOP-GROUP-NO     PIC X(15).
+               10  WS-OOP-GROUP-NAME   PIC X(40).
+               10  WS-OOP-MEMBER-CNT   PIC S9(07)   COMP-3 VALUE 0.
+               10  WS-OOP-SUM-DEDUCT   PIC S9(11)V99 COMP-3 VALUE 0.
+               10  WS-OOP-SUM-DED-MET  PIC S9(11)V99 COMP-3 VALUE 0.
+               10  WS-OOP-SUM-MAX      PIC S9(11)V99 COMP-3 VALUE 0.
+               10  WS-OOP-SUM-MET      PIC S9(11)V99 COMP-3 VALUE 0.
+               10  WS-OOP-AT-MAX-CNT   PIC S9(07)   COMP-3 VALUE 0.
+               10  WS-OOP-DEDUCT-PCT   PIC S9(05)V99 COMP-3 VALUE 0.
+               10  WS-OOP-MET-PCT      PIC S9(05)V99 COMP-3 VALUE 0.
+           05  WS-OOP-GRAND-MEMBERS   PIC S9(09)   COMP-3 VALUE 0.
+           05  WS-OOP-GRAND-AT-MAX    PIC S9(09)   COMP-3 VALUE 0.
+
+      *---------------------------------------------------------------*
+      *    CAPITATION SETTLEMENT TABLE (500 PROVIDER/PLAN COMBOS)     *
+      *---------------------------------------------------------------*
+       01  WS-CAPSTL-TABLE.
+           05  WS-CAPSTL-COUNT        PIC S9(05) COMP-3 VALUE 0.
+           05  WS-CAPSTL-ENTRY OCCURS 500 TIMES.
+               10  WS-CAPSTL-NPI          PIC X(10).
+               10  WS-CAPSTL-NAME         PIC X(35).
+               10  WS-CAPSTL-PLAN-CD      PIC X(06).
+               10  WS-CAPSTL-ENC-CNT      PIC S9(07)   COMP-3 VALUE 0.
+               10  WS-CAPSTL-BILLED-AMT   PIC S9(11)V99 COMP-3 VALUE 0.
+               10  WS-CAPSTL-FFS-EQUIV    PIC S9(11)V99 COMP-3 VALUE 0.
+               10  WS-CAPSTL-CAP-PAID     PIC S9(11)V99 COMP-3 VALUE 0.
+               10  WS-CAPSTL-VARIANCE     PIC S9(11)V99 COMP-3 VALUE 0.
+               10  WS-CAPSTL-VARIANCE-PCT PIC S9(05)V99 COMP-3 VALUE 0.
+
+      *---------------------------------------------------------------*
+      *    NETWORK ADEQUACY/REFERRAL LEAKAGE TABLE (500 PCP PANELS)   *
+      *---------------------------------------------------------------*
+       01  WS-NETLEAK-TABLE.
+           05  WS-NETLEAK-COUNT       PIC S9(05) COMP-3 VALUE 0.
+           05  WS-NETLEAK-ENTRY OCCURS 500 TIMES.
+               10  WS-NETLEAK-PCP-NPI     PIC X(10).
+               10  WS-NETLEAK-PCP-NAME    PIC X(35).
+               10  WS-NETLEAK-REFERRED    PIC S9(07) COMP-3 VALUE 0.
+               10  WS-NETLEAK-IN-NET      PIC S9(07) COMP-3 VALUE 0.
+               10  WS-NETLEAK-OUT-NET     PIC S9(07) COMP-3 VALUE 0.
+               10  WS-NETLEAK-PCT         PIC S9(05)V99 COMP-3
+                                              VALUE 0.
+
+      *---------------------------------------------------------------*
+      *    OPEN APPEALS AGING TABLE (4 AGE BUCKETS)                    *
+      *---------------------------------------------------------------*
+       01  WS-APLAGE-TABLE.
+           05  WS-APLAGE-ENTRY OCCURS 4 TIMES.
+               10  WS-APLAGE-LABEL        PIC X(13).
+               10  WS-APLAGE-OPEN-CNT     PIC S9(07) COMP-3 VALUE 0.
+               10  WS-APLAGE-RCVD-CNT     PIC S9(07) COMP-3 VALUE 0.
+               10  WS-APLAGE-URVW-CNT     PIC S9(07) COMP-3 VALUE 0.
+               10  WS-APLAGE-ESC-CNT      PIC S9(07) COMP-3 VALUE 0.
+
       *---------------------------------------------------------------*
       *    DENIAL ANALYSIS TABLE (50 REASON CODES)                    *
       *---------------------------------------------------------------*
@@ -743,6 +994,7 @@
                10  WS-DEN-AMOUNT      PIC S9(13)V99 COMP-3 VALUE 0.
                10  WS-DEN-APPEAL-CNT  PIC S9(07)   COMP-3 VALUE 0.
                10  WS-DEN-OVERTURN    PIC S9(07)   COMP-3 VALUE 0.
+               10  WS-DEN-OVTN-RATE   PIC S9(05)V99 COMP-3 VALUE 0.
                10  WS-DEN-RATE        PIC S9(05)V99 COMP-3 VALUE 0.
                10  WS-DEN-TREND-CURR  PIC S9(09)   COMP-3 VALUE 0.
                10  WS-DEN-TREND-PRIOR PIC S9(09)   COMP-3 VALUE 0.
@@ -985,6 +1237,33 @@
                10  WS-FWAP-RISK-SCORE PIC S9(03)V99 COMP-3 VALUE 0.
            05  WS-FWA-PROV-COUNT      PIC S9(05) COMP-3 VALUE 0.
 
+      *---------------------------------------------------------------*
+      *    RISK-ADJUSTED PROVIDER QUALITY SCORECARD TABLE (50 PROVS)  *
+      *---------------------------------------------------------------*
+       01  WS-PROVSCR-TABLE.
+           05  WS-PROVSCR-COUNT       PIC S9(05) COMP-3 VALUE 0.
+           05  WS-PROVSCR-ENTRY OCCURS 50 TIMES.
+               10  WS-PVS-PROV-NPI    PIC X(10).
+               10  WS-PVS-PROV-NAME   PIC X(35).
+               10  WS-PVS-CLAIM-CNT   PIC S9(07)   COMP-3 VALUE 0.
+               10  WS-PVS-DENIED-CNT  PIC S9(07)   COMP-3 VALUE 0.
+               10  WS-PVS-DENIED-RATE PIC S9(05)V99 COMP-3 VALUE 0.
+               10  WS-PVS-TOTAL-PAID  PIC S9(13)V99 COMP-3 VALUE 0.
+               10  WS-PVS-AVG-RISK    PIC S9(03)V99 COMP-3 VALUE 0.
+               10  WS-PVS-COST-PER-CLM PIC S9(09)V99 COMP-3 VALUE 0.
+               10  WS-PVS-RISK-ADJ-COST PIC S9(09)V99 COMP-3 VALUE 0.
+
+      *---------------------------------------------------------------*
+      *    CHECKPOINT/RESTART TABLE - REPORTS COMPLETED IN A PRIOR    *
+      *    RUN, LOADED FROM RPTCKPT WHEN RESTART-MODE IS REQUESTED    *
+      *---------------------------------------------------------------*
+       01  WS-CHECKPOINT-TABLE.
+           05  WS-CKPT-DONE-COUNT     PIC S9(03) COMP-3 VALUE 0.
+           05  WS-CKPT-DONE-ENTRY OCCURS 16 TIMES.
+               10  WS-CKPT-DONE-ID    PIC X(05).
+           05  WS-CKPT-CHECK-ID       PIC X(05).
+           05  WS-CKPT-IDX            PIC S9(05) COMP.
+
       *---------------------------------------------------------------*
       *    REGULATORY COMPLIANCE TABLE                                *
       *---------------------------------------------------------------*
@@ -1122,6 +1401,37 @@
            05  HV-PRIOR-START-DATE    PIC X(10).
            05  HV-PRIOR-END-DATE      PIC X(10).
            05  HV-YTD-START-DATE      PIC X(10).
+           05  HV-OOP-PLAN-CD         PIC X(08).
+           05  HV-OOP-PLAN-NAME       PIC X(40).
+           05  HV-OOP-GROUP-NO        PIC X(15).
+           05  HV-OOP-GROUP-NAME      PIC X(40).
+           05  HV-OOP-COV-LEVEL       PIC X(02).
+           05  HV-OOP-DEDUCT-IND      PIC S9(07)V99 COMP-3.
+           05  HV-OOP-DEDUCT-MET-IND  PIC S9(07)V99 COMP-3.
+           05  HV-OOP-DEDUCT-FAM      PIC S9(07)V99 COMP-3.
+           05  HV-OOP-DEDUCT-MET-FAM  PIC S9(07)V99 COMP-3.
+           05  HV-OOP-MAX-IND         PIC S9(07)V99 COMP-3.
+           05  HV-OOP-MET-IND         PIC S9(07)V99 COMP-3.
+           05  HV-OOP-MAX-FAM         PIC S9(07)V99 COMP-3.
+           05  HV-OOP-MET-FAM         PIC S9(07)V99 COMP-3.
+           05  HV-CAPSTL-PLAN-CD      PIC X(06).
+           05  HV-CAPSTL-FFS-EQUIV    PIC S9(11)V99 COMP-3.
+           05  HV-CAPSTL-CAP-PAID     PIC S9(11)V99 COMP-3.
+           05  HV-NETLEAK-PCP-NPI     PIC X(10).
+           05  HV-NETLEAK-PCP-NAME    PIC X(35).
+           05  HV-NETLEAK-REFERRED    PIC S9(07)   COMP-3.
+           05  HV-NETLEAK-IN-NET      PIC S9(07)   COMP-3.
+           05  HV-NETLEAK-OUT-NET     PIC S9(07)   COMP-3.
+           05  HV-PVS-PROV-NPI        PIC X(10).
+           05  HV-PVS-PROV-NAME       PIC X(35).
+           05  HV-PVS-CLAIM-CNT       PIC S9(07)   COMP-3.
+           05  HV-PVS-DENIED-CNT      PIC S9(07)   COMP-3.
+           05  HV-PVS-TOTAL-PAID      PIC S9(13)V99 COMP-3.
+           05  HV-PVS-AVG-RISK        PIC S9(03)V99 COMP-3.
+           05  HV-APLAGE-OPEN-CNT     PIC S9(09)   COMP.
+           05  HV-APLAGE-RCVD-CNT     PIC S9(09)   COMP.
+           05  HV-APLAGE-URVW-CNT     PIC S9(09)   COMP.
+           05  HV-APLAGE-ESC-CNT      PIC S9(09)   COMP.
 
       *---------------------------------------------------------------*
       *    SQL NULL INDICATORS                                        *
@@ -1436,6 +1746,9 @@
            05  FILLER                  PIC X(01) VALUE SPACES.
            05  WS-R04D-OVERTURN       PIC ZZ,ZZ9.
            05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-R04D-OVTN-RT        PIC ZZ9.99.
+           05  FILLER                  PIC X(01) VALUE '%'.
+           05  FILLER                  PIC X(01) VALUE SPACES.
            05  WS-R04D-TREND          PIC X(05).
            05  FILLER                  PIC X(05) VALUE SPACES.
 
@@ -1676,6 +1989,41 @@
            05  FILLER                  PIC X(01) VALUE '%'.
            05  FILLER                  PIC X(05) VALUE SPACES.
 
+       01  WS-RPT10-PROVSCR-COL-HDR.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE 'PROVIDER   '.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(30)
+               VALUE 'PROVIDER NAME                 '.
+           05  FILLER                  PIC X(06) VALUE 'CLAIMS'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(07) VALUE 'DENIAL%'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE 'PANEL RSK'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'COST/CLAIM'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(12)
+               VALUE 'RISK-ADJ CST'.
+           05  FILLER                  PIC X(11) VALUE SPACES.
+
+       01  WS-RPT10-PROVSCR-DETAIL.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-R10P-NPI            PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R10P-NAME           PIC X(29).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-R10P-CLM-CNT        PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-R10P-DEN-RATE       PIC ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-R10P-RISK-SCORE     PIC Z9.99.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-R10P-COST-PER-CLM   PIC ZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-R10P-RISK-ADJ-COST  PIC ZZ,ZZ9.99.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+
        01  WS-RPT11-HEADER1.
            05  FILLER                  PIC X(01) VALUE SPACES.
            05  FILLER                  PIC X(50)
@@ -1739,6 +2087,190 @@
            05  WS-R12D-STATUS         PIC X(10).
            05  FILLER                  PIC X(41) VALUE SPACES.
 
+      *---------------------------------------------------------------*
+      *    REPORT 13 - MEMBER OUT-OF-POCKET SUMMARY FORMAT LINES     *
+      *---------------------------------------------------------------*
+       01  WS-RPT13-HEADER1.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(50)
+               VALUE 'HEALTHCARE CLAIMS PROCESSING SYSTEM'.
+           05  FILLER                  PIC X(30) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'DATE: '.
+           05  WS-R13H1-DATE          PIC X(10).
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'PAGE: '.
+           05  WS-R13H1-PAGE          PIC Z,ZZ9.
+           05  FILLER                  PIC X(18) VALUE SPACES.
+
+       01  WS-RPT13-HEADER2.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(55)
+               VALUE 'RPT13 - MEMBER OUT-OF-POCKET SUMMARY BY PLAN/GRP'.
+           05  FILLER                  PIC X(76) VALUE SPACES.
+
+       01  WS-RPT13-COL-HDR.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(40) VALUE 'PLAN / GROUP'.
+           05  FILLER                  PIC X(10) VALUE 'MEMBERS'.
+           05  FILLER                  PIC X(14) VALUE 'DEDUCT MET %'.
+           05  FILLER                  PIC X(12) VALUE 'OOP MET %'.
+           05  FILLER                  PIC X(15) VALUE 'AT OOP MAX'.
+           05  FILLER                  PIC X(28) VALUE SPACES.
+
+       01  WS-RPT13-DETAIL.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-R13D-PLAN-GROUP     PIC X(40).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-R13D-MEMBER-CNT     PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-R13D-DEDUCT-PCT     PIC ZZ9.99.
+           05  FILLER                  PIC X(01) VALUE '%'.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  WS-R13D-MET-PCT        PIC ZZ9.99.
+           05  FILLER                  PIC X(01) VALUE '%'.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  WS-R13D-AT-MAX-CNT     PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(29) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *    REPORT 14 - CAPITATION SETTLEMENT ANALYSIS FORMAT LINES   *
+      *---------------------------------------------------------------*
+       01  WS-RPT14-HEADER1.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(50)
+               VALUE 'HEALTHCARE CLAIMS PROCESSING SYSTEM'.
+           05  FILLER                  PIC X(30) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'DATE: '.
+           05  WS-R14H1-DATE          PIC X(10).
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'PAGE: '.
+           05  WS-R14H1-PAGE          PIC Z,ZZ9.
+           05  FILLER                  PIC X(18) VALUE SPACES.
+
+       01  WS-RPT14-HEADER2.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(55)
+               VALUE 'RPT14 - CAPITATION SETTLEMENT ANALYSIS'.
+           05  FILLER                  PIC X(76) VALUE SPACES.
+
+       01  WS-RPT14-COL-HDR.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE 'PROVIDER'.
+           05  FILLER                  PIC X(28) VALUE 'NAME'.
+           05  FILLER                  PIC X(08) VALUE 'PLAN'.
+           05  FILLER                  PIC X(07) VALUE 'ENCTRS'.
+           05  FILLER                  PIC X(15) VALUE 'FFS EQUIV VAL'.
+           05  FILLER                  PIC X(15) VALUE 'CAP PAID'.
+           05  FILLER                  PIC X(15) VALUE 'VARIANCE'.
+           05  FILLER                  PIC X(13) VALUE SPACES.
+
+       01  WS-RPT14-DETAIL.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-R14D-NPI            PIC X(10).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-R14D-NAME           PIC X(27).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-R14D-PLAN-CD        PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R14D-ENC-CNT        PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R14D-FFS-EQUIV      PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-R14D-CAP-PAID       PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-R14D-VARIANCE       PIC -$$,$$$,$$9.99.
+
+      *---------------------------------------------------------------*
+      *    REPORT 15 - NETWORK ADEQUACY/REFERRAL LEAKAGE FORMAT LINES *
+      *---------------------------------------------------------------*
+       01  WS-RPT15-HEADER1.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(50)
+               VALUE 'HEALTHCARE CLAIMS PROCESSING SYSTEM'.
+           05  FILLER                  PIC X(30) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'DATE: '.
+           05  WS-R15H1-DATE          PIC X(10).
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'PAGE: '.
+           05  WS-R15H1-PAGE          PIC Z,ZZ9.
+           05  FILLER                  PIC X(18) VALUE SPACES.
+
+       01  WS-RPT15-HEADER2.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(55)
+               VALUE 'RPT15 - NETWORK ADEQUACY/REFERRAL LEAKAGE'.
+           05  FILLER                  PIC X(76) VALUE SPACES.
+
+       01  WS-RPT15-COL-HDR.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE 'PCP NPI'.
+           05  FILLER                  PIC X(28) VALUE 'PCP NAME'.
+           05  FILLER                  PIC X(09) VALUE 'REFERRED'.
+           05  FILLER                  PIC X(10) VALUE 'IN-NETWK'.
+           05  FILLER                  PIC X(10) VALUE 'OUT-NETWK'.
+           05  FILLER                  PIC X(12) VALUE 'LEAKAGE PCT'.
+           05  FILLER                  PIC X(52) VALUE SPACES.
+
+       01  WS-RPT15-DETAIL.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-R15D-PCP-NPI        PIC X(10).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-R15D-PCP-NAME       PIC X(27).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-R15D-REFERRED-CNT   PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-R15D-IN-NET-CNT     PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-R15D-OUT-NET-CNT    PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-R15D-LEAKAGE-PCT    PIC ZZ9.99.
+           05  FILLER                  PIC X(01) VALUE '%'.
+           05  FILLER                  PIC X(43) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *    REPORT 16 - OPEN APPEALS AGING ANALYSIS FORMAT LINES       *
+      *---------------------------------------------------------------*
+       01  WS-RPT16-HEADER1.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(50)
+               VALUE 'HEALTHCARE CLAIMS PROCESSING SYSTEM'.
+           05  FILLER                  PIC X(30) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'DATE: '.
+           05  WS-R16H1-DATE          PIC X(10).
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'PAGE: '.
+           05  WS-R16H1-PAGE          PIC Z,ZZ9.
+           05  FILLER                  PIC X(18) VALUE SPACES.
+
+       01  WS-RPT16-HEADER2.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(55)
+               VALUE 'RPT16 - OPEN APPEALS AGING ANALYSIS'.
+           05  FILLER                  PIC X(76) VALUE SPACES.
+
+       01  WS-RPT16-COL-HDR.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE 'AGE BUCKET'.
+           05  FILLER                  PIC X(12) VALUE 'OPEN COUNT'.
+           05  FILLER                  PIC X(14) VALUE 'RECEIVED CNT'.
+           05  FILLER                  PIC X(16)
+               VALUE 'UNDER REVIEW CNT'.
+           05  FILLER                  PIC X(12) VALUE 'ESCALATED'.
+           05  FILLER                  PIC X(64) VALUE SPACES.
+
+       01  WS-RPT16-DETAIL.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-R16D-BUCKET         PIC X(13).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-R16D-OPEN-CNT       PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  WS-R16D-RCVD-CNT       PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  WS-R16D-URVW-CNT       PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(09) VALUE SPACES.
+           05  WS-R16D-ESC-CNT        PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(66) VALUE SPACES.
+
       *---------------------------------------------------------------*
       *    COMMON SEPARATOR/DIVIDER LINES                             *
       *---------------------------------------------------------------*
@@ -1803,6 +2335,10 @@
                PERFORM 2100-LOAD-REPORT-PARAMETERS
            END-IF
 
+           IF PROGRAM-OK
+               PERFORM 2200-LOAD-CHECKPOINT
+           END-IF
+
            IF PROGRAM-OK
                PERFORM 3000-GENERATE-REPORTS
            END-IF
@@ -2166,6 +2702,48 @@
                DISPLAY 'ERROR OPENING RPT12 FILE: '
                    WS-RPT12-STATUS
                SET PROGRAM-ABEND TO TRUE
+           END-IF
+
+           OPEN OUTPUT RPT13-FILE
+           IF WS-RPT13-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RPT13 FILE: '
+                   WS-RPT13-STATUS
+               SET PROGRAM-ABEND TO TRUE
+           END-IF
+
+           OPEN OUTPUT RPT14-FILE
+           IF WS-RPT14-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RPT14 FILE: '
+                   WS-RPT14-STATUS
+               SET PROGRAM-ABEND TO TRUE
+           END-IF
+
+           OPEN OUTPUT RPT15-FILE
+           IF WS-RPT15-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RPT15 FILE: '
+                   WS-RPT15-STATUS
+               SET PROGRAM-ABEND TO TRUE
+           END-IF
+
+           OPEN OUTPUT RPT16-FILE
+           IF WS-RPT16-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RPT16 FILE: '
+                   WS-RPT16-STATUS
+               SET PROGRAM-ABEND TO TRUE
+           END-IF
+
+           OPEN OUTPUT BI-EXTRACT-FILE
+           IF WS-BIEXT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING BI EXTRACT FILE: '
+                   WS-BIEXT-STATUS
+               SET PROGRAM-ABEND TO TRUE
+           END-IF
+
+           OPEN OUTPUT CLAIM-DRILLDOWN-FILE
+           IF WS-CLMDD-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CLAIM DRILLDOWN FILE: '
+                   WS-CLMDD-STATUS
+               SET PROGRAM-ABEND TO TRUE
            END-IF.
 
       *================================================================*
@@ -2471,6 +3049,18 @@
            END-IF
            IF RUN-COMPLIANCE
                DISPLAY 'HCRPTGEN - RPT12 COMPLIANCE: SELECTED'
+           END-IF
+           IF RUN-OOP-SUMMARY
+               DISPLAY 'HCRPTGEN - RPT13 OOP SUMMARY: SELECTED'
+           END-IF
+           IF RUN-CAP-SETTLEMENT
+               DISPLAY 'HCRPTGEN - RPT14 CAP SETTLEMENT: SELECTED'
+           END-IF
+           IF RUN-NET-ADEQUACY
+               DISPLAY 'HCRPTGEN - RPT15 NETWORK ADEQUACY: SELECTED'
+           END-IF
+           IF RUN-APPEAL-AGING
+               DISPLAY 'HCRPTGEN - RPT16 APPEAL AGING: SELECTED'
            END-IF.
 
       *================================================================*
@@ -2522,6 +3112,18 @@
                        WHEN 'RPT12'
                            MOVE WS-CTRL-RPT-FLAG
                                TO WS-RUN-RPT12
+                       WHEN 'RPT13'
+                           MOVE WS-CTRL-RPT-FLAG
+                               TO WS-RUN-RPT13
+                       WHEN 'RPT14'
+                           MOVE WS-CTRL-RPT-FLAG
+                               TO WS-RUN-RPT14
+                       WHEN 'RPT15'
+                           MOVE WS-CTRL-RPT-FLAG
+                               TO WS-RUN-RPT15
+                       WHEN 'RPT16'
+                           MOVE WS-CTRL-RPT-FLAG
+                               TO WS-RUN-RPT16
                        WHEN 'RPTXX'
       *                    SELECT ALL REPORTS
                            MOVE WS-CTRL-RPT-FLAG
@@ -2537,6 +3139,10 @@
                                   WS-RUN-RPT10
                                   WS-RUN-RPT11
                                   WS-RUN-RPT12
+                                  WS-RUN-RPT13
+                                  WS-RUN-RPT14
+                                  WS-RUN-RPT15
+                                  WS-RUN-RPT16
                        WHEN OTHER
                            ADD 1 TO WS-TOTAL-WARNINGS
                            DISPLAY 'WARNING: UNKNOWN REPORT ID: '
@@ -2579,12 +3185,106 @@
       *            DISTRIBUTION LIST RECORD
                    MOVE RPTCTRL-DATA TO WS-CTRL-DISTRIB-LIST
 
+               WHEN 'RT'
+      *            RESTART MODE RECORD
+                   MOVE RPTCTRL-DATA(1:1) TO WS-CTRL-RESTART
+                   MOVE WS-CTRL-RESTART TO WS-RESTART-FLAG
+
                WHEN OTHER
                    ADD 1 TO WS-TOTAL-WARNINGS
                    DISPLAY 'WARNING: UNKNOWN CONTROL RECORD TYPE: '
                        WS-CTRL-RECORD-TYPE
            END-EVALUATE.
 
+      *================================================================*
+      *    2200-LOAD-CHECKPOINT                                        *
+      *    IF RESTART MODE WAS REQUESTED VIA AN 'RT' CONTROL RECORD,   *
+      *    READ THE REPORT IDS THAT COMPLETED SUCCESSFULLY IN THE      *
+      *    PRIOR RUN FROM RPTCKPT SO 3000-GENERATE-REPORTS CAN SKIP    *
+      *    THEM AND RESTART FROM THE FIRST INCOMPLETE REPORT. THE      *
+      *    CHECKPOINT FILE IS THEN REOPENED SO EACH REPORT THAT        *
+      *    COMPLETES IN THIS RUN IS APPENDED TO IT AS IT FINISHES.     *
+      *================================================================*
+       2200-LOAD-CHECKPOINT.
+
+           MOVE 0 TO WS-CKPT-DONE-COUNT
+
+           IF RESTART-MODE
+               OPEN INPUT RPTCKPT-FILE
+               IF WS-RPTCKPT-STATUS = '00'
+                   DISPLAY 'HCRPTGEN - RESTART MODE: LOADING CHECKPOINT'
+                   SET NOT-EOF-RPTCKPT TO TRUE
+                   PERFORM UNTIL EOF-RPTCKPT
+                       PERFORM 2210-READ-CHECKPOINT-RECORD
+                   END-PERFORM
+                   CLOSE RPTCKPT-FILE
+                   DISPLAY 'HCRPTGEN - CHECKPOINT REPORTS DONE: '
+                       WS-CKPT-DONE-COUNT
+               ELSE
+                   DISPLAY 'HCRPTGEN - RESTART MODE: NO PRIOR '
+                       'CHECKPOINT FOUND, STATUS ' WS-RPTCKPT-STATUS
+                       ', STARTING FROM RPT01'
+               END-IF
+               OPEN EXTEND RPTCKPT-FILE
+           ELSE
+               OPEN OUTPUT RPTCKPT-FILE
+           END-IF
+
+           IF WS-RPTCKPT-STATUS NOT = '00'
+               DISPLAY 'WARNING: UNABLE TO OPEN RPTCKPT FOR WRITE, '
+                   'STATUS ' WS-RPTCKPT-STATUS
+                   ' - RUN WILL CONTINUE WITHOUT CHECKPOINTING'
+               ADD 1 TO WS-TOTAL-WARNINGS
+           END-IF.
+
+      *================================================================*
+      *    2210-READ-CHECKPOINT-RECORD                                 *
+      *================================================================*
+       2210-READ-CHECKPOINT-RECORD.
+
+           READ RPTCKPT-FILE INTO RPTCKPT-RECORD
+               AT END
+                   SET EOF-RPTCKPT TO TRUE
+               NOT AT END
+                   IF WS-CKPT-DONE-COUNT < 16
+                       ADD 1 TO WS-CKPT-DONE-COUNT
+                       MOVE RPTCKPT-REPORT-ID
+                           TO WS-CKPT-DONE-ID(WS-CKPT-DONE-COUNT)
+                   END-IF
+           END-READ.
+
+      *================================================================*
+      *    2220-CHECKPOINT-LOOKUP                                      *
+      *    SETS CKPT-ALREADY-DONE WHEN WS-CKPT-CHECK-ID IS FOUND IN    *
+      *    THE TABLE OF REPORTS COMPLETED IN THE PRIOR RUN.            *
+      *================================================================*
+       2220-CHECKPOINT-LOOKUP.
+
+           SET CKPT-NOT-YET-DONE TO TRUE
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+               UNTIL WS-CKPT-IDX > WS-CKPT-DONE-COUNT
+               IF WS-CKPT-DONE-ID(WS-CKPT-IDX) = WS-CKPT-CHECK-ID
+                   SET CKPT-ALREADY-DONE TO TRUE
+               END-IF
+           END-PERFORM.
+
+      *================================================================*
+      *    2230-WRITE-CHECKPOINT-RECORD                                *
+      *    APPENDS WS-CKPT-CHECK-ID TO RPTCKPT AS SOON AS ITS REPORT   *
+      *    HAS FINISHED BUILDING, MARKING IT COMPLETE FOR ANY FUTURE   *
+      *    RESTART OF THIS BATCH RUN.                                  *
+      *================================================================*
+       2230-WRITE-CHECKPOINT-RECORD.
+
+           IF WS-RPTCKPT-STATUS = '00'
+               MOVE SPACES TO RPTCKPT-RECORD
+               MOVE WS-CKPT-CHECK-ID TO RPTCKPT-REPORT-ID
+               STRING WS-TS-DATE WS-TS-DASH1 WS-TS-TIME
+                      WS-TS-DOT WS-TS-MICRO
+                   DELIMITED BY SIZE INTO RPTCKPT-TIMESTAMP
+               WRITE RPTCKPT-RECORD
+           END-IF.
+
       *================================================================*
       *    3000-GENERATE-REPORTS                                       *
       *    DISPATCH TO EACH SELECTED REPORT GENERATOR                  *
@@ -2594,67 +3294,214 @@
            DISPLAY 'HCRPTGEN - BEGINNING REPORT GENERATION'
 
            IF RUN-CLAIMS-AGING
-               PERFORM 3100-BUILD-CLAIMS-AGING
-               ADD 1 TO WS-TOTAL-REPORTS-RUN
+               MOVE 'RPT01' TO WS-CKPT-CHECK-ID
+               PERFORM 2220-CHECKPOINT-LOOKUP
+               IF CKPT-ALREADY-DONE
+                   PERFORM 3010-SKIP-CHECKPOINTED-REPORT
+               ELSE
+                   PERFORM 3100-BUILD-CLAIMS-AGING
+                   PERFORM 2230-WRITE-CHECKPOINT-RECORD
+                   ADD 1 TO WS-TOTAL-REPORTS-RUN
+               END-IF
            END-IF
 
            IF RUN-PROVIDER-PMT
-               PERFORM 3200-BUILD-PROVIDER-PAYMENT
-               ADD 1 TO WS-TOTAL-REPORTS-RUN
+               MOVE 'RPT02' TO WS-CKPT-CHECK-ID
+               PERFORM 2220-CHECKPOINT-LOOKUP
+               IF CKPT-ALREADY-DONE
+                   PERFORM 3010-SKIP-CHECKPOINTED-REPORT
+               ELSE
+                   PERFORM 3200-BUILD-PROVIDER-PAYMENT
+                   PERFORM 2230-WRITE-CHECKPOINT-RECORD
+                   ADD 1 TO WS-TOTAL-REPORTS-RUN
+               END-IF
            END-IF
 
            IF RUN-PAYER-MIX
-               PERFORM 3300-BUILD-PAYER-MIX
-               ADD 1 TO WS-TOTAL-REPORTS-RUN
+               MOVE 'RPT03' TO WS-CKPT-CHECK-ID
+               PERFORM 2220-CHECKPOINT-LOOKUP
+               IF CKPT-ALREADY-DONE
+                   PERFORM 3010-SKIP-CHECKPOINTED-REPORT
+               ELSE
+                   PERFORM 3300-BUILD-PAYER-MIX
+                   PERFORM 2230-WRITE-CHECKPOINT-RECORD
+                   ADD 1 TO WS-TOTAL-REPORTS-RUN
+               END-IF
            END-IF
 
            IF RUN-DENIAL-ANALYSIS
-               PERFORM 3400-BUILD-DENIAL-ANALYSIS
-               ADD 1 TO WS-TOTAL-REPORTS-RUN
+               MOVE 'RPT04' TO WS-CKPT-CHECK-ID
+               PERFORM 2220-CHECKPOINT-LOOKUP
+               IF CKPT-ALREADY-DONE
+                   PERFORM 3010-SKIP-CHECKPOINTED-REPORT
+               ELSE
+                   PERFORM 3400-BUILD-DENIAL-ANALYSIS
+                   PERFORM 2230-WRITE-CHECKPOINT-RECORD
+                   ADD 1 TO WS-TOTAL-REPORTS-RUN
+               END-IF
            END-IF
 
            IF RUN-FINANCIAL-SUMM
-               PERFORM 3500-BUILD-FINANCIAL-SUMMARY
-               ADD 1 TO WS-TOTAL-REPORTS-RUN
+               MOVE 'RPT05' TO WS-CKPT-CHECK-ID
+               PERFORM 2220-CHECKPOINT-LOOKUP
+               IF CKPT-ALREADY-DONE
+                   PERFORM 3010-SKIP-CHECKPOINTED-REPORT
+               ELSE
+                   PERFORM 3500-BUILD-FINANCIAL-SUMMARY
+                   PERFORM 2230-WRITE-CHECKPOINT-RECORD
+                   ADD 1 TO WS-TOTAL-REPORTS-RUN
+               END-IF
            END-IF
 
            IF RUN-PEND-AGING
-               PERFORM 3600-BUILD-PEND-AGING
-               ADD 1 TO WS-TOTAL-REPORTS-RUN
+               MOVE 'RPT06' TO WS-CKPT-CHECK-ID
+               PERFORM 2220-CHECKPOINT-LOOKUP
+               IF CKPT-ALREADY-DONE
+                   PERFORM 3010-SKIP-CHECKPOINTED-REPORT
+               ELSE
+                   PERFORM 3600-BUILD-PEND-AGING
+                   PERFORM 2230-WRITE-CHECKPOINT-RECORD
+                   ADD 1 TO WS-TOTAL-REPORTS-RUN
+               END-IF
            END-IF
 
            IF RUN-AUTH-UTIL
-               PERFORM 3700-BUILD-AUTH-UTILIZATION
-               ADD 1 TO WS-TOTAL-REPORTS-RUN
+               MOVE 'RPT07' TO WS-CKPT-CHECK-ID
+               PERFORM 2220-CHECKPOINT-LOOKUP
+               IF CKPT-ALREADY-DONE
+                   PERFORM 3010-SKIP-CHECKPOINTED-REPORT
+               ELSE
+                   PERFORM 3700-BUILD-AUTH-UTILIZATION
+                   PERFORM 2230-WRITE-CHECKPOINT-RECORD
+                   ADD 1 TO WS-TOTAL-REPORTS-RUN
+               END-IF
            END-IF
 
            IF RUN-HIGH-DOLLAR
-               PERFORM 3800-BUILD-HIGH-DOLLAR
-               ADD 1 TO WS-TOTAL-REPORTS-RUN
+               MOVE 'RPT08' TO WS-CKPT-CHECK-ID
+               PERFORM 2220-CHECKPOINT-LOOKUP
+               IF CKPT-ALREADY-DONE
+                   PERFORM 3010-SKIP-CHECKPOINTED-REPORT
+               ELSE
+                   PERFORM 3800-BUILD-HIGH-DOLLAR
+                   PERFORM 2230-WRITE-CHECKPOINT-RECORD
+                   ADD 1 TO WS-TOTAL-REPORTS-RUN
+               END-IF
            END-IF
 
            IF RUN-DUPLICATE-DET
-               PERFORM 3900-BUILD-DUPLICATE-REPORT
-               ADD 1 TO WS-TOTAL-REPORTS-RUN
+               MOVE 'RPT09' TO WS-CKPT-CHECK-ID
+               PERFORM 2220-CHECKPOINT-LOOKUP
+               IF CKPT-ALREADY-DONE
+                   PERFORM 3010-SKIP-CHECKPOINTED-REPORT
+               ELSE
+                   PERFORM 3900-BUILD-DUPLICATE-REPORT
+                   PERFORM 2230-WRITE-CHECKPOINT-RECORD
+                   ADD 1 TO WS-TOTAL-REPORTS-RUN
+               END-IF
            END-IF
 
            IF RUN-QUALITY-MTRC
-               PERFORM 4000-BUILD-QUALITY-METRICS
-               ADD 1 TO WS-TOTAL-REPORTS-RUN
+               MOVE 'RPT10' TO WS-CKPT-CHECK-ID
+               PERFORM 2220-CHECKPOINT-LOOKUP
+               IF CKPT-ALREADY-DONE
+                   PERFORM 3010-SKIP-CHECKPOINTED-REPORT
+               ELSE
+                   PERFORM 4000-BUILD-QUALITY-METRICS
+                   PERFORM 2230-WRITE-CHECKPOINT-RECORD
+                   ADD 1 TO WS-TOTAL-REPORTS-RUN
+               END-IF
            END-IF
 
            IF RUN-FWA-REPORT
-               PERFORM 4100-BUILD-FWA-REPORT
-               ADD 1 TO WS-TOTAL-REPORTS-RUN
+               MOVE 'RPT11' TO WS-CKPT-CHECK-ID
+               PERFORM 2220-CHECKPOINT-LOOKUP
+               IF CKPT-ALREADY-DONE
+                   PERFORM 3010-SKIP-CHECKPOINTED-REPORT
+               ELSE
+                   PERFORM 4100-BUILD-FWA-REPORT
+                   PERFORM 2230-WRITE-CHECKPOINT-RECORD
+                   ADD 1 TO WS-TOTAL-REPORTS-RUN
+               END-IF
            END-IF
 
            IF RUN-COMPLIANCE
-               PERFORM 4200-BUILD-COMPLIANCE-REPORT
-               ADD 1 TO WS-TOTAL-REPORTS-RUN
+               MOVE 'RPT12' TO WS-CKPT-CHECK-ID
+               PERFORM 2220-CHECKPOINT-LOOKUP
+               IF CKPT-ALREADY-DONE
+                   PERFORM 3010-SKIP-CHECKPOINTED-REPORT
+               ELSE
+                   PERFORM 4200-BUILD-COMPLIANCE-REPORT
+                   PERFORM 2230-WRITE-CHECKPOINT-RECORD
+                   ADD 1 TO WS-TOTAL-REPORTS-RUN
+               END-IF
+           END-IF
+
+           IF RUN-OOP-SUMMARY
+               MOVE 'RPT13' TO WS-CKPT-CHECK-ID
+               PERFORM 2220-CHECKPOINT-LOOKUP
+               IF CKPT-ALREADY-DONE
+                   PERFORM 3010-SKIP-CHECKPOINTED-REPORT
+               ELSE
+                   PERFORM 4300-BUILD-OOP-SUMMARY
+                       THRU 4300-EXIT
+                   PERFORM 2230-WRITE-CHECKPOINT-RECORD
+                   ADD 1 TO WS-TOTAL-REPORTS-RUN
+               END-IF
+           END-IF
+
+           IF RUN-CAP-SETTLEMENT
+               MOVE 'RPT14' TO WS-CKPT-CHECK-ID
+               PERFORM 2220-CHECKPOINT-LOOKUP
+               IF CKPT-ALREADY-DONE
+                   PERFORM 3010-SKIP-CHECKPOINTED-REPORT
+               ELSE
+                   PERFORM 4400-BUILD-CAP-SETTLEMENT
+                       THRU 4400-EXIT
+                   PERFORM 2230-WRITE-CHECKPOINT-RECORD
+                   ADD 1 TO WS-TOTAL-REPORTS-RUN
+               END-IF
+           END-IF
+
+           IF RUN-NET-ADEQUACY
+               MOVE 'RPT15' TO WS-CKPT-CHECK-ID
+               PERFORM 2220-CHECKPOINT-LOOKUP
+               IF CKPT-ALREADY-DONE
+                   PERFORM 3010-SKIP-CHECKPOINTED-REPORT
+               ELSE
+                   PERFORM 4500-BUILD-NETWORK-ADEQUACY
+                       THRU 4500-EXIT
+                   PERFORM 2230-WRITE-CHECKPOINT-RECORD
+                   ADD 1 TO WS-TOTAL-REPORTS-RUN
+               END-IF
+           END-IF
+
+           IF RUN-APPEAL-AGING
+               MOVE 'RPT16' TO WS-CKPT-CHECK-ID
+               PERFORM 2220-CHECKPOINT-LOOKUP
+               IF CKPT-ALREADY-DONE
+                   PERFORM 3010-SKIP-CHECKPOINTED-REPORT
+               ELSE
+                   PERFORM 4600-BUILD-APPEAL-AGING
+                       THRU 4600-EXIT
+                   PERFORM 2230-WRITE-CHECKPOINT-RECORD
+                   ADD 1 TO WS-TOTAL-REPORTS-RUN
+               END-IF
            END-IF
 
            DISPLAY 'HCRPTGEN - REPORT GENERATION COMPLETE: '
-               WS-TOTAL-REPORTS-RUN ' REPORTS PRODUCED'.
+               WS-TOTAL-REPORTS-RUN ' REPORTS PRODUCED, '
+               WS-TOTAL-REPORTS-SKIP ' SKIPPED (ALREADY CHECKPOINTED)'.
+
+      *================================================================*
+      *    3010-SKIP-CHECKPOINTED-REPORT                               *
+      *    A REPORT ALREADY COMPLETED IN A PRIOR RUN, PER RPTCKPT.     *
+      *================================================================*
+       3010-SKIP-CHECKPOINTED-REPORT.
+
+           DISPLAY 'HCRPTGEN - ' WS-CKPT-CHECK-ID
+               ' ALREADY COMPLETE PER CHECKPOINT, SKIPPING'
+           ADD 1 TO WS-TOTAL-REPORTS-SKIP.
 
       *================================================================*
       *    3100-BUILD-CLAIMS-AGING                                     *
@@ -2820,7 +3667,15 @@
            ADD HV-BILLED-AMT
                TO WS-AGG-BKT-AMT(WS-BUCKET-INDEX)
            ADD 1 TO WS-AGG-GRAND-CNT
-           ADD HV-BILLED-AMT TO WS-AGG-GRAND-AMT.
+           ADD HV-BILLED-AMT TO WS-AGG-GRAND-AMT
+
+      *    CLAIM-LEVEL DRILLDOWN BEHIND THIS AGING BUCKET
+           MOVE 'RPT01' TO CDD-REPORT-ID
+           MOVE WS-BKT-LABEL(WS-BUCKET-INDEX) TO CDD-BUCKET-KEY
+           MOVE HV-CLAIM-ID TO CDD-CLAIM-ID
+           MOVE HV-PAYER-ID TO CDD-CONTEXT
+           MOVE HV-BILLED-AMT TO CDD-AMOUNT
+           PERFORM 8310-WRITE-CLAIM-DRILLDOWN.
 
       *================================================================*
       *    3120-LOAD-PRIOR-AGING                                       *
@@ -3559,6 +4414,9 @@
 
            EXEC SQL CLOSE CSR-PAYERMIX END-EXEC
 
+      *    CLAIM-LEVEL DRILLDOWN BEHIND EACH PAYER'S REVENUE TOTAL
+           PERFORM 3315-DRILLDOWN-PAYERMIX-CLAIMS
+
       *    CALCULATE PERCENTAGES AND RATES
            PERFORM 3320-CALC-PAYER-MIX-STATS
 
@@ -3612,6 +4470,66 @@
                ADD HV-SUM-AMT TO WS-GRAND-TOTAL-AMT
            END-IF.
 
+      *================================================================*
+      *    3315-DRILLDOWN-PAYERMIX-CLAIMS                              *
+      *    FOR EACH PAYER ACCUMULATED ABOVE, PULL THE INDIVIDUAL       *
+      *    CLAIMS BEHIND THAT PAYER'S REVENUE TOTAL (CAPPED) SO A      *
+      *    PAYER'S SHARE CAN BE TRACED BACK TO THE CLAIMS THAT MAKE    *
+      *    IT UP                                                       *
+      *================================================================*
+       3315-DRILLDOWN-PAYERMIX-CLAIMS.
+
+           PERFORM VARYING WS-WORK-INDEX FROM 1 BY 1
+               UNTIL WS-WORK-INDEX > 20
+               IF WS-PMX-PAYER-ID(WS-WORK-INDEX) NOT = SPACES
+                   MOVE WS-PMX-PAYER-ID(WS-WORK-INDEX) TO HV-PAYER-ID
+
+                   EXEC SQL
+                       DECLARE CSR-PMXCLM CURSOR FOR
+                       SELECT CH.CLAIM_ID, CH.BILLED_AMOUNT
+                       FROM HCDB.CLAIM_HEADER CH
+                       WHERE CH.PAYER_ID = :HV-PAYER-ID
+                         AND CH.SERVICE_DATE BETWEEN :HV-RPT-START-DATE
+                                                  AND :HV-RPT-END-DATE
+                       FETCH FIRST 25 ROWS ONLY
+                   END-EXEC
+
+                   EXEC SQL OPEN CSR-PMXCLM END-EXEC
+
+                   IF SQLCODE NOT = 0
+                       PERFORM 8100-LOG-SQL-ERROR
+                   ELSE
+                       SET NOT-EOF-CURSOR TO TRUE
+
+                       PERFORM UNTIL EOF-CURSOR
+                           EXEC SQL
+                               FETCH CSR-PMXCLM
+                               INTO :HV-CLAIM-ID, :HV-BILLED-AMT
+                           END-EXEC
+
+                           EVALUATE SQLCODE
+                               WHEN 0
+                                   MOVE 'RPT03' TO CDD-REPORT-ID
+                                   MOVE WS-PMX-PAYER-ID(WS-WORK-INDEX)
+                                       TO CDD-BUCKET-KEY
+                                   MOVE HV-CLAIM-ID TO CDD-CLAIM-ID
+                                   MOVE WS-PMX-PAYER-TYPE(WS-WORK-INDEX)
+                                       TO CDD-CONTEXT
+                                   MOVE HV-BILLED-AMT TO CDD-AMOUNT
+                                   PERFORM 8310-WRITE-CLAIM-DRILLDOWN
+                               WHEN 100
+                                   SET EOF-CURSOR TO TRUE
+                               WHEN OTHER
+                                   PERFORM 8100-LOG-SQL-ERROR
+                                   SET EOF-CURSOR TO TRUE
+                           END-EVALUATE
+                       END-PERFORM
+
+                       EXEC SQL CLOSE CSR-PMXCLM END-EXEC
+                   END-IF
+               END-IF
+           END-PERFORM.
+
       *================================================================*
       *    3320-CALC-PAYER-MIX-STATS                                   *
       *================================================================*
@@ -3925,6 +4843,17 @@
                                    (HV-COUNT /
                                     WS-DEN-TOTAL-CLAIMS) * 100
                            END-IF
+
+      *                    CALCULATE APPEAL OUTCOME (OVERTURN) RATE
+                           IF WS-WORK-COUNT > 0
+                               COMPUTE WS-DEN-OVTN-RATE(
+                                   WS-DENIAL-INDEX) =
+                                   (WS-WORK-COUNT2 /
+                                    WS-WORK-COUNT) * 100
+                           ELSE
+                               MOVE 0 TO WS-DEN-OVTN-RATE(
+                                   WS-DENIAL-INDEX)
+                           END-IF
                        END-IF
                    WHEN 100
                        SET EOF-CURSOR TO TRUE
@@ -4136,6 +5065,8 @@
                        TO WS-R04D-APPEAL
                    MOVE WS-DEN-OVERTURN(WS-WORK-INDEX)
                        TO WS-R04D-OVERTURN
+                   MOVE WS-DEN-OVTN-RATE(WS-WORK-INDEX)
+                       TO WS-R04D-OVTN-RT
 
       *            DETERMINE TREND DIRECTION
                    IF WS-DEN-TREND-CURR(WS-WORK-INDEX) >
@@ -4151,6 +5082,14 @@
                    WRITE RPT04-RECORD FROM WS-RPT04-DETAIL
                    ADD 1 TO WS-RPT04-LINE-CTR
                    ADD 1 TO WS-RPT04-RECORDS
+
+                   MOVE 'RPT04' TO BIEXT-REPORT-ID
+                   JSON GENERATE BIEXT-JSON-TEXT
+                       FROM WS-DEN-REASON(WS-WORK-INDEX)
+                   PERFORM 8300-WRITE-BI-EXTRACT
+
+                   PERFORM 3450-DRILLDOWN-DENIAL-CLAIMS
+                       THRU 3450-EXIT
                END-IF
            END-PERFORM
 
@@ -4178,6 +5117,7 @@
                        TO WS-R04D-RATE
                    MOVE 0 TO WS-R04D-APPEAL
                    MOVE 0 TO WS-R04D-OVERTURN
+                   MOVE 0 TO WS-R04D-OVTN-RT
                    MOVE SPACES TO WS-R04D-TREND
 
                    WRITE RPT04-RECORD FROM WS-RPT04-DETAIL
@@ -4209,6 +5149,7 @@
                        TO WS-R04D-RATE
                    MOVE 0 TO WS-R04D-APPEAL
                    MOVE 0 TO WS-R04D-OVERTURN
+                   MOVE 0 TO WS-R04D-OVTN-RT
                    MOVE SPACES TO WS-R04D-TREND
 
                    WRITE RPT04-RECORD FROM WS-RPT04-DETAIL
@@ -4241,6 +5182,65 @@
            WRITE RPT04-RECORD FROM WS-DOUBLE-SEP-LINE
            MOVE 5 TO WS-RPT04-LINE-CTR.
 
+      *================================================================*
+      *    3450-DRILLDOWN-DENIAL-CLAIMS                                *
+      *    FOR THE DENIAL CODE JUST WRITTEN TO THE SUMMARY REPORT,     *
+      *    PULL THE INDIVIDUAL DENIED CLAIMS BEHIND IT (CAPPED) SO     *
+      *    A DENIAL COUNT/AMOUNT CAN BE TRACED BACK TO THE CLAIMS      *
+      *    THAT MAKE IT UP                                             *
+      *================================================================*
+       3450-DRILLDOWN-DENIAL-CLAIMS.
+
+           EXEC SQL
+               DECLARE CSR-DENCLM CURSOR FOR
+               SELECT CH.CLAIM_ID, CH.BILLED_AMOUNT
+               FROM HCDB.CLAIM_HEADER CH
+               WHERE CH.CLAIM_STATUS = 'DN'
+                 AND CH.DENIAL_REASON_CODE =
+                     :WS-DEN-CODE(WS-WORK-INDEX)
+                 AND CH.SERVICE_DATE BETWEEN :HV-RPT-START-DATE
+                                          AND :HV-RPT-END-DATE
+               FETCH FIRST 25 ROWS ONLY
+           END-EXEC
+
+           EXEC SQL OPEN CSR-DENCLM END-EXEC
+
+           IF SQLCODE NOT = 0
+               PERFORM 8100-LOG-SQL-ERROR
+               GO TO 3450-EXIT
+           END-IF
+
+           SET NOT-EOF-CURSOR TO TRUE
+
+           PERFORM UNTIL EOF-CURSOR
+               EXEC SQL
+                   FETCH CSR-DENCLM
+                   INTO :HV-CLAIM-ID, :HV-BILLED-AMT
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                       MOVE 'RPT04' TO CDD-REPORT-ID
+                       MOVE WS-DEN-CODE(WS-WORK-INDEX)
+                           TO CDD-BUCKET-KEY
+                       MOVE HV-CLAIM-ID TO CDD-CLAIM-ID
+                       MOVE WS-DEN-CATEGORY(WS-WORK-INDEX)
+                           TO CDD-CONTEXT
+                       MOVE HV-BILLED-AMT TO CDD-AMOUNT
+                       PERFORM 8310-WRITE-CLAIM-DRILLDOWN
+                   WHEN 100
+                       SET EOF-CURSOR TO TRUE
+                   WHEN OTHER
+                       PERFORM 8100-LOG-SQL-ERROR
+                       SET EOF-CURSOR TO TRUE
+               END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL CLOSE CSR-DENCLM END-EXEC.
+
+       3450-EXIT.
+           EXIT.
+
       *================================================================*
       *    3500-BUILD-FINANCIAL-SUMMARY                                *
       *    REPORT 05: EXECUTIVE FINANCIAL DASHBOARD                    *
@@ -4883,7 +5883,7 @@
            ADD 1 TO WS-AUDIT-RECORDS.
 
       *================================================================*
-      *    3700-BUILD-AUTH-UTILIZATION                                  *
+      *    3700-BUILD-AUTH-UTILIZATION                                 *
       *    REPORT 07: AUTHORIZATION UTILIZATION ANALYSIS               *
       *    VOLUME, APPROVAL/DENIAL RATES, TAT, CONVERSION,             *
       *    EXPIRED UNUSED, CONCURRENT/RETRO, BY SPECIALTY              *
@@ -5843,9 +6843,117 @@
                EXEC SQL CLOSE CSR-HEDIS END-EXEC
            END-IF
 
+      *    BUILD THE RISK-ADJUSTED PROVIDER SCORECARD
+           PERFORM 4001-BUILD-PROV-SCORECARD
+
       *    WRITE THE QUALITY REPORT
            PERFORM 4010-WRITE-QUALITY-REPORT.
 
+      *================================================================*
+      *    4001-BUILD-PROV-SCORECARD                                   *
+      *    RPT10 EXTENSION: RISK-ADJUSTED PROVIDER QUALITY SCORECARD.  *
+      *    NORMALIZES COST PER CLAIM BY THE AVERAGE PANEL RISK SCORE   *
+      *    OF EACH PROVIDER'S TREATED MEMBERS SO PROVIDERS CARRYING    *
+      *    SICKER PANELS ARE NOT PENALIZED IN THE RANKING.             *
+      *================================================================*
+       4001-BUILD-PROV-SCORECARD.
+
+           MOVE 0 TO WS-PROVSCR-COUNT
+
+           EXEC SQL
+               DECLARE CSR-PROVSCR CURSOR FOR
+               SELECT
+                   PM.PROVIDER_NPI,
+                   PM.PROVIDER_NAME,
+                   COUNT(*) AS CLAIM_CNT,
+                   SUM(CASE WHEN CH.CLAIM_STATUS = 'DN'
+                       THEN 1 ELSE 0 END) AS DENIED_CNT,
+                   SUM(CH.PAID_AMOUNT) AS TOTAL_PAID,
+                   AVG(PT.pat_risk_score) AS AVG_RISK
+               FROM HCDB.CLAIM_HEADER CH
+               JOIN HCDB.PROVIDER_MASTER PM
+                   ON CH.RENDERING_PROVIDER = PM.PROVIDER_NPI
+               JOIN PATIENT_MASTER PT
+                   ON PT.pat_mrn = CH.MEMBER_ID
+               WHERE CH.PROCESS_DATE BETWEEN :HV-RPT-START-DATE
+                                          AND :HV-RPT-END-DATE
+                 AND CH.CLAIM_STATUS IN ('PD', 'DN')
+                 AND PT.pat_risk_score IS NOT NULL
+               GROUP BY PM.PROVIDER_NPI, PM.PROVIDER_NAME
+               HAVING COUNT(*) > 0
+               ORDER BY (SUM(CH.PAID_AMOUNT) / COUNT(*))
+                        / AVG(PT.pat_risk_score) DESC
+               FETCH FIRST 50 ROWS ONLY
+           END-EXEC
+
+           EXEC SQL OPEN CSR-PROVSCR END-EXEC
+
+           IF SQLCODE = 0
+               SET NOT-EOF-CURSOR TO TRUE
+
+               PERFORM UNTIL EOF-CURSOR
+                   EXEC SQL
+                       FETCH CSR-PROVSCR
+                       INTO :HV-PVS-PROV-NPI,
+                            :HV-PVS-PROV-NAME,
+                            :HV-PVS-CLAIM-CNT,
+                            :HV-PVS-DENIED-CNT,
+                            :HV-PVS-TOTAL-PAID,
+                            :HV-PVS-AVG-RISK
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       PERFORM 4002-STORE-PROV-SCORECARD
+                   ELSE IF SQLCODE = 100
+                       SET EOF-CURSOR TO TRUE
+                   ELSE
+                       PERFORM 8100-LOG-SQL-ERROR
+                       SET EOF-CURSOR TO TRUE
+                   END-IF
+               END-PERFORM
+
+               EXEC SQL CLOSE CSR-PROVSCR END-EXEC
+           END-IF.
+
+      *================================================================*
+      *    4002-STORE-PROV-SCORECARD                                   *
+      *================================================================*
+       4002-STORE-PROV-SCORECARD.
+
+           IF WS-PROVSCR-COUNT < 50
+               ADD 1 TO WS-PROVSCR-COUNT
+               MOVE HV-PVS-PROV-NPI
+                   TO WS-PVS-PROV-NPI(WS-PROVSCR-COUNT)
+               MOVE HV-PVS-PROV-NAME
+                   TO WS-PVS-PROV-NAME(WS-PROVSCR-COUNT)
+               MOVE HV-PVS-CLAIM-CNT
+                   TO WS-PVS-CLAIM-CNT(WS-PROVSCR-COUNT)
+               MOVE HV-PVS-DENIED-CNT
+                   TO WS-PVS-DENIED-CNT(WS-PROVSCR-COUNT)
+               MOVE HV-PVS-TOTAL-PAID
+                   TO WS-PVS-TOTAL-PAID(WS-PROVSCR-COUNT)
+               MOVE HV-PVS-AVG-RISK
+                   TO WS-PVS-AVG-RISK(WS-PROVSCR-COUNT)
+
+               IF WS-PVS-CLAIM-CNT(WS-PROVSCR-COUNT) > 0
+                   COMPUTE WS-PVS-DENIED-RATE(WS-PROVSCR-COUNT) =
+                       (WS-PVS-DENIED-CNT(WS-PROVSCR-COUNT) /
+                        WS-PVS-CLAIM-CNT(WS-PROVSCR-COUNT)) * 100
+                   COMPUTE WS-PVS-COST-PER-CLM(WS-PROVSCR-COUNT) =
+                       WS-PVS-TOTAL-PAID(WS-PROVSCR-COUNT) /
+                       WS-PVS-CLAIM-CNT(WS-PROVSCR-COUNT)
+               END-IF
+
+               IF WS-PVS-AVG-RISK(WS-PROVSCR-COUNT) > 0
+                   COMPUTE WS-PVS-RISK-ADJ-COST(WS-PROVSCR-COUNT) =
+                       WS-PVS-COST-PER-CLM(WS-PROVSCR-COUNT) /
+                       WS-PVS-AVG-RISK(WS-PROVSCR-COUNT)
+               ELSE
+                   MOVE WS-PVS-COST-PER-CLM(WS-PROVSCR-COUNT)
+                       TO WS-PVS-RISK-ADJ-COST(WS-PROVSCR-COUNT)
+               END-IF
+           END-IF.
+
       *================================================================*
       *    4010-WRITE-QUALITY-REPORT                                   *
       *================================================================*
@@ -5930,6 +7038,9 @@
                END-IF
            END-PERFORM
 
+      *    RISK-ADJUSTED PROVIDER SCORECARD SECTION
+           PERFORM 4011-WRITE-PROV-SCORECARD
+
            PERFORM 8000-GET-TIMESTAMP
            MOVE 'RPT-END   ' TO WS-AUD-EVENT-TYPE
            MOVE 'RPT10' TO WS-AUD-REPORT-ID
@@ -5939,6 +7050,54 @@
            WRITE AUDIT-RECORD FROM WS-AUDIT-LOG-REC
            ADD 1 TO WS-AUDIT-RECORDS.
 
+      *================================================================*
+      *    4011-WRITE-PROV-SCORECARD                                   *
+      *    WRITES THE RISK-ADJUSTED PROVIDER QUALITY SCORECARD         *
+      *    ADDED TO RPT10, RANKED BY RISK-ADJUSTED COST PER CLAIM      *
+      *    (LOWEST FIRST) SO PROVIDERS WITH SICKER PANELS ARE NOT      *
+      *    UNFAIRLY COMPARED AGAINST THOSE WITH HEALTHIER PANELS.      *
+      *================================================================*
+       4011-WRITE-PROV-SCORECARD.
+
+           WRITE RPT10-RECORD FROM WS-BLANK-LINE
+           WRITE RPT10-RECORD FROM WS-DOUBLE-SEP-LINE
+           MOVE '  RISK-ADJUSTED PROVIDER QUALITY SCORECARD:'
+               TO WS-WORK-STRING
+           WRITE RPT10-RECORD FROM WS-WORK-STRING
+           WRITE RPT10-RECORD FROM WS-SEPARATOR-LINE
+           WRITE RPT10-RECORD FROM WS-RPT10-PROVSCR-COL-HDR
+           WRITE RPT10-RECORD FROM WS-SEPARATOR-LINE
+           ADD 4 TO WS-RPT10-LINE-CTR
+
+           IF WS-PROVSCR-COUNT > 0
+               PERFORM VARYING WS-WORK-INDEX FROM 1 BY 1
+                   UNTIL WS-WORK-INDEX > WS-PROVSCR-COUNT
+                   MOVE WS-PVS-PROV-NPI(WS-WORK-INDEX)
+                       TO WS-R10P-NPI
+                   MOVE WS-PVS-PROV-NAME(WS-WORK-INDEX)(1:29)
+                       TO WS-R10P-NAME
+                   MOVE WS-PVS-CLAIM-CNT(WS-WORK-INDEX)
+                       TO WS-R10P-CLM-CNT
+                   MOVE WS-PVS-DENIED-RATE(WS-WORK-INDEX)
+                       TO WS-R10P-DEN-RATE
+                   MOVE WS-PVS-AVG-RISK(WS-WORK-INDEX)
+                       TO WS-R10P-RISK-SCORE
+                   MOVE WS-PVS-COST-PER-CLM(WS-WORK-INDEX)
+                       TO WS-R10P-COST-PER-CLM
+                   MOVE WS-PVS-RISK-ADJ-COST(WS-WORK-INDEX)
+                       TO WS-R10P-RISK-ADJ-COST
+
+                   WRITE RPT10-RECORD FROM WS-RPT10-PROVSCR-DETAIL
+                   ADD 1 TO WS-RPT10-LINE-CTR
+                   ADD 1 TO WS-RPT10-RECORDS
+               END-PERFORM
+           ELSE
+               MOVE '  NO ELIGIBLE PROVIDERS WITH SCORED PANELS'
+                   TO WS-WORK-STRING
+               WRITE RPT10-RECORD FROM WS-WORK-STRING
+               ADD 1 TO WS-RPT10-LINE-CTR
+           END-IF.
+
       *================================================================*
       *    4100-BUILD-FWA-REPORT                                       *
       *    REPORT 11: FRAUD, WASTE AND ABUSE INDICATOR REPORT          *
@@ -6678,6 +7837,826 @@
            WRITE AUDIT-RECORD FROM WS-AUDIT-LOG-REC
            ADD 1 TO WS-AUDIT-RECORDS.
 
+      *================================================================*
+      *    4300-BUILD-OOP-SUMMARY                                      *
+      *    REPORT 13: MEMBER OUT-OF-POCKET SUMMARY BY PLAN/GROUP       *
+      *    SUMMARIZES DEDUCTIBLE AND OUT-OF-POCKET MAXIMUM PROGRESS    *
+      *    FOR ACTIVE MEMBERS, GROUPED BY PLAN AND GROUP NUMBER        *
+      *================================================================*
+       4300-BUILD-OOP-SUMMARY.
+
+           DISPLAY 'HCRPTGEN - BUILDING RPT13 OOP SUMMARY'
+
+           PERFORM 8000-GET-TIMESTAMP
+           MOVE 'RPT-START ' TO WS-AUD-EVENT-TYPE
+           MOVE 'RPT13' TO WS-AUD-REPORT-ID
+           MOVE 0 TO WS-AUD-RECORD-COUNT
+           MOVE 'MEMBER OUT-OF-POCKET SUMMARY STARTED'
+               TO WS-AUD-MESSAGE
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LOG-REC
+           ADD 1 TO WS-AUDIT-RECORDS
+
+      *    QUERY ACTIVE MEMBER ACCUMULATOR DATA BY PLAN/GROUP
+           EXEC SQL
+               DECLARE CSR-OOPSUMM CURSOR FOR
+               SELECT
+                   ME.PLAN_CD,
+                   ME.PLAN_NAME,
+                   ME.GROUP_NO,
+                   ME.GROUP_NAME,
+                   ME.COV_LEVEL,
+                   ME.DEDUCTIBLE_IND,
+                   ME.DEDUCT_MET_IND,
+                   ME.DEDUCTIBLE_FAM,
+                   ME.DEDUCT_MET_FAM,
+                   ME.OOP_MAX_IND,
+                   ME.OOP_MET_IND,
+                   ME.OOP_MAX_FAM,
+                   ME.OOP_MET_FAM
+               FROM HCDB.MEMBER_ELIGIBILITY ME
+               WHERE ME.COV_STATUS = 'A'
+               ORDER BY ME.PLAN_CD, ME.GROUP_NO
+           END-EXEC
+
+           EXEC SQL OPEN CSR-OOPSUMM END-EXEC
+
+           IF SQLCODE NOT = 0
+               PERFORM 8100-LOG-SQL-ERROR
+               GO TO 4300-EXIT
+           END-IF
+
+           SET NOT-EOF-CURSOR TO TRUE
+           MOVE 0 TO WS-OOP-GRAND-MEMBERS
+           MOVE 0 TO WS-OOP-GRAND-AT-MAX
+
+           PERFORM UNTIL EOF-CURSOR
+               EXEC SQL
+                   FETCH CSR-OOPSUMM
+                   INTO :HV-OOP-PLAN-CD,
+                        :HV-OOP-PLAN-NAME,
+                        :HV-OOP-GROUP-NO,
+                        :HV-OOP-GROUP-NAME,
+                        :HV-OOP-COV-LEVEL,
+                        :HV-OOP-DEDUCT-IND,
+                        :HV-OOP-DEDUCT-MET-IND,
+                        :HV-OOP-DEDUCT-FAM,
+                        :HV-OOP-DEDUCT-MET-FAM,
+                        :HV-OOP-MAX-IND,
+                        :HV-OOP-MET-IND,
+                        :HV-OOP-MAX-FAM,
+                        :HV-OOP-MET-FAM
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                       PERFORM 4310-ACCUMULATE-OOP-SUMMARY
+                   WHEN 100
+                       SET EOF-CURSOR TO TRUE
+                   WHEN OTHER
+                       PERFORM 8100-LOG-SQL-ERROR
+                       SET EOF-CURSOR TO TRUE
+               END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL CLOSE CSR-OOPSUMM END-EXEC
+
+      *    CALCULATE PERCENTAGES
+           PERFORM 4320-CALC-OOP-SUMMARY-STATS
+
+      *    WRITE THE REPORT
+           PERFORM 4330-WRITE-OOP-SUMMARY-REPORT
+
+       4300-EXIT.
+           EXIT.
+
+      *================================================================*
+      *    4310-ACCUMULATE-OOP-SUMMARY                                 *
+      *================================================================*
+       4310-ACCUMULATE-OOP-SUMMARY.
+
+      *    APPLY INDIVIDUAL ACCUMULATORS FOR EMPLOYEE-ONLY COVERAGE,
+      *    FAMILY ACCUMULATORS FOR ALL OTHER COVERAGE LEVELS
+           IF HV-OOP-COV-LEVEL = 'EO'
+               MOVE HV-OOP-DEDUCT-IND     TO WS-OOP-APPL-DEDUCT
+               MOVE HV-OOP-DEDUCT-MET-IND TO WS-OOP-APPL-DEDUCT-MET
+               MOVE HV-OOP-MAX-IND        TO WS-OOP-APPL-MAX
+               MOVE HV-OOP-MET-IND        TO WS-OOP-APPL-MET
+           ELSE
+               MOVE HV-OOP-DEDUCT-FAM     TO WS-OOP-APPL-DEDUCT
+               MOVE HV-OOP-DEDUCT-MET-FAM TO WS-OOP-APPL-DEDUCT-MET
+               MOVE HV-OOP-MAX-FAM        TO WS-OOP-APPL-MAX
+               MOVE HV-OOP-MET-FAM        TO WS-OOP-APPL-MET
+           END-IF
+
+      *    FIND OR ASSIGN PLAN/GROUP SLOT
+           MOVE 0 TO WS-OOP-INDEX
+           PERFORM VARYING WS-WORK-INDEX FROM 1 BY 1
+               UNTIL WS-WORK-INDEX > 20
+                  OR WS-OOP-INDEX > 0
+               IF WS-OOP-PLAN-CD(WS-WORK-INDEX) = HV-OOP-PLAN-CD
+                   AND WS-OOP-GROUP-NO(WS-WORK-INDEX) = HV-OOP-GROUP-NO
+                   MOVE WS-WORK-INDEX TO WS-OOP-INDEX
+               ELSE IF WS-OOP-PLAN-CD(WS-WORK-INDEX) = SPACES
+                   MOVE WS-WORK-INDEX TO WS-OOP-INDEX
+                   MOVE HV-OOP-PLAN-CD
+                       TO WS-OOP-PLAN-CD(WS-OOP-INDEX)
+                   MOVE HV-OOP-PLAN-NAME
+                       TO WS-OOP-PLAN-NAME(WS-OOP-INDEX)
+                   MOVE HV-OOP-GROUP-NO
+                       TO WS-OOP-GROUP-NO(WS-OOP-INDEX)
+                   MOVE HV-OOP-GROUP-NAME
+                       TO WS-OOP-GROUP-NAME(WS-OOP-INDEX)
+               END-IF
+           END-PERFORM
+
+           IF WS-OOP-INDEX > 0 AND WS-OOP-INDEX <= 20
+               ADD 1 TO WS-OOP-MEMBER-CNT(WS-OOP-INDEX)
+               ADD WS-OOP-APPL-DEDUCT
+                   TO WS-OOP-SUM-DEDUCT(WS-OOP-INDEX)
+               ADD WS-OOP-APPL-DEDUCT-MET
+                   TO WS-OOP-SUM-DED-MET(WS-OOP-INDEX)
+               ADD WS-OOP-APPL-MAX
+                   TO WS-OOP-SUM-MAX(WS-OOP-INDEX)
+               ADD WS-OOP-APPL-MET
+                   TO WS-OOP-SUM-MET(WS-OOP-INDEX)
+               IF WS-OOP-APPL-MAX > 0
+                   AND WS-OOP-APPL-MET >= WS-OOP-APPL-MAX
+                   ADD 1 TO WS-OOP-AT-MAX-CNT(WS-OOP-INDEX)
+                   ADD 1 TO WS-OOP-GRAND-AT-MAX
+               END-IF
+               ADD 1 TO WS-OOP-GRAND-MEMBERS
+           END-IF.
+
+      *================================================================*
+      *    4320-CALC-OOP-SUMMARY-STATS                                 *
+      *================================================================*
+       4320-CALC-OOP-SUMMARY-STATS.
+
+           PERFORM VARYING WS-WORK-INDEX FROM 1 BY 1
+               UNTIL WS-WORK-INDEX > 20
+               IF WS-OOP-PLAN-CD(WS-WORK-INDEX) NOT = SPACES
+
+                   IF WS-OOP-SUM-DEDUCT(WS-WORK-INDEX) > 0
+                       COMPUTE WS-OOP-DEDUCT-PCT(WS-WORK-INDEX) =
+                           (WS-OOP-SUM-DED-MET(WS-WORK-INDEX) /
+                            WS-OOP-SUM-DEDUCT(WS-WORK-INDEX)) * 100
+                   END-IF
+
+                   IF WS-OOP-SUM-MAX(WS-WORK-INDEX) > 0
+                       COMPUTE WS-OOP-MET-PCT(WS-WORK-INDEX) =
+                           (WS-OOP-SUM-MET(WS-WORK-INDEX) /
+                            WS-OOP-SUM-MAX(WS-WORK-INDEX)) * 100
+                   END-IF
+
+               END-IF
+           END-PERFORM.
+
+      *================================================================*
+      *    4330-WRITE-OOP-SUMMARY-REPORT                               *
+      *================================================================*
+       4330-WRITE-OOP-SUMMARY-REPORT.
+
+           PERFORM 4331-WRITE-OOP-SUMMARY-HEADERS
+
+           PERFORM VARYING WS-WORK-INDEX FROM 1 BY 1
+               UNTIL WS-WORK-INDEX > 20
+               IF WS-OOP-PLAN-CD(WS-WORK-INDEX) NOT = SPACES
+
+                   IF WS-RPT13-LINE-CTR >= WS-MAX-LINES
+                       PERFORM 4331-WRITE-OOP-SUMMARY-HEADERS
+                   END-IF
+
+                   MOVE SPACES TO WS-R13D-PLAN-GROUP
+                   STRING WS-OOP-PLAN-NAME(WS-WORK-INDEX)(1:18)
+                       ' / '
+                       WS-OOP-GROUP-NAME(WS-WORK-INDEX)(1:19)
+                       DELIMITED BY SIZE INTO WS-R13D-PLAN-GROUP
+                   MOVE WS-OOP-MEMBER-CNT(WS-WORK-INDEX)
+                       TO WS-R13D-MEMBER-CNT
+                   MOVE WS-OOP-DEDUCT-PCT(WS-WORK-INDEX)
+                       TO WS-R13D-DEDUCT-PCT
+                   MOVE WS-OOP-MET-PCT(WS-WORK-INDEX)
+                       TO WS-R13D-MET-PCT
+                   MOVE WS-OOP-AT-MAX-CNT(WS-WORK-INDEX)
+                       TO WS-R13D-AT-MAX-CNT
+
+                   WRITE RPT13-RECORD FROM WS-RPT13-DETAIL
+                   ADD 1 TO WS-RPT13-LINE-CTR
+                   ADD 1 TO WS-RPT13-RECORDS
+
+                   MOVE 'RPT13' TO BIEXT-REPORT-ID
+                   JSON GENERATE BIEXT-JSON-TEXT
+                       FROM WS-OOP-ENTRY(WS-WORK-INDEX)
+                   PERFORM 8300-WRITE-BI-EXTRACT
+               END-IF
+           END-PERFORM
+
+      *    WRITE GRAND TOTAL LINE
+           WRITE RPT13-RECORD FROM WS-BLANK-LINE
+           WRITE RPT13-RECORD FROM WS-DOUBLE-SEP-LINE
+           MOVE SPACES TO WS-R13D-PLAN-GROUP
+           MOVE 'TOTAL - ALL PLANS/GROUPS' TO WS-R13D-PLAN-GROUP
+           MOVE WS-OOP-GRAND-MEMBERS TO WS-R13D-MEMBER-CNT
+           MOVE 0 TO WS-R13D-DEDUCT-PCT
+           MOVE 0 TO WS-R13D-MET-PCT
+           MOVE WS-OOP-GRAND-AT-MAX TO WS-R13D-AT-MAX-CNT
+           WRITE RPT13-RECORD FROM WS-RPT13-DETAIL
+           ADD 2 TO WS-RPT13-LINE-CTR
+           ADD 1 TO WS-RPT13-RECORDS
+
+           PERFORM 8000-GET-TIMESTAMP
+           MOVE 'RPT-END   ' TO WS-AUD-EVENT-TYPE
+           MOVE 'RPT13' TO WS-AUD-REPORT-ID
+           MOVE WS-RPT13-RECORDS TO WS-AUD-RECORD-COUNT
+           MOVE 'MEMBER OUT-OF-POCKET SUMMARY COMPLETE'
+               TO WS-AUD-MESSAGE
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LOG-REC
+           ADD 1 TO WS-AUDIT-RECORDS.
+
+      *================================================================*
+      *    4331-WRITE-OOP-SUMMARY-HEADERS                              *
+      *================================================================*
+       4331-WRITE-OOP-SUMMARY-HEADERS.
+
+           ADD 1 TO WS-RPT13-PAGE-CTR
+           MOVE WS-REPORT-DATE-DISP TO WS-R13H1-DATE
+           MOVE WS-RPT13-PAGE-CTR   TO WS-R13H1-PAGE
+           WRITE RPT13-RECORD FROM WS-RPT13-HEADER1
+               AFTER ADVANCING PAGE-EJECT
+           WRITE RPT13-RECORD FROM WS-RPT13-HEADER2
+           WRITE RPT13-RECORD FROM WS-BLANK-LINE
+           WRITE RPT13-RECORD FROM WS-DOUBLE-SEP-LINE
+           WRITE RPT13-RECORD FROM WS-RPT13-COL-HDR
+           WRITE RPT13-RECORD FROM WS-SEPARATOR-LINE
+           MOVE 6 TO WS-RPT13-LINE-CTR.
+
+      *================================================================*
+      *    4400-BUILD-CAP-SETTLEMENT                                   *
+      *    REPORT 14: CAPITATION SETTLEMENT ANALYSIS BY PROVIDER/PLAN  *
+      *    ROLLS UP CAPITATION SHADOW-CLAIM ENCOUNTERS (FEE-FOR-       *
+      *    SERVICE EQUIVALENT VALUE) AGAINST CAPITATION PAYMENTS MADE, *
+      *    SUPPORTING MONTHLY IPA SETTLEMENT TRUE-UPS THE SAME WAY     *
+      *    RPT02 SUPPORTS FEE-FOR-SERVICE PAYMENT REVIEW               *
+      *================================================================*
+       4400-BUILD-CAP-SETTLEMENT.
+
+           DISPLAY 'HCRPTGEN - BUILDING RPT14 CAP SETTLEMENT'
+
+           PERFORM 8000-GET-TIMESTAMP
+           MOVE 'RPT-START ' TO WS-AUD-EVENT-TYPE
+           MOVE 'RPT14' TO WS-AUD-REPORT-ID
+           MOVE 0 TO WS-AUD-RECORD-COUNT
+           MOVE 'CAPITATION SETTLEMENT ANALYSIS STARTED'
+               TO WS-AUD-MESSAGE
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LOG-REC
+           ADD 1 TO WS-AUDIT-RECORDS
+
+      *    QUERY CAPITATION SHADOW-CLAIM ENCOUNTERS BY PROVIDER/PLAN,
+      *    COMPARED AGAINST ACTUAL CAPITATION PAYMENTS FOR THE PERIOD
+           EXEC SQL
+               DECLARE CSR-CAPSETL CURSOR FOR
+               SELECT
+                   PM.PROVIDER_NPI,
+                   PM.PROVIDER_NAME,
+                   CE.PLAN_CODE,
+                   COUNT(*) AS ENC_COUNT,
+                   SUM(CE.BILLED_AMOUNT) AS TOTAL_BILLED,
+                   SUM(CE.FFS_EQUIV_AMOUNT) AS TOTAL_FFS_EQUIV,
+                   COALESCE(SUM(CMP.CAPITATION_AMOUNT), 0)
+                       AS TOTAL_CAP_PAID
+               FROM HCDB.CAPITATION_ENCOUNTERS CE
+               JOIN HCDB.PROVIDER_MASTER PM
+                   ON CE.PROVIDER_NPI = PM.PROVIDER_NPI
+               LEFT JOIN HCDB.CAPITATION_MONTHLY_PAYMENTS CMP
+                   ON CMP.PROVIDER_NPI = CE.PROVIDER_NPI
+                  AND CMP.PLAN_CODE = CE.PLAN_CODE
+                  AND CMP.PAYMENT_PERIOD BETWEEN :HV-RPT-START-DATE
+                                              AND :HV-RPT-END-DATE
+               WHERE CE.CREATE_DATE BETWEEN :HV-RPT-START-DATE
+                                         AND :HV-RPT-END-DATE
+               GROUP BY PM.PROVIDER_NPI, PM.PROVIDER_NAME,
+                        CE.PLAN_CODE
+               ORDER BY TOTAL_FFS_EQUIV DESC
+               FETCH FIRST 500 ROWS ONLY
+           END-EXEC
+
+           EXEC SQL OPEN CSR-CAPSETL END-EXEC
+
+           IF SQLCODE NOT = 0
+               PERFORM 8100-LOG-SQL-ERROR
+               GO TO 4400-EXIT
+           END-IF
+
+           MOVE 0 TO WS-CAPSTL-COUNT
+           SET NOT-EOF-CURSOR TO TRUE
+
+           PERFORM UNTIL EOF-CURSOR
+               EXEC SQL
+                   FETCH CSR-CAPSETL
+                   INTO :HV-PROVIDER-NPI,
+                        :HV-PROVIDER-NAME,
+                        :HV-CAPSTL-PLAN-CD,
+                        :HV-COUNT,
+                        :HV-BILLED-AMT,
+                        :HV-CAPSTL-FFS-EQUIV,
+                        :HV-CAPSTL-CAP-PAID
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                       ADD 1 TO WS-CAPSTL-COUNT
+                       IF WS-CAPSTL-COUNT <= 500
+                           PERFORM 4410-STORE-CAP-SETTLEMENT-DATA
+                       END-IF
+                   WHEN 100
+                       SET EOF-CURSOR TO TRUE
+                   WHEN OTHER
+                       PERFORM 8100-LOG-SQL-ERROR
+                       SET EOF-CURSOR TO TRUE
+               END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL CLOSE CSR-CAPSETL END-EXEC
+
+      *    WRITE THE REPORT
+           PERFORM 4420-WRITE-CAP-SETTLEMENT-REPORT
+
+       4400-EXIT.
+           EXIT.
+
+      *================================================================*
+      *    4410-STORE-CAP-SETTLEMENT-DATA                              *
+      *    STORE FETCHED PROVIDER/PLAN DATA AND COMPUTE VARIANCE       *
+      *================================================================*
+       4410-STORE-CAP-SETTLEMENT-DATA.
+
+           MOVE HV-PROVIDER-NPI
+               TO WS-CAPSTL-NPI(WS-CAPSTL-COUNT)
+           MOVE HV-PROVIDER-NAME
+               TO WS-CAPSTL-NAME(WS-CAPSTL-COUNT)
+           MOVE HV-CAPSTL-PLAN-CD
+               TO WS-CAPSTL-PLAN-CD(WS-CAPSTL-COUNT)
+           MOVE HV-COUNT
+               TO WS-CAPSTL-ENC-CNT(WS-CAPSTL-COUNT)
+           MOVE HV-BILLED-AMT
+               TO WS-CAPSTL-BILLED-AMT(WS-CAPSTL-COUNT)
+           MOVE HV-CAPSTL-FFS-EQUIV
+               TO WS-CAPSTL-FFS-EQUIV(WS-CAPSTL-COUNT)
+           MOVE HV-CAPSTL-CAP-PAID
+               TO WS-CAPSTL-CAP-PAID(WS-CAPSTL-COUNT)
+
+           COMPUTE WS-CAPSTL-VARIANCE(WS-CAPSTL-COUNT) =
+               WS-CAPSTL-CAP-PAID(WS-CAPSTL-COUNT) -
+               WS-CAPSTL-FFS-EQUIV(WS-CAPSTL-COUNT)
+
+           IF WS-CAPSTL-FFS-EQUIV(WS-CAPSTL-COUNT) > 0
+               COMPUTE WS-CAPSTL-VARIANCE-PCT(WS-CAPSTL-COUNT) =
+                   (WS-CAPSTL-VARIANCE(WS-CAPSTL-COUNT) /
+                    WS-CAPSTL-FFS-EQUIV(WS-CAPSTL-COUNT)) * 100
+           ELSE
+               MOVE 0 TO WS-CAPSTL-VARIANCE-PCT(WS-CAPSTL-COUNT)
+           END-IF.
+
+      *================================================================*
+      *    4420-WRITE-CAP-SETTLEMENT-REPORT                            *
+      *================================================================*
+       4420-WRITE-CAP-SETTLEMENT-REPORT.
+
+           PERFORM 4421-WRITE-CAP-SETTLEMENT-HEADERS
+
+           PERFORM VARYING WS-WORK-INDEX FROM 1 BY 1
+               UNTIL WS-WORK-INDEX > WS-CAPSTL-COUNT
+                  OR WS-WORK-INDEX > 500
+
+               IF WS-RPT14-LINE-CTR >= WS-MAX-LINES
+                   PERFORM 4421-WRITE-CAP-SETTLEMENT-HEADERS
+               END-IF
+
+               MOVE WS-CAPSTL-NPI(WS-WORK-INDEX)
+                   TO WS-R14D-NPI
+               MOVE WS-CAPSTL-NAME(WS-WORK-INDEX)(1:27)
+                   TO WS-R14D-NAME
+               MOVE WS-CAPSTL-PLAN-CD(WS-WORK-INDEX)
+                   TO WS-R14D-PLAN-CD
+               MOVE WS-CAPSTL-ENC-CNT(WS-WORK-INDEX)
+                   TO WS-R14D-ENC-CNT
+               MOVE WS-CAPSTL-FFS-EQUIV(WS-WORK-INDEX)
+                   TO WS-R14D-FFS-EQUIV
+               MOVE WS-CAPSTL-CAP-PAID(WS-WORK-INDEX)
+                   TO WS-R14D-CAP-PAID
+               MOVE WS-CAPSTL-VARIANCE(WS-WORK-INDEX)
+                   TO WS-R14D-VARIANCE
+
+               WRITE RPT14-RECORD FROM WS-RPT14-DETAIL
+               ADD 1 TO WS-RPT14-LINE-CTR
+               ADD 1 TO WS-RPT14-RECORDS
+
+               MOVE 'RPT14' TO BIEXT-REPORT-ID
+               JSON GENERATE BIEXT-JSON-TEXT
+                   FROM WS-CAPSTL-ENTRY(WS-WORK-INDEX)
+               PERFORM 8300-WRITE-BI-EXTRACT
+           END-PERFORM
+
+           PERFORM 8000-GET-TIMESTAMP
+           MOVE 'RPT-END   ' TO WS-AUD-EVENT-TYPE
+           MOVE 'RPT14' TO WS-AUD-REPORT-ID
+           MOVE WS-RPT14-RECORDS TO WS-AUD-RECORD-COUNT
+           MOVE 'CAPITATION SETTLEMENT ANALYSIS COMPLETE'
+               TO WS-AUD-MESSAGE
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LOG-REC
+           ADD 1 TO WS-AUDIT-RECORDS.
+
+      *================================================================*
+      *    4421-WRITE-CAP-SETTLEMENT-HEADERS                           *
+      *================================================================*
+       4421-WRITE-CAP-SETTLEMENT-HEADERS.
+
+           ADD 1 TO WS-RPT14-PAGE-CTR
+           MOVE WS-REPORT-DATE-DISP TO WS-R14H1-DATE
+           MOVE WS-RPT14-PAGE-CTR   TO WS-R14H1-PAGE
+           WRITE RPT14-RECORD FROM WS-RPT14-HEADER1
+               AFTER ADVANCING PAGE-EJECT
+           WRITE RPT14-RECORD FROM WS-RPT14-HEADER2
+           WRITE RPT14-RECORD FROM WS-BLANK-LINE
+           WRITE RPT14-RECORD FROM WS-DOUBLE-SEP-LINE
+           WRITE RPT14-RECORD FROM WS-RPT14-COL-HDR
+           WRITE RPT14-RECORD FROM WS-SEPARATOR-LINE
+           MOVE 6 TO WS-RPT14-LINE-CTR.
+
+      *================================================================*
+      *    4500-BUILD-NETWORK-ADEQUACY                                 *
+      *    REPORT 15: NETWORK ADEQUACY/REFERRAL LEAKAGE BY PCP PANEL   *
+      *    FOR EACH PCP PANEL, COMPARES REFERRED SERVICES RENDERED BY  *
+      *    A DIFFERENT PROVIDER AGAINST THAT PROVIDER'S PAR STATUS AT  *
+      *    THE TIME OF ADJUDICATION TO SHOW HOW MUCH PANEL-ATTRIBUTED  *
+      *    UTILIZATION LEAKED TO OUT-OF-NETWORK SPECIALISTS            *
+      *================================================================*
+       4500-BUILD-NETWORK-ADEQUACY.
+
+           DISPLAY 'HCRPTGEN - BUILDING RPT15 NETWORK ADEQUACY'
+
+           PERFORM 8000-GET-TIMESTAMP
+           MOVE 'RPT-START ' TO WS-AUD-EVENT-TYPE
+           MOVE 'RPT15' TO WS-AUD-REPORT-ID
+           MOVE 0 TO WS-AUD-RECORD-COUNT
+           MOVE 'NETWORK ADEQUACY/REFERRAL LEAKAGE STARTED'
+               TO WS-AUD-MESSAGE
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LOG-REC
+           ADD 1 TO WS-AUDIT-RECORDS
+
+      *    QUERY REFERRED SERVICES (RENDERED BY A PROVIDER OTHER THAN
+      *    THE MEMBER'S ASSIGNED PCP) BY PCP PANEL, SPLIT BETWEEN
+      *    IN-NETWORK (PAR) AND OUT-OF-NETWORK (NON-PAR) RENDERING
+      *    PROVIDERS BASED ON THE PAR STATUS CAPTURED ON THE CLAIM
+           EXEC SQL
+               DECLARE CSR-NETLEAK CURSOR FOR
+               SELECT
+                   MPA.PROVIDER_ID,
+                   PM.PROVIDER_NAME,
+                   COUNT(*) AS REFERRED_CNT,
+                   SUM(CASE WHEN CH.PROVIDER_PAR_STATUS = 'PA'
+                            THEN 1 ELSE 0 END) AS IN_NET_CNT,
+                   SUM(CASE WHEN CH.PROVIDER_PAR_STATUS = 'NP'
+                            THEN 1 ELSE 0 END) AS OUT_NET_CNT
+               FROM HCDB.MEMBER_PCP_ASSIGNMENT MPA
+               JOIN HCDB.CLAIM_HEADER CH
+                   ON CH.MEMBER_ID = MPA.MEMBER_ID
+               JOIN HCDB.PROVIDER_MASTER PM
+                   ON PM.PROVIDER_NPI = MPA.PROVIDER_ID
+               WHERE MPA.STATUS = 'AC'
+                 AND (MPA.TERM_DATE IS NULL
+                      OR MPA.TERM_DATE >= CURRENT DATE)
+                 AND CH.RENDERING_PROVIDER <> MPA.PROVIDER_ID
+                 AND CH.CLAIM_STATUS IN ('PD', 'SU')
+                 AND CH.PAID_DATE BETWEEN :HV-RPT-START-DATE
+                                       AND :HV-RPT-END-DATE
+                 AND CH.PROVIDER_PAR_STATUS IS NOT NULL
+               GROUP BY MPA.PROVIDER_ID, PM.PROVIDER_NAME
+               ORDER BY OUT_NET_CNT DESC
+               FETCH FIRST 500 ROWS ONLY
+           END-EXEC
+
+           EXEC SQL OPEN CSR-NETLEAK END-EXEC
+
+           IF SQLCODE NOT = 0
+               PERFORM 8100-LOG-SQL-ERROR
+               GO TO 4500-EXIT
+           END-IF
+
+           MOVE 0 TO WS-NETLEAK-COUNT
+           SET NOT-EOF-CURSOR TO TRUE
+
+           PERFORM UNTIL EOF-CURSOR
+               EXEC SQL
+                   FETCH CSR-NETLEAK
+                   INTO :HV-NETLEAK-PCP-NPI,
+                        :HV-NETLEAK-PCP-NAME,
+                        :HV-NETLEAK-REFERRED,
+                        :HV-NETLEAK-IN-NET,
+                        :HV-NETLEAK-OUT-NET
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                       ADD 1 TO WS-NETLEAK-COUNT
+                       IF WS-NETLEAK-COUNT <= 500
+                           PERFORM 4510-STORE-NETWORK-ADEQ-DATA
+                       END-IF
+                   WHEN 100
+                       SET EOF-CURSOR TO TRUE
+                   WHEN OTHER
+                       PERFORM 8100-LOG-SQL-ERROR
+                       SET EOF-CURSOR TO TRUE
+               END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL CLOSE CSR-NETLEAK END-EXEC
+
+      *    WRITE THE REPORT
+           PERFORM 4520-WRITE-NETWORK-ADEQ-REPORT
+
+       4500-EXIT.
+           EXIT.
+
+      *================================================================*
+      *    4510-STORE-NETWORK-ADEQ-DATA                                *
+      *    STORE FETCHED PCP PANEL DATA AND COMPUTE LEAKAGE PERCENT    *
+      *================================================================*
+       4510-STORE-NETWORK-ADEQ-DATA.
+
+           MOVE HV-NETLEAK-PCP-NPI
+               TO WS-NETLEAK-PCP-NPI(WS-NETLEAK-COUNT)
+           MOVE HV-NETLEAK-PCP-NAME
+               TO WS-NETLEAK-PCP-NAME(WS-NETLEAK-COUNT)
+           MOVE HV-NETLEAK-REFERRED
+               TO WS-NETLEAK-REFERRED(WS-NETLEAK-COUNT)
+           MOVE HV-NETLEAK-IN-NET
+               TO WS-NETLEAK-IN-NET(WS-NETLEAK-COUNT)
+           MOVE HV-NETLEAK-OUT-NET
+               TO WS-NETLEAK-OUT-NET(WS-NETLEAK-COUNT)
+
+           IF WS-NETLEAK-REFERRED(WS-NETLEAK-COUNT) > 0
+               COMPUTE WS-NETLEAK-PCT(WS-NETLEAK-COUNT) =
+                   (WS-NETLEAK-OUT-NET(WS-NETLEAK-COUNT) /
+                    WS-NETLEAK-REFERRED(WS-NETLEAK-COUNT)) * 100
+           ELSE
+               MOVE 0 TO WS-NETLEAK-PCT(WS-NETLEAK-COUNT)
+           END-IF.
+
+      *================================================================*
+      *    4520-WRITE-NETWORK-ADEQ-REPORT                              *
+      *================================================================*
+       4520-WRITE-NETWORK-ADEQ-REPORT.
+
+           PERFORM 4521-WRITE-NETWORK-ADEQ-HEADERS
+
+           PERFORM VARYING WS-WORK-INDEX FROM 1 BY 1
+               UNTIL WS-WORK-INDEX > WS-NETLEAK-COUNT
+                  OR WS-WORK-INDEX > 500
+
+               IF WS-RPT15-LINE-CTR >= WS-MAX-LINES
+                   PERFORM 4521-WRITE-NETWORK-ADEQ-HEADERS
+               END-IF
+
+               MOVE WS-NETLEAK-PCP-NPI(WS-WORK-INDEX)
+                   TO WS-R15D-PCP-NPI
+               MOVE WS-NETLEAK-PCP-NAME(WS-WORK-INDEX)(1:27)
+                   TO WS-R15D-PCP-NAME
+               MOVE WS-NETLEAK-REFERRED(WS-WORK-INDEX)
+                   TO WS-R15D-REFERRED-CNT
+               MOVE WS-NETLEAK-IN-NET(WS-WORK-INDEX)
+                   TO WS-R15D-IN-NET-CNT
+               MOVE WS-NETLEAK-OUT-NET(WS-WORK-INDEX)
+                   TO WS-R15D-OUT-NET-CNT
+               MOVE WS-NETLEAK-PCT(WS-WORK-INDEX)
+                   TO WS-R15D-LEAKAGE-PCT
+
+               WRITE RPT15-RECORD FROM WS-RPT15-DETAIL
+               ADD 1 TO WS-RPT15-LINE-CTR
+               ADD 1 TO WS-RPT15-RECORDS
+
+               MOVE 'RPT15' TO BIEXT-REPORT-ID
+               JSON GENERATE BIEXT-JSON-TEXT
+                   FROM WS-NETLEAK-ENTRY(WS-WORK-INDEX)
+               PERFORM 8300-WRITE-BI-EXTRACT
+           END-PERFORM
+
+           PERFORM 8000-GET-TIMESTAMP
+           MOVE 'RPT-END   ' TO WS-AUD-EVENT-TYPE
+           MOVE 'RPT15' TO WS-AUD-REPORT-ID
+           MOVE WS-RPT15-RECORDS TO WS-AUD-RECORD-COUNT
+           MOVE 'NETWORK ADEQUACY/REFERRAL LEAKAGE COMPLETE'
+               TO WS-AUD-MESSAGE
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LOG-REC
+           ADD 1 TO WS-AUDIT-RECORDS.
+
+      *================================================================*
+      *    4521-WRITE-NETWORK-ADEQ-HEADERS                             *
+      *================================================================*
+       4521-WRITE-NETWORK-ADEQ-HEADERS.
+
+           ADD 1 TO WS-RPT15-PAGE-CTR
+           MOVE WS-REPORT-DATE-DISP TO WS-R15H1-DATE
+           MOVE WS-RPT15-PAGE-CTR   TO WS-R15H1-PAGE
+           WRITE RPT15-RECORD FROM WS-RPT15-HEADER1
+               AFTER ADVANCING PAGE-EJECT
+           WRITE RPT15-RECORD FROM WS-RPT15-HEADER2
+           WRITE RPT15-RECORD FROM WS-BLANK-LINE
+           WRITE RPT15-RECORD FROM WS-DOUBLE-SEP-LINE
+           WRITE RPT15-RECORD FROM WS-RPT15-COL-HDR
+           WRITE RPT15-RECORD FROM WS-SEPARATOR-LINE
+           MOVE 6 TO WS-RPT15-LINE-CTR.
+
+      *================================================================*
+      *    4600-BUILD-APPEAL-AGING                                     *
+      *    REPORT 16: OPEN APPEALS AGING ANALYSIS                      *
+      *    OPEN (RECEIVED/UNDER REVIEW) APPEALS BUCKETED BY AGE, WITH  *
+      *    A BREAKOUT OF STATUS AND ESCALATION WITHIN EACH BUCKET      *
+      *================================================================*
+       4600-BUILD-APPEAL-AGING.
+
+           DISPLAY 'HCRPTGEN - BUILDING RPT16 OPEN APPEALS AGING'
+
+           PERFORM 8000-GET-TIMESTAMP
+           MOVE 'RPT-START ' TO WS-AUD-EVENT-TYPE
+           MOVE 'RPT16' TO WS-AUD-REPORT-ID
+           MOVE 0 TO WS-AUD-RECORD-COUNT
+           MOVE 'OPEN APPEALS AGING ANALYSIS STARTED'
+               TO WS-AUD-MESSAGE
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LOG-REC
+           ADD 1 TO WS-AUDIT-RECORDS
+
+           PERFORM 4610-INIT-APLAGE-TABLE
+
+      *    QUERY OPEN APPEALS (RECEIVED/UNDER REVIEW), BUCKETED BY
+      *    AGE SINCE APPEAL_DATE
+           EXEC SQL
+               DECLARE CSR-APLAGE CURSOR FOR
+               SELECT
+                   CASE
+                       WHEN DAYS(CURRENT DATE)
+                            - DAYS(APPEAL_DATE) BETWEEN 0 AND 15
+                           THEN 1
+                       WHEN DAYS(CURRENT DATE)
+                            - DAYS(APPEAL_DATE) BETWEEN 16 AND 30
+                           THEN 2
+                       WHEN DAYS(CURRENT DATE)
+                            - DAYS(APPEAL_DATE) BETWEEN 31 AND 60
+                           THEN 3
+                       ELSE 4
+                   END AS AGE_BUCKET,
+                   COUNT(*) AS OPEN_CNT,
+                   SUM(CASE WHEN APPEAL_STATUS = 'RC'
+                       THEN 1 ELSE 0 END) AS RCVD_CNT,
+                   SUM(CASE WHEN APPEAL_STATUS = 'UR'
+                       THEN 1 ELSE 0 END) AS URVW_CNT,
+                   SUM(CASE WHEN ESCALATED_FLAG = 'Y'
+                       THEN 1 ELSE 0 END) AS ESC_CNT
+               FROM HCDB.APPEALS
+               WHERE APPEAL_STATUS IN ('RC', 'UR')
+               GROUP BY
+                   CASE
+                       WHEN DAYS(CURRENT DATE)
+                            - DAYS(APPEAL_DATE) BETWEEN 0 AND 15
+                           THEN 1
+                       WHEN DAYS(CURRENT DATE)
+                            - DAYS(APPEAL_DATE) BETWEEN 16 AND 30
+                           THEN 2
+                       WHEN DAYS(CURRENT DATE)
+                            - DAYS(APPEAL_DATE) BETWEEN 31 AND 60
+                           THEN 3
+                       ELSE 4
+                   END
+               ORDER BY AGE_BUCKET
+           END-EXEC
+
+           EXEC SQL OPEN CSR-APLAGE END-EXEC
+
+           IF SQLCODE NOT = 0
+               PERFORM 8100-LOG-SQL-ERROR
+               GO TO 4600-EXIT
+           END-IF
+
+           SET NOT-EOF-CURSOR TO TRUE
+
+           PERFORM UNTIL EOF-CURSOR
+               EXEC SQL
+                   FETCH CSR-APLAGE
+                   INTO :HV-BUCKET-NBR,
+                        :HV-APLAGE-OPEN-CNT,
+                        :HV-APLAGE-RCVD-CNT,
+                        :HV-APLAGE-URVW-CNT,
+                        :HV-APLAGE-ESC-CNT
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                       IF HV-BUCKET-NBR >= 1 AND HV-BUCKET-NBR <= 4
+                           MOVE HV-APLAGE-OPEN-CNT
+                               TO WS-APLAGE-OPEN-CNT(HV-BUCKET-NBR)
+                           MOVE HV-APLAGE-RCVD-CNT
+                               TO WS-APLAGE-RCVD-CNT(HV-BUCKET-NBR)
+                           MOVE HV-APLAGE-URVW-CNT
+                               TO WS-APLAGE-URVW-CNT(HV-BUCKET-NBR)
+                           MOVE HV-APLAGE-ESC-CNT
+                               TO WS-APLAGE-ESC-CNT(HV-BUCKET-NBR)
+                       END-IF
+                   WHEN 100
+                       SET EOF-CURSOR TO TRUE
+                   WHEN OTHER
+                       PERFORM 8100-LOG-SQL-ERROR
+                       SET EOF-CURSOR TO TRUE
+               END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL CLOSE CSR-APLAGE END-EXEC
+
+      *    WRITE THE REPORT
+           PERFORM 4620-WRITE-APPEAL-AGING-REPORT
+
+       4600-EXIT.
+           EXIT.
+
+      *================================================================*
+      *    4610-INIT-APLAGE-TABLE                                      *
+      *    PRIME THE FOUR AGE-BUCKET LABELS AND ZERO THE COUNTS        *
+      *================================================================*
+       4610-INIT-APLAGE-TABLE.
+
+           MOVE '0-15 DAYS    ' TO WS-APLAGE-LABEL(1)
+           MOVE '16-30 DAYS   ' TO WS-APLAGE-LABEL(2)
+           MOVE '31-60 DAYS   ' TO WS-APLAGE-LABEL(3)
+           MOVE 'OVER 60 DAYS ' TO WS-APLAGE-LABEL(4)
+
+           PERFORM VARYING WS-WORK-INDEX FROM 1 BY 1
+               UNTIL WS-WORK-INDEX > 4
+               MOVE 0 TO WS-APLAGE-OPEN-CNT(WS-WORK-INDEX)
+               MOVE 0 TO WS-APLAGE-RCVD-CNT(WS-WORK-INDEX)
+               MOVE 0 TO WS-APLAGE-URVW-CNT(WS-WORK-INDEX)
+               MOVE 0 TO WS-APLAGE-ESC-CNT(WS-WORK-INDEX)
+           END-PERFORM.
+
+      *================================================================*
+      *    4620-WRITE-APPEAL-AGING-REPORT                              *
+      *================================================================*
+       4620-WRITE-APPEAL-AGING-REPORT.
+
+           PERFORM 4621-WRITE-APPEAL-AGING-HEADERS
+
+           PERFORM VARYING WS-WORK-INDEX FROM 1 BY 1
+               UNTIL WS-WORK-INDEX > 4
+
+               IF WS-RPT16-LINE-CTR >= WS-MAX-LINES
+                   PERFORM 4621-WRITE-APPEAL-AGING-HEADERS
+               END-IF
+
+               MOVE WS-APLAGE-LABEL(WS-WORK-INDEX)
+                   TO WS-R16D-BUCKET
+               MOVE WS-APLAGE-OPEN-CNT(WS-WORK-INDEX)
+                   TO WS-R16D-OPEN-CNT
+               MOVE WS-APLAGE-RCVD-CNT(WS-WORK-INDEX)
+                   TO WS-R16D-RCVD-CNT
+               MOVE WS-APLAGE-URVW-CNT(WS-WORK-INDEX)
+                   TO WS-R16D-URVW-CNT
+               MOVE WS-APLAGE-ESC-CNT(WS-WORK-INDEX)
+                   TO WS-R16D-ESC-CNT
+
+               WRITE RPT16-RECORD FROM WS-RPT16-DETAIL
+               ADD 1 TO WS-RPT16-LINE-CTR
+               ADD 1 TO WS-RPT16-RECORDS
+
+               MOVE 'RPT16' TO BIEXT-REPORT-ID
+               JSON GENERATE BIEXT-JSON-TEXT
+                   FROM WS-APLAGE-ENTRY(WS-WORK-INDEX)
+               PERFORM 8300-WRITE-BI-EXTRACT
+           END-PERFORM
+
+           PERFORM 8000-GET-TIMESTAMP
+           MOVE 'RPT-END   ' TO WS-AUD-EVENT-TYPE
+           MOVE 'RPT16' TO WS-AUD-REPORT-ID
+           MOVE WS-RPT16-RECORDS TO WS-AUD-RECORD-COUNT
+           MOVE 'OPEN APPEALS AGING ANALYSIS COMPLETE'
+               TO WS-AUD-MESSAGE
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LOG-REC
+           ADD 1 TO WS-AUDIT-RECORDS.
+
+      *================================================================*
+      *    4621-WRITE-APPEAL-AGING-HEADERS                             *
+      *================================================================*
+       4621-WRITE-APPEAL-AGING-HEADERS.
+
+           ADD 1 TO WS-RPT16-PAGE-CTR
+           MOVE WS-REPORT-DATE-DISP TO WS-R16H1-DATE
+           MOVE WS-RPT16-PAGE-CTR   TO WS-R16H1-PAGE
+           WRITE RPT16-RECORD FROM WS-RPT16-HEADER1
+               AFTER ADVANCING PAGE-EJECT
+           WRITE RPT16-RECORD FROM WS-RPT16-HEADER2
+           WRITE RPT16-RECORD FROM WS-BLANK-LINE
+           WRITE RPT16-RECORD FROM WS-DOUBLE-SEP-LINE
+           WRITE RPT16-RECORD FROM WS-RPT16-COL-HDR
+           WRITE RPT16-RECORD FROM WS-SEPARATOR-LINE
+           MOVE 6 TO WS-RPT16-LINE-CTR.
+
       *================================================================*
       *    8000-GET-TIMESTAMP                                          *
       *    REFRESH CURRENT TIMESTAMP FOR AUDIT/ERROR LOGGING           *
@@ -6769,6 +8748,31 @@
            ADD 1 TO WS-ERROR-RECORDS
            ADD 1 TO WS-TOTAL-ERRORS.
 
+      *================================================================*
+      *    8300-WRITE-BI-EXTRACT                                       *
+      *    WRITE ONE JSON-LINE RECORD TO THE BI/DASHBOARD EXTRACT      *
+      *    FEED. CALLER MOVES THE REPORT ID TO BIEXT-REPORT-ID AND     *
+      *    RUNS JSON GENERATE INTO BIEXT-JSON-TEXT BEFORE PERFORMING   *
+      *    THIS PARAGRAPH.                                             *
+      *================================================================*
+       8300-WRITE-BI-EXTRACT.
+
+           MOVE '|' TO BIEXT-DELIM
+           WRITE BI-EXTRACT-RECORD
+           ADD 1 TO WS-BIEXT-RECORDS.
+
+      *================================================================*
+      *    8310-WRITE-CLAIM-DRILLDOWN                                  *
+      *    WRITE ONE CLAIM-LEVEL DETAIL RECORD TIED BACK TO A          *
+      *    SUMMARY REPORT'S BUCKET/CATEGORY. CALLER MOVES              *
+      *    CDD-REPORT-ID/CDD-BUCKET-KEY/CDD-CLAIM-ID/CDD-CONTEXT/      *
+      *    CDD-AMOUNT BEFORE PERFORMING THIS PARAGRAPH.                *
+      *================================================================*
+       8310-WRITE-CLAIM-DRILLDOWN.
+
+           WRITE CLAIM-DRILLDOWN-RECORD
+           ADD 1 TO WS-CLMDD-RECORDS.
+
       *================================================================*
       *    9000-TERMINATION                                            *
       *    CLOSE ALL FILES, WRITE SUMMARY, SET RETURN CODE             *
@@ -6780,6 +8784,7 @@
            DISPLAY '================================================'
            DISPLAY 'CONTROL RECORDS READ:    ' WS-TOTAL-CTRL-RECS
            DISPLAY 'TOTAL REPORTS GENERATED: ' WS-TOTAL-REPORTS-RUN
+           DISPLAY 'REPORTS SKIPPED (CKPT):  ' WS-TOTAL-REPORTS-SKIP
            DISPLAY 'RPT01 AGING RECORDS:     ' WS-RPT01-RECORDS
            DISPLAY 'RPT02 PROVIDER RECORDS:  ' WS-RPT02-RECORDS
            DISPLAY 'RPT03 PAYER MIX RECORDS: ' WS-RPT03-RECORDS
@@ -6792,6 +8797,12 @@
            DISPLAY 'RPT10 QUALITY RECORDS:   ' WS-RPT10-RECORDS
            DISPLAY 'RPT11 FWA RECORDS:       ' WS-RPT11-RECORDS
            DISPLAY 'RPT12 COMPLIANCE RECS:   ' WS-RPT12-RECORDS
+           DISPLAY 'RPT13 OOP SUMMARY RECS:  ' WS-RPT13-RECORDS
+           DISPLAY 'RPT14 CAP SETTLE RECS:   ' WS-RPT14-RECORDS
+           DISPLAY 'RPT15 NET ADEQUACY RECS: ' WS-RPT15-RECORDS
+           DISPLAY 'RPT16 APPEAL AGING RECS: ' WS-RPT16-RECORDS
+           DISPLAY 'BI EXTRACT RECORDS:      ' WS-BIEXT-RECORDS
+           DISPLAY 'CLAIM DRILLDOWN RECS:    ' WS-CLMDD-RECORDS
            DISPLAY 'TOTAL ERRORS:            ' WS-TOTAL-ERRORS
            DISPLAY 'TOTAL WARNINGS:          ' WS-TOTAL-WARNINGS
            DISPLAY 'AUDIT TRAIL RECORDS:     ' WS-AUDIT-RECORDS
@@ -6815,6 +8826,9 @@
 
       *    CLOSE ALL FILES
            CLOSE RPTCTRL-FILE
+           IF WS-RPTCKPT-STATUS = '00'
+               CLOSE RPTCKPT-FILE
+           END-IF
            CLOSE RPT01-FILE
            CLOSE RPT02-FILE
            CLOSE RPT03-FILE
@@ -6827,6 +8841,12 @@
            CLOSE RPT10-FILE
            CLOSE RPT11-FILE
            CLOSE RPT12-FILE
+           CLOSE RPT13-FILE
+           CLOSE RPT14-FILE
+           CLOSE RPT15-FILE
+           CLOSE RPT16-FILE
+           CLOSE BI-EXTRACT-FILE
+           CLOSE CLAIM-DRILLDOWN-FILE
            CLOSE ERROR-FILE
            CLOSE AUDIT-FILE
 
