@@ -0,0 +1,555 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HCTIERSM.
+      *================================================================*
+      * PROGRAM:     HCTIERSM                                          *
+      * DESCRIPTION: NETWORK TIER REASSIGNMENT WHAT-IF SIMULATION      *
+      *              UTILITY. RUNS HCPRVMNT'S 4200-ASSIGN-NETWORK-TIER *
+      *              COMPOSITE-SCORE TIERING LOGIC AGAINST THE CURRENT *
+      *              ACTIVE PROVIDER POPULATION USING A PROPOSED SET   *
+      *              OF TIER THRESHOLDS READ FROM A CONTROL FILE,     *
+      *              AND REPORTS HOW MANY PROVIDERS WOULD MOVE TIERS   *
+      *              UNDER THE PROPOSED RULE. READ-ONLY - NEVER        *
+      *              UPDATES PROVIDER_MASTER.TIER_LEVEL OR ANY OTHER   *
+      *              PROVIDER DATA, SO A RULE CHANGE CAN BE EVALUATED   *
+      *              BEFORE IT IS ROLLED OUT.                          *
+      *                                                                *
+      * SYSTEM:      HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)        *
+      * AUTHOR:      SYSTEMS DEVELOPMENT GROUP                         *
+      * DATE WRITTEN: 2025-04-25                                       *
+      *                                                                *
+      * MODIFICATION LOG:                                              *
+      * DATE       AUTHOR   DESCRIPTION                                *
+      * ---------- -------- ------------------------------------------ *
+      * 2025-04-25 NCARTER  INITIAL DEVELOPMENT                        *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIER-SIM-PARM-FILE
+               ASSIGN TO TIERPARM
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TSPRM-STATUS.
+
+           SELECT TIER-SIM-REPORT
+               ASSIGN TO TIERSMRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TSRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------*
+      * PROPOSED TIER THRESHOLD / WEIGHT OVERRIDE CONTROL RECORD. ANY  *
+      * ZERO OVERRIDE FIELD MEANS "USE THE CURRENT PRODUCTION VALUE"  *
+      * FROM HCPRVMNT'S 4200-ASSIGN-NETWORK-TIER.                     *
+      *----------------------------------------------------------------*
+       FD  TIER-SIM-PARM-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  TIER-SIM-PARM-REC.
+           05  TP-TIER-1-THRESHOLD         PIC 9(03)V99.
+           05  TP-TIER-2-THRESHOLD         PIC 9(03)V99.
+           05  TP-QUALITY-WEIGHT           PIC 9(01)V99.
+           05  TP-COST-WEIGHT              PIC 9(01)V99.
+           05  TP-SATISFACTION-WEIGHT      PIC 9(01)V99.
+           05  TP-OUTCOMES-WEIGHT          PIC 9(01)V99.
+           05  TP-SCENARIO-LABEL           PIC X(30).
+           05  FILLER                      PIC X(35).
+
+       FD  TIER-SIM-REPORT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  TIER-SIM-REPORT-REC             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-TSPRM-STATUS             PIC X(02).
+               88  TSPRM-OK                VALUE '00'.
+               88  TSPRM-EOF                VALUE '10'.
+           05  WS-TSRPT-STATUS             PIC X(02).
+               88  TSRPT-OK                 VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-TSPRM-EOF-SW             PIC X(01) VALUE 'N'.
+               88  TSPRM-AT-EOF             VALUE 'Y'.
+           05  WS-TSPRM-FOUND-SW           PIC X(01) VALUE 'N'.
+               88  WS-TSPRM-WAS-READ        VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * PROPOSED SCENARIO - DEFAULTS MATCH HCPRVMNT'S PRODUCTION       *
+      * 4200-ASSIGN-NETWORK-TIER VALUES UNTIL OVERRIDDEN BY THE        *
+      * CONTROL RECORD                                                 *
+      *----------------------------------------------------------------*
+       01  WS-SIM-SCENARIO.
+           05  WS-SIM-TIER-1-THRESHOLD     PIC 9(03)V99 VALUE 080.00.
+           05  WS-SIM-TIER-2-THRESHOLD     PIC 9(03)V99 VALUE 060.00.
+           05  WS-SIM-QUALITY-WEIGHT       PIC 9(01)V99 VALUE 0.30.
+           05  WS-SIM-COST-WEIGHT          PIC 9(01)V99 VALUE 0.30.
+           05  WS-SIM-SATISFACTION-WEIGHT  PIC 9(01)V99 VALUE 0.20.
+           05  WS-SIM-OUTCOMES-WEIGHT      PIC 9(01)V99 VALUE 0.20.
+           05  WS-SIM-SCENARIO-LABEL       PIC X(30)
+               VALUE 'CURRENT PRODUCTION RULES'.
+
+       01  WS-SIM-WORK.
+           05  WS-SIM-COMPOSITE-SCORE      PIC 9(03)V99 VALUE ZERO.
+           05  WS-SIM-ASSIGNED-TIER        PIC X(01).
+           05  WS-SIM-CURRENT-TIER         PIC X(01).
+           05  WS-SIM-MOVE-DIRECTION       PIC X(08).
+
+       01  WS-CONTROL-COUNTERS.
+           05  WS-CTR-PROVIDERS-SIMULATED  PIC 9(07) VALUE 0.
+           05  WS-CTR-UNCHANGED            PIC 9(07) VALUE 0.
+           05  WS-CTR-MOVED-UP             PIC 9(07) VALUE 0.
+           05  WS-CTR-MOVED-DOWN           PIC 9(07) VALUE 0.
+           05  WS-CTR-TO-TIER-1            PIC 9(07) VALUE 0.
+           05  WS-CTR-TO-TIER-2            PIC 9(07) VALUE 0.
+           05  WS-CTR-TO-TIER-3            PIC 9(07) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-PAGE-COUNT               PIC 9(05) VALUE 0.
+           05  WS-LINE-COUNT               PIC 9(03) VALUE 99.
+           05  WS-LINES-PER-PAGE           PIC 9(03) VALUE 55.
+
+       01  WS-RPT-HEADER-1.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(50)
+               VALUE 'HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)'.
+           05  FILLER                      PIC X(30) VALUE SPACES.
+           05  FILLER                      PIC X(06) VALUE 'DATE: '.
+           05  WS-RPT-DATE                 PIC X(10).
+           05  FILLER                      PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-HEADER-2.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(50)
+               VALUE 'NETWORK TIER REASSIGNMENT WHAT-IF SIMULATION'.
+           05  FILLER                      PIC X(30) VALUE SPACES.
+           05  FILLER                      PIC X(06) VALUE 'PAGE: '.
+           05  WS-RPT-PAGE-NO              PIC Z,ZZ9.
+           05  FILLER                      PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-HEADER-3.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE 'SCENARIO: '.
+           05  WS-RPT-SCENARIO-LABEL       PIC X(30).
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(14)
+               VALUE 'TIER-1 >= '.
+           05  WS-RPT-TIER-1-THRESH        PIC ZZ9.99.
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  FILLER                      PIC X(10)
+               VALUE 'TIER-2 >= '.
+           05  WS-RPT-TIER-2-THRESH        PIC ZZ9.99.
+           05  FILLER                      PIC X(19) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-PROVIDER-ID          PIC 9(09).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-NPI                  PIC X(10).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-COMPOSITE            PIC ZZ9.99.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-CURRENT-TIER         PIC X(06).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-SIM-TIER             PIC X(06).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-MOVE-DIRECTION       PIC X(08).
+           05  FILLER                      PIC X(85) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * SYBASE SQL COMMUNICATION AREA AND CONNECTION PARAMETERS       *
+      *----------------------------------------------------------------*
+       COPY CPYSQLCA.
+
+      *----------------------------------------------------------------*
+      * HOST VARIABLES FOR THE ACTIVE-PROVIDER CURSOR                 *
+      *----------------------------------------------------------------*
+       01  HV-SIM-VARS.
+           05  HV-SIM-PROVIDER-ID          PIC 9(09).
+           05  HV-SIM-NPI                  PIC X(10).
+           05  HV-SIM-TIER-LEVEL           PIC X(01).
+           05  HV-SIM-QUALITY-SCORE        PIC S9(03)V99.
+           05  HV-SIM-COST-SCORE           PIC S9(03)V99.
+           05  HV-SIM-SATISFACTION-SCORE   PIC S9(03)V99.
+           05  HV-SIM-OUTCOMES-SCORE       PIC S9(03)V99.
+
+       COPY CPYERROR.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+      *================================================================*
+      * MAINLINE - LOAD THE PROPOSED SCENARIO, SIMULATE TIERING        *
+      * ACROSS THE ACTIVE PROVIDER POPULATION, REPORT THE IMPACT       *
+      *================================================================*
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-LOAD-SCENARIO-PARMS
+               THRU 2000-LOAD-SCENARIO-PARMS-EXIT
+           PERFORM 3000-SIMULATE-TIERING
+               THRU 3000-SIMULATE-TIERING-EXIT
+           PERFORM 9000-TERMINATION
+           STOP RUN
+           .
+
+       1000-INITIALIZATION.
+      *----------------------------------------------------------------*
+      * CONNECT TO THE DATABASE AND OPEN THE SIMULATION REPORT        *
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RPT-DATE
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-START-TIME
+
+           PERFORM 1100-CONNECT-DATABASE
+
+           OPEN OUTPUT TIER-SIM-REPORT
+           IF WS-TSRPT-STATUS NOT = '00'
+               MOVE 'TIER-SIM-REPORT OPEN FAILED' TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+           .
+
+       1100-CONNECT-DATABASE.
+      *----------------------------------------------------------------*
+      * ESTABLISH SYBASE DATABASE CONNECTION FOR PROVIDER_MASTER       *
+      *----------------------------------------------------------------*
+           MOVE WS-SYB-SERVER   TO WS-DB-SERVER-NAME
+           MOVE WS-SYB-DATABASE TO WS-DB-DATABASE-NAME
+           MOVE WS-SYB-USER     TO WS-DB-USER-ID
+
+           EXEC SQL
+               CONNECT TO :WS-SYB-SERVER
+               USER :WS-SYB-USER
+               USING :WS-SYB-PASSWORD
+           END-EXEC
+
+           IF WS-SQLCODE NOT = 0
+               STRING 'DATABASE CONNECT FAILED - SQLCODE: '
+                   WS-SQLCODE
+                   DELIMITED BY SIZE
+                   INTO WS-ERR-MESSAGE
+               END-STRING
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           SET WS-DB-CONNECTED TO TRUE
+           MOVE 'C' TO WS-DB-CONN-STATUS
+
+           EXEC SQL
+               USE :WS-SYB-DATABASE
+           END-EXEC
+           .
+
+      *================================================================*
+      * 2000 - READ THE PROPOSED-SCENARIO CONTROL RECORD, FALLING      *
+      * BACK TO CURRENT PRODUCTION THRESHOLDS/WEIGHTS FOR ANY FIELD    *
+      * LEFT AT ZERO, OR IF NO CONTROL RECORD IS SUPPLIED AT ALL        *
+      *================================================================*
+       2000-LOAD-SCENARIO-PARMS.
+           OPEN INPUT TIER-SIM-PARM-FILE
+           IF WS-TSPRM-STATUS NOT = '00'
+               DISPLAY 'HCTIERSM - NO SCENARIO PARM FILE SUPPLIED - '
+                   'RUNNING CURRENT PRODUCTION RULES AS A BASELINE'
+               GO TO 2000-LOAD-SCENARIO-PARMS-EXIT
+           END-IF
+
+           READ TIER-SIM-PARM-FILE
+               AT END
+                   SET TSPRM-AT-EOF TO TRUE
+               NOT AT END
+                   SET WS-TSPRM-WAS-READ TO TRUE
+           END-READ
+
+           IF WS-TSPRM-WAS-READ
+               IF TP-TIER-1-THRESHOLD NOT = ZERO
+                   MOVE TP-TIER-1-THRESHOLD
+                       TO WS-SIM-TIER-1-THRESHOLD
+               END-IF
+               IF TP-TIER-2-THRESHOLD NOT = ZERO
+                   MOVE TP-TIER-2-THRESHOLD
+                       TO WS-SIM-TIER-2-THRESHOLD
+               END-IF
+               IF TP-QUALITY-WEIGHT NOT = ZERO
+                   MOVE TP-QUALITY-WEIGHT
+                       TO WS-SIM-QUALITY-WEIGHT
+               END-IF
+               IF TP-COST-WEIGHT NOT = ZERO
+                   MOVE TP-COST-WEIGHT TO WS-SIM-COST-WEIGHT
+               END-IF
+               IF TP-SATISFACTION-WEIGHT NOT = ZERO
+                   MOVE TP-SATISFACTION-WEIGHT
+                       TO WS-SIM-SATISFACTION-WEIGHT
+               END-IF
+               IF TP-OUTCOMES-WEIGHT NOT = ZERO
+                   MOVE TP-OUTCOMES-WEIGHT
+                       TO WS-SIM-OUTCOMES-WEIGHT
+               END-IF
+               IF TP-SCENARIO-LABEL NOT = SPACES
+                   MOVE TP-SCENARIO-LABEL TO WS-SIM-SCENARIO-LABEL
+               END-IF
+           END-IF
+
+           CLOSE TIER-SIM-PARM-FILE
+
+           DISPLAY 'HCTIERSM - SCENARIO: ' WS-SIM-SCENARIO-LABEL
+           DISPLAY 'HCTIERSM - TIER-1 THRESHOLD: '
+               WS-SIM-TIER-1-THRESHOLD
+           DISPLAY 'HCTIERSM - TIER-2 THRESHOLD: '
+               WS-SIM-TIER-2-THRESHOLD
+           .
+       2000-LOAD-SCENARIO-PARMS-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 3000 - RUN THE PROPOSED SCENARIO AGAINST EVERY ACTIVE,         *
+      * CREDENTIALED PROVIDER AND REPORT WHICH ONES WOULD MOVE TIERS.  *
+      * NO ROW IN PROVIDER_MASTER IS EVER UPDATED BY THIS PROGRAM.      *
+      *================================================================*
+       3000-SIMULATE-TIERING.
+           PERFORM 3100-WRITE-REPORT-HEADERS
+
+           EXEC SQL
+               DECLARE TIER_SIM_CURSOR CURSOR FOR
+               SELECT PROVIDER_ID, NPI, TIER_LEVEL,
+                      COALESCE(QUALITY_SCORE, 0),
+                      COALESCE(COST_EFFICIENCY_SCORE, 0),
+                      COALESCE(PATIENT_SAT_SCORE, 0),
+                      COALESCE(CLINICAL_OUTCOME_SCORE, 0)
+               FROM PROVIDER_MASTER
+               WHERE STATUS = 'AC'
+                 AND CRED_STATUS IN ('FA', 'CA')
+           END-EXEC
+
+           EXEC SQL
+               OPEN TIER_SIM_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'HCTIERSM - CANNOT OPEN TIER SIM CURSOR'
+               GO TO 3000-SIMULATE-TIERING-EXIT
+           END-IF
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH TIER_SIM_CURSOR
+                   INTO :HV-SIM-PROVIDER-ID, :HV-SIM-NPI,
+                        :HV-SIM-TIER-LEVEL,
+                        :HV-SIM-QUALITY-SCORE, :HV-SIM-COST-SCORE,
+                        :HV-SIM-SATISFACTION-SCORE,
+                        :HV-SIM-OUTCOMES-SCORE
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM 3200-SIMULATE-ONE-PROVIDER
+                       THRU 3200-EXIT
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE TIER_SIM_CURSOR
+           END-EXEC
+
+           PERFORM 3300-WRITE-SUMMARY-LINES
+
+           DISPLAY 'HCTIERSM - SIMULATION COMPLETE'
+           .
+       3000-SIMULATE-TIERING-EXIT.
+           EXIT.
+
+       3100-WRITE-REPORT-HEADERS.
+      *----------------------------------------------------------------*
+      * WRITE REPORT HEADERS, INCLUDING THE SCENARIO BEING EVALUATED  *
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-RPT-PAGE-NO
+           MOVE WS-SIM-SCENARIO-LABEL TO WS-RPT-SCENARIO-LABEL
+           MOVE WS-SIM-TIER-1-THRESHOLD TO WS-RPT-TIER-1-THRESH
+           MOVE WS-SIM-TIER-2-THRESHOLD TO WS-RPT-TIER-2-THRESH
+
+           WRITE TIER-SIM-REPORT-REC FROM WS-RPT-HEADER-1
+               AFTER ADVANCING PAGE
+           WRITE TIER-SIM-REPORT-REC FROM WS-RPT-HEADER-2
+               AFTER ADVANCING 1 LINE
+           WRITE TIER-SIM-REPORT-REC FROM WS-RPT-HEADER-3
+               AFTER ADVANCING 1 LINE
+           MOVE SPACES TO TIER-SIM-REPORT-REC
+           WRITE TIER-SIM-REPORT-REC
+               AFTER ADVANCING 1 LINE
+           MOVE 4 TO WS-LINE-COUNT
+           .
+
+       3200-SIMULATE-ONE-PROVIDER.
+      *----------------------------------------------------------------*
+      * COMPUTE THE COMPOSITE SCORE AND SIMULATED TIER FOR ONE         *
+      * PROVIDER, USING THE SAME WEIGHTED-AVERAGE FORMULA AS           *
+      * HCPRVMNT'S 4200-ASSIGN-NETWORK-TIER BUT WITH THE PROPOSED      *
+      * SCENARIO'S THRESHOLDS/WEIGHTS                                  *
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-CTR-PROVIDERS-SIMULATED
+
+           COMPUTE WS-SIM-COMPOSITE-SCORE =
+               (HV-SIM-QUALITY-SCORE * WS-SIM-QUALITY-WEIGHT) +
+               (HV-SIM-COST-SCORE * WS-SIM-COST-WEIGHT) +
+               (HV-SIM-SATISFACTION-SCORE *
+                   WS-SIM-SATISFACTION-WEIGHT) +
+               (HV-SIM-OUTCOMES-SCORE * WS-SIM-OUTCOMES-WEIGHT)
+
+           IF WS-SIM-COMPOSITE-SCORE >= WS-SIM-TIER-1-THRESHOLD
+               MOVE '1' TO WS-SIM-ASSIGNED-TIER
+               ADD 1 TO WS-CTR-TO-TIER-1
+           ELSE
+               IF WS-SIM-COMPOSITE-SCORE >= WS-SIM-TIER-2-THRESHOLD
+                   MOVE '2' TO WS-SIM-ASSIGNED-TIER
+                   ADD 1 TO WS-CTR-TO-TIER-2
+               ELSE
+                   MOVE '3' TO WS-SIM-ASSIGNED-TIER
+                   ADD 1 TO WS-CTR-TO-TIER-3
+               END-IF
+           END-IF
+
+           MOVE HV-SIM-TIER-LEVEL TO WS-SIM-CURRENT-TIER
+
+           IF WS-SIM-ASSIGNED-TIER = WS-SIM-CURRENT-TIER
+               ADD 1 TO WS-CTR-UNCHANGED
+               GO TO 3200-EXIT
+           END-IF
+
+           IF WS-SIM-ASSIGNED-TIER < WS-SIM-CURRENT-TIER
+               MOVE 'UP' TO WS-SIM-MOVE-DIRECTION
+               ADD 1 TO WS-CTR-MOVED-UP
+           ELSE
+               MOVE 'DOWN' TO WS-SIM-MOVE-DIRECTION
+               ADD 1 TO WS-CTR-MOVED-DOWN
+           END-IF
+
+           PERFORM 3250-WRITE-DETAIL-LINE
+           .
+       3200-EXIT.
+           EXIT.
+
+       3250-WRITE-DETAIL-LINE.
+      *----------------------------------------------------------------*
+      * WRITE ONE DETAIL LINE FOR A PROVIDER WHOSE TIER WOULD MOVE,   *
+      * PAGING THE REPORT AS NEEDED                                    *
+      *----------------------------------------------------------------*
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 3100-WRITE-REPORT-HEADERS
+           END-IF
+
+           MOVE HV-SIM-PROVIDER-ID TO WS-RPT-PROVIDER-ID
+           MOVE HV-SIM-NPI TO WS-RPT-NPI
+           MOVE WS-SIM-COMPOSITE-SCORE TO WS-RPT-COMPOSITE
+
+           EVALUATE WS-SIM-CURRENT-TIER
+               WHEN '1' MOVE 'TIER-1' TO WS-RPT-CURRENT-TIER
+               WHEN '2' MOVE 'TIER-2' TO WS-RPT-CURRENT-TIER
+               WHEN '3' MOVE 'TIER-3' TO WS-RPT-CURRENT-TIER
+               WHEN OTHER MOVE 'UNSET ' TO WS-RPT-CURRENT-TIER
+           END-EVALUATE
+
+           EVALUATE WS-SIM-ASSIGNED-TIER
+               WHEN '1' MOVE 'TIER-1' TO WS-RPT-SIM-TIER
+               WHEN '2' MOVE 'TIER-2' TO WS-RPT-SIM-TIER
+               WHEN '3' MOVE 'TIER-3' TO WS-RPT-SIM-TIER
+           END-EVALUATE
+
+           MOVE WS-SIM-MOVE-DIRECTION TO WS-RPT-MOVE-DIRECTION
+
+           WRITE TIER-SIM-REPORT-REC FROM WS-RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+       3300-WRITE-SUMMARY-LINES.
+      *----------------------------------------------------------------*
+      * WRITE THE SIMULATION IMPACT SUMMARY AT THE END OF THE REPORT  *
+      *----------------------------------------------------------------*
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 3100-WRITE-REPORT-HEADERS
+           END-IF
+
+           MOVE SPACES TO TIER-SIM-REPORT-REC
+           WRITE TIER-SIM-REPORT-REC
+               AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO WS-RPT-DETAIL-LINE
+           STRING 'PROVIDERS SIMULATED: ' WS-CTR-PROVIDERS-SIMULATED
+               '   UNCHANGED: ' WS-CTR-UNCHANGED
+               DELIMITED BY SIZE
+               INTO WS-RPT-DETAIL-LINE
+           END-STRING
+           WRITE TIER-SIM-REPORT-REC FROM WS-RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO WS-RPT-DETAIL-LINE
+           STRING 'MOVED UP: ' WS-CTR-MOVED-UP
+               '   MOVED DOWN: ' WS-CTR-MOVED-DOWN
+               DELIMITED BY SIZE
+               INTO WS-RPT-DETAIL-LINE
+           END-STRING
+           WRITE TIER-SIM-REPORT-REC FROM WS-RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO WS-RPT-DETAIL-LINE
+           STRING 'WOULD BE TIER-1: ' WS-CTR-TO-TIER-1
+               '   TIER-2: ' WS-CTR-TO-TIER-2
+               '   TIER-3: ' WS-CTR-TO-TIER-3
+               DELIMITED BY SIZE
+               INTO WS-RPT-DETAIL-LINE
+           END-STRING
+           WRITE TIER-SIM-REPORT-REC FROM WS-RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           .
+
+       8000-ERROR-HANDLER.
+      *================================================================*
+      * CENTRALIZED ERROR HANDLING                                     *
+      *================================================================*
+           ADD 1 TO WS-ERR-COUNT
+           MOVE 'HCTIERSM' TO WS-ERR-PROGRAM
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           DISPLAY 'HCTIERSM - ERROR: ' WS-ERR-MESSAGE
+           DISPLAY 'HCTIERSM - SEVERITY: ' WS-ERR-SEVERITY
+           DISPLAY 'HCTIERSM - ERROR COUNT: ' WS-ERR-COUNT
+
+           IF WS-ERR-FATAL
+               DISPLAY 'HCTIERSM - FATAL ERROR - ABENDING'
+               PERFORM 9000-TERMINATION
+               STOP RUN
+           END-IF
+           .
+
+       9000-TERMINATION.
+      *================================================================*
+      * PRINT PROCESSING STATISTICS, CLOSE THE FILES, AND END THE RUN *
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-END-TIME
+
+           DISPLAY '================================================='
+           DISPLAY 'HCTIERSM - PROCESSING STATISTICS'
+           DISPLAY '================================================='
+           DISPLAY 'SCENARIO EVALUATED:     ' WS-SIM-SCENARIO-LABEL
+           DISPLAY 'PROVIDERS SIMULATED:    '
+               WS-CTR-PROVIDERS-SIMULATED
+           DISPLAY 'TIER UNCHANGED:         ' WS-CTR-UNCHANGED
+           DISPLAY 'MOVED UP A TIER:        ' WS-CTR-MOVED-UP
+           DISPLAY 'MOVED DOWN A TIER:      ' WS-CTR-MOVED-DOWN
+           DISPLAY 'ERRORS ENCOUNTERED:     ' WS-ERR-COUNT
+           DISPLAY 'START TIME:             ' WS-STAT-START-TIME
+           DISPLAY 'END TIME:               ' WS-STAT-END-TIME
+           DISPLAY '================================================='
+
+           CLOSE TIER-SIM-REPORT
+           .
