@@ -104,6 +104,11 @@
       * 2023-03-01 PGUPTA     HC-07480   MEDICAID REDETERMINATION
       * 2023-09-01 SWRIGHT    HC-07612   ICD-10 ELIG RULE UPDATES
       * 2024-01-15 TLIU       HC-07780   IRA ENHANCED APTC EXTENSION
+      * 2024-10-01 NCARTER    HC-07900   WORKING-SPOUSE SURCHARGE EDIT
+      * 2024-10-15 NCARTER    HC-07935   LOOK-ALIKE MEMBER DETECTION
+      * 2024-11-04 NCARTER    HC-07960   PART D TrOOP ACCUM TRACKING
+      * 2024-11-18 NCARTER    HC-07985   REAL-TIME ELIGIBILITY ENTRY
+      *                                  POINT (HCELIGVR-RTELIG)
       *================================================================*
        IDENTIFICATION DIVISION.
       *================================================================*
@@ -435,6 +440,9 @@
            05  WS-ELIG-ACTIVE-FLAG    PIC X(01)  VALUE 'N'.
                88  WS-ELIG-ACTIVE                VALUE 'Y'.
                88  WS-ELIG-INACTIVE              VALUE 'N'.
+           05  WS-RT-ENGINE-FLAG      PIC X(01)  VALUE 'N'.
+               88  WS-RT-ENGINE-READY            VALUE 'Y'.
+               88  WS-RT-ENGINE-NOT-READY        VALUE 'N'.
            05  WS-ACCUM-OVERFLOW-FLAG PIC X(01)  VALUE 'N'.
                88  WS-ACCUM-OVERFLOW             VALUE 'Y'.
            05  WS-COBRA-ELIGIBLE-FLAG PIC X(01)  VALUE 'N'.
@@ -489,6 +497,9 @@
                88  WS-CASCADE-TERM               VALUE 'Y'.
            05  WS-SSN-DUP-FLAG        PIC X(01)  VALUE 'N'.
                88  WS-SSN-IS-DUPLICATE           VALUE 'Y'.
+           05  WS-LOOKALIKE-FLAG      PIC X(01)  VALUE 'N'.
+               88  WS-LOOKALIKE-FOUND            VALUE 'Y'.
+           05  WS-LOOKALIKE-NAME-KEY  PIC X(04).
 
       *----------------------------------------------------------------*
       * COUNTERS AND ACCUMULATORS
@@ -520,6 +531,9 @@
            05  WS-COBRA-LTR-CNT       PIC S9(09) COMP VALUE 0.
            05  WS-RECOUP-CNT          PIC S9(09) COMP VALUE 0.
            05  WS-CASCADE-TERM-CNT    PIC S9(09) COMP VALUE 0.
+           05  WS-SPOUSE-SURCHG-CNT   PIC S9(09) COMP VALUE 0.
+           05  WS-LOOKALIKE-CNT       PIC S9(09) COMP VALUE 0.
+           05  WS-TROOP-INIT-CNT      PIC S9(09) COMP VALUE 0.
 
       *----------------------------------------------------------------*
       * DATE AND TIME WORKING FIELDS
@@ -819,6 +833,16 @@
                88  WS-MSP-ESRD        VALUE '41'.
                88  WS-MSP-DISABILITY  VALUE '43'.
 
+      *----------------------------------------------------------------*
+      * MEDICARE PART D TrOOP (TRUE OUT-OF-POCKET) WORK AREA
+      *----------------------------------------------------------------*
+       01  WS-TROOP-WORK.
+           05  WS-RX-COV-PHASE        PIC X(03) VALUE 'DED'.
+               88  WS-RX-PHASE-DEDUCTIBLE    VALUE 'DED'.
+               88  WS-RX-PHASE-INITIAL       VALUE 'ICP'.
+               88  WS-RX-PHASE-GAP           VALUE 'GAP'.
+               88  WS-RX-PHASE-CATASTROPHIC  VALUE 'CAT'.
+
       *----------------------------------------------------------------*
       * SPECIAL PROGRAMS TABLE
       *----------------------------------------------------------------*
@@ -1077,6 +1101,8 @@
            05  HV-MA-ANNUAL-USED      PIC S9(09)V99.
            05  HV-MA-CARRYOVER        PIC S9(07)V99.
            05  HV-MA-LAST-UPDATED     PIC X(26).
+           05  HV-MA-TROOP-USED       PIC S9(07)V99.
+           05  HV-MA-RX-COV-PHASE     PIC X(03).
 
        01  HV-FAMILY-ACCUM.
            05  HV-FA-SUBSCRIBER-ID    PIC X(12).
@@ -1184,6 +1210,7 @@
 
        01  HV-COB-INFO.
            05  HV-COB-MEMBER-ID       PIC X(12).
+           05  HV-COB-SSN             PIC X(09).
            05  HV-COB-OTHER-PAYER     PIC X(08).
            05  HV-COB-OTHER-MBR-ID    PIC X(20).
            05  HV-COB-OTHER-GROUP     PIC X(15).
@@ -1214,6 +1241,29 @@
 
            EXEC SQL END DECLARE SECTION END-EXEC.
 
+       LINKAGE SECTION.
+      *-----------------------------------------------------------------
+      * PARAMETERS FOR THE REAL-TIME ELIGIBILITY ENTRY POINT. A
+      * PROVIDER-FACING CALLER (E.G. A WEB/IVR FRONT END) CALLS
+      * 'HCELIGVR-RTELIG' TO RUN A SINGLE 270 INQUIRY THROUGH
+      * 3105-BUILD-ELIGIBILITY-RESPONSE - THE SAME BENEFIT AND
+      * ACCUMULATOR LOGIC THE BATCH 270/271 CYCLE USES - AND GET AN
+      * IMMEDIATE 271-EQUIVALENT RESPONSE BACK, WITHOUT READING OR
+      * WRITING ELIG270/ELIG271.
+      *-----------------------------------------------------------------
+       01  LK-RT-270-INQUIRY.
+           05  LK-RT-TRANS-ID          PIC X(10).
+           05  LK-RT-MEMBER-ID         PIC X(12).
+           05  LK-RT-SUBSCRIBER-ID     PIC X(12).
+           05  LK-RT-SERVICE-DATE      PIC X(08).
+           05  LK-RT-SERVICE-TYPE      PIC X(03).
+           05  LK-RT-PROVIDER-NPI      PIC X(10).
+           05  LK-RT-PAYER-ID          PIC X(10).
+           05  LK-RT-PROCEDURE-CD      PIC X(05).
+           05  LK-RT-DIAGNOSIS-CD      PIC X(08).
+
+       01  LK-RT-271-RESPONSE          PIC X(600).
+
       *================================================================*
        PROCEDURE DIVISION.
       *================================================================*
@@ -1646,6 +1696,9 @@
                END-IF
            END-IF
 
+      *    STEP 2B: LOOK-ALIKE MEMBER DETECTION
+           PERFORM 4095-CHECK-LOOKALIKE-MEMBER
+
       *    STEP 3: VERIFY MEMBER NOT ALREADY ACTIVE
            MOVE E834-MEMBER-ID TO HV-ME-MEMBER-ID
 
@@ -2082,6 +2135,9 @@
                PERFORM 4300-FAMILY-ACCUM-ROLLUP
                MOVE 'DADD' TO WS-AUD-ACTION
                PERFORM 7000-WRITE-AUDIT-TRAIL
+               IF E834-REL-SPOUSE
+                   PERFORM 2305-VALIDATE-SPOUSE-SURCHARGE
+               END-IF
                MOVE 'DEPENDENT ADDED    ' TO WS-RPT-MSG
            ELSE
                ADD 1 TO WS-834-ERROR-CNT
@@ -2093,6 +2149,55 @@
        2300-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+       2305-VALIDATE-SPOUSE-SURCHARGE.
+      *----------------------------------------------------------------*
+      *    WORKING-SPOUSE SURCHARGE: DON'T TRUST A SELF-REPORTED
+      *    ATTESTATION - CHECK T_COB_OTHER_INS FOR OTHER EMPLOYER
+      *    GROUP COVERAGE AVAILABLE TO THE SPOUSE (MATCHED BY SSN,
+      *    SINCE THE SPOUSE'S OWN MEMBER ID WAS JUST GENERATED AND
+      *    WON'T APPEAR ON ANY PRIOR COB FEED) SO THE SURCHARGE CAN
+      *    BE APPLIED CORRECTLY AND THE DECISION AUDITED
+           MOVE E834-MEMBER-SSN TO HV-COB-SSN
+
+           EXEC SQL
+               SELECT other_payer_cd, other_member_id, other_group_no
+               INTO   :HV-COB-OTHER-PAYER, :HV-COB-OTHER-MBR-ID,
+                      :HV-COB-OTHER-GROUP
+               FROM   T_COB_OTHER_INS
+               WHERE  ssn = :HV-COB-SSN
+               AND    other_payer_cd NOT = SPACES
+               AND    (term_date >= :WS-CURR-DATE-8
+                       OR term_date = '99991231')
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE 'Y' TO WS-COB-HAS-OTHER-INS
+           ELSE
+               MOVE 'N' TO WS-COB-HAS-OTHER-INS
+           END-IF
+
+      *    PERSIST THE SYSTEM-VERIFIED SURCHARGE FLAG ON THE NEW
+      *    DEPENDENT RECORD, REGARDLESS OF OUTCOME
+           EXEC SQL
+               UPDATE T_MEMBER_ELIG
+               SET    surcharge_ind = :WS-COB-HAS-OTHER-INS
+               WHERE  member_id     = :WS-NEW-MEMBER-ID
+           END-EXEC
+
+           IF WS-HAS-OTHER-INS
+               ADD 1 TO WS-SPOUSE-SURCHG-CNT
+               MOVE 'SURC' TO WS-AUD-ACTION
+               MOVE 'SURCHARGE_IND' TO WS-AUD-FIELD-NAME
+               MOVE SPACES TO WS-AUD-OLD-VALUE
+               MOVE 'Y' TO WS-AUD-NEW-VALUE
+               MOVE 'SPCOB' TO WS-AUD-REASON-CODE
+               PERFORM 7000-WRITE-AUDIT-TRAIL
+           END-IF
+           .
+       2305-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        2400-DEPENDENT-REMOVE.
       *----------------------------------------------------------------*
@@ -2914,7 +3019,28 @@
       *----------------------------------------------------------------*
        3100-VERIFY-ELIGIBILITY.
       *----------------------------------------------------------------*
-      *    REAL-TIME 270/271 ELIGIBILITY VERIFICATION
+      *    BATCH 270/271 ELIGIBILITY VERIFICATION - BUILDS THE 271
+      *    RESPONSE VIA 3105-BUILD-ELIGIBILITY-RESPONSE (THE SAME
+      *    PARAGRAPH THE HCELIGVR-RTELIG REAL-TIME ENTRY POINT USES)
+      *    AND WRITES IT TO THE ELIG271 BATCH OUTPUT FILE.
+           PERFORM 3105-BUILD-ELIGIBILITY-RESPONSE
+
+      *    WRITE 271 RESPONSE
+           MOVE WS-271-RESPONSE TO ELIG-271-RECORD
+           WRITE ELIG-271-RECORD
+           ADD 1 TO WS-271-WRITE-CNT
+
+      *    LOG INQUIRY
+           PERFORM 7100-LOG-ELIGIBILITY-INQUIRY
+           .
+
+      *----------------------------------------------------------------*
+       3105-BUILD-ELIGIBILITY-RESPONSE.
+      *----------------------------------------------------------------*
+      *    CORE 270/271 ELIGIBILITY VERIFICATION LOGIC - SAME BENEFIT
+      *    AND ACCUMULATOR PROCESSING FOR BOTH THE BATCH INQUIRY FILE
+      *    AND THE HCELIGVR-RTELIG REAL-TIME ENTRY POINT. LEAVES THE
+      *    RESULT IN WS-271-RESPONSE; DOES NOT WRITE ANY FILE OR LOG.
            MOVE E270-MEMBER-ID   TO HV-ME-MEMBER-ID
            MOVE E270-SERVICE-DATE TO HV-SERVICE-DATE
 
@@ -2997,14 +3123,6 @@
                        TO WS-271-REJECT-MSG
                END-IF
            END-IF
-
-      *    WRITE 271 RESPONSE
-           MOVE WS-271-RESPONSE TO ELIG-271-RECORD
-           WRITE ELIG-271-RECORD
-           ADD 1 TO WS-271-WRITE-CNT
-
-      *    LOG INQUIRY
-           PERFORM 7100-LOG-ELIGIBILITY-INQUIRY
            .
 
       *----------------------------------------------------------------*
@@ -3771,6 +3889,45 @@
                DELIMITED BY SIZE INTO WS-NEW-MEMBER-ID
            .
 
+      *----------------------------------------------------------------*
+       4095-CHECK-LOOKALIKE-MEMBER.
+      *----------------------------------------------------------------*
+      *    LOOK-ALIKE MEMBER DETECTION - A SLIGHT NAME CHANGE
+      *    (MARRIAGE, DATA ENTRY TYPO) OR A TRANSPOSED SSN CAN LEAVE
+      *    ONE PERSON SPLIT ACROSS TWO MEMBER RECORDS WITH THE EXACT
+      *    SSN-DUPLICATE CHECK ABOVE NEVER FIRING. FLAG ANY EXISTING
+      *    ACTIVE MEMBER WITH THE SAME DATE OF BIRTH WHOSE LAST NAME
+      *    MATCHES EXACTLY, MATCHES ON ITS FIRST FOUR CHARACTERS, OR
+      *    WHOSE SSN MATCHES, FOR MANUAL REVIEW - THIS DOES NOT BLOCK
+      *    THE ENROLLMENT, IT ONLY ENSURES SOMEONE LOOKS AT IT
+           MOVE 'N' TO WS-LOOKALIKE-FLAG
+           MOVE E834-LAST-NAME(1:4) TO WS-LOOKALIKE-NAME-KEY
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-MEMBER-COUNT-WORK
+               FROM   T_MEMBER_ELIG
+               WHERE  dob        = :E834-DOB
+               AND    status     = 'A'
+               AND    member_id <> :E834-MEMBER-ID
+               AND    (last_name = :E834-LAST-NAME
+                       OR last_name(1:4) = :WS-LOOKALIKE-NAME-KEY
+                       OR ssn = :E834-MEMBER-SSN)
+           END-EXEC
+
+           IF SQLCODE = 0 AND WS-MEMBER-COUNT-WORK > 0
+               SET WS-LOOKALIKE-FOUND TO TRUE
+               ADD 1 TO WS-LOOKALIKE-CNT
+               MOVE 'EL0016' TO WS-ERR-CODE
+               STRING 'POSSIBLE LOOK-ALIKE MEMBER - '
+                   WS-MEMBER-COUNT-WORK ' SIMILAR ACTIVE RECORD(S)'
+                   ' - MANUAL REVIEW REQUIRED'
+                   DELIMITED BY SIZE INTO WS-ERR-MSG
+               MOVE 'W' TO WS-ERR-SEV
+               PERFORM 8200-WRITE-ERROR-RECORD
+           END-IF
+           .
+
       *----------------------------------------------------------------*
        4100-CALCULATE-AGE.
       *----------------------------------------------------------------*
@@ -3802,23 +3959,47 @@
            MOVE ZEROES          TO HV-MA-CARRYOVER
            MOVE WS-CURRENT-DATE-TIME TO HV-MA-LAST-UPDATED
 
+      *        CHECK FOR MEDICARE PART D WRAP COVERAGE SO TrOOP CAN
+      *        BE TRACKED SEPARATELY FROM THE STANDARD ACCUMULATORS
+           MOVE ZEROES         TO HV-MA-TROOP-USED
+           SET WS-RX-PHASE-DEDUCTIBLE TO TRUE
+           MOVE E834-MEMBER-ID TO HV-COB-MEMBER-ID
+
+           EXEC SQL
+               SELECT medicare_part_d
+               INTO   :WS-COB-MCARE-PART-D
+               FROM   T_COB_OTHER_INS
+               WHERE  member_id = :HV-COB-MEMBER-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE 'N' TO WS-COB-MCARE-PART-D
+           END-IF
+
+           MOVE WS-RX-COV-PHASE TO HV-MA-RX-COV-PHASE
+
            EXEC SQL
                INSERT INTO T_MEMBER_ACCUM
                    (member_id, plan_year,
                     ded_used_in, ded_used_oon,
                     oop_used_in, oop_used_oon,
                     lifetime_used, annual_used,
-                    carryover_credit, last_updated)
+                    carryover_credit, last_updated,
+                    troop_used, rx_coverage_phase)
                VALUES
                    (:HV-MA-MEMBER-ID, :HV-MA-PLAN-YEAR,
                     :HV-MA-DED-USED-IN, :HV-MA-DED-USED-OON,
                     :HV-MA-OOP-USED-IN, :HV-MA-OOP-USED-OON,
                     :HV-MA-LIFETIME-USED, :HV-MA-ANNUAL-USED,
-                    :HV-MA-CARRYOVER, :HV-MA-LAST-UPDATED)
+                    :HV-MA-CARRYOVER, :HV-MA-LAST-UPDATED,
+                    :HV-MA-TROOP-USED, :HV-MA-RX-COV-PHASE)
            END-EXEC
 
            IF SQLCODE = 0
                ADD 1 TO WS-ACCUM-UPDATE-CNT
+               IF WS-COB-MCARE-PART-D = 'Y'
+                   ADD 1 TO WS-TROOP-INIT-CNT
+               END-IF
            END-IF
            .
 
@@ -4571,6 +4752,24 @@
                INTO ENRL-RPT-RECORD
            WRITE ENRL-RPT-RECORD
 
+           MOVE SPACES TO ENRL-RPT-RECORD
+           STRING '  SPOUSE SURCHARGES FLAGGED:'
+               WS-SPOUSE-SURCHG-CNT DELIMITED BY SIZE
+               INTO ENRL-RPT-RECORD
+           WRITE ENRL-RPT-RECORD
+
+           MOVE SPACES TO ENRL-RPT-RECORD
+           STRING '  LOOK-ALIKE MEMBERS FLAGGED:'
+               WS-LOOKALIKE-CNT DELIMITED BY SIZE
+               INTO ENRL-RPT-RECORD
+           WRITE ENRL-RPT-RECORD
+
+           MOVE SPACES TO ENRL-RPT-RECORD
+           STRING '  PART D TrOOP INITIALIZED:'
+               WS-TROOP-INIT-CNT DELIMITED BY SIZE
+               INTO ENRL-RPT-RECORD
+           WRITE ENRL-RPT-RECORD
+
            MOVE SPACES TO ENRL-RPT-RECORD
            STRING '  270 INQUIRIES:           '
                WS-270-READ-CNT DELIMITED BY SIZE
@@ -4706,6 +4905,12 @@
                WS-ACA-EXCHANGE-CNT
            DISPLAY 'HCELIGVR: RECOUPMENT RECORDS:      '
                WS-RECOUP-CNT
+           DISPLAY 'HCELIGVR: SPOUSE SURCHARGES:       '
+               WS-SPOUSE-SURCHG-CNT
+           DISPLAY 'HCELIGVR: LOOK-ALIKE MEMBERS:      '
+               WS-LOOKALIKE-CNT
+           DISPLAY 'HCELIGVR: PART D TrOOP INITIALIZED:'
+               WS-TROOP-INIT-CNT
            DISPLAY 'HCELIGVR: 270 INQUIRIES:           '
                WS-270-READ-CNT
            DISPLAY 'HCELIGVR: ERRORS:                  '
@@ -4737,3 +4942,63 @@
 
            STOP RUN
            .
+
+      *----------------------------------------------------------------*
+       9600-RT-VERIFY-ELIGIBILITY.
+      *================================================================*
+      * REAL-TIME ELIGIBILITY ENTRY POINT                              *
+      * A PROVIDER-FACING CALLER (WEB PORTAL, IVR, CLEARINGHOUSE)       *
+      * CALLS THIS ENTRY POINT ('HCELIGVR-RTELIG') TO RUN A SINGLE 270  *
+      * INQUIRY THROUGH 3105-BUILD-ELIGIBILITY-RESPONSE - THE SAME      *
+      * BENEFIT AND ACCUMULATOR LOGIC THE OVERNIGHT 270/271 BATCH CYCLE *
+      * USES - AND GET AN IMMEDIATE 271-EQUIVALENT RESPONSE BACK.       *
+      * ELIG270/ELIG271 ARE NOT TOUCHED BY THIS ENTRY; THE CALLER OWNS  *
+      * GETTING THE INQUIRY IN AND THE RESPONSE OUT.                    *
+      *================================================================*
+           ENTRY 'HCELIGVR-RTELIG' USING LK-RT-270-INQUIRY
+               LK-RT-271-RESPONSE
+
+           IF WS-RT-ENGINE-NOT-READY
+               PERFORM 9610-RT-INITIALIZE-ENGINE
+           END-IF
+
+           MOVE LK-RT-TRANS-ID      TO E270-TRANS-ID
+           MOVE LK-RT-MEMBER-ID     TO E270-MEMBER-ID
+           MOVE LK-RT-SUBSCRIBER-ID TO E270-SUBSCRIBER-ID
+           MOVE LK-RT-SERVICE-DATE  TO E270-SERVICE-DATE
+           MOVE LK-RT-SERVICE-TYPE  TO E270-SERVICE-TYPE
+           MOVE LK-RT-PROVIDER-NPI  TO E270-PROVIDER-NPI
+           MOVE LK-RT-PAYER-ID      TO E270-PAYER-ID
+           MOVE LK-RT-PROCEDURE-CD  TO E270-PROCEDURE-CD
+           MOVE LK-RT-DIAGNOSIS-CD  TO E270-DIAGNOSIS-CD
+
+           PERFORM 3105-BUILD-ELIGIBILITY-RESPONSE
+
+           MOVE WS-271-RESPONSE TO LK-RT-271-RESPONSE
+           ADD 1 TO WS-271-WRITE-CNT
+
+      *    LOG INQUIRY
+           PERFORM 7100-LOG-ELIGIBILITY-INQUIRY
+
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+       9610-RT-INITIALIZE-ENGINE.
+      *================================================================*
+      * ONE-TIME SETUP FOR THE REAL-TIME ELIGIBILITY ENTRY POINT.      *
+      * CONNECTS TO THE DATABASE AND LOADS THE PLAN TABLE, BUT DOES    *
+      * NOT OPEN ENRL-834-FILE/ELIG-270-FILE/ELIG-271-FILE - THOSE     *
+      * BELONG TO THE BATCH PATH ONLY.                                  *
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURR-YYYY WS-CURR-MM WS-CURR-DD
+               DELIMITED BY SIZE INTO WS-CURR-DATE-8
+
+           PERFORM 1100-CONNECT-DATABASE
+           PERFORM 1300-LOAD-PLAN-TABLE
+
+           SET WS-RT-ENGINE-READY TO TRUE
+
+           DISPLAY 'HCELIGVR - REAL-TIME ELIGIBILITY ENGINE READY'
+           .
