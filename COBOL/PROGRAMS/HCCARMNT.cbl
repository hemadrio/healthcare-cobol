@@ -0,0 +1,822 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HCCARMNT.
+      *================================================================*
+      * PROGRAM:     HCCARMNT                                          *
+      * DESCRIPTION: CARC/RARC DESCRIPTION TABLE MAINTENANCE UTILITY   *
+      *              APPLIES CMS-PUBLISHED CLAIM ADJUSTMENT REASON     *
+      *              CODE AND REMITTANCE ADVICE REMARK CODE RELEASE    *
+      *              UPDATES TO THE CARC_CODES/RARC_CODES DATABASE     *
+      *              TABLES THAT HCREMIT'S 6100-MAP-CARC-TO-           *
+      *              DESCRIPTION AND 6200-MAP-RARC-TO-DESCRIPTION      *
+      *              FALL BACK TO WHEN A CODE ISN'T IN THEIR COMPILED  *
+      *              120/60-ENTRY IN-MEMORY TABLES. EACH CODE CARRIES  *
+      *              AN EFFECTIVE AND EXPIRATION DATE SO A RELEASE     *
+      *              CAN BE LOADED AHEAD OF ITS EFFECTIVE DATE AND A   *
+      *              RETIRED CODE STOPS BEING OFFERED WITHOUT BEING    *
+      *              DELETED. PRODUCES A CONTROL REPORT OF CODES       *
+      *              ADDED, CHANGED, OR RETIRED, PLUS ANY RELEASE      *
+      *              ENTRIES REJECTED, SO THE UPDATE CAN BE REVIEWED   *
+      *              BEFORE THE NEXT REMITTANCE RUN USES IT.           *
+      *                                                                *
+      * SYSTEM:      HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)        *
+      * AUTHOR:      SYSTEMS DEVELOPMENT GROUP                         *
+      * DATE WRITTEN: 2025-05-13                                       *
+      *                                                                *
+      * MODIFICATION LOG:                                              *
+      * DATE       AUTHOR   DESCRIPTION                                *
+      * ---------- -------- ------------------------------------------ *
+      * 2025-05-13 NCARTER  INITIAL DEVELOPMENT                        *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CMS-CARC-RELEASE-FILE
+               ASSIGN TO CMSCARC
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CMSCA-STATUS.
+
+           SELECT CMS-RARC-RELEASE-FILE
+               ASSIGN TO CMSRARC
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CMSRA-STATUS.
+
+           SELECT CARC-AUDIT-FILE
+               ASSIGN TO CARCAUDT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CARAU-STATUS.
+
+           SELECT CARC-CONTROL-RPT
+               ASSIGN TO CARCCTRL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CARCT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------*
+      * CMS CARC RELEASE FILE - ONE ENTRY PER REASON CODE ADD/CHANGE/  *
+      * TERMINATE PUBLISHED IN THE QUARTERLY WPC CARC/RARC UPDATE      *
+      *----------------------------------------------------------------*
+       FD  CMS-CARC-RELEASE-FILE
+           RECORD CONTAINS 160 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CMS-CARC-RELEASE-REC.
+           05  CC-ACTION-CD                PIC X(01).
+               88  CC-ACTION-ADD           VALUE 'A'.
+               88  CC-ACTION-CHANGE        VALUE 'C'.
+               88  CC-ACTION-TERMINATE     VALUE 'T'.
+           05  CC-REASON-CODE               PIC X(05).
+           05  CC-REASON-DESC               PIC X(80).
+           05  CC-EFF-DT                    PIC 9(08).
+           05  CC-EXP-DT                    PIC 9(08).
+           05  CC-SUBMITTED-BY              PIC X(20).
+           05  CC-SUBMITTED-DT              PIC 9(08).
+           05  FILLER                       PIC X(38).
+
+       FD  CMS-RARC-RELEASE-FILE
+           RECORD CONTAINS 160 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CMS-RARC-RELEASE-REC.
+           05  CR-ACTION-CD                PIC X(01).
+               88  CR-ACTION-ADD           VALUE 'A'.
+               88  CR-ACTION-CHANGE        VALUE 'C'.
+               88  CR-ACTION-TERMINATE     VALUE 'T'.
+           05  CR-REMARK-CODE               PIC X(05).
+           05  CR-REMARK-DESC               PIC X(80).
+           05  CR-EFF-DT                    PIC 9(08).
+           05  CR-EXP-DT                    PIC 9(08).
+           05  CR-SUBMITTED-BY              PIC X(20).
+           05  CR-SUBMITTED-DT              PIC 9(08).
+           05  FILLER                       PIC X(38).
+
+       FD  CARC-AUDIT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 140 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CARC-AUDIT-REC.
+           05  CA-TABLE-ID                  PIC X(04).
+           05  CA-CODE                      PIC X(05).
+           05  CA-ACTION-CD                 PIC X(01).
+           05  CA-ACTION-RESULT             PIC X(08).
+           05  CA-REJECT-REASON             PIC X(60).
+           05  CA-SUBMITTED-BY              PIC X(20).
+           05  CA-SUBMITTED-DT              PIC 9(08).
+           05  CA-PROCESSED-TS              PIC X(26).
+           05  CA-FILLER                    PIC X(13).
+
+       FD  CARC-CONTROL-RPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CARC-CONTROL-REC                 PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       COPY CPYSQLCA.
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-CMSCA-STATUS              PIC X(02).
+               88  CMSCA-OK                 VALUE '00'.
+               88  CMSCA-EOF                VALUE '10'.
+           05  WS-CMSRA-STATUS              PIC X(02).
+               88  CMSRA-OK                 VALUE '00'.
+               88  CMSRA-EOF                VALUE '10'.
+           05  WS-CARAU-STATUS              PIC X(02).
+               88  CARAU-OK                 VALUE '00'.
+           05  WS-CARCT-STATUS              PIC X(02).
+               88  CARCT-OK                 VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-CMSCA-EOF-SW              PIC X(01) VALUE 'N'.
+               88  CMSCA-AT-EOF             VALUE 'Y'.
+           05  WS-CMSRA-EOF-SW              PIC X(01) VALUE 'N'.
+               88  CMSRA-AT-EOF             VALUE 'Y'.
+           05  WS-TXN-VALID-SW              PIC X(01) VALUE 'Y'.
+               88  WS-TXN-IS-VALID          VALUE 'Y'.
+
+       01  WS-HOST-VARIABLES.
+           05  HV-REASON-CODE               PIC X(05).
+           05  HV-REASON-DESC               PIC X(80).
+           05  HV-REMARK-CODE               PIC X(05).
+           05  HV-REMARK-DESC               PIC X(80).
+           05  HV-EFF-DT                    PIC 9(08).
+           05  HV-EXP-DT                    PIC 9(08).
+           05  HV-ROW-COUNT                 PIC S9(09) COMP VALUE 0.
+
+       01  WS-CONTROL-COUNTERS.
+           05  WS-CTR-CARC-READ             PIC 9(05) VALUE 0.
+           05  WS-CTR-CARC-ADDED            PIC 9(05) VALUE 0.
+           05  WS-CTR-CARC-CHANGED          PIC 9(05) VALUE 0.
+           05  WS-CTR-CARC-TERMINATED       PIC 9(05) VALUE 0.
+           05  WS-CTR-CARC-REJECTED         PIC 9(05) VALUE 0.
+           05  WS-CTR-RARC-READ             PIC 9(05) VALUE 0.
+           05  WS-CTR-RARC-ADDED            PIC 9(05) VALUE 0.
+           05  WS-CTR-RARC-CHANGED          PIC 9(05) VALUE 0.
+           05  WS-CTR-RARC-TERMINATED       PIC 9(05) VALUE 0.
+           05  WS-CTR-RARC-REJECTED         PIC 9(05) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-PAGE-COUNT                PIC 9(05) VALUE 0.
+           05  WS-LINE-COUNT                PIC 9(03) VALUE 99.
+           05  WS-LINES-PER-PAGE            PIC 9(03) VALUE 55.
+           05  WS-TXN-REJECT-REASON         PIC X(60).
+
+       01  WS-RPT-HEADER-1.
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(50)
+               VALUE 'HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)'.
+           05  FILLER                       PIC X(30) VALUE SPACES.
+           05  FILLER                       PIC X(06) VALUE 'DATE: '.
+           05  WS-RPT-DATE                  PIC X(10).
+           05  FILLER                       PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-HEADER-2.
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(50)
+               VALUE 'CARC/RARC TABLE MAINTENANCE CONTROL REPORT'.
+           05  FILLER                       PIC X(30) VALUE SPACES.
+           05  FILLER                       PIC X(06) VALUE 'PAGE: '.
+           05  WS-RPT-PAGE-NO               PIC Z,ZZ9.
+           05  FILLER                       PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  WS-RPT-TABLE-ID              PIC X(04).
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  WS-RPT-CODE                  PIC X(05).
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  WS-RPT-ACTION                PIC X(10).
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  WS-RPT-DETAIL                PIC X(80).
+
+       COPY CPYERROR.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+      *================================================================*
+      * MAINLINE - APPLY EACH CMS RELEASE FEED AGAINST ITS TABLE       *
+      *================================================================*
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-PROCESS-CARC-RELEASE
+               THRU 2000-PROCESS-CARC-RELEASE-EXIT
+           PERFORM 3000-PROCESS-RARC-RELEASE
+               THRU 3000-PROCESS-RARC-RELEASE-EXIT
+           PERFORM 9000-TERMINATION
+           STOP RUN
+           .
+
+       1000-INITIALIZATION.
+      *----------------------------------------------------------------*
+      * OPEN THE CONTROL REPORT AND AUDIT TRAIL AND WRITE THE HEADING  *
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RPT-DATE
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-START-TIME
+
+           PERFORM 1050-CONNECT-DATABASE
+
+           OPEN OUTPUT CARC-CONTROL-RPT
+           IF WS-CARCT-STATUS NOT = '00'
+               MOVE 'CARC-CONTROL-RPT OPEN FAILED' TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           OPEN OUTPUT CARC-AUDIT-FILE
+           IF WS-CARAU-STATUS NOT = '00'
+               MOVE 'CARC-AUDIT-FILE OPEN FAILED' TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           PERFORM 1100-WRITE-REPORT-HEADERS
+           .
+
+       1050-CONNECT-DATABASE.
+      *----------------------------------------------------------------*
+      * ESTABLISH SYBASE DATABASE CONNECTION FOR CARC_CODES/RARC_CODES *
+      *----------------------------------------------------------------*
+           MOVE WS-SYB-SERVER   TO WS-DB-SERVER-NAME
+           MOVE WS-SYB-DATABASE TO WS-DB-DATABASE-NAME
+           MOVE WS-SYB-USER     TO WS-DB-USER-ID
+
+           EXEC SQL
+               CONNECT TO :WS-SYB-SERVER
+               USER :WS-SYB-USER
+               USING :WS-SYB-PASSWORD
+           END-EXEC
+
+           IF WS-SQLCODE NOT = 0
+               STRING 'DATABASE CONNECT FAILED - SQLCODE: '
+                   WS-SQLCODE
+                   DELIMITED BY SIZE
+                   INTO WS-ERR-MESSAGE
+               END-STRING
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           SET WS-DB-CONNECTED TO TRUE
+           MOVE 'C' TO WS-DB-CONN-STATUS
+
+           EXEC SQL
+               USE :WS-SYB-DATABASE
+           END-EXEC
+
+           DISPLAY 'HCCARMNT - DATABASE CONNECTION ESTABLISHED'
+           .
+
+       1100-WRITE-REPORT-HEADERS.
+      *----------------------------------------------------------------*
+      * WRITE REPORT HEADERS TO THE CONTROL REPORT                    *
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-RPT-PAGE-NO
+           WRITE CARC-CONTROL-REC FROM WS-RPT-HEADER-1
+               AFTER ADVANCING PAGE
+           WRITE CARC-CONTROL-REC FROM WS-RPT-HEADER-2
+               AFTER ADVANCING 1 LINE
+           MOVE SPACES TO CARC-CONTROL-REC
+           WRITE CARC-CONTROL-REC
+               AFTER ADVANCING 1 LINE
+           MOVE 3 TO WS-LINE-COUNT
+           .
+
+       1200-WRITE-DETAIL-LINE.
+      *----------------------------------------------------------------*
+      * WRITE ONE DETAIL LINE, PAGING THE CONTROL REPORT AS NEEDED     *
+      *----------------------------------------------------------------*
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1100-WRITE-REPORT-HEADERS
+           END-IF
+           WRITE CARC-CONTROL-REC FROM WS-RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+      *================================================================*
+      * 2000 - READ AND APPLY EACH CARC RELEASE ENTRY AGAINST          *
+      * CARC_CODES                                                     *
+      *================================================================*
+       2000-PROCESS-CARC-RELEASE.
+           OPEN INPUT CMS-CARC-RELEASE-FILE
+           IF WS-CMSCA-STATUS NOT = '00'
+               DISPLAY 'HCCARMNT - NO CARC RELEASE FILE FOUND - '
+                   WS-CMSCA-STATUS
+               GO TO 2000-PROCESS-CARC-RELEASE-EXIT
+           END-IF
+
+           PERFORM UNTIL CMSCA-AT-EOF
+               READ CMS-CARC-RELEASE-FILE
+                   AT END
+                       SET CMSCA-AT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CTR-CARC-READ
+                       PERFORM 2100-VALIDATE-AND-APPLY-CARC
+                           THRU 2100-VALIDATE-AND-APPLY-CARC-EXIT
+               END-READ
+           END-PERFORM
+
+           CLOSE CMS-CARC-RELEASE-FILE
+           .
+       2000-PROCESS-CARC-RELEASE-EXIT.
+           EXIT.
+
+       2100-VALIDATE-AND-APPLY-CARC.
+      *----------------------------------------------------------------*
+      * VALIDATE ONE CARC RELEASE ENTRY AND APPLY IT TO CARC_CODES     *
+      *----------------------------------------------------------------*
+           SET WS-TXN-IS-VALID TO TRUE
+           MOVE SPACES TO WS-TXN-REJECT-REASON
+
+           IF NOT CC-ACTION-ADD AND NOT CC-ACTION-CHANGE
+               AND NOT CC-ACTION-TERMINATE
+               MOVE 'N' TO WS-TXN-VALID-SW
+               MOVE 'INVALID ACTION CODE - MUST BE A, C, OR T'
+                   TO WS-TXN-REJECT-REASON
+           END-IF
+
+           IF WS-TXN-IS-VALID AND CC-REASON-CODE = SPACES
+               MOVE 'N' TO WS-TXN-VALID-SW
+               MOVE 'REASON CODE IS REQUIRED' TO WS-TXN-REJECT-REASON
+           END-IF
+
+           IF WS-TXN-IS-VALID AND CC-EFF-DT = 0
+               MOVE 'N' TO WS-TXN-VALID-SW
+               MOVE 'EFFECTIVE DATE IS REQUIRED'
+                   TO WS-TXN-REJECT-REASON
+           END-IF
+
+           IF WS-TXN-IS-VALID
+               MOVE CC-REASON-CODE TO HV-REASON-CODE
+               EXEC SQL
+                   SELECT COUNT(*)
+                   INTO   :HV-ROW-COUNT
+                   FROM   CARC_CODES
+                   WHERE  REASON_CODE = :HV-REASON-CODE
+               END-EXEC
+
+               IF CC-ACTION-ADD
+                   IF HV-ROW-COUNT > 0
+                       MOVE 'N' TO WS-TXN-VALID-SW
+                       MOVE 'DUPLICATE REASON CODE - USE CHANGE ACTION'
+                           TO WS-TXN-REJECT-REASON
+                   ELSE
+                       PERFORM 2110-INSERT-CARC-CODE
+                       ADD 1 TO WS-CTR-CARC-ADDED
+                   END-IF
+               END-IF
+
+               IF CC-ACTION-CHANGE
+                   IF HV-ROW-COUNT = 0
+                       MOVE 'N' TO WS-TXN-VALID-SW
+                       MOVE 'REASON CODE NOT ON FILE - USE ADD ACTION'
+                           TO WS-TXN-REJECT-REASON
+                   ELSE
+                       PERFORM 2120-UPDATE-CARC-CODE
+                       ADD 1 TO WS-CTR-CARC-CHANGED
+                   END-IF
+               END-IF
+
+               IF CC-ACTION-TERMINATE
+                   IF HV-ROW-COUNT = 0
+                       MOVE 'N' TO WS-TXN-VALID-SW
+                       MOVE 'REASON CODE NOT ON FILE'
+                           TO WS-TXN-REJECT-REASON
+                   ELSE
+                       PERFORM 2130-TERMINATE-CARC-CODE
+                       ADD 1 TO WS-CTR-CARC-TERMINATED
+                   END-IF
+               END-IF
+           END-IF
+
+           IF NOT WS-TXN-IS-VALID
+               ADD 1 TO WS-CTR-CARC-REJECTED
+           END-IF
+
+           PERFORM 2140-WRITE-CARC-AUDIT-RECORD
+           .
+       2100-VALIDATE-AND-APPLY-CARC-EXIT.
+           EXIT.
+
+       2110-INSERT-CARC-CODE.
+      *----------------------------------------------------------------*
+      * ADD A NEW REASON CODE TO CARC_CODES                            *
+      *----------------------------------------------------------------*
+           MOVE CC-REASON-CODE TO HV-REASON-CODE
+           MOVE CC-REASON-DESC TO HV-REASON-DESC
+           MOVE CC-EFF-DT      TO HV-EFF-DT
+           MOVE CC-EXP-DT      TO HV-EXP-DT
+
+           EXEC SQL
+               INSERT INTO CARC_CODES
+                   (REASON_CODE, REASON_DESC, ACTIVE_FLAG,
+                    EFFECTIVE_DATE, EXPIRATION_DATE)
+               VALUES
+                   (:HV-REASON-CODE, :HV-REASON-DESC, 'Y',
+                    :HV-EFF-DT, :HV-EXP-DT)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE 'INSERT INTO CARC_CODES FAILED' TO WS-ERR-MESSAGE
+               MOVE 'E' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+           .
+
+       2120-UPDATE-CARC-CODE.
+      *----------------------------------------------------------------*
+      * OVERLAY THE DESCRIPTION AND DATING ON AN EXISTING REASON CODE  *
+      *----------------------------------------------------------------*
+           MOVE CC-REASON-CODE TO HV-REASON-CODE
+           MOVE CC-REASON-DESC TO HV-REASON-DESC
+           MOVE CC-EFF-DT      TO HV-EFF-DT
+           MOVE CC-EXP-DT      TO HV-EXP-DT
+
+           EXEC SQL
+               UPDATE CARC_CODES
+               SET    REASON_DESC = :HV-REASON-DESC,
+                      ACTIVE_FLAG = 'Y',
+                      EFFECTIVE_DATE = :HV-EFF-DT,
+                      EXPIRATION_DATE = :HV-EXP-DT
+               WHERE  REASON_CODE = :HV-REASON-CODE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE 'UPDATE OF CARC_CODES FAILED' TO WS-ERR-MESSAGE
+               MOVE 'E' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+           .
+
+       2130-TERMINATE-CARC-CODE.
+      *----------------------------------------------------------------*
+      * RETIRE A REASON CODE AS OF THE RELEASE'S EFFECTIVE DATE        *
+      * RATHER THAN DELETING IT, SO PRIOR REMITTANCES STILL RESOLVE    *
+      *----------------------------------------------------------------*
+           MOVE CC-REASON-CODE TO HV-REASON-CODE
+           IF CC-EXP-DT NOT = 0
+               MOVE CC-EXP-DT TO HV-EXP-DT
+           ELSE
+               MOVE CC-EFF-DT TO HV-EXP-DT
+           END-IF
+
+           EXEC SQL
+               UPDATE CARC_CODES
+               SET    ACTIVE_FLAG = 'N',
+                      EXPIRATION_DATE = :HV-EXP-DT
+               WHERE  REASON_CODE = :HV-REASON-CODE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE 'TERMINATE OF CARC_CODES FAILED' TO WS-ERR-MESSAGE
+               MOVE 'E' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+           .
+
+       2140-WRITE-CARC-AUDIT-RECORD.
+      *----------------------------------------------------------------*
+      * RECORD WHETHER THIS CARC RELEASE ENTRY WAS APPLIED OR          *
+      * REJECTED, AND REFLECT THE SAME ON THE CONTROL REPORT           *
+      *----------------------------------------------------------------*
+           MOVE 'CARC' TO CA-TABLE-ID
+           MOVE CC-REASON-CODE TO CA-CODE
+           MOVE CC-ACTION-CD TO CA-ACTION-CD
+           MOVE CC-SUBMITTED-BY TO CA-SUBMITTED-BY
+           MOVE CC-SUBMITTED-DT TO CA-SUBMITTED-DT
+           MOVE FUNCTION CURRENT-DATE TO CA-PROCESSED-TS
+           MOVE SPACES TO CA-FILLER
+
+           MOVE 'CARC' TO WS-RPT-TABLE-ID
+           MOVE CC-REASON-CODE TO WS-RPT-CODE
+
+           IF WS-TXN-IS-VALID
+               MOVE 'APPLIED ' TO CA-ACTION-RESULT
+               MOVE SPACES TO CA-REJECT-REASON
+               EVALUATE TRUE
+                   WHEN CC-ACTION-ADD
+                       MOVE 'ADDED     ' TO WS-RPT-ACTION
+                       MOVE 'NEW REASON CODE ADDED' TO WS-RPT-DETAIL
+                   WHEN CC-ACTION-CHANGE
+                       MOVE 'CHANGED   ' TO WS-RPT-ACTION
+                       MOVE 'EXISTING DESCRIPTION UPDATED'
+                           TO WS-RPT-DETAIL
+                   WHEN CC-ACTION-TERMINATE
+                       MOVE 'TERMINATED' TO WS-RPT-ACTION
+                       MOVE 'REASON CODE RETIRED' TO WS-RPT-DETAIL
+               END-EVALUATE
+           ELSE
+               MOVE 'REJECTED' TO CA-ACTION-RESULT
+               MOVE WS-TXN-REJECT-REASON TO CA-REJECT-REASON
+               MOVE 'REJECTED  ' TO WS-RPT-ACTION
+               MOVE WS-TXN-REJECT-REASON TO WS-RPT-DETAIL
+           END-IF
+
+           WRITE CARC-AUDIT-REC
+           PERFORM 1200-WRITE-DETAIL-LINE
+           .
+
+      *================================================================*
+      * 3000 - READ AND APPLY EACH RARC RELEASE ENTRY AGAINST          *
+      * RARC_CODES                                                     *
+      *================================================================*
+       3000-PROCESS-RARC-RELEASE.
+           OPEN INPUT CMS-RARC-RELEASE-FILE
+           IF WS-CMSRA-STATUS NOT = '00'
+               DISPLAY 'HCCARMNT - NO RARC RELEASE FILE FOUND - '
+                   WS-CMSRA-STATUS
+               GO TO 3000-PROCESS-RARC-RELEASE-EXIT
+           END-IF
+
+           PERFORM UNTIL CMSRA-AT-EOF
+               READ CMS-RARC-RELEASE-FILE
+                   AT END
+                       SET CMSRA-AT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CTR-RARC-READ
+                       PERFORM 3100-VALIDATE-AND-APPLY-RARC
+                           THRU 3100-VALIDATE-AND-APPLY-RARC-EXIT
+               END-READ
+           END-PERFORM
+
+           CLOSE CMS-RARC-RELEASE-FILE
+           .
+       3000-PROCESS-RARC-RELEASE-EXIT.
+           EXIT.
+
+       3100-VALIDATE-AND-APPLY-RARC.
+      *----------------------------------------------------------------*
+      * VALIDATE ONE RARC RELEASE ENTRY AND APPLY IT TO RARC_CODES     *
+      *----------------------------------------------------------------*
+           SET WS-TXN-IS-VALID TO TRUE
+           MOVE SPACES TO WS-TXN-REJECT-REASON
+
+           IF NOT CR-ACTION-ADD AND NOT CR-ACTION-CHANGE
+               AND NOT CR-ACTION-TERMINATE
+               MOVE 'N' TO WS-TXN-VALID-SW
+               MOVE 'INVALID ACTION CODE - MUST BE A, C, OR T'
+                   TO WS-TXN-REJECT-REASON
+           END-IF
+
+           IF WS-TXN-IS-VALID AND CR-REMARK-CODE = SPACES
+               MOVE 'N' TO WS-TXN-VALID-SW
+               MOVE 'REMARK CODE IS REQUIRED' TO WS-TXN-REJECT-REASON
+           END-IF
+
+           IF WS-TXN-IS-VALID AND CR-EFF-DT = 0
+               MOVE 'N' TO WS-TXN-VALID-SW
+               MOVE 'EFFECTIVE DATE IS REQUIRED'
+                   TO WS-TXN-REJECT-REASON
+           END-IF
+
+           IF WS-TXN-IS-VALID
+               MOVE CR-REMARK-CODE TO HV-REMARK-CODE
+               EXEC SQL
+                   SELECT COUNT(*)
+                   INTO   :HV-ROW-COUNT
+                   FROM   RARC_CODES
+                   WHERE  REMARK_CODE = :HV-REMARK-CODE
+               END-EXEC
+
+               IF CR-ACTION-ADD
+                   IF HV-ROW-COUNT > 0
+                       MOVE 'N' TO WS-TXN-VALID-SW
+                       MOVE 'DUPLICATE REMARK CODE - USE CHANGE ACTION'
+                           TO WS-TXN-REJECT-REASON
+                   ELSE
+                       PERFORM 3110-INSERT-RARC-CODE
+                       ADD 1 TO WS-CTR-RARC-ADDED
+                   END-IF
+               END-IF
+
+               IF CR-ACTION-CHANGE
+                   IF HV-ROW-COUNT = 0
+                       MOVE 'N' TO WS-TXN-VALID-SW
+                       MOVE 'REMARK CODE NOT ON FILE - USE ADD ACTION'
+                           TO WS-TXN-REJECT-REASON
+                   ELSE
+                       PERFORM 3120-UPDATE-RARC-CODE
+                       ADD 1 TO WS-CTR-RARC-CHANGED
+                   END-IF
+               END-IF
+
+               IF CR-ACTION-TERMINATE
+                   IF HV-ROW-COUNT = 0
+                       MOVE 'N' TO WS-TXN-VALID-SW
+                       MOVE 'REMARK CODE NOT ON FILE'
+                           TO WS-TXN-REJECT-REASON
+                   ELSE
+                       PERFORM 3130-TERMINATE-RARC-CODE
+                       ADD 1 TO WS-CTR-RARC-TERMINATED
+                   END-IF
+               END-IF
+           END-IF
+
+           IF NOT WS-TXN-IS-VALID
+               ADD 1 TO WS-CTR-RARC-REJECTED
+           END-IF
+
+           PERFORM 3140-WRITE-RARC-AUDIT-RECORD
+           .
+       3100-VALIDATE-AND-APPLY-RARC-EXIT.
+           EXIT.
+
+       3110-INSERT-RARC-CODE.
+      *----------------------------------------------------------------*
+      * ADD A NEW REMARK CODE TO RARC_CODES                            *
+      *----------------------------------------------------------------*
+           MOVE CR-REMARK-CODE TO HV-REMARK-CODE
+           MOVE CR-REMARK-DESC TO HV-REMARK-DESC
+           MOVE CR-EFF-DT      TO HV-EFF-DT
+           MOVE CR-EXP-DT      TO HV-EXP-DT
+
+           EXEC SQL
+               INSERT INTO RARC_CODES
+                   (REMARK_CODE, REMARK_DESC, ACTIVE_FLAG,
+                    EFFECTIVE_DATE, EXPIRATION_DATE)
+               VALUES
+                   (:HV-REMARK-CODE, :HV-REMARK-DESC, 'Y',
+                    :HV-EFF-DT, :HV-EXP-DT)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE 'INSERT INTO RARC_CODES FAILED' TO WS-ERR-MESSAGE
+               MOVE 'E' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+           .
+
+       3120-UPDATE-RARC-CODE.
+      *----------------------------------------------------------------*
+      * OVERLAY THE DESCRIPTION AND DATING ON AN EXISTING REMARK CODE  *
+      *----------------------------------------------------------------*
+           MOVE CR-REMARK-CODE TO HV-REMARK-CODE
+           MOVE CR-REMARK-DESC TO HV-REMARK-DESC
+           MOVE CR-EFF-DT      TO HV-EFF-DT
+           MOVE CR-EXP-DT      TO HV-EXP-DT
+
+           EXEC SQL
+               UPDATE RARC_CODES
+               SET    REMARK_DESC = :HV-REMARK-DESC,
+                      ACTIVE_FLAG = 'Y',
+                      EFFECTIVE_DATE = :HV-EFF-DT,
+                      EXPIRATION_DATE = :HV-EXP-DT
+               WHERE  REMARK_CODE = :HV-REMARK-CODE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE 'UPDATE OF RARC_CODES FAILED' TO WS-ERR-MESSAGE
+               MOVE 'E' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+           .
+
+       3130-TERMINATE-RARC-CODE.
+      *----------------------------------------------------------------*
+      * RETIRE A REMARK CODE AS OF THE RELEASE'S EFFECTIVE DATE        *
+      *----------------------------------------------------------------*
+           MOVE CR-REMARK-CODE TO HV-REMARK-CODE
+           IF CR-EXP-DT NOT = 0
+               MOVE CR-EXP-DT TO HV-EXP-DT
+           ELSE
+               MOVE CR-EFF-DT TO HV-EXP-DT
+           END-IF
+
+           EXEC SQL
+               UPDATE RARC_CODES
+               SET    ACTIVE_FLAG = 'N',
+                      EXPIRATION_DATE = :HV-EXP-DT
+               WHERE  REMARK_CODE = :HV-REMARK-CODE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE 'TERMINATE OF RARC_CODES FAILED' TO WS-ERR-MESSAGE
+               MOVE 'E' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+           .
+
+       3140-WRITE-RARC-AUDIT-RECORD.
+      *----------------------------------------------------------------*
+      * RECORD WHETHER THIS RARC RELEASE ENTRY WAS APPLIED OR          *
+      * REJECTED, AND REFLECT THE SAME ON THE CONTROL REPORT           *
+      *----------------------------------------------------------------*
+           MOVE 'RARC' TO CA-TABLE-ID
+           MOVE CR-REMARK-CODE TO CA-CODE
+           MOVE CR-ACTION-CD TO CA-ACTION-CD
+           MOVE CR-SUBMITTED-BY TO CA-SUBMITTED-BY
+           MOVE CR-SUBMITTED-DT TO CA-SUBMITTED-DT
+           MOVE FUNCTION CURRENT-DATE TO CA-PROCESSED-TS
+           MOVE SPACES TO CA-FILLER
+
+           MOVE 'RARC' TO WS-RPT-TABLE-ID
+           MOVE CR-REMARK-CODE TO WS-RPT-CODE
+
+           IF WS-TXN-IS-VALID
+               MOVE 'APPLIED ' TO CA-ACTION-RESULT
+               MOVE SPACES TO CA-REJECT-REASON
+               EVALUATE TRUE
+                   WHEN CR-ACTION-ADD
+                       MOVE 'ADDED     ' TO WS-RPT-ACTION
+                       MOVE 'NEW REMARK CODE ADDED' TO WS-RPT-DETAIL
+                   WHEN CR-ACTION-CHANGE
+                       MOVE 'CHANGED   ' TO WS-RPT-ACTION
+                       MOVE 'EXISTING DESCRIPTION UPDATED'
+                           TO WS-RPT-DETAIL
+                   WHEN CR-ACTION-TERMINATE
+                       MOVE 'TERMINATED' TO WS-RPT-ACTION
+                       MOVE 'REMARK CODE RETIRED' TO WS-RPT-DETAIL
+               END-EVALUATE
+           ELSE
+               MOVE 'REJECTED' TO CA-ACTION-RESULT
+               MOVE WS-TXN-REJECT-REASON TO CA-REJECT-REASON
+               MOVE 'REJECTED  ' TO WS-RPT-ACTION
+               MOVE WS-TXN-REJECT-REASON TO WS-RPT-DETAIL
+           END-IF
+
+           WRITE CARC-AUDIT-REC
+           PERFORM 1200-WRITE-DETAIL-LINE
+           .
+
+       8000-ERROR-HANDLER.
+      *================================================================*
+      * CENTRALIZED ERROR HANDLING                                     *
+      *================================================================*
+           ADD 1 TO WS-ERR-COUNT
+           MOVE 'HCCARMNT' TO WS-ERR-PROGRAM
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           DISPLAY 'HCCARMNT - ERROR: ' WS-ERR-MESSAGE
+           DISPLAY 'HCCARMNT - SEVERITY: ' WS-ERR-SEVERITY
+           DISPLAY 'HCCARMNT - ERROR COUNT: ' WS-ERR-COUNT
+
+           IF WS-ERR-FATAL
+               DISPLAY 'HCCARMNT - FATAL ERROR - ABENDING'
+               PERFORM 9000-TERMINATION
+               STOP RUN
+           END-IF
+           .
+
+       9000-TERMINATION.
+      *================================================================*
+      * PRINT CONTROL TOTALS, CLOSE THE FILES, AND END THE RUN         *
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-END-TIME
+
+           MOVE 'TOTALS' TO WS-RPT-TABLE-ID
+           MOVE SPACES TO WS-RPT-CODE
+
+           STRING 'CARC READ=' WS-CTR-CARC-READ
+               ' ADDED=' WS-CTR-CARC-ADDED
+               ' CHANGED=' WS-CTR-CARC-CHANGED
+               ' TERMINATED=' WS-CTR-CARC-TERMINATED
+               ' REJECTED=' WS-CTR-CARC-REJECTED
+               DELIMITED BY SIZE
+               INTO WS-RPT-DETAIL
+           END-STRING
+           MOVE SPACES TO WS-RPT-ACTION
+           PERFORM 1200-WRITE-DETAIL-LINE
+
+           STRING 'RARC READ=' WS-CTR-RARC-READ
+               ' ADDED=' WS-CTR-RARC-ADDED
+               ' CHANGED=' WS-CTR-RARC-CHANGED
+               ' TERMINATED=' WS-CTR-RARC-TERMINATED
+               ' REJECTED=' WS-CTR-RARC-REJECTED
+               DELIMITED BY SIZE
+               INTO WS-RPT-DETAIL
+           END-STRING
+           PERFORM 1200-WRITE-DETAIL-LINE
+
+           DISPLAY '================================================='
+           DISPLAY 'HCCARMNT - PROCESSING STATISTICS'
+           DISPLAY '================================================='
+           DISPLAY 'CARC ENTRIES READ:     ' WS-CTR-CARC-READ
+           DISPLAY 'CARC ADDED:            ' WS-CTR-CARC-ADDED
+           DISPLAY 'CARC CHANGED:          ' WS-CTR-CARC-CHANGED
+           DISPLAY 'CARC TERMINATED:       ' WS-CTR-CARC-TERMINATED
+           DISPLAY 'CARC REJECTED:         ' WS-CTR-CARC-REJECTED
+           DISPLAY 'RARC ENTRIES READ:     ' WS-CTR-RARC-READ
+           DISPLAY 'RARC ADDED:            ' WS-CTR-RARC-ADDED
+           DISPLAY 'RARC CHANGED:          ' WS-CTR-RARC-CHANGED
+           DISPLAY 'RARC TERMINATED:       ' WS-CTR-RARC-TERMINATED
+           DISPLAY 'RARC REJECTED:         ' WS-CTR-RARC-REJECTED
+           DISPLAY 'ERRORS ENCOUNTERED:    ' WS-ERR-COUNT
+           DISPLAY 'START TIME:            ' WS-STAT-START-TIME
+           DISPLAY 'END TIME:              ' WS-STAT-END-TIME
+           DISPLAY '================================================='
+
+           CLOSE CARC-AUDIT-FILE
+           CLOSE CARC-CONTROL-RPT
+           .
