@@ -177,6 +177,30 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-RECONRPT-STATUS.
 
+           SELECT EDI-999-OUTPUT-FILE
+               ASSIGN TO EDI999
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EDI999-STATUS.
+
+           SELECT EDI-277CA-OUTPUT-FILE
+               ASSIGN TO EDI277CA
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EDI277CA-STATUS.
+
+           SELECT VIRTUAL-CARD-OUTPUT-FILE
+               ASSIGN TO VCARDOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-VCARDOUT-STATUS.
+
+           SELECT PROVIDER-REMIT-EXTRACT
+               ASSIGN TO RMTXTRC
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RMTXTRC-STATUS.
+
       ****************************************************************
        DATA DIVISION.
       ****************************************************************
@@ -346,6 +370,46 @@
 
        01  PATIENT-EOB-LINE                PIC X(132).
 
+      *--------------------------------------------------------------*
+      * PROVIDER REMITTANCE DRILL-DOWN EXTRACT (STRUCTURED, ONE
+      * RECORD PER CLAIM / SERVICE LINE / ADJUSTMENT) SO THE CALL
+      * CENTER CAN QUERY EXACTLY HOW A CLAIM OR LINE WAS PAID
+      * WITHOUT PAGING THROUGH THE PRINTED REMITTANCE
+      *--------------------------------------------------------------*
+       FD  PROVIDER-REMIT-EXTRACT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 228 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+
+       01  PROV-REMIT-EXTRACT-REC.
+           05  RX-RECORD-TYPE              PIC X(01).
+               88  RX-CLAIM-RECORD             VALUE 'C'.
+               88  RX-SERVICE-LINE-RECORD      VALUE 'S'.
+               88  RX-ADJUSTMENT-RECORD        VALUE 'A'.
+           05  RX-PROVIDER-NPI             PIC X(10).
+           05  RX-PROVIDER-TAX-ID          PIC X(09).
+           05  RX-CHECK-EFT-NUMBER         PIC X(15).
+           05  RX-PAYMENT-DATE             PIC X(10).
+           05  RX-CLAIM-NUMBER             PIC X(20).
+           05  RX-LINE-NUMBER              PIC 9(03).
+           05  RX-PROC-CODE                PIC X(05).
+           05  RX-MODIFIERS                PIC X(05).
+           05  RX-REV-CODE                 PIC X(04).
+           05  RX-DOS-FROM-DT              PIC X(08).
+           05  RX-DOS-THRU-DT              PIC X(08).
+           05  RX-BILLED-AMT               PIC S9(07)V99.
+           05  RX-ALLOWED-AMT              PIC S9(07)V99.
+           05  RX-DEDUCT-AMT               PIC S9(07)V99.
+           05  RX-COPAY-AMT                PIC S9(07)V99.
+           05  RX-COINS-AMT                PIC S9(07)V99.
+           05  RX-PAID-AMT                 PIC S9(07)V99.
+           05  RX-CARC-GROUP-CODE          PIC X(02).
+           05  RX-CARC-REASON-CODE         PIC X(05).
+           05  RX-CARC-DESCRIPTION         PIC X(50).
+           05  RX-CARC-AMOUNT              PIC S9(07)V99.
+           05  FILLER                      PIC X(10).
+
       *--------------------------------------------------------------*
       * CHECK REGISTER OUTPUT
       *--------------------------------------------------------------*
@@ -472,6 +536,60 @@
 
        01  RECON-REPORT-LINE               PIC X(132).
 
+      *--------------------------------------------------------------*
+      * 999 FUNCTIONAL ACKNOWLEDGMENT OUTPUT
+      * CONFIRMS SYNTACTIC RECEIPT/ACCEPTANCE OF THE 835 OUTPUT WE
+      * JUST GENERATED, ONE ENVELOPE PER PROVIDER 835 TRANSACTION SET
+      *--------------------------------------------------------------*
+       FD  EDI-999-OUTPUT-FILE
+           RECORDING MODE IS V
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 1 TO 500 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+
+       01  EDI-999-RECORD                  PIC X(500).
+
+      *--------------------------------------------------------------*
+      * 277CA CLAIM ACKNOWLEDGMENT OUTPUT
+      * CONFIRMS RECEIPT/ACCEPTANCE STATUS AT THE CLAIM LEVEL FOR THE
+      * CLAIMS JUST PAID/DENIED IN THIS RUN
+      *--------------------------------------------------------------*
+       FD  EDI-277CA-OUTPUT-FILE
+           RECORDING MODE IS V
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 1 TO 500 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+
+       01  EDI-277CA-RECORD                PIC X(500).
+
+      *--------------------------------------------------------------*
+      * VIRTUAL CARD SETTLEMENT OUTPUT
+      * TRANSMITTED TO THE CARD-ISSUING PROCESSOR TO FUND A ONE-TIME
+      * VIRTUAL CREDIT CARD IN LIEU OF A CHECK OR ACH PAYMENT
+      *--------------------------------------------------------------*
+       FD  VIRTUAL-CARD-OUTPUT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 177 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+
+       01  VCARD-SETTLEMENT-RECORD.
+           05  VCR-TRANS-ID                PIC 9(15).
+           05  VCR-PAYEE-NAME              PIC X(60).
+           05  VCR-PAYEE-TAX-ID            PIC X(09).
+           05  VCR-PAYEE-NPI               PIC X(10).
+           05  VCR-SETTLEMENT-AMOUNT       PIC 9(08)V99.
+           05  VCR-SETTLEMENT-DATE         PIC X(08).
+           05  VCR-NOTIFY-EMAIL            PIC X(35).
+           05  VCR-NOTIFY-FAX              PIC X(10).
+           05  VCR-CLAIM-COUNT             PIC 9(05).
+           05  VCR-PAYER-ID                PIC X(10).
+           05  VCR-LOB                     PIC X(03).
+           05  VCR-CARD-STATUS             PIC X(01).
+               88  VCR-CARD-ISSUED         VALUE 'I'.
+               88  VCR-CARD-VOIDED         VALUE 'V'.
+           05  FILLER                      PIC X(01).
+
       ****************************************************************
        WORKING-STORAGE SECTION.
       ****************************************************************
@@ -506,6 +624,10 @@
            05  WS-ERRFILE-STATUS           PIC X(02).
            05  WS-AUDTRL-STATUS            PIC X(02).
            05  WS-RECONRPT-STATUS          PIC X(02).
+           05  WS-EDI999-STATUS            PIC X(02).
+           05  WS-EDI277CA-STATUS          PIC X(02).
+           05  WS-VCARDOUT-STATUS          PIC X(02).
+           05  WS-RMTXTRC-STATUS           PIC X(02).
 
       *--------------------------------------------------------------*
       * PROGRAM CONTROL FLAGS
@@ -535,6 +657,7 @@
            05  WS-EFT-ACTIVE               PIC X(01) VALUE 'N'.
                88  WS-PROVIDER-USES-EFT    VALUE 'Y'.
                88  WS-PROVIDER-USES-CHECK  VALUE 'N'.
+               88  WS-PROVIDER-USES-VCARD  VALUE 'V'.
            05  WS-NEGATIVE-BALANCE-FLAG    PIC X(01) VALUE 'N'.
                88  WS-HAS-NEGATIVE-BAL     VALUE 'Y'.
            05  WS-SPLIT-CHECK-FLAG         PIC X(01) VALUE 'N'.
@@ -619,6 +742,18 @@
            05  WS-SVC-COUNT                PIC 9(09) VALUE ZEROS.
            05  WS-CAS-COUNT                PIC 9(09) VALUE ZEROS.
 
+      *--------------------------------------------------------------*
+      * 999/277CA ACKNOWLEDGMENT CONTROL NUMBERS
+      * ONE ACK ENVELOPE PER PROVIDER 835 TRANSACTION SET - COUNTER
+      * IS LOCAL TO THIS RUN SINCE THE ACKS ARE PROGRAMMATIC OUTPUT
+      * CONFIRMING OUR OWN 835 SYNTAX, NOT TRADING-PARTNER CORRESPOND
+      *--------------------------------------------------------------*
+       01  WS-ACK-CONTROL-NUMBERS.
+           05  WS-999-CTL-COUNTER          PIC 9(09) VALUE ZEROS.
+           05  WS-277-CTL-COUNTER          PIC 9(09) VALUE ZEROS.
+           05  WS-999-SEGMENT-COUNT        PIC 9(09) VALUE ZEROS.
+           05  WS-277-SEGMENT-COUNT        PIC 9(09) VALUE ZEROS.
+
       *--------------------------------------------------------------*
       * 835 EDI SEGMENT BUILDERS
       *--------------------------------------------------------------*
@@ -713,6 +848,177 @@
            05  FILLER                      PIC X(01) VALUE '*'.
            05  WS-SE02-CONTROL-NUM        PIC X(09).
 
+      *--------------------------------------------------------------*
+      * 999 FUNCTIONAL ACKNOWLEDGMENT SEGMENTS (X12 005010X231A1)
+      *--------------------------------------------------------------*
+       01  WS-999-ISA-SEGMENT.
+           05  FILLER                      PIC X(03) VALUE 'ISA'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ISA01-AUTH-QUAL      PIC X(02) VALUE '00'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ISA02-AUTH-INFO      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ISA03-SEC-QUAL       PIC X(02) VALUE '00'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ISA04-SEC-INFO       PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ISA05-SEND-QUAL      PIC X(02).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ISA06-SENDER-ID      PIC X(15).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ISA07-RECV-QUAL      PIC X(02).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ISA08-RECEIVER-ID    PIC X(15).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ISA09-DATE           PIC X(06).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ISA10-TIME           PIC X(04).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ISA11-REPEAT-SEP     PIC X(01) VALUE '^'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ISA12-VERSION        PIC X(05) VALUE '00501'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ISA13-CONTROL-NUM    PIC 9(09).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ISA14-ACK-REQ        PIC X(01) VALUE '0'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ISA15-USAGE-IND      PIC X(01).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ISA16-COMP-SEP       PIC X(01) VALUE ':'.
+
+       01  WS-999-IEA-SEGMENT.
+           05  FILLER                      PIC X(03) VALUE 'IEA'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-IEA01-GROUP-CNT      PIC 9(01) VALUE 1.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-IEA02-CONTROL-NUM    PIC 9(09).
+
+       01  WS-999-GS-SEGMENT.
+           05  FILLER                      PIC X(02) VALUE 'GS'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-GS01-FUNC-ID         PIC X(02) VALUE 'FA'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-GS02-SENDER-CODE     PIC X(15).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-GS03-RECEIVER-CODE   PIC X(15).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-GS04-DATE            PIC X(08).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-GS05-TIME            PIC X(04).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-GS06-GROUP-CTRL      PIC 9(09).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-GS07-AGENCY-CODE     PIC X(01) VALUE 'X'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-GS08-VERSION         PIC X(12)
+               VALUE '005010X231A1'.
+
+       01  WS-999-GE-SEGMENT.
+           05  FILLER                      PIC X(02) VALUE 'GE'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-GE01-TRANS-CNT       PIC 9(06) VALUE 1.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-GE02-GROUP-CTRL      PIC 9(09).
+
+       01  WS-999-ST-SEGMENT.
+           05  FILLER                      PIC X(02) VALUE 'ST'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ST01-TRANS-ID        PIC X(03) VALUE '999'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ST02-CONTROL-NUM     PIC X(09).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-ST03-IMPL-REF        PIC X(12)
+               VALUE '005010X231A1'.
+
+       01  WS-999-SE-SEGMENT.
+           05  FILLER                      PIC X(02) VALUE 'SE'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-SE01-SEG-COUNT       PIC 9(09).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-SE02-CONTROL-NUM     PIC X(09).
+
+      *    AK1 - FUNCTIONAL GROUP RESPONSE HEADER
+       01  WS-999-AK1-SEGMENT.
+           05  FILLER                      PIC X(03) VALUE 'AK1'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-AK101-FUNC-ID        PIC X(02) VALUE 'HP'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-AK102-GROUP-CTRL     PIC 9(09).
+
+      *    AK2 - TRANSACTION SET RESPONSE HEADER
+       01  WS-999-AK2-SEGMENT.
+           05  FILLER                      PIC X(03) VALUE 'AK2'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-AK201-TRANS-ID       PIC X(03) VALUE '835'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-AK202-CONTROL-NUM    PIC X(09).
+
+      *    IK5 - TRANSACTION SET RESPONSE TRAILER
+       01  WS-999-IK5-SEGMENT.
+           05  FILLER                      PIC X(03) VALUE 'IK5'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-IK501-ACK-CODE       PIC X(01) VALUE 'A'.
+
+      *    AK9 - FUNCTIONAL GROUP RESPONSE TRAILER
+       01  WS-999-AK9-SEGMENT.
+           05  FILLER                      PIC X(03) VALUE 'AK9'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-AK901-ACK-CODE       PIC X(01) VALUE 'A'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-AK902-NUM-INCLUDED   PIC 9(06) VALUE 1.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-AK903-NUM-RECEIVED   PIC 9(06) VALUE 1.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-999-AK904-NUM-ACCEPTED   PIC 9(06) VALUE 1.
+
+      *--------------------------------------------------------------*
+      * 277CA CLAIM ACKNOWLEDGMENT SEGMENTS (X12 005010X214)
+      * REUSES THE 999'S ISA/GS/GE/IEA LAYOUTS ABOVE (SAME SHAPE),
+      * ADDS ST/SE/BHT/STC SPECIFIC TO THE 277CA TRANSACTION SET
+      *--------------------------------------------------------------*
+       01  WS-277-ST-SEGMENT.
+           05  FILLER                      PIC X(02) VALUE 'ST'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-277-ST01-TRANS-ID        PIC X(03) VALUE '277'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-277-ST02-CONTROL-NUM     PIC X(09).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-277-ST03-IMPL-REF        PIC X(12)
+               VALUE '005010X214  '.
+
+       01  WS-277-SE-SEGMENT.
+           05  FILLER                      PIC X(02) VALUE 'SE'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-277-SE01-SEG-COUNT       PIC 9(09).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-277-SE02-CONTROL-NUM     PIC X(09).
+
+      *    BHT - BEGINNING OF HIERARCHICAL TRANSACTION
+       01  WS-277-BHT-SEGMENT.
+           05  FILLER                      PIC X(03) VALUE 'BHT'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-277-BHT01-STRUCT-CODE    PIC X(04) VALUE '0085'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-277-BHT02-PURPOSE-CODE   PIC X(02) VALUE '08'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-277-BHT03-REF-ID         PIC X(15).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-277-BHT04-DATE           PIC X(08).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-277-BHT05-TIME           PIC X(04).
+
+      *    STC - STATUS INFORMATION (CLAIM-LEVEL ACCEPTANCE SUMMARY)
+       01  WS-277-STC-SEGMENT.
+           05  FILLER                      PIC X(03) VALUE 'STC'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-277-STC01-STATUS-CD      PIC X(05) VALUE 'A1:20'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-277-STC02-DATE           PIC X(08).
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-277-STC03-ACTION-CD      PIC X(02) VALUE 'WQ'.
+           05  FILLER                      PIC X(01) VALUE '*'.
+           05  WS-277-STC04-CLAIM-COUNT    PIC 9(06).
+
        01  WS-835-BPR-SEGMENT.
            05  FILLER                      PIC X(03) VALUE 'BPR'.
            05  FILLER                      PIC X(01) VALUE '*'.
@@ -1445,6 +1751,9 @@
            05  WS-VOID-CHECK-NUMBER       PIC 9(10)     VALUE ZEROS.
            05  WS-REISSUE-CHECK-NUM       PIC 9(10)     VALUE ZEROS.
 
+       01  WS-VCARD-FIELDS.
+           05  WS-VCARD-TRACE-NUMBER      PIC 9(15)     VALUE ZEROS.
+
        01  WS-EFT-FIELDS.
            05  WS-EFT-TRACE-NUMBER        PIC 9(15)     VALUE ZEROS.
            05  WS-EFT-BATCH-NUMBER        PIC 9(07)     VALUE ZEROS.
@@ -1550,6 +1859,10 @@
                88  WS-PROV-EFT-SUSPENDED  VALUE 'S'.
            05  WS-PROV-PRENOTE-DATE       PIC X(08).
            05  WS-PROV-EFT-EFF-DATE       PIC X(08).
+           05  WS-PROV-PAY-METHOD         PIC X(01).
+               88  WS-PROV-PAYM-CHECK     VALUE 'C'.
+               88  WS-PROV-PAYM-EFT       VALUE 'E'.
+               88  WS-PROV-PAYM-VCARD     VALUE 'V'.
 
       *--------------------------------------------------------------*
       * PAYER BANK ROUTING (SENDER) INFO
@@ -1629,6 +1942,9 @@
            05  WS-EOB-PAT-MEMBER-ID       PIC X(20).
            05  WS-EOB-PAT-GROUP-NO        PIC X(15).
            05  WS-EOB-PAT-PLAN-NAME       PIC X(50).
+           05  WS-EOB-PAT-LANGUAGE-CD     PIC X(03) VALUE 'ENG'.
+               88  WS-EOB-LANG-ENGLISH    VALUE 'ENG'.
+               88  WS-EOB-LANG-SPANISH    VALUE 'SPA'.
 
        01  WS-EOB-BENEFIT-SUMMARY.
            05  WS-EOB-IND-DEDUCT-USED     PIC S9(07)V99 VALUE ZEROS.
@@ -1695,6 +2011,14 @@
            05  WS-STATE-COMMISH-WEB       PIC X(60).
            05  WS-STATE-LANG-NOTICE-TEXT  PIC X(200).
 
+      *--------------------------------------------------------------*
+      * STATE-SPECIFIC MANDATE TEXT (COMPLIANCE-MAINTAINED, SOURCED
+      * FROM STATE_MANDATE_TEXT RATHER THAN HARDCODED PER STATE)
+      *--------------------------------------------------------------*
+       01  WS-MANDATE-TEXT-FIELDS.
+           05  WS-MANDATE-LINE-TEXT       PIC X(60).
+           05  WS-MANDATE-LINES-FOUND     PIC 9(03)     VALUE ZEROS.
+
       *--------------------------------------------------------------*
       * PLB (PROVIDER LEVEL BALANCE) WORK AREAS
       *--------------------------------------------------------------*
@@ -1726,6 +2050,9 @@
            05  WS-NB-ORIGINAL-OVERPAY-DT  PIC X(08).
            05  WS-NB-DAYS-OUTSTANDING     PIC 9(05)     VALUE ZEROS.
            05  WS-NB-STATUTE-LIMIT-DAYS   PIC 9(05)     VALUE 1095.
+           05  WS-NB-INSTALLMENT-FLAG     PIC X(01)     VALUE 'N'.
+               88  WS-NB-IS-INSTALLMENT   VALUE 'Y'.
+           05  WS-NB-INSTALLMENT-PCT-CAP  PIC 9(03)     VALUE 050.
 
       *--------------------------------------------------------------*
       * REPORT FORMATTING - PROVIDER REMITTANCE
@@ -1998,6 +2325,128 @@
            05  FILLER                      PIC X(20) VALUE SPACES.
            05  FILLER                      PIC X(10) VALUE SPACES.
 
+      *--------------------------------------------------------------*
+      * SPANISH-LANGUAGE MIRRORS OF THE EOB HEADER BLOCK - USED IN
+      * PLACE OF THE ENGLISH LAYOUTS ABOVE WHEN THE MEMBER'S
+      * RECORDED PREFERRED LANGUAGE (WS-EOB-PAT-LANGUAGE-CD) IS
+      * SPANISH.  UNACCENTED SPANISH IS USED THROUGHOUT SO THE TEXT
+      * FITS THE SAME SINGLE-BYTE PIC X FIELDS AS THE ENGLISH LAYOUTS
+      *--------------------------------------------------------------*
+       01  WS-EOB-HEADER-1-SPA.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-EH1S-PLAN-NAME          PIC X(50).
+           05  FILLER                      PIC X(20) VALUE SPACES.
+           05  FILLER                      PIC X(30)
+               VALUE 'EXPLICACION DE BENEFICIOS     '.
+           05  FILLER                      PIC X(09) VALUE 'PAGINA:  '.
+           05  WS-EH1S-PAGE-NUM           PIC Z(4)9.
+           05  FILLER                      PIC X(17) VALUE SPACES.
+
+       01  WS-EOB-HEADER-2-SPA.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(15) VALUE
+               'FECHA DE EOB:  '.
+           05  WS-EH2S-EOB-DATE           PIC X(10).
+           05  FILLER                      PIC X(07) VALUE SPACES.
+           05  FILLER                      PIC X(15) VALUE
+               'ID DE MIEMBRO: '.
+           05  WS-EH2S-MEMBER-ID          PIC X(20).
+           05  FILLER                      PIC X(07) VALUE SPACES.
+           05  FILLER                      PIC X(08) VALUE
+               'GRUPO #:'.
+           05  WS-EH2S-GROUP-NO           PIC X(15).
+           05  FILLER                      PIC X(29) VALUE SPACES.
+
+       01  WS-EOB-NOT-A-BILL-SPA.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(59) VALUE
+               '*** ESTO NO ES UNA FACTURA *** ESTO NO ES UNA FACTURA'.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(43) VALUE
+               '***  ESTO NO ES UNA FACTURA  ***'.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+
+       01  WS-EOB-CLAIM-HDR-SPA.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(15) VALUE
+               'PROVEEDOR      '.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE
+               'FECHA DE  '.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(20) VALUE
+               'DESCRIPCION         '.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(12) VALUE
+               '  PROVEEDOR '.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(12) VALUE
+               '    PLAN    '.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(12) VALUE
+               '    PLAN    '.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(12) VALUE
+               '   USTED LO '.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(20) VALUE
+               'POR QUE LO DEBE     '.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+
+       01  WS-EOB-CLAIM-HDR-2-SPA.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(15) VALUE
+               'NOMBRE         '.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE
+               'SERVICIO  '.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(20) VALUE
+               'DE SERVICIO         '.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(12) VALUE
+               '   COBRADO  '.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(12) VALUE
+               '  DESCUENTO '.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(12) VALUE
+               '   PAGADO   '.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(12) VALUE
+               '    DEBE    '.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(20) VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+
+      *--------------------------------------------------------------*
+      * CMS-STYLE LANGUAGE-ASSISTANCE TAGLINE, PRINTED IN THE
+      * MEMBER'S OWN LANGUAGE BELOW THE STATE-MANDATED NOTICES SO A
+      * NON-ENGLISH SPEAKER KNOWS HELP IN THEIR LANGUAGE IS AVAILABLE
+      * EVEN WHEN THE FULL EOB TEXT HAS NOT YET BEEN TRANSLATED
+      *--------------------------------------------------------------*
+       01  WS-EOB-LANG-TAGLINE-TABLE.
+           05  FILLER PIC X(52) VALUE
+               'SPAAyuda linguistica en espanol - llame gratis.'.
+           05  FILLER PIC X(52) VALUE
+               'CHIFree language help available in Chinese.'.
+           05  FILLER PIC X(52) VALUE
+               'VIEFree language help available in Vietnamese.'.
+           05  FILLER PIC X(52) VALUE
+               'KORFree language help available in Korean.'.
+           05  FILLER PIC X(52) VALUE
+               'TAGFree language help available in Tagalog.'.
+
+       01  WS-EOB-LANG-TABLE-REDEF REDEFINES WS-EOB-LANG-TAGLINE-TABLE.
+           05  WS-ELT-ENTRY               OCCURS 5 TIMES.
+               10  WS-ELT-LANGUAGE-CD     PIC X(03).
+               10  WS-ELT-TAGLINE         PIC X(49).
+
+       01  WS-EOB-LANG-INDEX              PIC 9(03).
+       01  WS-EOB-TAGLINE-FOUND-SW        PIC X(01) VALUE 'N'.
+           88  WS-EOB-TAGLINE-FOUND       VALUE 'Y'.
+       01  WS-EOB-TAGLINE-TEXT            PIC X(49).
+
        01  WS-EOB-CLAIM-DETAIL.
            05  FILLER                      PIC X(01) VALUE SPACES.
            05  WS-ECD-PROVIDER-NAME       PIC X(15).
@@ -2046,8 +2495,10 @@
            05  WS-RECON-TOTAL-PAID-AMT    PIC S9(11)V99 VALUE ZEROS.
            05  WS-RECON-TOTAL-CHK-AMT     PIC S9(11)V99 VALUE ZEROS.
            05  WS-RECON-TOTAL-EFT-AMT     PIC S9(11)V99 VALUE ZEROS.
+           05  WS-RECON-TOTAL-VCD-AMT     PIC S9(11)V99 VALUE ZEROS.
            05  WS-RECON-TOTAL-CHECKS      PIC 9(07)     VALUE ZEROS.
            05  WS-RECON-TOTAL-EFTS        PIC 9(07)     VALUE ZEROS.
+           05  WS-RECON-TOTAL-VCARDS      PIC 9(07)     VALUE ZEROS.
            05  WS-RECON-ZERO-PAYS         PIC 9(07)     VALUE ZEROS.
            05  WS-RECON-DENIED-CNT        PIC 9(07)     VALUE ZEROS.
            05  WS-RECON-HASH-TOTAL        PIC S9(15)V99 VALUE ZEROS.
@@ -2056,6 +2507,14 @@
            05  WS-RECON-IN-BALANCE        PIC X(01)     VALUE 'Y'.
                88  WS-RECON-BALANCED      VALUE 'Y'.
                88  WS-RECON-NOT-BALANCED  VALUE 'N'.
+           05  WS-RECON-TOTAL-835-AMT     PIC S9(11)V99 VALUE ZEROS.
+           05  WS-RECON-TOTAL-835-CLAIMS  PIC 9(09)     VALUE ZEROS.
+           05  WS-RECON-835-OUT-OF-BAL    PIC S9(11)V99 VALUE ZEROS.
+           05  WS-RECON-835-IN-BALANCE    PIC X(01)     VALUE 'Y'.
+               88  WS-RECON-835-BALANCED  VALUE 'Y'.
+               88  WS-RECON-835-NOT-BAL   VALUE 'N'.
+           05  WS-RECON-EXCEPTION-CNT     PIC 9(07)     VALUE ZEROS.
+           05  WS-RECON-EXCEPTION-AMT     PIC S9(11)V99 VALUE ZEROS.
 
       *--------------------------------------------------------------*
       * PROGRAM STATISTICS
@@ -2070,12 +2529,14 @@
            05  WS-STAT-CLAIMS-ADJUSTED    PIC 9(09)     VALUE ZEROS.
            05  WS-STAT-CHECKS-GENERATED   PIC 9(07)     VALUE ZEROS.
            05  WS-STAT-EFTS-GENERATED     PIC 9(07)     VALUE ZEROS.
+           05  WS-STAT-VCARDS-GENERATED   PIC 9(07)     VALUE ZEROS.
            05  WS-STAT-835-TRANS-SETS     PIC 9(07)     VALUE ZEROS.
            05  WS-STAT-EOBS-GENERATED     PIC 9(07)     VALUE ZEROS.
            05  WS-STAT-REMITS-GENERATED   PIC 9(07)     VALUE ZEROS.
            05  WS-STAT-TOTAL-DOLLARS      PIC S9(13)V99 VALUE ZEROS.
            05  WS-STAT-TOTAL-CHK-DOLLARS  PIC S9(13)V99 VALUE ZEROS.
            05  WS-STAT-TOTAL-EFT-DOLLARS  PIC S9(13)V99 VALUE ZEROS.
+           05  WS-STAT-TOTAL-VCD-DOLLARS  PIC S9(13)V99 VALUE ZEROS.
            05  WS-STAT-ERRORS             PIC 9(07)     VALUE ZEROS.
            05  WS-STAT-WARNINGS           PIC 9(07)     VALUE ZEROS.
            05  WS-STAT-NEG-BAL-OFFSETS    PIC 9(07)     VALUE ZEROS.
@@ -2095,6 +2556,7 @@
                10  WS-SBP-PAID-AMT        PIC S9(11)V99 VALUE ZEROS.
                10  WS-SBP-CHECK-COUNT     PIC 9(05)     VALUE ZEROS.
                10  WS-SBP-EFT-COUNT       PIC 9(05)     VALUE ZEROS.
+               10  WS-SBP-VCARD-COUNT     PIC 9(05)     VALUE ZEROS.
 
        01  WS-STAT-PAYER-COUNT            PIC 9(02)     VALUE ZEROS.
 
@@ -2162,6 +2624,7 @@
        01  WS-SQL-OOP-MAX-FAM            PIC S9(07)V99.
        01  WS-SQL-GROUP-NUMBER            PIC X(15).
        01  WS-SQL-PLAN-NAME               PIC X(50).
+       01  WS-SQL-LANGUAGE-CD             PIC X(03).
 
       *--------------------------------------------------------------*
       * MISCELLANEOUS WORK FIELDS
@@ -2311,6 +2774,16 @@
                STOP RUN
            END-IF
 
+           OPEN OUTPUT PROVIDER-REMIT-EXTRACT
+           IF WS-RMTXTRC-STATUS NOT = '00'
+               MOVE 'PROVIDER-REMIT-EXTRACT OPEN FAILED'
+                   TO ER-ERROR-DESC
+               MOVE 'F' TO ER-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+               MOVE 12 TO WS-RETURN-CODE
+               STOP RUN
+           END-IF
+
            OPEN OUTPUT PATIENT-EOB-OUTPUT
            IF WS-PATEOB-STATUS NOT = '00'
                MOVE 'PATIENT-EOB-OUTPUT OPEN FAILED'
@@ -2365,6 +2838,36 @@
            OPEN OUTPUT AUDIT-TRAIL-FILE
            OPEN OUTPUT RECON-REPORT-FILE
 
+           OPEN OUTPUT EDI-999-OUTPUT-FILE
+           IF WS-EDI999-STATUS NOT = '00'
+               MOVE 'EDI-999-OUTPUT-FILE OPEN FAILED'
+                   TO ER-ERROR-DESC
+               MOVE 'F' TO ER-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+               MOVE 12 TO WS-RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EDI-277CA-OUTPUT-FILE
+           IF WS-EDI277CA-STATUS NOT = '00'
+               MOVE 'EDI-277CA-OUTPUT-FILE OPEN FAILED'
+                   TO ER-ERROR-DESC
+               MOVE 'F' TO ER-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+               MOVE 12 TO WS-RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT VIRTUAL-CARD-OUTPUT-FILE
+           IF WS-VCARDOUT-STATUS NOT = '00'
+               MOVE 'VIRTUAL-CARD-OUTPUT-FILE OPEN FAILED'
+                   TO ER-ERROR-DESC
+               MOVE 'F' TO ER-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+               MOVE 12 TO WS-RETURN-CODE
+               STOP RUN
+           END-IF
+
       *    INITIALIZE LOB STATISTICS TABLE
            MOVE 'COM' TO WS-SBL-LOB-CODE(1)
            MOVE 'COMMERCIAL'    TO WS-SBL-LOB-NAME(1)
@@ -2907,6 +3410,21 @@
                MOVE 'N' TO WS-EFT-ACTIVE
                INITIALIZE WS-PROVIDER-BANK-INFO
            END-IF
+
+      *    CHECK PROVIDER'S ELECTED PAYMENT METHOD ON THE MASTER
+      *    RECORD - A VIRTUAL CARD ELECTION OVERRIDES THE CHECK/EFT
+      *    DETERMINATION ABOVE (VCARD REQUIRES NO PRENOTE)
+           MOVE SPACES TO WS-PROV-PAY-METHOD
+           EXEC SQL
+               SELECT PAY_METHOD
+               INTO   :WS-PROV-PAY-METHOD
+               FROM   PROVIDER_MASTER
+               WHERE  NPI = :WS-SQL-PROVIDER-NPI
+           END-EXEC
+
+           IF SQLCODE = 0 AND WS-PROV-PAYM-VCARD
+               MOVE 'V' TO WS-EFT-ACTIVE
+           END-IF
            .
 
       *================================================================
@@ -3199,6 +3717,20 @@
                PERFORM 2700-BUILD-835-CLAIM-PAYMENT
                PERFORM 2800-BUILD-835-CLAIM-ADJUSTMENT
                PERFORM 2900-BUILD-835-SERVICE-PAYMENT
+               ADD AC-PAID-AMT TO WS-RECON-TOTAL-835-AMT
+               ADD 1           TO WS-RECON-TOTAL-835-CLAIMS
+           ELSE
+      *        THREE-WAY TIE-OUT: FLAG ANY PAID CLAIM THAT DID
+      *        NOT MAKE IT INTO AN 835 RECORD FOR THIS RUN
+               IF AC-PAID-AMT NOT = ZEROS
+                   ADD 1 TO WS-RECON-EXCEPTION-CNT
+                   ADD AC-PAID-AMT TO WS-RECON-EXCEPTION-AMT
+                   MOVE 'E' TO ER-SEVERITY
+                   STRING 'PAID CLAIM NOT IN 835 - CLAIM: '
+                       AC-CLAIM-NUMBER
+                       DELIMITED BY SIZE INTO ER-ERROR-DESC
+                   PERFORM 8000-ERROR-HANDLER
+               END-IF
            END-IF
 
       *    GENERATE PROVIDER REMITTANCE DETAIL
@@ -3310,6 +3842,11 @@
            ADD 1 TO WS-SEGMENT-COUNT
            ADD 1 TO WS-TRANS-SET-COUNT
 
+      *    ACKNOWLEDGE RECEIPT/SYNTACTIC ACCEPTANCE OF THE 835 JUST
+      *    CLOSED FOR THIS PROVIDER, AND CLAIM-LEVEL ACCEPTANCE STATUS
+           PERFORM 2960-GENERATE-999-ACK
+           PERFORM 2970-GENERATE-277CA-ACK
+
       *    WRITE PROVIDER REMIT TOTALS
            IF WS-GENERATE-REMIT
                PERFORM 4300-BUILD-REMIT-TOTALS
@@ -3544,7 +4081,13 @@
                MOVE WS-PROV-BANK-ACCT-TYPE TO WS-BPR14-RECV-ACCT-TYPE
                MOVE WS-PROV-BANK-ACCT-NO TO WS-BPR15-RECV-ACCT-NUM
            ELSE
-               MOVE 'CHK' TO WS-BPR04-PAY-METHOD
+               IF WS-PROVIDER-USES-VCARD
+      *            NON-PAYMENT DATA - SETTLEMENT IS MADE OUT OF BAND
+      *            VIA THE VIRTUAL CARD SETTLEMENT FEED, NOT ACH/CHECK
+                   MOVE 'NON' TO WS-BPR04-PAY-METHOD
+               ELSE
+                   MOVE 'CHK' TO WS-BPR04-PAY-METHOD
+               END-IF
                MOVE SPACES TO WS-BPR05-PAY-FORMAT
                MOVE SPACES TO WS-BPR06-DFI-QUAL-SEND
                MOVE SPACES TO WS-BPR07-SEND-ROUTING
@@ -3577,11 +4120,15 @@
       *    TRN01 - TRACE TYPE CODE (1 = CURRENT TRANSACTION)
            MOVE '1' TO WS-TRN01-TRACE-TYPE
 
-      *    TRN02 - CHECK OR EFT TRACE NUMBER
+      *    TRN02 - CHECK, EFT, OR VIRTUAL CARD TRACE NUMBER
            IF WS-PROVIDER-USES-EFT
                MOVE WS-EFT-TRACE-NUMBER TO WS-TRN02-CHECK-EFT-NO
            ELSE
-               MOVE WS-NEXT-CHECK-NUMBER TO WS-TRN02-CHECK-EFT-NO
+               IF WS-PROVIDER-USES-VCARD
+                   MOVE WS-VCARD-TRACE-NUMBER TO WS-TRN02-CHECK-EFT-NO
+               ELSE
+                   MOVE WS-NEXT-CHECK-NUMBER TO WS-TRN02-CHECK-EFT-NO
+               END-IF
            END-IF
 
       *    TRN03 - ORIGINATOR APPLICATION TRANSACTION ID
@@ -4216,31 +4763,184 @@
            .
 
       *================================================================
-      *  3000-SERIES: PAYMENT BUNDLING AND CHECK/EFT GENERATION
-      *================================================================
-
-      *================================================================
-       3000-BUNDLE-PAYMENTS.
+       2960-GENERATE-999-ACK.
       *================================================================
-      *    ACCUMULATE CLAIMS INTO A SINGLE PAYMENT PER PROVIDER
-      *    DETERMINE PAYMENT METHOD (CHECK VS EFT)
-      *    HANDLE CHECK SPLITTING IF OVER MAXIMUM
+      *    BUILD A SELF-CONTAINED 999 FUNCTIONAL ACKNOWLEDGMENT
+      *    ENVELOPE CONFIRMING SYNTACTIC ACCEPTANCE OF THE 835
+      *    TRANSACTION SET JUST CLOSED FOR THIS PROVIDER
       *================================================================
-           MOVE WS-BUNDLE-NET-AMT TO WS-CHECK-NET
-           MOVE WS-BUNDLE-GROSS-AMT TO WS-CHECK-GROSS
-           MOVE WS-BUNDLE-WITHHOLD-AMT TO WS-CHECK-WITHHOLD
-           MOVE WS-BUNDLE-ADJUST-AMT TO WS-CHECK-ADJUST
-           MOVE WS-BUNDLE-INTEREST-AMT TO WS-CHECK-INTEREST
-           MOVE WS-BUNDLE-CLAIM-COUNT TO WS-CHECK-CLAIM-COUNT
+           ADD 1 TO WS-999-CTL-COUNTER
+           MOVE ZEROS TO WS-999-SEGMENT-COUNT
 
-      *    CHECK IF AMOUNT EXCEEDS MAXIMUM CHECK AMOUNT
-           IF WS-CHECK-NET > WS-MAX-CHECK-AMOUNT
-      *        NEED TO SPLIT INTO MULTIPLE CHECKS
-               MOVE 'Y' TO WS-SPLIT-CHECK-FLAG
-               MOVE WS-CHECK-NET TO WS-SPLIT-REMAINING
-               MOVE ZEROS TO WS-SPLIT-CHECK-SEQ
+           MOVE WS-PC-ISA-SENDER-QUAL   TO WS-999-ISA05-SEND-QUAL
+           MOVE WS-PC-ISA-SENDER-ID     TO WS-999-ISA06-SENDER-ID
+           MOVE WS-PC-ISA-RECEIVER-QUAL TO WS-999-ISA07-RECV-QUAL
+           MOVE WS-PC-ISA-RECEIVER-ID   TO WS-999-ISA08-RECEIVER-ID
+           MOVE WS-YYMMDD               TO WS-999-ISA09-DATE
+           MOVE WS-HHMM                 TO WS-999-ISA10-TIME
+           MOVE WS-999-CTL-COUNTER      TO WS-999-ISA13-CONTROL-NUM
+           MOVE WS-PC-USAGE-INDICATOR   TO WS-999-ISA15-USAGE-IND
 
-               PERFORM UNTIL WS-SPLIT-REMAINING <= ZEROS
+           STRING WS-999-ISA-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-999-RECORD FROM WS-EDI-OUTPUT-BUFFER
+
+           MOVE WS-PC-GS-SENDER-CODE    TO WS-999-GS02-SENDER-CODE
+           MOVE WS-PC-GS-RECEIVER-CODE  TO WS-999-GS03-RECEIVER-CODE
+           MOVE WS-YYYYMMDD             TO WS-999-GS04-DATE
+           MOVE WS-HHMM                 TO WS-999-GS05-TIME
+           MOVE WS-999-CTL-COUNTER      TO WS-999-GS06-GROUP-CTRL
+
+           STRING WS-999-GS-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-999-RECORD FROM WS-EDI-OUTPUT-BUFFER
+
+           MOVE WS-999-CTL-COUNTER      TO WS-999-ST02-CONTROL-NUM
+           STRING WS-999-ST-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-999-RECORD FROM WS-EDI-OUTPUT-BUFFER
+           ADD 1 TO WS-999-SEGMENT-COUNT
+
+           MOVE WS-999-CTL-COUNTER      TO WS-999-AK102-GROUP-CTRL
+           STRING WS-999-AK1-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-999-RECORD FROM WS-EDI-OUTPUT-BUFFER
+           ADD 1 TO WS-999-SEGMENT-COUNT
+
+           MOVE WS-ST02-CONTROL-NUM     TO WS-999-AK202-CONTROL-NUM
+           STRING WS-999-AK2-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-999-RECORD FROM WS-EDI-OUTPUT-BUFFER
+           ADD 1 TO WS-999-SEGMENT-COUNT
+
+           STRING WS-999-IK5-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-999-RECORD FROM WS-EDI-OUTPUT-BUFFER
+           ADD 1 TO WS-999-SEGMENT-COUNT
+
+           STRING WS-999-AK9-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-999-RECORD FROM WS-EDI-OUTPUT-BUFFER
+           ADD 1 TO WS-999-SEGMENT-COUNT
+
+           MOVE WS-999-SEGMENT-COUNT    TO WS-999-SE01-SEG-COUNT
+           MOVE WS-999-CTL-COUNTER      TO WS-999-SE02-CONTROL-NUM
+           STRING WS-999-SE-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-999-RECORD FROM WS-EDI-OUTPUT-BUFFER
+
+           MOVE 1                       TO WS-999-GE01-TRANS-CNT
+           MOVE WS-999-CTL-COUNTER      TO WS-999-GE02-GROUP-CTRL
+           STRING WS-999-GE-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-999-RECORD FROM WS-EDI-OUTPUT-BUFFER
+
+           MOVE WS-999-CTL-COUNTER      TO WS-999-IEA02-CONTROL-NUM
+           STRING WS-999-IEA-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-999-RECORD FROM WS-EDI-OUTPUT-BUFFER
+           .
+
+      *================================================================
+       2970-GENERATE-277CA-ACK.
+      *================================================================
+      *    BUILD A SELF-CONTAINED 277CA CLAIM ACKNOWLEDGMENT ENVELOPE
+      *    SUMMARIZING CLAIM-LEVEL ACCEPTANCE FOR THIS PROVIDER'S
+      *    BUNDLE OF CLAIMS JUST PROCESSED IN THIS RUN
+      *================================================================
+           ADD 1 TO WS-277-CTL-COUNTER
+           MOVE ZEROS TO WS-277-SEGMENT-COUNT
+
+           MOVE WS-PC-ISA-SENDER-QUAL   TO WS-999-ISA05-SEND-QUAL
+           MOVE WS-PC-ISA-SENDER-ID     TO WS-999-ISA06-SENDER-ID
+           MOVE WS-PC-ISA-RECEIVER-QUAL TO WS-999-ISA07-RECV-QUAL
+           MOVE WS-PC-ISA-RECEIVER-ID   TO WS-999-ISA08-RECEIVER-ID
+           MOVE WS-YYMMDD               TO WS-999-ISA09-DATE
+           MOVE WS-HHMM                 TO WS-999-ISA10-TIME
+           MOVE WS-277-CTL-COUNTER      TO WS-999-ISA13-CONTROL-NUM
+           MOVE WS-PC-USAGE-INDICATOR   TO WS-999-ISA15-USAGE-IND
+
+           STRING WS-999-ISA-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-277CA-RECORD FROM WS-EDI-OUTPUT-BUFFER
+
+           MOVE WS-PC-GS-SENDER-CODE    TO WS-999-GS02-SENDER-CODE
+           MOVE WS-PC-GS-RECEIVER-CODE  TO WS-999-GS03-RECEIVER-CODE
+           MOVE WS-YYYYMMDD             TO WS-999-GS04-DATE
+           MOVE WS-HHMM                 TO WS-999-GS05-TIME
+           MOVE WS-277-CTL-COUNTER      TO WS-999-GS06-GROUP-CTRL
+           MOVE 'HN'                    TO WS-999-GS01-FUNC-ID
+
+           STRING WS-999-GS-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-277CA-RECORD FROM WS-EDI-OUTPUT-BUFFER
+           MOVE 'FA'                    TO WS-999-GS01-FUNC-ID
+
+           MOVE WS-277-CTL-COUNTER      TO WS-277-ST02-CONTROL-NUM
+           STRING WS-277-ST-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-277CA-RECORD FROM WS-EDI-OUTPUT-BUFFER
+           ADD 1 TO WS-277-SEGMENT-COUNT
+
+           MOVE WS-ST02-CONTROL-NUM     TO WS-277-BHT03-REF-ID
+           MOVE WS-YYYYMMDD             TO WS-277-BHT04-DATE
+           MOVE WS-HHMM                 TO WS-277-BHT05-TIME
+           STRING WS-277-BHT-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-277CA-RECORD FROM WS-EDI-OUTPUT-BUFFER
+           ADD 1 TO WS-277-SEGMENT-COUNT
+
+           MOVE WS-YYYYMMDD             TO WS-277-STC02-DATE
+           MOVE WS-BUNDLE-CLAIM-COUNT   TO WS-277-STC04-CLAIM-COUNT
+           STRING WS-277-STC-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-277CA-RECORD FROM WS-EDI-OUTPUT-BUFFER
+           ADD 1 TO WS-277-SEGMENT-COUNT
+
+           MOVE WS-277-SEGMENT-COUNT    TO WS-277-SE01-SEG-COUNT
+           MOVE WS-277-CTL-COUNTER      TO WS-277-SE02-CONTROL-NUM
+           STRING WS-277-SE-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-277CA-RECORD FROM WS-EDI-OUTPUT-BUFFER
+
+           MOVE 1                       TO WS-999-GE01-TRANS-CNT
+           MOVE WS-277-CTL-COUNTER      TO WS-999-GE02-GROUP-CTRL
+           STRING WS-999-GE-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-277CA-RECORD FROM WS-EDI-OUTPUT-BUFFER
+
+           MOVE WS-277-CTL-COUNTER      TO WS-999-IEA02-CONTROL-NUM
+           STRING WS-999-IEA-SEGMENT WS-EDI-SEGMENT-TERM
+               DELIMITED BY SIZE INTO WS-EDI-OUTPUT-BUFFER
+           WRITE EDI-277CA-RECORD FROM WS-EDI-OUTPUT-BUFFER
+           .
+
+      *================================================================
+      *  3000-SERIES: PAYMENT BUNDLING AND CHECK/EFT GENERATION
+      *================================================================
+
+      *================================================================
+       3000-BUNDLE-PAYMENTS.
+      *================================================================
+      *    ACCUMULATE CLAIMS INTO A SINGLE PAYMENT PER PROVIDER
+      *    DETERMINE PAYMENT METHOD (CHECK VS EFT)
+      *    HANDLE CHECK SPLITTING IF OVER MAXIMUM
+      *================================================================
+           MOVE WS-BUNDLE-NET-AMT TO WS-CHECK-NET
+           MOVE WS-BUNDLE-GROSS-AMT TO WS-CHECK-GROSS
+           MOVE WS-BUNDLE-WITHHOLD-AMT TO WS-CHECK-WITHHOLD
+           MOVE WS-BUNDLE-ADJUST-AMT TO WS-CHECK-ADJUST
+           MOVE WS-BUNDLE-INTEREST-AMT TO WS-CHECK-INTEREST
+           MOVE WS-BUNDLE-CLAIM-COUNT TO WS-CHECK-CLAIM-COUNT
+
+      *    CHECK IF AMOUNT EXCEEDS MAXIMUM CHECK AMOUNT
+           IF WS-CHECK-NET > WS-MAX-CHECK-AMOUNT
+      *        NEED TO SPLIT INTO MULTIPLE CHECKS
+               MOVE 'Y' TO WS-SPLIT-CHECK-FLAG
+               MOVE WS-CHECK-NET TO WS-SPLIT-REMAINING
+               MOVE ZEROS TO WS-SPLIT-CHECK-SEQ
+
+               PERFORM UNTIL WS-SPLIT-REMAINING <= ZEROS
                    ADD 1 TO WS-SPLIT-CHECK-SEQ
                    ADD 1 TO WS-STAT-SPLIT-CHECKS
 
@@ -4255,7 +4955,11 @@
                    IF WS-PROVIDER-USES-EFT
                        PERFORM 3200-GENERATE-EFT-RECORD
                    ELSE
-                       PERFORM 3100-GENERATE-CHECK-RECORD
+                       IF WS-PROVIDER-USES-VCARD
+                           PERFORM 3150-GENERATE-VCARD-RECORD
+                       ELSE
+                           PERFORM 3100-GENERATE-CHECK-RECORD
+                       END-IF
                    END-IF
                END-PERFORM
 
@@ -4265,7 +4969,11 @@
                IF WS-PROVIDER-USES-EFT
                    PERFORM 3200-GENERATE-EFT-RECORD
                ELSE
-                   PERFORM 3100-GENERATE-CHECK-RECORD
+                   IF WS-PROVIDER-USES-VCARD
+                       PERFORM 3150-GENERATE-VCARD-RECORD
+                   ELSE
+                       PERFORM 3100-GENERATE-CHECK-RECORD
+                   END-IF
                END-IF
            END-IF
 
@@ -4334,6 +5042,65 @@
            END-IF
            .
 
+      *================================================================
+       3150-GENERATE-VCARD-RECORD.
+      *================================================================
+      *    GENERATE VIRTUAL CARD SETTLEMENT RECORD FOR TRANSMISSION
+      *    TO THE CARD-ISSUING PROCESSOR - PROVIDER HAS ELECTED
+      *    VIRTUAL CARD AS THEIR PAYMENT METHOD (PROVIDER_MASTER
+      *    PAY_METHOD = 'V') AND HAS NOT DECLINED IT
+      *================================================================
+      *    ASSIGN VIRTUAL CARD TRACE NUMBER
+           ADD 1 TO WS-VCARD-TRACE-NUMBER
+
+      *    BUILD VIRTUAL CARD SETTLEMENT RECORD
+           MOVE WS-VCARD-TRACE-NUMBER TO VCR-TRANS-ID
+           MOVE WS-PREV-PAY-TO-NAME   TO VCR-PAYEE-NAME
+           MOVE WS-BUNDLE-TAX-ID      TO VCR-PAYEE-TAX-ID
+           MOVE WS-BUNDLE-NPI         TO VCR-PAYEE-NPI
+           MOVE WS-CHECK-NET          TO VCR-SETTLEMENT-AMOUNT
+           MOVE WS-CHECK-DATE         TO VCR-SETTLEMENT-DATE
+           MOVE SPACES                TO VCR-NOTIFY-EMAIL
+           MOVE SPACES                TO VCR-NOTIFY-FAX
+           MOVE WS-CHECK-CLAIM-COUNT  TO VCR-CLAIM-COUNT
+           MOVE WS-BUNDLE-PAYER-ID    TO VCR-PAYER-ID
+           MOVE AC-LINE-OF-BUSINESS   TO VCR-LOB
+           SET  VCR-CARD-ISSUED       TO TRUE
+
+           WRITE VCARD-SETTLEMENT-RECORD
+
+      *    BUILD CHECK REGISTER RECORD FOR VIRTUAL CARD
+           MOVE WS-VCARD-TRACE-NUMBER TO CR-CHECK-NUMBER
+           MOVE WS-CHECK-DATE         TO CR-CHECK-DATE
+           MOVE WS-PREV-PAY-TO-NAME   TO CR-PAYEE-NAME
+           MOVE WS-BUNDLE-TAX-ID      TO CR-PAYEE-TAX-ID
+           MOVE WS-BUNDLE-NPI         TO CR-PAYEE-NPI
+           MOVE WS-CHECK-GROSS        TO CR-GROSS-AMOUNT
+           MOVE WS-CHECK-WITHHOLD     TO CR-WITHHOLD-AMT
+           MOVE WS-CHECK-ADJUST       TO CR-ADJUSTMENT-AMT
+           MOVE WS-CHECK-INTEREST     TO CR-INTEREST-AMT
+           MOVE WS-CHECK-NET          TO CR-NET-AMOUNT
+           MOVE 'VCD'                 TO CR-PAYMENT-METHOD
+           MOVE WS-VCARD-TRACE-NUMBER TO CR-EFT-TRACE-NO
+           MOVE 'IS'                  TO CR-STATUS
+           MOVE WS-CHECK-CLAIM-COUNT  TO CR-CLAIM-COUNT
+           MOVE WS-BUNDLE-PAYER-ID    TO CR-PAYER-ID
+           MOVE AC-LINE-OF-BUSINESS   TO CR-LOB
+
+           WRITE CHECK-REG-RECORD
+
+           ADD 1 TO WS-STAT-VCARDS-GENERATED
+           ADD WS-CHECK-NET TO WS-STAT-TOTAL-VCD-DOLLARS
+           ADD WS-CHECK-NET TO WS-STAT-TOTAL-DOLLARS
+           ADD WS-CHECK-NET TO WS-RECON-TOTAL-VCD-AMT
+           ADD 1 TO WS-RECON-TOTAL-VCARDS
+
+      *    UPDATE PAYER STATS
+           IF WS-PAYER-INDEX > 0
+               ADD 1 TO WS-SBP-VCARD-COUNT(WS-PAYER-INDEX)
+           END-IF
+           .
+
       *================================================================
        3200-GENERATE-EFT-RECORD.
       *================================================================
@@ -4588,6 +5355,7 @@
                    PERFORM 8000-ERROR-HANDLER
                ELSE
       *            CAN OFFSET - CALCULATE OFFSET AMOUNT
+                   MOVE 'N' TO WS-NB-INSTALLMENT-FLAG
                    IF WS-BUNDLE-NET-AMT > ZEROS
       *                HAVE CURRENT PAYMENT TO OFFSET AGAINST
                        IF WS-NB-OUTSTANDING-AMT
@@ -4596,15 +5364,24 @@
                            MOVE WS-NB-OUTSTANDING-AMT
                                TO WS-NB-OFFSET-AMT
                        ELSE
-      *                    PARTIAL OFFSET - TAKE ENTIRE CURRENT PMT
-      *                    (PROVIDER STILL RECEIVES $0)
-                           MOVE WS-BUNDLE-NET-AMT
-                               TO WS-NB-OFFSET-AMT
+      *                    BALANCE EXCEEDS THIS REMIT - CAP THE
+      *                    OFFSET AT WS-NB-INSTALLMENT-PCT-CAP
+      *                    PERCENT OF THE CURRENT PAYMENT AND
+      *                    CARRY THE REST FORWARD AS AN
+      *                    INSTALLMENT RECOUPMENT RATHER THAN
+      *                    TAKING THE PROVIDER'S ENTIRE REMIT
+                           COMPUTE WS-NB-OFFSET-AMT ROUNDED =
+                               WS-BUNDLE-NET-AMT *
+                               WS-NB-INSTALLMENT-PCT-CAP / 100
+                           MOVE 'Y' TO WS-NB-INSTALLMENT-FLAG
                        END-IF
 
       *                REDUCE NET PAYMENT BY OFFSET
                        SUBTRACT WS-NB-OFFSET-AMT
                            FROM WS-BUNDLE-NET-AMT
+                       COMPUTE WS-NB-REMAINING-AMT =
+                           WS-NB-OUTSTANDING-AMT -
+                           WS-NB-OFFSET-AMT
 
       *                UPDATE OVERPAYMENT RECORD
                        EXEC SQL
@@ -4615,6 +5392,8 @@
                                LAST_OFFSET_DATE = GETDATE(),
                                LAST_OFFSET_AMOUNT =
                                :WS-NB-OFFSET-AMT,
+                               INSTALLMENT_FLAG =
+                               :WS-NB-INSTALLMENT-FLAG,
                                STATUS = CASE
                                    WHEN OUTSTANDING_AMOUNT -
                                         :WS-NB-OFFSET-AMT <= 0
@@ -4742,7 +5521,11 @@
            IF WS-PROVIDER-USES-EFT
                MOVE WS-EFT-TRACE-NUMBER TO WS-RH2-CHECK-NUM
            ELSE
-               MOVE WS-NEXT-CHECK-NUMBER TO WS-RH2-CHECK-NUM
+               IF WS-PROVIDER-USES-VCARD
+                   MOVE WS-VCARD-TRACE-NUMBER TO WS-RH2-CHECK-NUM
+               ELSE
+                   MOVE WS-NEXT-CHECK-NUMBER TO WS-RH2-CHECK-NUM
+               END-IF
            END-IF
            MOVE WS-PAYMENT-DATE-DASH TO WS-RH2-PAY-DATE
            WRITE PROV-REMIT-LINE FROM WS-REMIT-HEADER-2
@@ -4810,6 +5593,9 @@
                AFTER ADVANCING 1 LINES
            ADD 1 TO WS-REMIT-LINE-CTR
 
+      *    CLAIM-LEVEL DRILL-DOWN EXTRACT RECORD
+           PERFORM 4210-WRITE-EXTRACT-CLAIM-REC
+
       *    WRITE SERVICE LINE DETAILS
            PERFORM VARYING WS-WORK-INDEX FROM 1 BY 1
                UNTIL WS-WORK-INDEX > WS-SLT-COUNT
@@ -4855,6 +5641,9 @@
                WRITE PROV-REMIT-LINE FROM WS-REMIT-SVC-DETAIL-LINE
                    AFTER ADVANCING 1 LINES
                ADD 1 TO WS-REMIT-LINE-CTR
+
+      *        SERVICE-LINE DRILL-DOWN EXTRACT RECORD
+               PERFORM 4220-WRITE-EXTRACT-SERVICE-REC
            END-PERFORM
 
       *    WRITE ADJUSTMENT DETAILS
@@ -4882,6 +5671,9 @@
                WRITE PROV-REMIT-LINE FROM WS-REMIT-ADJ-DETAIL-LINE
                    AFTER ADVANCING 1 LINES
                ADD 1 TO WS-REMIT-LINE-CTR
+
+      *        ADJUSTMENT-LEVEL DRILL-DOWN EXTRACT RECORD
+               PERFORM 4230-WRITE-EXTRACT-ADJ-REC
            END-PERFORM
 
       *    BLANK LINE AFTER EACH CLAIM
@@ -4890,6 +5682,98 @@
            ADD 1 TO WS-REMIT-LINE-CTR
            .
 
+      *================================================================
+       4210-WRITE-EXTRACT-CLAIM-REC.
+      *================================================================
+      *    WRITE ONE CLAIM-LEVEL RECORD TO THE PROVIDER REMITTANCE
+      *    DRILL-DOWN EXTRACT
+      *================================================================
+           MOVE SPACES TO PROV-REMIT-EXTRACT-REC
+           SET RX-CLAIM-RECORD        TO TRUE
+           MOVE AC-PAY-TO-PROV-NPI    TO RX-PROVIDER-NPI
+           MOVE AC-PROVIDER-TAX-ID    TO RX-PROVIDER-TAX-ID
+           PERFORM 4240-MOVE-EXTRACT-CHECK-NUMBER
+           MOVE WS-PAYMENT-DATE-DASH  TO RX-PAYMENT-DATE
+           MOVE AC-CLAIM-NUMBER       TO RX-CLAIM-NUMBER
+           MOVE ZEROS                 TO RX-LINE-NUMBER
+           MOVE AC-STATEMENT-FROM-DT  TO RX-DOS-FROM-DT
+           MOVE AC-STATEMENT-THRU-DT  TO RX-DOS-THRU-DT
+           MOVE AC-TOTAL-CHARGE-AMT   TO RX-BILLED-AMT
+           MOVE AC-ALLOWED-AMT        TO RX-ALLOWED-AMT
+           MOVE AC-DEDUCTIBLE-AMT     TO RX-DEDUCT-AMT
+           MOVE AC-COPAY-AMT          TO RX-COPAY-AMT
+           MOVE AC-COINSURANCE-AMT    TO RX-COINS-AMT
+           MOVE AC-PAID-AMT           TO RX-PAID-AMT
+           WRITE PROV-REMIT-EXTRACT-REC
+           .
+
+      *================================================================
+       4220-WRITE-EXTRACT-SERVICE-REC.
+      *================================================================
+      *    WRITE ONE SERVICE-LINE-LEVEL RECORD TO THE PROVIDER
+      *    REMITTANCE DRILL-DOWN EXTRACT
+      *================================================================
+           MOVE SPACES TO PROV-REMIT-EXTRACT-REC
+           SET RX-SERVICE-LINE-RECORD TO TRUE
+           MOVE AC-PAY-TO-PROV-NPI    TO RX-PROVIDER-NPI
+           MOVE AC-PROVIDER-TAX-ID    TO RX-PROVIDER-TAX-ID
+           PERFORM 4240-MOVE-EXTRACT-CHECK-NUMBER
+           MOVE WS-PAYMENT-DATE-DASH  TO RX-PAYMENT-DATE
+           MOVE AC-CLAIM-NUMBER       TO RX-CLAIM-NUMBER
+           MOVE WS-WORK-INDEX         TO RX-LINE-NUMBER
+           MOVE WS-SLT-PROC-CODE(WS-WORK-INDEX)  TO RX-PROC-CODE
+           MOVE WS-RS-MODIFIERS                  TO RX-MODIFIERS
+           MOVE WS-SLT-REV-CODE(WS-WORK-INDEX)   TO RX-REV-CODE
+           MOVE WS-SLT-FROM-DT(WS-WORK-INDEX)    TO RX-DOS-FROM-DT
+           MOVE WS-SLT-THRU-DT(WS-WORK-INDEX)    TO RX-DOS-THRU-DT
+           MOVE WS-SLT-CHARGE(WS-WORK-INDEX)     TO RX-BILLED-AMT
+           MOVE WS-SLT-ALLOWED(WS-WORK-INDEX)    TO RX-ALLOWED-AMT
+           MOVE WS-SLT-DEDUCT(WS-WORK-INDEX)     TO RX-DEDUCT-AMT
+           MOVE WS-SLT-COPAY(WS-WORK-INDEX)      TO RX-COPAY-AMT
+           MOVE WS-SLT-COINS(WS-WORK-INDEX)      TO RX-COINS-AMT
+           MOVE WS-SLT-PAID(WS-WORK-INDEX)       TO RX-PAID-AMT
+           WRITE PROV-REMIT-EXTRACT-REC
+           .
+
+      *================================================================
+       4230-WRITE-EXTRACT-ADJ-REC.
+      *================================================================
+      *    WRITE ONE ADJUSTMENT-LEVEL RECORD TO THE PROVIDER
+      *    REMITTANCE DRILL-DOWN EXTRACT, INCLUDING THE CARC
+      *    DESCRIPTION ALREADY RESOLVED FOR THE PRINTED LINE
+      *================================================================
+           MOVE SPACES TO PROV-REMIT-EXTRACT-REC
+           SET RX-ADJUSTMENT-RECORD   TO TRUE
+           MOVE AC-PAY-TO-PROV-NPI    TO RX-PROVIDER-NPI
+           MOVE AC-PROVIDER-TAX-ID    TO RX-PROVIDER-TAX-ID
+           PERFORM 4240-MOVE-EXTRACT-CHECK-NUMBER
+           MOVE WS-PAYMENT-DATE-DASH  TO RX-PAYMENT-DATE
+           MOVE AC-CLAIM-NUMBER       TO RX-CLAIM-NUMBER
+           MOVE WS-WORK-INDEX         TO RX-LINE-NUMBER
+           MOVE WS-CAT-GROUP-CODE(WS-WORK-INDEX)  TO RX-CARC-GROUP-CODE
+           MOVE WS-CAT-REASON-CODE(WS-WORK-INDEX) TO RX-CARC-REASON-CODE
+           MOVE WS-CARC-LOOKUP-DESC               TO RX-CARC-DESCRIPTION
+           MOVE WS-CAT-AMOUNT(WS-WORK-INDEX)      TO RX-CARC-AMOUNT
+           WRITE PROV-REMIT-EXTRACT-REC
+           .
+
+      *================================================================
+       4240-MOVE-EXTRACT-CHECK-NUMBER.
+      *================================================================
+      *    RESOLVE THE CHECK/EFT/VCARD NUMBER FOR THE DRILL-DOWN
+      *    EXTRACT THE SAME WAY THE REMIT HEADER RESOLVES IT
+      *================================================================
+           IF WS-PROVIDER-USES-EFT
+               MOVE WS-EFT-TRACE-NUMBER TO RX-CHECK-EFT-NUMBER
+           ELSE
+               IF WS-PROVIDER-USES-VCARD
+                   MOVE WS-VCARD-TRACE-NUMBER TO RX-CHECK-EFT-NUMBER
+               ELSE
+                   MOVE WS-NEXT-CHECK-NUMBER TO RX-CHECK-EFT-NUMBER
+               END-IF
+           END-IF
+           .
+
       *================================================================
        4300-BUILD-REMIT-TOTALS.
       *================================================================
@@ -4965,10 +5849,24 @@
            IF WS-NB-OFFSET-AMT NOT = ZEROS
                MOVE WS-NB-OFFSET-AMT TO WS-EDIT-AMOUNT
                MOVE SPACES TO PROV-REMIT-LINE
-               STRING '  OVERPAY OFFSET:$' WS-EDIT-AMOUNT
-                   DELIMITED BY SIZE INTO PROV-REMIT-LINE
+               IF WS-NB-IS-INSTALLMENT
+                   STRING '  INSTALLMENT RECOUPMENT:$' WS-EDIT-AMOUNT
+                       DELIMITED BY SIZE INTO PROV-REMIT-LINE
+               ELSE
+                   STRING '  OVERPAY OFFSET:$' WS-EDIT-AMOUNT
+                       DELIMITED BY SIZE INTO PROV-REMIT-LINE
+               END-IF
                WRITE PROV-REMIT-LINE AFTER ADVANCING 1 LINES
                ADD 1 TO WS-REMIT-LINE-CTR
+
+               IF WS-NB-IS-INSTALLMENT
+                   MOVE WS-NB-REMAINING-AMT TO WS-EDIT-AMOUNT
+                   MOVE SPACES TO PROV-REMIT-LINE
+                   STRING '  BALANCE CARRIED FORWARD:$' WS-EDIT-AMOUNT
+                       DELIMITED BY SIZE INTO PROV-REMIT-LINE
+                   WRITE PROV-REMIT-LINE AFTER ADVANCING 1 LINES
+                   ADD 1 TO WS-REMIT-LINE-CTR
+               END-IF
            END-IF
 
            MOVE SPACES TO PROV-REMIT-LINE
@@ -4986,9 +5884,15 @@
                    'PAID VIA EFT/ACH ***'
                    DELIMITED BY SIZE INTO PROV-REMIT-LINE
            ELSE
-               STRING PROV-REMIT-LINE
-                   'PAID VIA CHECK ***'
-                   DELIMITED BY SIZE INTO PROV-REMIT-LINE
+               IF WS-PROVIDER-USES-VCARD
+                   STRING PROV-REMIT-LINE
+                       'PAID VIA VIRTUAL CARD ***'
+                       DELIMITED BY SIZE INTO PROV-REMIT-LINE
+               ELSE
+                   STRING PROV-REMIT-LINE
+                       'PAID VIA CHECK ***'
+                       DELIMITED BY SIZE INTO PROV-REMIT-LINE
+               END-IF
            END-IF
            WRITE PROV-REMIT-LINE AFTER ADVANCING 1 LINES
            ADD 6 TO WS-REMIT-LINE-CTR
@@ -5127,9 +6031,11 @@
            MOVE AC-MEMBER-ID TO WS-SQL-MEMBER-ID
            EXEC SQL
                SELECT GROUP_NUMBER,
-                      PLAN_NAME
+                      PLAN_NAME,
+                      LANGUAGE_CD
                INTO   :WS-SQL-GROUP-NUMBER,
-                      :WS-SQL-PLAN-NAME
+                      :WS-SQL-PLAN-NAME,
+                      :WS-SQL-LANGUAGE-CD
                FROM   MEMBER_ENROLLMENT
                WHERE  MEMBER_ID = :WS-SQL-MEMBER-ID
                AND    EFF_DATE <= :WS-PAYMENT-DATE
@@ -5140,9 +6046,15 @@
            IF SQLCODE = 0
                MOVE WS-SQL-GROUP-NUMBER TO WS-EOB-PAT-GROUP-NO
                MOVE WS-SQL-PLAN-NAME    TO WS-EOB-PAT-PLAN-NAME
+               IF WS-SQL-LANGUAGE-CD = 'SPA'
+                   MOVE WS-SQL-LANGUAGE-CD TO WS-EOB-PAT-LANGUAGE-CD
+               ELSE
+                   MOVE 'ENG' TO WS-EOB-PAT-LANGUAGE-CD
+               END-IF
            ELSE
                MOVE 'UNKNOWN' TO WS-EOB-PAT-GROUP-NO
                MOVE 'UNKNOWN' TO WS-EOB-PAT-PLAN-NAME
+               MOVE 'ENG'     TO WS-EOB-PAT-LANGUAGE-CD
            END-IF
 
       *    BUILD PATIENT NAME
@@ -5163,16 +6075,31 @@
            WRITE PATIENT-EOB-LINE AFTER PAGE-EJECT
 
       *    HEADER LINE 1 - PLAN NAME AND TITLE
-           MOVE WS-EOB-PAT-PLAN-NAME TO WS-EH1-PLAN-NAME
-           WRITE PATIENT-EOB-LINE FROM WS-EOB-HEADER-1
-               AFTER ADVANCING 1 LINES
+           IF WS-EOB-LANG-SPANISH
+               MOVE WS-EOB-PAT-PLAN-NAME TO WS-EH1S-PLAN-NAME
+               MOVE WS-EOB-PAGE-CTR      TO WS-EH1S-PAGE-NUM
+               WRITE PATIENT-EOB-LINE FROM WS-EOB-HEADER-1-SPA
+                   AFTER ADVANCING 1 LINES
+           ELSE
+               MOVE WS-EOB-PAT-PLAN-NAME TO WS-EH1-PLAN-NAME
+               WRITE PATIENT-EOB-LINE FROM WS-EOB-HEADER-1
+                   AFTER ADVANCING 1 LINES
+           END-IF
 
       *    HEADER LINE 2 - DATE, MEMBER ID, GROUP
-           MOVE WS-PAYMENT-DATE-DASH TO WS-EH2-EOB-DATE
-           MOVE WS-EOB-PAT-MEMBER-ID TO WS-EH2-MEMBER-ID
-           MOVE WS-EOB-PAT-GROUP-NO  TO WS-EH2-GROUP-NO
-           WRITE PATIENT-EOB-LINE FROM WS-EOB-HEADER-2
-               AFTER ADVANCING 1 LINES
+           IF WS-EOB-LANG-SPANISH
+               MOVE WS-PAYMENT-DATE-DASH TO WS-EH2S-EOB-DATE
+               MOVE WS-EOB-PAT-MEMBER-ID TO WS-EH2S-MEMBER-ID
+               MOVE WS-EOB-PAT-GROUP-NO  TO WS-EH2S-GROUP-NO
+               WRITE PATIENT-EOB-LINE FROM WS-EOB-HEADER-2-SPA
+                   AFTER ADVANCING 1 LINES
+           ELSE
+               MOVE WS-PAYMENT-DATE-DASH TO WS-EH2-EOB-DATE
+               MOVE WS-EOB-PAT-MEMBER-ID TO WS-EH2-MEMBER-ID
+               MOVE WS-EOB-PAT-GROUP-NO  TO WS-EH2-GROUP-NO
+               WRITE PATIENT-EOB-LINE FROM WS-EOB-HEADER-2
+                   AFTER ADVANCING 1 LINES
+           END-IF
 
       *    PATIENT NAME AND ADDRESS BLOCK
            MOVE SPACES TO PATIENT-EOB-LINE
@@ -5204,16 +6131,28 @@
       *    THIS IS NOT A BILL NOTICE
            MOVE SPACES TO PATIENT-EOB-LINE
            WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
-           WRITE PATIENT-EOB-LINE FROM WS-EOB-NOT-A-BILL
-               AFTER ADVANCING 1 LINES
+           IF WS-EOB-LANG-SPANISH
+               WRITE PATIENT-EOB-LINE FROM WS-EOB-NOT-A-BILL-SPA
+                   AFTER ADVANCING 1 LINES
+           ELSE
+               WRITE PATIENT-EOB-LINE FROM WS-EOB-NOT-A-BILL
+                   AFTER ADVANCING 1 LINES
+           END-IF
            MOVE SPACES TO PATIENT-EOB-LINE
            WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
 
       *    COLUMN HEADERS
-           WRITE PATIENT-EOB-LINE FROM WS-EOB-CLAIM-HDR
-               AFTER ADVANCING 1 LINES
-           WRITE PATIENT-EOB-LINE FROM WS-EOB-CLAIM-HDR-2
-               AFTER ADVANCING 1 LINES
+           IF WS-EOB-LANG-SPANISH
+               WRITE PATIENT-EOB-LINE FROM WS-EOB-CLAIM-HDR-SPA
+                   AFTER ADVANCING 1 LINES
+               WRITE PATIENT-EOB-LINE FROM WS-EOB-CLAIM-HDR-2-SPA
+                   AFTER ADVANCING 1 LINES
+           ELSE
+               WRITE PATIENT-EOB-LINE FROM WS-EOB-CLAIM-HDR
+                   AFTER ADVANCING 1 LINES
+               WRITE PATIENT-EOB-LINE FROM WS-EOB-CLAIM-HDR-2
+                   AFTER ADVANCING 1 LINES
+           END-IF
 
       *    SEPARATOR
            MOVE SPACES TO PATIENT-EOB-LINE
@@ -5883,137 +6822,8 @@
                ADD 3 TO WS-EOB-LINE-CTR
            END-IF
 
-      *    STATE-SPECIFIC CONTENT
-           EVALUATE WS-STATE-CODE
-               WHEN 'CA'
-                   MOVE SPACES TO PATIENT-EOB-LINE
-                   STRING '  CALIFORNIA RESIDENTS: You may '
-                       'contact the California Department of'
-                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
-                   WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
-
-                   MOVE SPACES TO PATIENT-EOB-LINE
-                   STRING '  Managed Health Care at '
-                       '1-888-466-2219 or visit '
-                       'www.dmhc.ca.gov for assistance.'
-                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
-                   WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
-
-                   MOVE SPACES TO PATIENT-EOB-LINE
-                   STRING '  Under California law, you have '
-                       'additional protections against'
-                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
-                   WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
-
-                   MOVE SPACES TO PATIENT-EOB-LINE
-                   STRING '  surprise medical billing per '
-                       'AB 72 and AB 1611.'
-                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
-                   WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
-                   ADD 4 TO WS-EOB-LINE-CTR
-
-               WHEN 'NY'
-                   MOVE SPACES TO PATIENT-EOB-LINE
-                   STRING '  NEW YORK RESIDENTS: Contact the '
-                       'NY Dept of Financial Services at'
-                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
-                   WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
-
-                   MOVE SPACES TO PATIENT-EOB-LINE
-                   STRING '  1-800-342-3736 or visit '
-                       'www.dfs.ny.gov. Under New York law,'
-                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
-                   WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
-
-                   MOVE SPACES TO PATIENT-EOB-LINE
-                   STRING '  you are protected from surprise '
-                       'bills under the Emergency Medical'
-                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
-                   WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
-
-                   MOVE SPACES TO PATIENT-EOB-LINE
-                   STRING '  Services and Surprise Bills Law.'
-                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
-                   WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
-                   ADD 4 TO WS-EOB-LINE-CTR
-
-               WHEN 'TX'
-                   MOVE SPACES TO PATIENT-EOB-LINE
-                   STRING '  TEXAS RESIDENTS: Contact the '
-                       'Texas Department of Insurance at'
-                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
-                   WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
-
-                   MOVE SPACES TO PATIENT-EOB-LINE
-                   STRING '  1-800-252-3439 or visit '
-                       'www.tdi.texas.gov. Under SB 1264,'
-                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
-                   WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
-
-                   MOVE SPACES TO PATIENT-EOB-LINE
-                   STRING '  you have protections against '
-                       'balance billing in emergencies and'
-                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
-                   WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
-
-                   MOVE SPACES TO PATIENT-EOB-LINE
-                   STRING '  from out-of-network providers at '
-                       'in-network facilities.'
-                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
-                   WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
-                   ADD 4 TO WS-EOB-LINE-CTR
-
-               WHEN 'FL'
-                   MOVE SPACES TO PATIENT-EOB-LINE
-                   STRING '  FLORIDA RESIDENTS: Contact the '
-                       'Florida Office of Insurance'
-                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
-                   WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
-
-                   MOVE SPACES TO PATIENT-EOB-LINE
-                   STRING '  Regulation at 1-877-693-5236 or '
-                       'visit www.floir.com. Under HB 221,'
-                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
-                   WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
-
-                   MOVE SPACES TO PATIENT-EOB-LINE
-                   STRING '  emergency services and certain '
-                       'non-emergency services at in-network'
-                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
-                   WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
-
-                   MOVE SPACES TO PATIENT-EOB-LINE
-                   STRING '  facilities have balance billing '
-                       'protections.'
-                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
-                   WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
-                   ADD 4 TO WS-EOB-LINE-CTR
-
-               WHEN OTHER
-      *            GENERIC STATE COMMISSIONER INFO
-                   IF WS-STATE-REQ-COMMISH
-                       MOVE SPACES TO PATIENT-EOB-LINE
-                       STRING '  STATE INSURANCE DEPT: '
-                           'Contact your state insurance '
-                           'commissioner at'
-                           DELIMITED BY SIZE INTO PATIENT-EOB-LINE
-                       WRITE PATIENT-EOB-LINE
-                           AFTER ADVANCING 1 LINES
-
-                       IF WS-STATE-COMMISH-PHONE NOT = SPACES
-                           MOVE SPACES TO PATIENT-EOB-LINE
-                           STRING '  '
-                               WS-STATE-COMMISH-PHONE
-                               ' or visit '
-                               WS-STATE-COMMISH-WEB
-                               DELIMITED BY SIZE
-                               INTO PATIENT-EOB-LINE
-                           WRITE PATIENT-EOB-LINE
-                               AFTER ADVANCING 1 LINES
-                       END-IF
-                       ADD 2 TO WS-EOB-LINE-CTR
-                   END-IF
-           END-EVALUATE
+      *    STATE-SPECIFIC CONTENT - COMPLIANCE-MAINTAINED TEXT
+           PERFORM 5605-PRINT-STATE-MANDATE-TEXT
 
       *    LANGUAGE ACCESS NOTICE (IF REQUIRED)
            IF WS-STATE-REQ-LANGUAGE
@@ -6051,6 +6861,116 @@
                WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
                ADD 4 TO WS-EOB-LINE-CTR
            END-IF
+
+      *    MEMBER'S PREFERRED-LANGUAGE ASSISTANCE TAGLINE
+           IF NOT WS-EOB-LANG-ENGLISH
+               PERFORM 5650-PRINT-LANGUAGE-TAGLINE
+           END-IF
+           .
+
+      *================================================================
+       5605-PRINT-STATE-MANDATE-TEXT.
+      *================================================================
+      *    PRINT THE STATE-SPECIFIC EOB DISCLOSURE WORDING FOR
+      *    WS-STATE-CODE FROM STATE_MANDATE_TEXT, A COMPLIANCE-
+      *    MAINTAINED TABLE OF LINE-BY-LINE NOTICE TEXT KEYED BY
+      *    STATE, MANDATE TYPE AND EFFECTIVE DATE - THIS LETS
+      *    COMPLIANCE UPDATE OR ADD REQUIRED WORDING WITHOUT A
+      *    PROGRAM CHANGE EVERY TIME A STATE REVISES ITS RULES
+      *================================================================
+           MOVE '5605-PRINT-STATE-MANDATE-TEXT' TO WS-DB-PARAGRAPH-NAME
+           MOVE ZEROS TO WS-MANDATE-LINES-FOUND
+
+           EXEC SQL
+               DECLARE MANDATE_TEXT_CURSOR CURSOR FOR
+               SELECT LINE_TEXT
+               FROM   STATE_MANDATE_TEXT
+               WHERE  STATE_CODE = :WS-STATE-CODE
+               AND    MANDATE_TYPE = 'STATESPEC'
+               AND    ACTIVE_FLAG = 'Y'
+               AND    EFFECTIVE_DATE <= :WS-PAYMENT-DATE
+               AND    (EXPIRATION_DATE IS NULL
+                    OR EXPIRATION_DATE >= :WS-PAYMENT-DATE)
+               ORDER BY LINE_SEQ
+           END-EXEC
+
+           EXEC SQL OPEN MANDATE_TEXT_CURSOR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH MANDATE_TEXT_CURSOR
+                   INTO :WS-MANDATE-LINE-TEXT
+               END-EXEC
+               IF SQLCODE = 0
+                   MOVE SPACES TO PATIENT-EOB-LINE
+                   STRING '  ' WS-MANDATE-LINE-TEXT
+                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
+                   WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
+                   ADD 1 TO WS-EOB-LINE-CTR
+                   ADD 1 TO WS-MANDATE-LINES-FOUND
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE MANDATE_TEXT_CURSOR END-EXEC
+
+      *    NO COMPLIANCE-MAINTAINED TEXT ON FILE FOR THIS STATE -
+      *    FALL BACK TO THE GENERIC STATE COMMISSIONER CONTACT INFO
+           IF WS-MANDATE-LINES-FOUND = ZEROS
+               IF WS-STATE-REQ-COMMISH
+                   MOVE SPACES TO PATIENT-EOB-LINE
+                   STRING '  STATE INSURANCE DEPT: '
+                       'Contact your state insurance '
+                       'commissioner at'
+                       DELIMITED BY SIZE INTO PATIENT-EOB-LINE
+                   WRITE PATIENT-EOB-LINE
+                       AFTER ADVANCING 1 LINES
+
+                   IF WS-STATE-COMMISH-PHONE NOT = SPACES
+                       MOVE SPACES TO PATIENT-EOB-LINE
+                       STRING '  '
+                           WS-STATE-COMMISH-PHONE
+                           ' or visit '
+                           WS-STATE-COMMISH-WEB
+                           DELIMITED BY SIZE
+                           INTO PATIENT-EOB-LINE
+                       WRITE PATIENT-EOB-LINE
+                           AFTER ADVANCING 1 LINES
+                   END-IF
+                   ADD 2 TO WS-EOB-LINE-CTR
+               END-IF
+           END-IF
+           .
+
+      *================================================================
+       5650-PRINT-LANGUAGE-TAGLINE.
+      *================================================================
+      *    LOOK UP THE MEMBER'S PREFERRED LANGUAGE IN THE TAGLINE
+      *    TABLE AND PRINT THE STANDARD "FREE LANGUAGE HELP IS
+      *    AVAILABLE" NOTICE IN THAT LANGUAGE
+      *================================================================
+           MOVE 'N' TO WS-EOB-TAGLINE-FOUND-SW
+           MOVE SPACES TO WS-EOB-TAGLINE-TEXT
+           PERFORM VARYING WS-EOB-LANG-INDEX FROM 1 BY 1
+               UNTIL WS-EOB-LANG-INDEX > 5
+                  OR WS-EOB-TAGLINE-FOUND
+               IF WS-ELT-LANGUAGE-CD(WS-EOB-LANG-INDEX) =
+                                     WS-EOB-PAT-LANGUAGE-CD
+                   SET WS-EOB-TAGLINE-FOUND TO TRUE
+                   MOVE WS-ELT-TAGLINE(WS-EOB-LANG-INDEX)
+                       TO WS-EOB-TAGLINE-TEXT
+               END-IF
+           END-PERFORM
+
+           IF WS-EOB-TAGLINE-FOUND
+               MOVE SPACES TO PATIENT-EOB-LINE
+               WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
+               MOVE SPACES TO PATIENT-EOB-LINE
+               STRING '  '
+                   WS-EOB-TAGLINE-TEXT
+                   DELIMITED BY SIZE INTO PATIENT-EOB-LINE
+               WRITE PATIENT-EOB-LINE AFTER ADVANCING 1 LINES
+               ADD 2 TO WS-EOB-LINE-CTR
+           END-IF
            .
 
       *================================================================
@@ -6087,7 +7007,9 @@
                END-IF
            END-PERFORM
 
-      *    IF NOT FOUND IN LOCAL TABLE, TRY DATABASE
+      *    IF NOT FOUND IN LOCAL TABLE, TRY THE COMPLIANCE-MAINTAINED
+      *    CARC_CODES TABLE, HONORING ITS EFFECTIVE DATING SO A CODE
+      *    RETIRED OR NOT-YET-EFFECTIVE ON THE PAYMENT DATE ISN'T USED
            IF WS-CARC-NOT-FOUND
                EXEC SQL
                    SELECT REASON_DESC
@@ -6095,6 +7017,9 @@
                    FROM   CARC_CODES
                    WHERE  REASON_CODE = :WS-CARC-LOOKUP-CODE
                    AND    ACTIVE_FLAG = 'Y'
+                   AND    EFFECTIVE_DATE <= :WS-PAYMENT-DATE
+                   AND    (EXPIRATION_DATE IS NULL
+                        OR EXPIRATION_DATE >= :WS-PAYMENT-DATE)
                END-EXEC
 
                IF SQLCODE = 0
@@ -6104,10 +7029,27 @@
                        WS-CARC-LOOKUP-CODE
                        DELIMITED BY SIZE
                        INTO WS-CARC-LOOKUP-DESC
+                   PERFORM 6110-FLAG-UNKNOWN-CARC
                END-IF
            END-IF
            .
 
+      *================================================================
+       6110-FLAG-UNKNOWN-CARC.
+      *================================================================
+      *    LOG AN EXCEPTION RATHER THAN LETTING AN UNMAPPED REASON
+      *    CODE GO OUT WITH ONLY A GENERIC "UNKNOWN" DESCRIPTION -
+      *    LETS OPS CATCH A STALE CARC TABLE BEFORE PROVIDERS DO
+      *================================================================
+           MOVE 'W' TO ER-SEVERITY
+           MOVE WS-CARC-LOOKUP-CODE TO ER-ERROR-CODE
+           MOVE AC-CLAIM-NUMBER TO ER-CLAIM-NUMBER
+           STRING 'CARC CODE NOT IN CURRENT TABLE: '
+               WS-CARC-LOOKUP-CODE
+               DELIMITED BY SIZE INTO ER-ERROR-DESC
+           PERFORM 8000-ERROR-HANDLER
+           .
+
       *================================================================
        6200-MAP-RARC-TO-DESCRIPTION.
       *================================================================
@@ -6129,7 +7071,8 @@
                END-IF
            END-PERFORM
 
-      *    IF NOT FOUND IN LOCAL TABLE, TRY DATABASE
+      *    IF NOT FOUND IN LOCAL TABLE, TRY THE COMPLIANCE-MAINTAINED
+      *    RARC_CODES TABLE, HONORING ITS EFFECTIVE DATING
            IF WS-RARC-NOT-FOUND
                EXEC SQL
                    SELECT REMARK_DESC
@@ -6137,6 +7080,9 @@
                    FROM   RARC_CODES
                    WHERE  REMARK_CODE = :WS-RARC-LOOKUP-CODE
                    AND    ACTIVE_FLAG = 'Y'
+                   AND    EFFECTIVE_DATE <= :WS-PAYMENT-DATE
+                   AND    (EXPIRATION_DATE IS NULL
+                        OR EXPIRATION_DATE >= :WS-PAYMENT-DATE)
                END-EXEC
 
                IF SQLCODE = 0
@@ -6146,10 +7092,26 @@
                        WS-RARC-LOOKUP-CODE
                        DELIMITED BY SIZE
                        INTO WS-RARC-LOOKUP-DESC
+                   PERFORM 6210-FLAG-UNKNOWN-RARC
                END-IF
            END-IF
            .
 
+      *================================================================
+       6210-FLAG-UNKNOWN-RARC.
+      *================================================================
+      *    LOG AN EXCEPTION RATHER THAN LETTING AN UNMAPPED REMARK
+      *    CODE GO OUT WITH ONLY A GENERIC "UNKNOWN" DESCRIPTION
+      *================================================================
+           MOVE 'W' TO ER-SEVERITY
+           MOVE WS-RARC-LOOKUP-CODE TO ER-ERROR-CODE
+           MOVE AC-CLAIM-NUMBER TO ER-CLAIM-NUMBER
+           STRING 'RARC CODE NOT IN CURRENT TABLE: '
+               WS-RARC-LOOKUP-CODE
+               DELIMITED BY SIZE INTO ER-ERROR-DESC
+           PERFORM 8000-ERROR-HANDLER
+           .
+
       *================================================================
        6300-MAP-GROUP-CODE-DESC.
       *================================================================
@@ -6216,11 +7178,13 @@
 
            WRITE EFT-NACHA-RECORD FROM WS-NACHA-FILE-CONTROL
 
-      *    RECONCILE TOTALS
+      *    RECONCILE TOTALS - LEG 1: ADJUDICATED PAID VS
+      *    CHECKS/EFT/VIRTUAL CARD ISSUED
            COMPUTE WS-RECON-OUT-OF-BAL =
                WS-RECON-TOTAL-PAID-AMT
              - WS-RECON-TOTAL-CHK-AMT
              - WS-RECON-TOTAL-EFT-AMT
+             - WS-RECON-TOTAL-VCD-AMT
 
       *    ACCOUNT FOR DEFERRED (BELOW-MIN) AND NEGATIVE BALANCES
       *    THESE ARE LEGITIMATE DIFFERENCES
@@ -6231,6 +7195,16 @@
                END-IF
            END-IF
 
+      *    RECONCILE TOTALS - LEG 2: ADJUDICATED PAID (ADJOUTFL)
+      *    VS TOTAL 835 DOLLARS GENERATED - THREE-WAY TIE-OUT
+      *    PER FINANCE'S DAILY CLOSE REQUIREMENT
+           COMPUTE WS-RECON-835-OUT-OF-BAL =
+               WS-RECON-TOTAL-PAID-AMT - WS-RECON-TOTAL-835-AMT
+
+           IF FUNCTION ABS(WS-RECON-835-OUT-OF-BAL) > 0.01
+               MOVE 'N' TO WS-RECON-835-IN-BALANCE
+           END-IF
+
       *    GENERATE RECONCILIATION REPORT
            PERFORM 7100-GENERATE-PAYMENT-SUMMARY
 
@@ -6273,6 +7247,13 @@
                DELIMITED BY SIZE INTO RECON-REPORT-LINE
            WRITE RECON-REPORT-LINE AFTER ADVANCING 1 LINES
 
+           MOVE WS-RECON-TOTAL-VCD-AMT TO WS-EDIT-AMOUNT
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING 'TOTAL VIRTUAL CARD AMOUNT:      $'
+               WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE AFTER ADVANCING 1 LINES
+
            MOVE SPACES TO RECON-REPORT-LINE
            MOVE ALL '-' TO RECON-REPORT-LINE(1:60)
            WRITE RECON-REPORT-LINE AFTER ADVANCING 1 LINES
@@ -6296,6 +7277,73 @@
            MOVE SPACES TO RECON-REPORT-LINE
            WRITE RECON-REPORT-LINE AFTER ADVANCING 1 LINES
 
+      *    THREE-WAY TIE-OUT: ADJUDICATED PAID VS 835 DOLLARS
+      *    VS CHECKS/EFT/VCARD (ABOVE) FOR THE DAILY CLOSE
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING 'THREE-WAY TIE-OUT:'
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE AFTER ADVANCING 1 LINES
+
+           MOVE WS-RECON-TOTAL-PAID-AMT TO WS-EDIT-AMOUNT
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING '  ADJUDICATED CLAIMS PAID (ADJOUTFL): $'
+               WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE AFTER ADVANCING 1 LINES
+
+           MOVE WS-RECON-TOTAL-835-AMT TO WS-EDIT-AMOUNT
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING '  TOTAL 835 DOLLARS GENERATED:        $'
+               WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE AFTER ADVANCING 1 LINES
+
+           COMPUTE WS-WORK-AMOUNT =
+               WS-RECON-TOTAL-CHK-AMT
+             + WS-RECON-TOTAL-EFT-AMT
+             + WS-RECON-TOTAL-VCD-AMT
+           MOVE WS-WORK-AMOUNT TO WS-EDIT-AMOUNT
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING '  TOTAL CHECKS/EFT/VCARD ISSUED:      $'
+               WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE AFTER ADVANCING 1 LINES
+
+           MOVE WS-RECON-835-OUT-OF-BAL TO WS-EDIT-AMOUNT
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING '  ADJUDICATED-VS-835 VARIANCE:        $'
+               WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           IF WS-RECON-835-NOT-BAL
+               STRING RECON-REPORT-LINE
+                   '  *** OUT OF BALANCE ***'
+                   DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           ELSE
+               STRING RECON-REPORT-LINE
+                   '  (IN BALANCE)'
+                   DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           END-IF
+           WRITE RECON-REPORT-LINE AFTER ADVANCING 1 LINES
+
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING '  CLAIMS PAID BUT NOT IN AN 835 RECORD: '
+               WS-RECON-EXCEPTION-CNT
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE AFTER ADVANCING 1 LINES
+
+           IF WS-RECON-EXCEPTION-CNT NOT = ZEROS
+               MOVE WS-RECON-EXCEPTION-AMT TO WS-EDIT-AMOUNT
+               MOVE SPACES TO RECON-REPORT-LINE
+               STRING '  EXCEPTION CLAIMS TOTAL AMOUNT:      $'
+                   WS-EDIT-AMOUNT
+                   '  (SEE ERROR LOG FOR CLAIM NUMBERS)'
+                   DELIMITED BY SIZE INTO RECON-REPORT-LINE
+               WRITE RECON-REPORT-LINE AFTER ADVANCING 1 LINES
+           END-IF
+
+           MOVE SPACES TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE AFTER ADVANCING 1 LINES
+
            MOVE SPACES TO RECON-REPORT-LINE
            STRING 'RECORD COUNTS:'
                DELIMITED BY SIZE INTO RECON-REPORT-LINE
@@ -6308,6 +7356,11 @@
                DELIMITED BY SIZE INTO RECON-REPORT-LINE
            WRITE RECON-REPORT-LINE AFTER ADVANCING 1 LINES
 
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING '  VIRTUAL CARDS ISSUED: ' WS-RECON-TOTAL-VCARDS
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE AFTER ADVANCING 1 LINES
+
            MOVE SPACES TO RECON-REPORT-LINE
            STRING '  ZERO-PAY CLAIMS: ' WS-RECON-ZERO-PAYS
                '    DENIED CLAIMS: ' WS-RECON-DENIED-CNT
@@ -6329,6 +7382,14 @@
                    DELIMITED BY SIZE INTO ER-ERROR-DESC
                PERFORM 8000-ERROR-HANDLER
            END-IF
+
+           IF WS-RECON-835-NOT-BAL
+               MOVE 'E' TO ER-SEVERITY
+               STRING 'ADJUDICATED-VS-835 TIE-OUT OUT OF BALANCE BY $'
+                   WS-RECON-835-OUT-OF-BAL
+                   DELIMITED BY SIZE INTO ER-ERROR-DESC
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
            .
 
       *================================================================
@@ -6361,7 +7422,7 @@
 
            MOVE SPACES TO PAY-SUMMARY-LINE
            STRING '  PAYER ID   CLAIMS     PAID AMOUNT'
-               '      CHECKS  EFTS'
+               '      CHECKS  EFTS  VCARDS'
                DELIMITED BY SIZE INTO PAY-SUMMARY-LINE
            WRITE PAY-SUMMARY-LINE AFTER ADVANCING 1 LINES
 
@@ -6384,6 +7445,8 @@
                    WS-SBP-CHECK-COUNT(WS-WORK-INDEX)
                    '  '
                    WS-SBP-EFT-COUNT(WS-WORK-INDEX)
+                   '  '
+                   WS-SBP-VCARD-COUNT(WS-WORK-INDEX)
                    DELIMITED BY SIZE INTO PAY-SUMMARY-LINE
                WRITE PAY-SUMMARY-LINE AFTER ADVANCING 1 LINES
            END-PERFORM
@@ -6451,6 +7514,14 @@
                DELIMITED BY SIZE INTO PAY-SUMMARY-LINE
            WRITE PAY-SUMMARY-LINE AFTER ADVANCING 1 LINES
 
+           MOVE WS-STAT-TOTAL-VCD-DOLLARS TO WS-EDIT-AMOUNT
+           MOVE SPACES TO PAY-SUMMARY-LINE
+           STRING '  VCARDS:  COUNT: '
+               WS-STAT-VCARDS-GENERATED
+               '    AMOUNT: $' WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO PAY-SUMMARY-LINE
+           WRITE PAY-SUMMARY-LINE AFTER ADVANCING 1 LINES
+
            MOVE WS-STAT-TOTAL-DOLLARS TO WS-EDIT-AMOUNT
            MOVE SPACES TO PAY-SUMMARY-LINE
            MOVE ALL '=' TO PAY-SUMMARY-LINE(1:60)
@@ -6460,6 +7531,7 @@
            STRING '  TOTAL:   COUNT: '
                WS-STAT-CHECKS-GENERATED
                WS-STAT-EFTS-GENERATED
+               WS-STAT-VCARDS-GENERATED
                '    AMOUNT: $' WS-EDIT-AMOUNT
                DELIMITED BY SIZE INTO PAY-SUMMARY-LINE
            WRITE PAY-SUMMARY-LINE AFTER ADVANCING 1 LINES
@@ -6686,6 +7758,8 @@
                WS-STAT-CHECKS-GENERATED
            DISPLAY '  EFTS GENERATED:        '
                WS-STAT-EFTS-GENERATED
+           DISPLAY '  VCARDS GENERATED:      '
+               WS-STAT-VCARDS-GENERATED
            DISPLAY '  835 TRANSACTION SETS:  '
                WS-STAT-835-TRANS-SETS
            DISPLAY '  EOBS GENERATED:        '
@@ -6700,6 +7774,8 @@
                WS-STAT-TOTAL-CHK-DOLLARS
            DISPLAY '  TOTAL EFT DOLLARS:     $'
                WS-STAT-TOTAL-EFT-DOLLARS
+           DISPLAY '  TOTAL VCARD DOLLARS:   $'
+               WS-STAT-TOTAL-VCD-DOLLARS
            DISPLAY ' '
            DISPLAY 'EXCEPTION STATISTICS:'
            DISPLAY '  ERRORS:                '
@@ -6732,6 +7808,8 @@
                    WS-SBP-CHECK-COUNT(WS-WORK-INDEX)
                    '  EFT: '
                    WS-SBP-EFT-COUNT(WS-WORK-INDEX)
+                   '  VCD: '
+                   WS-SBP-VCARD-COUNT(WS-WORK-INDEX)
            END-PERFORM
 
       *    DISPLAY LOB BREAKDOWN
@@ -6773,6 +7851,10 @@
            CLOSE ERROR-FILE
            CLOSE AUDIT-TRAIL-FILE
            CLOSE RECON-REPORT-FILE
+           CLOSE EDI-999-OUTPUT-FILE
+           CLOSE EDI-277CA-OUTPUT-FILE
+           CLOSE VIRTUAL-CARD-OUTPUT-FILE
+           CLOSE PROVIDER-REMIT-EXTRACT
 
       *    SET RETURN CODE
            IF WS-STAT-ERRORS > 0
