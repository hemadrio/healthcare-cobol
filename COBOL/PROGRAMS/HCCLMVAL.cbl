@@ -57,6 +57,12 @@
       * 2023-06-01 MTHOMAS  EXPANDED CROSSOVER CLAIM VALIDATION       *
       * 2024-01-15 PWRIGHT  ADDED X-MODIFIER LOGIC (XE/XP/XS/XU)     *
       * 2024-09-01 PWRIGHT  RETROSPECTIVE AUTH EMERGENCY LOGIC        *
+      * 2024-09-15 NCARTER  CROSS-FACILITY DUPLICATE DETECTION        *
+      * 2024-10-01 NCARTER  ATTACHMENT/MEDICAL RECORDS TRACKING        *
+      * 2024-10-15 NCARTER  CROSS-STATE TELEHEALTH LICENSURE EDIT      *
+      * 2024-11-01 NCARTER  REAL-TIME SCRUB ENTRY POINT (HCCLMVAL-   *
+      *                     SCRUB) FOR EDI FRONT-END SINGLE-CLAIM     *
+      *                     VALIDATION                                 *
       *================================================================*
 
        ENVIRONMENT DIVISION.
@@ -131,6 +137,19 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-XOVR-STATUS.
 
+           SELECT ATTACHMENT-TRACKING-FILE
+               ASSIGN TO ATTCHTRK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AT-CLM-KEY
+               FILE STATUS IS WS-ATTCH-STATUS.
+
+           SELECT ATTACHMENT-FOLLOWUP-FILE
+               ASSIGN TO ATTCHFUP
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ATTFU-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -260,6 +279,44 @@
            LABEL RECORDS ARE STANDARD.
        01  CROSSOVER-OUTPUT-REC            PIC X(4096).
 
+       FD  ATTACHMENT-TRACKING-FILE
+           RECORD CONTAINS 126 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  ATTACHMENT-TRACKING-REC.
+           05  AT-CLM-KEY.
+               10  AT-CLM-NUMBER            PIC X(15).
+               10  AT-CLM-SUFFIX            PIC X(02).
+           05  AT-RECORD-TYPE               PIC X(04).
+               88  AT-TYPE-OP-NOTE          VALUE 'OPNT'.
+               88  AT-TYPE-ITEMIZED         VALUE 'ITEM'.
+               88  AT-TYPE-MED-RECORDS      VALUE 'MREC'.
+               88  AT-TYPE-OTHER            VALUE 'OTHR'.
+           05  AT-REQUESTED-FROM            PIC X(50).
+           05  AT-REQUESTED-DT              PIC 9(08).
+           05  AT-DUE-DT                    PIC 9(08).
+           05  AT-RECEIVED-DT               PIC 9(08).
+           05  AT-STATUS                    PIC X(01).
+               88  AT-STATUS-OPEN           VALUE 'O'.
+               88  AT-STATUS-RECEIVED       VALUE 'R'.
+               88  AT-STATUS-ESCALATED      VALUE 'E'.
+           05  AT-FILLER                    PIC X(30).
+
+       FD  ATTACHMENT-FOLLOWUP-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 172 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  ATTACHMENT-FOLLOWUP-REC.
+           05  AF-CLM-NUMBER                PIC X(15).
+           05  AF-CLM-SUFFIX                PIC X(02).
+           05  AF-RECORD-TYPE               PIC X(04).
+           05  AF-REQUESTED-FROM            PIC X(50).
+           05  AF-DUE-DT                    PIC 9(08).
+           05  AF-DAYS-TO-TIMELY-LIMIT      PIC S9(05).
+           05  AF-ESCALATION-DT             PIC 9(08).
+           05  AF-REASON                    PIC X(60).
+           05  AF-FILLER                    PIC X(20).
+
        WORKING-STORAGE SECTION.
 
        01  WS-PROGRAM-FIELDS.
@@ -278,6 +335,8 @@
            05  WS-LCD-STATUS               PIC X(02).
            05  WS-STMND-STATUS             PIC X(02).
            05  WS-XOVR-STATUS              PIC X(02).
+           05  WS-ATTCH-STATUS             PIC X(02).
+           05  WS-ATTFU-STATUS             PIC X(02).
 
        01  WS-FLAGS-AND-SWITCHES.
            05  WS-EOF-FLAG                 PIC X(01) VALUE 'N'.
@@ -351,6 +410,9 @@
            05  WS-RETRO-AUTH-FLAG          PIC X(01) VALUE 'N'.
                88  WS-IS-RETRO-AUTH        VALUE 'Y'.
                88  WS-NOT-RETRO-AUTH       VALUE 'N'.
+           05  WS-RT-ENGINE-FLAG           PIC X(01) VALUE 'N'.
+               88  WS-RT-ENGINE-READY      VALUE 'Y'.
+               88  WS-RT-ENGINE-NOT-READY  VALUE 'N'.
 
        01  WS-DATE-FIELDS.
            05  WS-CURRENT-DATE.
@@ -1306,6 +1368,7 @@
            05  WS-ESTAT-COVID-ERRS         PIC 9(07) VALUE 0.
            05  WS-ESTAT-OPIOID-ERRS        PIC 9(07) VALUE 0.
            05  WS-ESTAT-XOVER-ERRS         PIC 9(07) VALUE 0.
+           05  WS-ESTAT-ATTACH-ERRS        PIC 9(07) VALUE 0.
 
       *-----------------------------------------------------------------
       * AUTHORIZATION DETAIL WORK FIELDS
@@ -1364,6 +1427,7 @@
            05  WS-FOUND-FLAG               PIC X(01).
                88  WS-WK-FOUND             VALUE 'Y'.
                88  WS-WK-NOT-FOUND         VALUE 'N'.
+           05  WS-DUP-PRIMARY-PROC         PIC X(05).
            05  WS-BILL-TYPE-DIGIT-1        PIC X(01).
            05  WS-BILL-TYPE-DIGIT-2        PIC X(01).
            05  WS-BILL-TYPE-DIGIT-3        PIC X(01).
@@ -1392,6 +1456,31 @@
            05  WS-CLT-ENTRY OCCURS 999 TIMES.
                10  WS-CLT-LINE-DATA        PIC X(500).
 
+       LINKAGE SECTION.
+      *-----------------------------------------------------------------
+      * PARAMETERS FOR THE REAL-TIME CLAIM SCRUB ENTRY POINT. THE EDI
+      * FRONT END CALLS 'HCCLMVAL-SCRUB' TO RUN A SINGLE CLAIM THROUGH
+      * THE SAME EDIT PARAGRAPHS THE OVERNIGHT BATCH USES, WITHOUT
+      * READING/WRITING CLMINPUT, CLMVALID, OR CLMREJCT.
+      *-----------------------------------------------------------------
+       01  LK-RT-CLAIM-HEADER              PIC X(4096).
+
+       01  LK-RT-CLAIM-LINE-TABLE.
+           05  LK-RT-LINE-COUNT            PIC 9(03).
+           05  LK-RT-LINE-ENTRY OCCURS 999 TIMES.
+               10  LK-RT-LINE-DATA         PIC X(500).
+
+       01  LK-RT-RESULT-CD                 PIC X(01).
+           88  LK-RT-CLAIM-VALID           VALUE 'V'.
+           88  LK-RT-CLAIM-REJECTED        VALUE 'R'.
+
+       01  LK-RT-EDIT-ERR-TABLE.
+           05  LK-RT-ERR-COUNT              PIC 9(03).
+           05  LK-RT-ERR-ENTRY OCCURS 50 TIMES.
+               10  LK-RT-ERR-CD              PIC X(06).
+               10  LK-RT-ERR-SEV             PIC X(01).
+               10  LK-RT-ERR-MSG             PIC X(80).
+
        PROCEDURE DIVISION.
 
        0000-MAIN-CONTROL.
@@ -1513,6 +1602,17 @@
            IF WS-XOVR-STATUS NOT = '00'
                DISPLAY 'HCCLMVAL - WARNING: XOVER FILE OPEN FAILED'
            END-IF
+
+           OPEN INPUT ATTACHMENT-TRACKING-FILE
+           IF WS-ATTCH-STATUS NOT = '00'
+               DISPLAY 'HCCLMVAL - WARNING: ATTACHMENT TRACKING FILE'
+               DISPLAY 'HCCLMVAL - OPEN FAILED, TRACKING SKIPPED'
+           END-IF
+
+           OPEN OUTPUT ATTACHMENT-FOLLOWUP-FILE
+           IF WS-ATTFU-STATUS NOT = '00'
+               DISPLAY 'HCCLMVAL - WARNING: FOLLOWUP FILE OPEN FAILED'
+           END-IF
            .
 
        1200-CONNECT-DATABASE.
@@ -1781,6 +1881,25 @@
       * MAIN CLAIM PROCESSING LOOP - VALIDATE EACH CLAIM              *
       * PERFORMS ALL EDITS IN SEQUENCE. LATER EDITS MAY BE SKIPPED    *
       * IF EARLIER FATAL EDITS ARE ENCOUNTERED.                        *
+      *================================================================*
+           PERFORM 2050-RUN-ALL-CLAIM-EDITS
+
+           IF WS-CLAIM-IS-VALID
+               PERFORM 4000-WRITE-VALID-CLAIM
+           ELSE
+               PERFORM 5000-WRITE-REJECTED-CLAIM
+           END-IF
+
+           PERFORM 1400-READ-CLAIM-INPUT
+           .
+
+       2050-RUN-ALL-CLAIM-EDITS.
+      *================================================================*
+      * RUNS EVERY EDIT PARAGRAPH AGAINST WHATEVER CLAIM IS CURRENTLY *
+      * IN WS-CLAIM-HEADER-REC / WS-CLAIM-LINE-TABLE. SHARED BY THE   *
+      * OVERNIGHT BATCH (2000-PROCESS-CLAIMS) AND THE REAL-TIME       *
+      * SCRUB ENTRY POINT (9500-RT-SCRUB-CLAIM) SO BOTH PATHS RUN     *
+      * IDENTICAL EDITS AGAINST IDENTICAL LOGIC.                       *
       *================================================================*
            INITIALIZE WS-EDIT-ERROR-TABLE
            INITIALIZE WS-MODIFIER-TABLE
@@ -1841,6 +1960,8 @@
 
       *--- LEVEL 5: PAYER AND BUSINESS RULE EDITS
            PERFORM 3150-CHECK-TIMELY-FILING-BY-PAYER
+           PERFORM 3160-CHECK-ATTACHMENT-STATUS
+               THRU 3160-CHECK-ATTACHMENT-STATUS-EXIT
            PERFORM 3250-VALIDATE-AUTHORIZATION-DETAIL
            PERFORM 3350-VALIDATE-COB-SECONDARY-CLAIM
            PERFORM 3450-CHECK-CLAIM-CROSSOVER
@@ -1853,14 +1974,6 @@
            PERFORM 3750-VALIDATE-PREVENTIVE-CARE
            PERFORM 3500-CHECK-OPIOID-EDITS
            PERFORM 3600-CHECK-COVID-EDITS
-
-           IF WS-CLAIM-IS-VALID
-               PERFORM 4000-WRITE-VALID-CLAIM
-           ELSE
-               PERFORM 5000-WRITE-REJECTED-CLAIM
-           END-IF
-
-           PERFORM 1400-READ-CLAIM-INPUT
            .
 
        2100-VALIDATE-CLAIM-HEADER.
@@ -4497,8 +4610,75 @@
                    ADD 1 TO WS-ESTAT-DUP-ERRS
                END-IF
            END-IF
+
+           IF WS-NOT-DUPLICATE
+               PERFORM 2910-CHECK-CROSS-FACILITY-DUP
+                   THRU 2910-CHECK-CROSS-FACILITY-DUP-EXIT
+           END-IF
            .
 
+       2910-CHECK-CROSS-FACILITY-DUP.
+      *================================================================*
+      * CATCH THE SAME SERVICE BILLED UNDER TWO DIFFERENT FACILITY     *
+      * CODES FOR COMMONLY-OWNED SITES. MATCHES ON MEMBER, DATE OF     *
+      * SERVICE, PRIMARY PROCEDURE, AND BILLING TIN ACROSS FACILITY    *
+      * CODES THAT SHARE AN OWNERSHIP GROUP ON FACILITY_OWNERSHIP,     *
+      * RATHER THAN REQUIRING AN EXACT CLAIM KEY MATCH.                *
+      *================================================================*
+           MOVE SPACES TO WS-DUP-PRIMARY-PROC
+           PERFORM VARYING WS-LINE-CTR FROM 1 BY 1
+               UNTIL WS-LINE-CTR > WS-CLT-LINE-COUNT
+               OR WS-DUP-PRIMARY-PROC NOT = SPACES
+               MOVE WS-CLT-LINE-DATA(WS-LINE-CTR)
+                   TO WS-CLAIM-LINE-REC
+               IF WS-CLN-HCPCS-CD NOT = SPACES
+                   MOVE WS-CLN-HCPCS-CD TO WS-DUP-PRIMARY-PROC
+               END-IF
+           END-PERFORM
+
+           IF WS-DUP-PRIMARY-PROC = SPACES
+               GO TO 2910-CHECK-CROSS-FACILITY-DUP-EXIT
+           END-IF
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO  :WS-DB-ROW-COUNT
+               FROM  HCPS_CLAIMS_DB..CLAIM_HEADER CH,
+                     HCPS_CLAIMS_DB..CLAIM_LINE CL,
+                     HCPS_CLAIMS_DB..FACILITY_OWNERSHIP FO1,
+                     HCPS_CLAIMS_DB..FACILITY_OWNERSHIP FO2
+               WHERE CL.CLM_NUMBER         = CH.CLM_NUMBER
+               AND   CL.CLM_HCPCS_CD       = :WS-DUP-PRIMARY-PROC
+               AND   FO1.FAC_CD            = CH.CLM_FACILITY_CD
+               AND   FO2.FAC_CD            = :WS-CLM-FACILITY-CD
+               AND   FO1.OWNERSHIP_GROUP   = FO2.OWNERSHIP_GROUP
+               AND   CH.CLM_SUB_MEMBER_ID  = :WS-CLM-SUB-MEMBER-ID
+               AND   CH.CLM_FROM_DOS       = :WS-CLM-FROM-DOS
+               AND   CH.CLM_BILL_PROV_TAX_ID =
+                     :WS-CLM-BILL-PROV-TAX-ID
+               AND   CH.CLM_FACILITY_CD   <> :WS-CLM-FACILITY-CD
+               AND   CH.CLM_STATUS        <> 'VD'
+               AND   CH.CLM_NUMBER        <> :WS-CLM-NUMBER
+           END-EXEC
+
+           IF WS-SQLCODE = 0
+               IF WS-DB-ROW-COUNT > 0
+                   SET WS-IS-DUPLICATE TO TRUE
+                   MOVE 'ED0081' TO WS-EDIT-ERR-CD(
+                       WS-EDIT-ERR-COUNT + 1)
+                   MOVE 'F' TO WS-EDIT-ERR-SEV(
+                       WS-EDIT-ERR-COUNT + 1)
+                   MOVE 'POSSIBLE CROSS-FACILITY DUPLICATE CLAIM'
+                       TO WS-EDIT-ERR-MSG(WS-EDIT-ERR-COUNT + 1)
+                   ADD 1 TO WS-EDIT-ERR-COUNT
+                   SET WS-CLAIM-IS-INVALID TO TRUE
+                   ADD 1 TO WS-ESTAT-DUP-ERRS
+               END-IF
+           END-IF
+           .
+       2910-CHECK-CROSS-FACILITY-DUP-EXIT.
+           EXIT.
+
        3150-CHECK-TIMELY-FILING-BY-PAYER.
       *================================================================*
       * VERIFY CLAIM IS WITHIN TIMELY FILING LIMIT BY PAYER TYPE      *
@@ -4613,6 +4793,80 @@
            END-IF
            .
 
+       3160-CHECK-ATTACHMENT-STATUS.
+      *================================================================*
+      * CHECK FOR OUTSTANDING MEDICAL RECORDS / ATTACHMENT REQUESTS    *
+      * TIED TO THIS CLAIM. AN OPEN REQUEST PAST ITS DUE DATE PENDS    *
+      * THE CLAIM; ONE STILL OPEN BUT CLOSE TO THE TIMELY FILING       *
+      * LIMIT (3150-CHECK-TIMELY-FILING-BY-PAYER) IS ESCALATED TO      *
+      * ATTACHMENT-FOLLOWUP-FILE WITHOUT FAILING THE CLAIM.            *
+      *================================================================*
+           IF WS-ATTCH-STATUS NOT = '00'
+               GO TO 3160-CHECK-ATTACHMENT-STATUS-EXIT
+           END-IF
+
+           MOVE WS-CLM-NUMBER TO AT-CLM-NUMBER
+           MOVE WS-CLM-SUFFIX TO AT-CLM-SUFFIX
+
+           READ ATTACHMENT-TRACKING-FILE
+               INVALID KEY
+                   GO TO 3160-CHECK-ATTACHMENT-STATUS-EXIT
+           END-READ
+
+           IF NOT AT-STATUS-OPEN
+               GO TO 3160-CHECK-ATTACHMENT-STATUS-EXIT
+           END-IF
+
+           IF WS-CURRENT-DATE-8 > AT-DUE-DT
+               MOVE 'ED0082' TO WS-EDIT-ERR-CD(
+                   WS-EDIT-ERR-COUNT + 1)
+               MOVE 'F' TO WS-EDIT-ERR-SEV(
+                   WS-EDIT-ERR-COUNT + 1)
+               STRING 'REQUESTED RECORDS NOT RECEIVED BY DUE DATE ('
+                   AT-DUE-DT ')'
+                   DELIMITED BY SIZE
+                   INTO WS-EDIT-ERR-MSG(WS-EDIT-ERR-COUNT + 1)
+               END-STRING
+               ADD 1 TO WS-EDIT-ERR-COUNT
+               SET WS-CLAIM-IS-INVALID TO TRUE
+               ADD 1 TO WS-ESTAT-ATTACH-ERRS
+           ELSE
+               IF WS-TIMELY-FILE-DAYS - WS-DAYS-DIFF <= 30
+                   MOVE 'ED0083' TO WS-EDIT-ERR-CD(
+                       WS-EDIT-ERR-COUNT + 1)
+                   MOVE 'W' TO WS-EDIT-ERR-SEV(
+                       WS-EDIT-ERR-COUNT + 1)
+                   MOVE 'RECORDS REQUEST OPEN, TIMELY FILING AT RISK'
+                       TO WS-EDIT-ERR-MSG(WS-EDIT-ERR-COUNT + 1)
+                   ADD 1 TO WS-EDIT-ERR-COUNT
+                   ADD 1 TO WS-ESTAT-ATTACH-ERRS
+
+                   MOVE AT-CLM-NUMBER TO AF-CLM-NUMBER
+                   MOVE AT-CLM-SUFFIX TO AF-CLM-SUFFIX
+                   MOVE AT-RECORD-TYPE TO AF-RECORD-TYPE
+                   MOVE AT-REQUESTED-FROM TO AF-REQUESTED-FROM
+                   MOVE AT-DUE-DT TO AF-DUE-DT
+                   COMPUTE AF-DAYS-TO-TIMELY-LIMIT =
+                       WS-TIMELY-FILE-DAYS - WS-DAYS-DIFF
+                   MOVE WS-CURRENT-DATE-8 TO AF-ESCALATION-DT
+                   MOVE 'OPEN RECORDS REQUEST NEAR TIMELY FILING LIMIT'
+                       TO AF-REASON
+                   MOVE SPACES TO AF-FILLER
+
+                   IF WS-ATTFU-STATUS = '00'
+                       WRITE ATTACHMENT-FOLLOWUP-REC
+                       IF WS-ATTFU-STATUS NOT = '00'
+                           DISPLAY
+                               'HCCLMVAL - FOLLOWUP WRITE FAILED'
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       3160-CHECK-ATTACHMENT-STATUS-EXIT.
+           EXIT.
+
        3250-VALIDATE-AUTHORIZATION-DETAIL.
       *================================================================*
       * DETAILED AUTHORIZATION VALIDATION                              *
@@ -5227,8 +5481,62 @@
                    END-IF
                END-IF
            END-PERFORM
+
+      *--- CROSS-STATE LICENSURE - RENDERING PROVIDER MUST HOLD AN
+      *    ACTIVE LICENSE IN THE STATE WHERE THE PATIENT WAS LOCATED
+           IF WS-IS-TELEHEALTH
+               PERFORM 3560-CHECK-TELEHEALTH-LICENSURE
+                   THRU 3560-CHECK-TELEHEALTH-LICENSURE-EXIT
+           END-IF
            .
 
+       3560-CHECK-TELEHEALTH-LICENSURE.
+      *================================================================*
+      * VERIFY THE RENDERING PROVIDER (BILLING PROVIDER IF NO         *
+      * RENDERING NPI IS PRESENT) HOLDS AN ACTIVE LICENSE IN THE      *
+      * STATE WHERE THE PATIENT WAS PHYSICALLY LOCATED AT TIME OF     *
+      * SERVICE. NO COVERING LICENSE = REJECT THE CLAIM.               *
+      *================================================================*
+           IF WS-CLM-REND-PROV-NPI NOT = SPACES AND
+              WS-CLM-REND-PROV-NPI NOT = LOW-VALUES
+               MOVE WS-CLM-REND-PROV-NPI TO WS-NPI-WORK
+           ELSE
+               MOVE WS-CLM-BILL-PROV-NPI TO WS-NPI-WORK
+           END-IF
+
+           IF WS-PAT-STATE = SPACES OR WS-PAT-STATE = LOW-VALUES
+               GO TO 3560-CHECK-TELEHEALTH-LICENSURE-EXIT
+           END-IF
+
+           MOVE ZERO TO WS-DB-ROW-COUNT
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO  :WS-DB-ROW-COUNT
+               FROM  HCPS_CLAIMS_DB..PROVIDER_LICENSE
+               WHERE PRV_NPI        = :WS-NPI-WORK
+               AND   LICENSE_STATE  = :WS-PAT-STATE
+               AND   LICENSE_STATUS = 'A'
+           END-EXEC
+
+           IF WS-SQLCODE = 0 AND WS-DB-ROW-COUNT = 0
+               MOVE 'ED0503' TO WS-EDIT-ERR-CD(
+                   WS-EDIT-ERR-COUNT + 1)
+               MOVE 'F' TO WS-EDIT-ERR-SEV(
+                   WS-EDIT-ERR-COUNT + 1)
+               STRING 'RENDERING PROVIDER NOT LICENSED IN PATIENT'
+                   ' STATE (' WS-PAT-STATE ') FOR TELEHEALTH'
+                   DELIMITED BY SIZE
+                   INTO WS-EDIT-ERR-MSG(WS-EDIT-ERR-COUNT + 1)
+               END-STRING
+               ADD 1 TO WS-EDIT-ERR-COUNT
+               SET WS-CLAIM-IS-INVALID TO TRUE
+               ADD 1 TO WS-ESTAT-TELEHLTH-ERRS
+           END-IF
+           .
+
+       3560-CHECK-TELEHEALTH-LICENSURE-EXIT.
+           EXIT.
+
        3600-CHECK-COVID-EDITS.
       *================================================================*
       * COVID-19 SPECIFIC BILLING EDITS                                *
@@ -6089,4 +6397,88 @@
            CLOSE MUE-THRESHOLD-FILE
            CLOSE LCD-NCD-FILE
            CLOSE CROSSOVER-OUTPUT-FILE
+           CLOSE ATTACHMENT-TRACKING-FILE
+           CLOSE ATTACHMENT-FOLLOWUP-FILE
+           .
+
+       9500-RT-SCRUB-CLAIM.
+      *================================================================*
+      * REAL-TIME CLAIM SCRUB ENTRY POINT                             *
+      * THE EDI FRONT END CALLS THIS ENTRY POINT ('HCCLMVAL-SCRUB')    *
+      * TO RUN A SINGLE CLAIM THROUGH 2050-RUN-ALL-CLAIM-EDITS - THE   *
+      * SAME EDIT PARAGRAPHS THE OVERNIGHT BATCH RUN USES - AND GET    *
+      * A CLMVALID/CLMREJCT-EQUIVALENT RESULT BACK IMMEDIATELY.        *
+      * CLMINPUT/CLMVALID/CLMREJCT ARE NOT TOUCHED BY THIS ENTRY;      *
+      * THE CALLER OWNS GETTING THE CLAIM IN AND THE RESULT OUT.       *
+      *================================================================*
+           ENTRY 'HCCLMVAL-SCRUB' USING LK-RT-CLAIM-HEADER
+               LK-RT-CLAIM-LINE-TABLE
+               LK-RT-RESULT-CD
+               LK-RT-EDIT-ERR-TABLE
+
+           IF WS-RT-ENGINE-NOT-READY
+               PERFORM 9510-RT-INITIALIZE-ENGINE
+           END-IF
+
+           MOVE LK-RT-CLAIM-HEADER TO WS-CLAIM-HEADER-REC
+           MOVE LK-RT-LINE-COUNT TO WS-CLT-LINE-COUNT
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+               UNTIL WS-SUB-1 > WS-CLT-LINE-COUNT
+               MOVE LK-RT-LINE-DATA(WS-SUB-1)
+                   TO WS-CLT-LINE-DATA(WS-SUB-1)
+           END-PERFORM
+
+           PERFORM 2050-RUN-ALL-CLAIM-EDITS
+
+           IF WS-CLAIM-IS-VALID
+               SET LK-RT-CLAIM-VALID TO TRUE
+           ELSE
+               SET LK-RT-CLAIM-REJECTED TO TRUE
+           END-IF
+
+           MOVE WS-EDIT-ERR-COUNT TO LK-RT-ERR-COUNT
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+               UNTIL WS-SUB-1 > WS-EDIT-ERR-COUNT
+               MOVE WS-EDIT-ERR-CD(WS-SUB-1)
+                   TO LK-RT-ERR-CD(WS-SUB-1)
+               MOVE WS-EDIT-ERR-SEV(WS-SUB-1)
+                   TO LK-RT-ERR-SEV(WS-SUB-1)
+               MOVE WS-EDIT-ERR-MSG(WS-SUB-1)
+                   TO LK-RT-ERR-MSG(WS-SUB-1)
+           END-PERFORM
+
+           GOBACK
+           .
+
+       9510-RT-INITIALIZE-ENGINE.
+      *================================================================*
+      * ONE-TIME SETUP FOR THE REAL-TIME SCRUB ENTRY POINT. OPENS     *
+      * THE LOOKUP/REFERENCE FILES AND LOADS THE EDIT TABLES, BUT     *
+      * DOES NOT OPEN CLMINPUT/CLMVALID/CLMREJCT - THOSE BELONG TO    *
+      * THE OVERNIGHT BATCH PATH ONLY.                                 *
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:4) TO WS-CURR-YEAR
+           MOVE WS-CURRENT-TIMESTAMP(5:2) TO WS-CURR-MONTH
+           MOVE WS-CURRENT-TIMESTAMP(7:2) TO WS-CURR-DAY
+
+           STRING WS-CURR-YEAR WS-CURR-MONTH WS-CURR-DAY
+               DELIMITED BY SIZE
+               INTO WS-CURRENT-DATE-8
+           END-STRING
+
+           OPEN INPUT EDIT-RULES-FILE
+           OPEN INPUT NCCI-EDIT-FILE
+           OPEN INPUT MUE-THRESHOLD-FILE
+           OPEN INPUT LCD-NCD-FILE
+           OPEN INPUT ATTACHMENT-TRACKING-FILE
+
+           PERFORM 1200-CONNECT-DATABASE
+           PERFORM 1250-LOAD-NCCI-TABLES
+           PERFORM 1260-LOAD-MUE-TABLES
+           PERFORM 1270-LOAD-LCD-NCD-TABLES
+
+           SET WS-RT-ENGINE-READY TO TRUE
+
+           DISPLAY 'HCCLMVAL - REAL-TIME SCRUB ENGINE READY'
            .
