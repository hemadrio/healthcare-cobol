@@ -0,0 +1,533 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HCRECAGE.
+      *================================================================*
+      * PROGRAM:     HCRECAGE                                          *
+      * DESCRIPTION: PROVIDER OVERPAYMENT/RECOUPMENT AGING SWEEP       *
+      *              SCANS PROVIDER_OVERPAYMENTS FOR EVERY BALANCE     *
+      *              STILL OUTSTANDING OR PARTIALLY RECOVERED, AGES    *
+      *              EACH ONE FROM ITS ORIGINAL OVERPAYMENT DATE INTO  *
+      *              THE SAME 0-30/31-60/61-90/91-180/180+ BUCKETS AS  *
+      *              A/R COLLECTIONS, FLAGS ANY BALANCE THAT HAS       *
+      *              CROSSED THE ESCALATION-REVIEW THRESHOLD FOR       *
+      *              REFERRAL TO COLLECTIONS, AND WRITES OFF ANY       *
+      *              BALANCE THAT HAS PASSED THE SAME STATUTE OF       *
+      *              LIMITATIONS 3400-HANDLE-NEGATIVE-BALANCE IN       *
+      *              HCREMIT USES TO DECIDE A BALANCE CAN NO LONGER    *
+      *              BE RECOUPED, SO NOTHING SITS OPEN FOREVER.        *
+      *              PRODUCES THE DEDICATED RECOUPMENT AGING REPORT.   *
+      *                                                                *
+      * SYSTEM:      HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)        *
+      * AUTHOR:      SYSTEMS DEVELOPMENT GROUP                         *
+      * DATE WRITTEN: 2025-05-19                                       *
+      *                                                                *
+      * MODIFICATION LOG:                                              *
+      * DATE       AUTHOR   DESCRIPTION                                *
+      * ---------- -------- ------------------------------------------ *
+      * 2025-05-19 RSALAZAR INITIAL DEVELOPMENT                        *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECOUPMENT-AGING-RPT
+               ASSIGN TO RECGRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RECGRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------*
+      * RECOUPMENT AGING REPORT (133 COL PRINT)                        *
+      *----------------------------------------------------------------*
+       FD  RECOUPMENT-AGING-RPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  RECOUPMENT-AGING-REC                PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-RECGRPT-STATUS           PIC X(02).
+               88  RECGRPT-OK              VALUE '00'.
+
+       01  WS-CONTROL-COUNTERS.
+           05  WS-CTR-OVERPAYS-SCANNED     PIC 9(07) VALUE 0.
+           05  WS-CTR-BKT-0-30             PIC 9(07) VALUE 0.
+           05  WS-CTR-BKT-31-60            PIC 9(07) VALUE 0.
+           05  WS-CTR-BKT-61-90            PIC 9(07) VALUE 0.
+           05  WS-CTR-BKT-91-180           PIC 9(07) VALUE 0.
+           05  WS-CTR-BKT-OVER-180         PIC 9(07) VALUE 0.
+           05  WS-CTR-ESCALATED            PIC 9(07) VALUE 0.
+           05  WS-CTR-WRITTEN-OFF          PIC 9(07) VALUE 0.
+
+       01  WS-CONTROL-AMOUNTS.
+           05  WS-AMT-BKT-0-30             PIC S9(09)V99 VALUE 0.
+           05  WS-AMT-BKT-31-60            PIC S9(09)V99 VALUE 0.
+           05  WS-AMT-BKT-61-90            PIC S9(09)V99 VALUE 0.
+           05  WS-AMT-BKT-91-180           PIC S9(09)V99 VALUE 0.
+           05  WS-AMT-BKT-OVER-180         PIC S9(09)V99 VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-PAGE-COUNT               PIC 9(05) VALUE 0.
+           05  WS-LINE-COUNT               PIC 9(03) VALUE 99.
+           05  WS-LINES-PER-PAGE           PIC 9(03) VALUE 55.
+      *    ESCALATE TO COLLECTIONS ONCE A BALANCE IS THIS OLD
+           05  WS-RA-ESCALATION-DAYS       PIC 9(05) VALUE 00090.
+      *    SAME LIMIT AS HCREMIT'S 3400-HANDLE-NEGATIVE-BALANCE
+           05  WS-RA-STATUTE-LIMIT-DAYS    PIC 9(05) VALUE 01095.
+           05  WS-RA-DAYS-OUTSTANDING      PIC 9(05).
+           05  WS-RA-BUCKET                PIC X(10).
+           05  WS-EDIT-AMOUNT              PIC Z(9)9.99-.
+
+      *----------------------------------------------------------------*
+      * DATE WORKING FIELDS - SAME PATTERN AS HCAGEOUT/HCBNKREC USE    *
+      * FOR FUNCTION INTEGER-OF-DATE AGE ARITHMETIC                    *
+      *----------------------------------------------------------------*
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-DATE.
+               10  WS-CURR-YYYY            PIC 9(04).
+               10  WS-CURR-MM              PIC 9(02).
+               10  WS-CURR-DD              PIC 9(02).
+           05  WS-CURR-TIME                PIC X(08).
+
+       01  WS-CURR-DATE-8                  PIC 9(08).
+       01  WS-INTEGER-DATE-1               PIC S9(09) COMP.
+       01  WS-INTEGER-DATE-2               PIC S9(09) COMP.
+
+       01  WS-RPT-HEADER-1.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(50)
+               VALUE 'HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)'.
+           05  FILLER                      PIC X(30) VALUE SPACES.
+           05  FILLER                      PIC X(06) VALUE 'DATE: '.
+           05  WS-RPT-DATE                 PIC X(10).
+           05  FILLER                      PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-HEADER-2.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(50)
+               VALUE 'RECOUPMENT AGING REPORT'.
+           05  FILLER                      PIC X(30) VALUE SPACES.
+           05  FILLER                      PIC X(06) VALUE 'PAGE: '.
+           05  WS-RPT-PAGE-NO              PIC Z,ZZ9.
+           05  FILLER                      PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-ACTION                PIC X(15).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-TAX-ID                PIC X(11).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-DETAIL                PIC X(104).
+
+      *----------------------------------------------------------------*
+      * SYBASE SQL COMMUNICATION AREA AND CONNECTION PARAMETERS       *
+      *----------------------------------------------------------------*
+       COPY CPYSQLCA.
+
+      *----------------------------------------------------------------*
+      * HOST VARIABLES FOR THE OVERPAYMENT AGING CURSOR                *
+      *----------------------------------------------------------------*
+       01  HV-RECAGE-VARS.
+           05  HV-RA-PROVIDER-TAX-ID       PIC X(09).
+           05  HV-RA-PROVIDER-NPI          PIC X(10).
+           05  HV-RA-ORIGINAL-AMOUNT       PIC S9(09)V99.
+           05  HV-RA-OUTSTANDING-AMOUNT    PIC S9(09)V99.
+           05  HV-RA-OVERPAYMENT-DATE      PIC X(08).
+           05  HV-RA-STATUS                PIC X(15).
+           05  HV-RA-ESCALATED-FLAG        PIC X(01).
+           05  HV-RA-CURR-DATE-8           PIC X(08).
+
+       COPY CPYERROR.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+      *================================================================*
+      * MAINLINE - AGE EVERY OPEN RECOUPMENT, ESCALATE OR WRITE OFF   *
+      * AS APPROPRIATE, AND REPORT THE AGING BUCKETS                  *
+      *================================================================*
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-AGE-OVERPAYMENTS
+               THRU 2000-AGE-OVERPAYMENTS-EXIT
+           PERFORM 9000-TERMINATION
+           STOP RUN
+           .
+
+       1000-INITIALIZATION.
+      *----------------------------------------------------------------*
+      * ESTABLISH THE PROCESSING DATE, CONNECT TO THE DATABASE, AND   *
+      * OPEN THE CONTROL REPORT                                        *
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RPT-DATE
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-START-TIME
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURR-YYYY WS-CURR-MM WS-CURR-DD
+               DELIMITED BY SIZE INTO WS-CURR-DATE-8
+           MOVE WS-CURR-DATE-8 TO HV-RA-CURR-DATE-8
+
+           PERFORM 1100-CONNECT-DATABASE
+
+           OPEN OUTPUT RECOUPMENT-AGING-RPT
+           IF WS-RECGRPT-STATUS NOT = '00'
+               MOVE 'RECOUPMENT-AGING-RPT OPEN FAILED'
+                   TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           PERFORM 1200-WRITE-REPORT-HEADERS
+           .
+
+       1100-CONNECT-DATABASE.
+      *----------------------------------------------------------------*
+      * ESTABLISH SYBASE DATABASE CONNECTION FOR PROVIDER_OVERPAYMENTS *
+      *----------------------------------------------------------------*
+           MOVE WS-SYB-SERVER   TO WS-DB-SERVER-NAME
+           MOVE WS-SYB-DATABASE TO WS-DB-DATABASE-NAME
+           MOVE WS-SYB-USER     TO WS-DB-USER-ID
+
+           EXEC SQL
+               CONNECT TO :WS-SYB-SERVER
+               USER :WS-SYB-USER
+               USING :WS-SYB-PASSWORD
+           END-EXEC
+
+           IF WS-SQLCODE NOT = 0
+               STRING 'DATABASE CONNECT FAILED - SQLCODE: '
+                   WS-SQLCODE
+                   DELIMITED BY SIZE
+                   INTO WS-ERR-MESSAGE
+               END-STRING
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           SET WS-DB-CONNECTED TO TRUE
+           MOVE 'C' TO WS-DB-CONN-STATUS
+
+           EXEC SQL
+               USE :WS-SYB-DATABASE
+           END-EXEC
+
+           DISPLAY 'HCRECAGE - DATABASE CONNECTION ESTABLISHED'
+           .
+
+       1200-WRITE-REPORT-HEADERS.
+      *----------------------------------------------------------------*
+      * WRITE REPORT HEADERS TO THE CONTROL REPORT                    *
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-RPT-PAGE-NO
+           WRITE RECOUPMENT-AGING-REC FROM WS-RPT-HEADER-1
+               AFTER ADVANCING PAGE
+           WRITE RECOUPMENT-AGING-REC FROM WS-RPT-HEADER-2
+               AFTER ADVANCING 1 LINE
+           MOVE SPACES TO RECOUPMENT-AGING-REC
+           WRITE RECOUPMENT-AGING-REC
+               AFTER ADVANCING 1 LINE
+           MOVE 3 TO WS-LINE-COUNT
+           .
+
+       1300-WRITE-DETAIL-LINE.
+      *----------------------------------------------------------------*
+      * WRITE ONE DETAIL LINE, PAGING THE CONTROL REPORT AS NEEDED     *
+      *----------------------------------------------------------------*
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADERS
+           END-IF
+           WRITE RECOUPMENT-AGING-REC FROM WS-RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+      *================================================================*
+      * 2000 - CURSOR OVER EVERY RECOUPMENT NOT YET FULLY RESOLVED,    *
+      * AGING AND, WHERE WARRANTED, ESCALATING OR WRITING IT OFF       *
+      *================================================================*
+       2000-AGE-OVERPAYMENTS.
+           EXEC SQL
+               DECLARE OVERPAYMENT_CURSOR CURSOR FOR
+               SELECT PROVIDER_TAX_ID, PROVIDER_NPI, ORIGINAL_AMOUNT,
+                      OUTSTANDING_AMOUNT, OVERPAYMENT_DATE, STATUS,
+                      ISNULL(ESCALATED_FLAG, 'N')
+               FROM   PROVIDER_OVERPAYMENTS
+               WHERE  STATUS IN ('OUTSTANDING', 'PARTIAL')
+           END-EXEC
+
+           EXEC SQL
+               OPEN OVERPAYMENT_CURSOR
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH OVERPAYMENT_CURSOR
+                   INTO   :HV-RA-PROVIDER-TAX-ID, :HV-RA-PROVIDER-NPI,
+                          :HV-RA-ORIGINAL-AMOUNT,
+                          :HV-RA-OUTSTANDING-AMOUNT,
+                          :HV-RA-OVERPAYMENT-DATE, :HV-RA-STATUS,
+                          :HV-RA-ESCALATED-FLAG
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-CTR-OVERPAYS-SCANNED
+                   PERFORM 2100-EVALUATE-ONE-OVERPAYMENT
+                       THRU 2100-EVALUATE-ONE-OVERPAYMENT-EXIT
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE OVERPAYMENT_CURSOR
+           END-EXEC
+           .
+       2000-AGE-OVERPAYMENTS-EXIT.
+           EXIT.
+
+       2100-EVALUATE-ONE-OVERPAYMENT.
+      *----------------------------------------------------------------*
+      * AGE THE BALANCE FROM ITS ORIGINAL OVERPAYMENT DATE, BUCKET IT, *
+      * WRITE IT OFF IF PAST STATUTE, OR ESCALATE IT TO COLLECTIONS    *
+      * IF IT HAS CROSSED THE ESCALATION-REVIEW THRESHOLD              *
+      *----------------------------------------------------------------*
+           COMPUTE WS-INTEGER-DATE-1 =
+               FUNCTION INTEGER-OF-DATE(HV-RA-OVERPAYMENT-DATE)
+           COMPUTE WS-INTEGER-DATE-2 =
+               FUNCTION INTEGER-OF-DATE(HV-RA-CURR-DATE-8)
+           COMPUTE WS-RA-DAYS-OUTSTANDING =
+               WS-INTEGER-DATE-2 - WS-INTEGER-DATE-1
+
+           IF WS-RA-DAYS-OUTSTANDING >= WS-RA-STATUTE-LIMIT-DAYS
+               PERFORM 2300-WRITE-OFF-OVERPAYMENT
+               GO TO 2100-EVALUATE-ONE-OVERPAYMENT-EXIT
+           END-IF
+
+           PERFORM 2200-BUCKET-AND-REPORT-OVERPAYMENT
+
+           IF WS-RA-DAYS-OUTSTANDING >= WS-RA-ESCALATION-DAYS
+               AND HV-RA-ESCALATED-FLAG NOT = 'Y'
+               PERFORM 2400-ESCALATE-OVERPAYMENT
+                   THRU 2400-ESCALATE-OVERPAYMENT-EXIT
+           END-IF
+           .
+       2100-EVALUATE-ONE-OVERPAYMENT-EXIT.
+           EXIT.
+
+       2200-BUCKET-AND-REPORT-OVERPAYMENT.
+      *----------------------------------------------------------------*
+      * CLASSIFY THE BALANCE INTO AN AGING BUCKET, ACCUMULATE THE      *
+      * BUCKET CONTROL TOTALS, AND WRITE ITS DETAIL LINE               *
+      *----------------------------------------------------------------*
+           EVALUATE TRUE
+               WHEN WS-RA-DAYS-OUTSTANDING <= 30
+                   MOVE '0-30'      TO WS-RA-BUCKET
+                   ADD 1 TO WS-CTR-BKT-0-30
+                   ADD HV-RA-OUTSTANDING-AMOUNT TO WS-AMT-BKT-0-30
+               WHEN WS-RA-DAYS-OUTSTANDING <= 60
+                   MOVE '31-60'     TO WS-RA-BUCKET
+                   ADD 1 TO WS-CTR-BKT-31-60
+                   ADD HV-RA-OUTSTANDING-AMOUNT TO WS-AMT-BKT-31-60
+               WHEN WS-RA-DAYS-OUTSTANDING <= 90
+                   MOVE '61-90'     TO WS-RA-BUCKET
+                   ADD 1 TO WS-CTR-BKT-61-90
+                   ADD HV-RA-OUTSTANDING-AMOUNT TO WS-AMT-BKT-61-90
+               WHEN WS-RA-DAYS-OUTSTANDING <= 180
+                   MOVE '91-180'    TO WS-RA-BUCKET
+                   ADD 1 TO WS-CTR-BKT-91-180
+                   ADD HV-RA-OUTSTANDING-AMOUNT TO WS-AMT-BKT-91-180
+               WHEN OTHER
+                   MOVE '180+'      TO WS-RA-BUCKET
+                   ADD 1 TO WS-CTR-BKT-OVER-180
+                   ADD HV-RA-OUTSTANDING-AMOUNT TO WS-AMT-BKT-OVER-180
+           END-EVALUATE
+
+           MOVE 'AGED' TO WS-RPT-ACTION
+           MOVE HV-RA-PROVIDER-TAX-ID TO WS-RPT-TAX-ID
+           MOVE HV-RA-OUTSTANDING-AMOUNT TO WS-EDIT-AMOUNT
+           STRING 'BUCKET ' WS-RA-BUCKET
+               ' DAYS ' WS-RA-DAYS-OUTSTANDING
+               ' OUTSTANDING $' WS-EDIT-AMOUNT
+               ' STATUS ' HV-RA-STATUS
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+           .
+
+       2300-WRITE-OFF-OVERPAYMENT.
+      *----------------------------------------------------------------*
+      * PAST THE SAME STATUTE OF LIMITATIONS HCREMIT'S OWN NEGATIVE-   *
+      * BALANCE HANDLING HONORS - THE BALANCE CAN NO LONGER BE         *
+      * RECOUPED, SO CLOSE IT OUT AS A WRITE-OFF RATHER THAN LEAVING   *
+      * IT OPEN INDEFINITELY                                          *
+      *----------------------------------------------------------------*
+           EXEC SQL
+               UPDATE PROVIDER_OVERPAYMENTS
+               SET    STATUS = 'WRITTEN-OFF',
+                      RESOLUTION_TYPE = 'STATUTE-EXPIRED',
+                      RESOLUTION_DATE = GETDATE()
+               WHERE  PROVIDER_TAX_ID = :HV-RA-PROVIDER-TAX-ID
+               AND    OVERPAYMENT_DATE = :HV-RA-OVERPAYMENT-DATE
+               AND    STATUS IN ('OUTSTANDING', 'PARTIAL')
+           END-EXEC
+
+           IF SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+               ADD 1 TO WS-CTR-WRITTEN-OFF
+           ELSE
+               PERFORM 8100-DATABASE-ERROR
+           END-IF
+
+           MOVE 'WRITTEN-OFF' TO WS-RPT-ACTION
+           MOVE HV-RA-PROVIDER-TAX-ID TO WS-RPT-TAX-ID
+           MOVE HV-RA-OUTSTANDING-AMOUNT TO WS-EDIT-AMOUNT
+           STRING 'DAYS ' WS-RA-DAYS-OUTSTANDING
+               ' PAST STATUTE - OUTSTANDING $' WS-EDIT-AMOUNT
+               ' WRITTEN OFF'
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+           .
+
+       2400-ESCALATE-OVERPAYMENT.
+      *----------------------------------------------------------------*
+      * FLAG THE OVERPAYMENT AS ESCALATED SO IT ISN'T RE-REFERRED ON   *
+      * EVERY FUTURE RUN, AND LOG THE REFERRAL TO COLLECTIONS          *
+      *----------------------------------------------------------------*
+           EXEC SQL
+               UPDATE PROVIDER_OVERPAYMENTS
+               SET    ESCALATED_FLAG = 'Y',
+                      ESCALATION_DATE = GETDATE()
+               WHERE  PROVIDER_TAX_ID = :HV-RA-PROVIDER-TAX-ID
+               AND    OVERPAYMENT_DATE = :HV-RA-OVERPAYMENT-DATE
+               AND    STATUS IN ('OUTSTANDING', 'PARTIAL')
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               PERFORM 8100-DATABASE-ERROR
+               GO TO 2400-ESCALATE-OVERPAYMENT-EXIT
+           END-IF
+
+           EXEC SQL
+               INSERT INTO RECOUPMENT_ESCALATIONS
+               (PROVIDER_TAX_ID, PROVIDER_NPI, OUTSTANDING_AMOUNT,
+                DAYS_OUTSTANDING, ESCALATION_REASON,
+                ESCALATED_DATE, ESCALATED_BY)
+               VALUES
+               (:HV-RA-PROVIDER-TAX-ID, :HV-RA-PROVIDER-NPI,
+                :HV-RA-OUTSTANDING-AMOUNT,
+                :WS-RA-DAYS-OUTSTANDING, 'AGE THRESHOLD EXCEEDED',
+                GETDATE(), 'HCRECAGE')
+           END-EXEC
+
+           IF SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+               ADD 1 TO WS-CTR-ESCALATED
+           ELSE
+               PERFORM 8100-DATABASE-ERROR
+           END-IF
+
+           MOVE 'ESCALATED' TO WS-RPT-ACTION
+           MOVE HV-RA-PROVIDER-TAX-ID TO WS-RPT-TAX-ID
+           STRING 'DAYS ' WS-RA-DAYS-OUTSTANDING
+               ' - REFERRED TO COLLECTIONS'
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+           .
+       2400-ESCALATE-OVERPAYMENT-EXIT.
+           EXIT.
+
+       8000-ERROR-HANDLER.
+      *================================================================*
+      * CENTRALIZED ERROR HANDLING                                     *
+      *================================================================*
+           ADD 1 TO WS-ERR-COUNT
+           MOVE 'HCRECAGE' TO WS-ERR-PROGRAM
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           DISPLAY 'HCRECAGE - ERROR: ' WS-ERR-MESSAGE
+           DISPLAY 'HCRECAGE - SEVERITY: ' WS-ERR-SEVERITY
+           DISPLAY 'HCRECAGE - ERROR COUNT: ' WS-ERR-COUNT
+
+           IF WS-ERR-FATAL
+               DISPLAY 'HCRECAGE - FATAL ERROR - ABENDING'
+               PERFORM 9000-TERMINATION
+               STOP RUN
+           END-IF
+           .
+
+       8100-DATABASE-ERROR.
+      *----------------------------------------------------------------*
+      * LOG A NON-FATAL DATABASE ERROR ENCOUNTERED WHILE PROCESSING   *
+      * A SINGLE OVERPAYMENT SO THE SWEEP CAN CONTINUE WITH THE       *
+      * REMAINING BALANCES                                             *
+      *----------------------------------------------------------------*
+           STRING 'DATABASE ERROR ON PROVIDER '
+               HV-RA-PROVIDER-TAX-ID
+               ' - SQLCODE: ' SQLCODE
+               DELIMITED BY SIZE INTO WS-ERR-MESSAGE
+           END-STRING
+           MOVE 'E' TO WS-ERR-SEVERITY
+           PERFORM 8000-ERROR-HANDLER
+           .
+
+       9000-TERMINATION.
+      *================================================================*
+      * PRINT THE AGING BUCKET SUMMARY AND CONTROL TOTALS, CLOSE THE  *
+      * REPORT, AND END THE RUN                                        *
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-END-TIME
+
+           MOVE SPACES TO WS-RPT-DETAIL-LINE
+           WRITE RECOUPMENT-AGING-REC AFTER ADVANCING 1 LINE
+
+           MOVE 'BUCKET TOTAL' TO WS-RPT-ACTION
+           MOVE SPACES TO WS-RPT-TAX-ID
+           MOVE WS-AMT-BKT-0-30 TO WS-EDIT-AMOUNT
+           STRING '0-30 DAYS:    COUNT ' WS-CTR-BKT-0-30
+               ' AMOUNT $' WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+
+           MOVE WS-AMT-BKT-31-60 TO WS-EDIT-AMOUNT
+           STRING '31-60 DAYS:   COUNT ' WS-CTR-BKT-31-60
+               ' AMOUNT $' WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+
+           MOVE WS-AMT-BKT-61-90 TO WS-EDIT-AMOUNT
+           STRING '61-90 DAYS:   COUNT ' WS-CTR-BKT-61-90
+               ' AMOUNT $' WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+
+           MOVE WS-AMT-BKT-91-180 TO WS-EDIT-AMOUNT
+           STRING '91-180 DAYS:  COUNT ' WS-CTR-BKT-91-180
+               ' AMOUNT $' WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+
+           MOVE WS-AMT-BKT-OVER-180 TO WS-EDIT-AMOUNT
+           STRING '180+ DAYS:    COUNT ' WS-CTR-BKT-OVER-180
+               ' AMOUNT $' WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+
+           DISPLAY '================================================='
+           DISPLAY 'HCRECAGE - PROCESSING STATISTICS'
+           DISPLAY '================================================='
+           DISPLAY 'OVERPAYMENTS SCANNED: ' WS-CTR-OVERPAYS-SCANNED
+           DISPLAY 'ESCALATED TO COLLECTIONS: ' WS-CTR-ESCALATED
+           DISPLAY 'WRITTEN OFF (STATUTE):    ' WS-CTR-WRITTEN-OFF
+           DISPLAY 'ERRORS ENCOUNTERED:   ' WS-ERR-COUNT
+           DISPLAY 'START TIME:           ' WS-STAT-START-TIME
+           DISPLAY 'END TIME:             ' WS-STAT-END-TIME
+           DISPLAY '================================================='
+
+           CLOSE RECOUPMENT-AGING-RPT
+           .
