@@ -0,0 +1,749 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HCPREMBL.
+      *================================================================*
+      * PROGRAM:     HCPREMBL                                          *
+      * DESCRIPTION: MONTHLY PREMIUM BILLING AND INVOICING UTILITY     *
+      *              READS ACTIVE SUBSCRIBER COVERAGE MAINTAINED BY    *
+      *              HCELIGVR (T_MEMBER_ELIG) AND RATES IT AGAINST     *
+      *              T_PLAN_BENEFIT TO GENERATE ONE MONTHLY PREMIUM    *
+      *              INVOICE PER SUBSCRIBER. MATCHES INCOMING LOCKBOX  *
+      *              PAYMENT RECEIPTS AGAINST OPEN INVOICES AND, FOR   *
+      *              SUBSCRIBERS WHOSE PRIOR-PERIOD INVOICE WENT      *
+      *              UNPAID, WRITES A NON-PAYMENT TERMINATION          *
+      *              TRANSACTION IN HCELIGVR'S OWN 834 LAYOUT SO IT    *
+      *              CAN BE FED BACK IN AS ENRL-834-FILE INPUT ON      *
+      *              HCELIGVR'S NEXT RUN.                              *
+      *                                                                *
+      * SYSTEM:      HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)        *
+      * AUTHOR:      SYSTEMS DEVELOPMENT GROUP                         *
+      * DATE WRITTEN: 2024-12-01                                       *
+      *                                                                *
+      * MODIFICATION LOG:                                              *
+      * DATE       AUTHOR   DESCRIPTION                                *
+      * ---------- -------- ------------------------------------------ *
+      * 2024-12-01 NCARTER  INITIAL DEVELOPMENT                        *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PREMIUM-PAYMENT-FILE
+               ASSIGN TO PREMPYMT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PRPAY-STATUS.
+
+           SELECT PREMIUM-INVOICE-FILE
+               ASSIGN TO PREMINVC
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PRINV-STATUS.
+
+           SELECT PREMIUM-TERM-FILE
+               ASSIGN TO PREMTERM
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PRTRM-STATUS.
+
+           SELECT PREMIUM-CONTROL-RPT
+               ASSIGN TO PREMCTRL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PRCTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------*
+      * LOCKBOX / BILLING-SYSTEM PAYMENT RECEIPT FEED                 *
+      *----------------------------------------------------------------*
+       FD  PREMIUM-PAYMENT-FILE
+           RECORD CONTAINS 60 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  PREMIUM-PAYMENT-REC.
+           05  PP-SUBSCRIBER-ID            PIC X(12).
+           05  PP-INVOICE-PERIOD           PIC 9(06).
+           05  PP-PAID-AMOUNT              PIC 9(07)V99.
+           05  PP-PAID-DATE                PIC 9(08).
+           05  FILLER                      PIC X(25).
+
+      *----------------------------------------------------------------*
+      * MONTHLY PREMIUM INVOICE DETAIL                                 *
+      *----------------------------------------------------------------*
+       FD  PREMIUM-INVOICE-FILE
+           RECORD CONTAINS 120 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  PREMIUM-INVOICE-REC.
+           05  PI-SUBSCRIBER-ID            PIC X(12).
+           05  PI-GROUP-NUM                PIC X(10).
+           05  PI-PLAN-CODE                PIC X(08).
+           05  PI-COVERAGE-LEVEL           PIC X(02).
+           05  PI-INVOICE-PERIOD           PIC 9(06).
+           05  PI-PREMIUM-AMOUNT           PIC 9(07)V99.
+           05  PI-DUE-DATE                 PIC 9(08).
+           05  PI-BILLING-STATUS           PIC X(01).
+               88  PI-STATUS-BILLED        VALUE 'B'.
+               88  PI-STATUS-PAID          VALUE 'P'.
+               88  PI-STATUS-DELINQUENT    VALUE 'D'.
+           05  FILLER                      PIC X(62).
+
+      *----------------------------------------------------------------*
+      * NON-PAYMENT TERMINATION TRANSACTIONS, IN HCELIGVR'S OWN 834    *
+      * LAYOUT, TO BE CONCATENATED INTO ENRL-834-FILE FOR HCELIGVR'S   *
+      * 2200-MEMBER-TERMINATION LOGIC TO PICK UP ON ITS NEXT RUN       *
+      *----------------------------------------------------------------*
+       FD  PREMIUM-TERM-FILE
+           RECORD CONTAINS 500 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  PREMIUM-TERM-REC.
+           05  PT-TRANS-TYPE               PIC X(03).
+           05  PT-MEMBER-SSN               PIC X(09).
+           05  PT-MEMBER-ID                PIC X(12).
+           05  PT-SUBSCRIBER-IND           PIC X(01).
+           05  PT-RELATION-CODE            PIC X(02).
+           05  PT-LAST-NAME                PIC X(30).
+           05  PT-FIRST-NAME               PIC X(20).
+           05  PT-MIDDLE-INIT              PIC X(01).
+           05  PT-DOB                      PIC X(08).
+           05  PT-GENDER                   PIC X(01).
+           05  PT-EFF-DATE                 PIC X(08).
+           05  PT-TERM-DATE                PIC X(08).
+           05  PT-PLAN-CODE                PIC X(08).
+           05  PT-PRIOR-PLAN-CODE          PIC X(08).
+           05  PT-GROUP-NUMBER             PIC X(10).
+           05  PT-DIVISION-CODE            PIC X(04).
+           05  PT-CLASS-CODE               PIC X(04).
+           05  PT-COVERAGE-LEVEL           PIC X(02).
+           05  PT-COBRA-QUAL-EVENT         PIC X(02).
+           05  PT-COBRA-EVENT-DATE         PIC X(08).
+           05  PT-ACA-EXCHANGE-IND         PIC X(01).
+           05  PT-APTC-AMOUNT              PIC S9(07)V99.
+           05  PT-CSR-LEVEL                PIC X(02).
+           05  PT-METAL-TIER               PIC X(02).
+           05  PT-SPEC-ENRL-REASON         PIC X(03).
+           05  PT-PCP-NPI                  PIC X(10).
+           05  PT-TERM-REASON-CODE         PIC X(03).
+           05  PT-DISABILITY-IND           PIC X(01).
+           05  PT-DISABILITY-DT            PIC X(08).
+           05  PT-STUDENT-IND              PIC X(01).
+           05  PT-NEWBORN-MOTHER-ID        PIC X(12).
+           05  PT-QMCSO-COURT-ORDER        PIC X(20).
+           05  PT-ADDRESS-LINE-1           PIC X(35).
+           05  PT-ADDRESS-LINE-2           PIC X(35).
+           05  PT-CITY                     PIC X(25).
+           05  PT-STATE                    PIC X(02).
+           05  PT-ZIP                      PIC X(09).
+           05  PT-PHONE                    PIC X(10).
+           05  PT-EMAIL                    PIC X(50).
+           05  FILLER                      PIC X(40).
+
+       FD  PREMIUM-CONTROL-RPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  PREMIUM-CONTROL-REC              PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-PRPAY-STATUS              PIC X(02).
+               88  PRPAY-OK                 VALUE '00'.
+               88  PRPAY-EOF                 VALUE '10'.
+           05  WS-PRINV-STATUS               PIC X(02).
+               88  PRINV-OK                  VALUE '00'.
+           05  WS-PRTRM-STATUS               PIC X(02).
+               88  PRTRM-OK                  VALUE '00'.
+           05  WS-PRCTL-STATUS               PIC X(02).
+               88  PRCTL-OK                  VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-PRPAY-EOF-SW              PIC X(01) VALUE 'N'.
+               88  PRPAY-AT-EOF              VALUE 'Y'.
+           05  WS-PAY-FOUND-SW               PIC X(01) VALUE 'N'.
+               88  WS-PAY-IS-FOUND           VALUE 'Y'.
+           05  WS-PRIOR-INV-OPEN-SW          PIC X(01) VALUE 'N'.
+               88  WS-PRIOR-INV-WAS-OPEN     VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * IN-MEMORY COPY OF THE PAYMENT RECEIPT FEED, LOOKED UP BY       *
+      * SUBSCRIBER-ID AND INVOICE PERIOD WHILE BILLING EACH MEMBER     *
+      *----------------------------------------------------------------*
+       01  WS-PAYMENT-TABLE.
+           05  WS-PAY-COUNT                  PIC 9(05) VALUE 0.
+           05  WS-PAY-ENTRY OCCURS 5000 TIMES
+               INDEXED BY WS-PAY-IDX.
+               10  WS-PAY-SUBSCRIBER-ID      PIC X(12).
+               10  WS-PAY-PERIOD             PIC 9(06).
+               10  WS-PAY-AMOUNT             PIC 9(07)V99.
+               10  WS-PAY-DATE               PIC 9(08).
+
+       01  WS-CONTROL-COUNTERS.
+           05  WS-CTR-INVOICES               PIC 9(07) VALUE 0.
+           05  WS-CTR-BILLED-AMT             PIC S9(09)V99 COMP-3
+                                              VALUE 0.
+           05  WS-CTR-PAID-MATCHED           PIC 9(07) VALUE 0.
+           05  WS-CTR-DELINQUENT             PIC 9(07) VALUE 0.
+           05  WS-CTR-TERMS-QUEUED           PIC 9(07) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-SUB-1                      PIC 9(05).
+           05  WS-PAGE-COUNT                  PIC 9(05) VALUE 0.
+           05  WS-LINE-COUNT                  PIC 9(03) VALUE 99.
+           05  WS-LINES-PER-PAGE              PIC 9(03) VALUE 55.
+
+      *----------------------------------------------------------------*
+      * DATE AND BILLING PERIOD WORKING FIELDS                        *
+      *----------------------------------------------------------------*
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-DATE.
+               10  WS-CURR-YYYY              PIC 9(04).
+               10  WS-CURR-MM                PIC 9(02).
+               10  WS-CURR-DD                PIC 9(02).
+           05  WS-CURR-TIME                  PIC X(08).
+
+       01  WS-CURR-DATE-8                    PIC 9(08).
+       01  WS-CURR-PERIOD                    PIC 9(06).
+
+       01  WS-DATE-WORK.
+           05  WS-DATE-WORK-YYYY             PIC 9(04).
+           05  WS-DATE-WORK-MM                PIC 9(02).
+
+       01  WS-PRIOR-PERIOD                   PIC 9(06).
+       01  WS-DUE-DATE                        PIC 9(08).
+
+       01  WS-INVOICE-WORK.
+           05  WS-INV-MEMBER-ID               PIC X(12).
+           05  WS-INV-SUBSCRIBER-ID            PIC X(12).
+           05  WS-INV-GROUP-NUM                PIC X(10).
+           05  WS-INV-PLAN-CODE                PIC X(08).
+           05  WS-INV-COVERAGE-LEVEL            PIC X(02).
+           05  WS-INV-RELATION-CODE             PIC X(02).
+           05  WS-INV-SSN                       PIC X(09).
+           05  WS-INV-LAST-NAME                 PIC X(30).
+           05  WS-INV-FIRST-NAME                PIC X(20).
+           05  WS-INV-DOB                       PIC X(08).
+           05  WS-INV-GENDER                    PIC X(01).
+           05  WS-INV-EFF-DATE                   PIC X(08).
+           05  WS-INV-PCP-NPI                    PIC X(10).
+           05  WS-INV-DIVISION-CD                PIC X(04).
+           05  WS-INV-CLASS-CD                   PIC X(04).
+           05  WS-INV-PREMIUM-AMOUNT             PIC 9(07)V99.
+
+       01  WS-RPT-HEADER-1.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  FILLER                        PIC X(50)
+               VALUE 'HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)'.
+           05  FILLER                        PIC X(30) VALUE SPACES.
+           05  FILLER                        PIC X(06) VALUE 'DATE: '.
+           05  WS-RPT-DATE                   PIC X(10).
+           05  FILLER                        PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-HEADER-2.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  FILLER                        PIC X(50)
+               VALUE 'PREMIUM BILLING AND INVOICING CONTROL REPORT'.
+           05  FILLER                        PIC X(30) VALUE SPACES.
+           05  FILLER                        PIC X(06) VALUE 'PAGE: '.
+           05  WS-RPT-PAGE-NO               PIC Z,ZZ9.
+           05  FILLER                        PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WS-RPT-ACTION                 PIC X(12).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WS-RPT-SUBSCRIBER-ID           PIC X(12).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WS-RPT-PLAN-CODE               PIC X(08).
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WS-RPT-DETAIL                  PIC X(60).
+
+      *----------------------------------------------------------------*
+      * SYBASE SQL COMMUNICATION AREA AND CONNECTION PARAMETERS       *
+      *----------------------------------------------------------------*
+       COPY CPYSQLCA.
+
+      *----------------------------------------------------------------*
+      * HOST VARIABLES FOR THE SUBSCRIBER/PLAN-RATE CURSOR AND THE    *
+      * PAYMENT-MATCH AND DELINQUENCY UPDATES                          *
+      *----------------------------------------------------------------*
+       01  HV-BILLING-VARS.
+           05  HV-BL-MEMBER-ID             PIC X(12).
+           05  HV-BL-SUBSCRIBER-ID         PIC X(12).
+           05  HV-BL-GROUP-NUM             PIC X(10).
+           05  HV-BL-PLAN-CODE             PIC X(08).
+           05  HV-BL-COVERAGE-LEVEL        PIC X(02).
+           05  HV-BL-RELATION-CODE         PIC X(02).
+           05  HV-BL-SSN                   PIC X(09).
+           05  HV-BL-LAST-NAME             PIC X(30).
+           05  HV-BL-FIRST-NAME            PIC X(20).
+           05  HV-BL-DOB                   PIC X(08).
+           05  HV-BL-GENDER                PIC X(01).
+           05  HV-BL-EFF-DATE               PIC X(08).
+           05  HV-BL-PCP-NPI                PIC X(10).
+           05  HV-BL-DIVISION-CD            PIC X(04).
+           05  HV-BL-CLASS-CD               PIC X(04).
+           05  HV-BL-PREMIUM-AMOUNT         PIC S9(07)V99.
+           05  HV-BL-INVOICE-PERIOD         PIC X(06).
+           05  HV-BL-PRIOR-PERIOD           PIC X(06).
+           05  HV-BL-DUE-DATE               PIC X(08).
+           05  HV-BL-CURR-DATE-8            PIC X(08).
+           05  HV-BL-PAID-DATE              PIC X(08).
+           05  HV-BL-OPEN-COUNT             PIC S9(09) COMP-3.
+
+       COPY CPYERROR.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+      *================================================================*
+      * MAINLINE - BILL SUBSCRIBERS, MATCH PAYMENTS, FLAG DELINQUENTS *
+      *================================================================*
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-LOAD-PAYMENT-RECEIPTS
+               THRU 2000-LOAD-PAYMENT-RECEIPTS-EXIT
+           PERFORM 3000-BILL-ACTIVE-SUBSCRIBERS
+               THRU 3000-BILL-ACTIVE-SUBSCRIBERS-EXIT
+           PERFORM 9000-TERMINATION
+           STOP RUN
+           .
+
+       1000-INITIALIZATION.
+      *----------------------------------------------------------------*
+      * ESTABLISH THE CURRENT AND PRIOR BILLING PERIODS, CONNECT TO    *
+      * THE DATABASE, AND OPEN THE OUTPUT FILES                       *
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RPT-DATE
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-START-TIME
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURR-YYYY WS-CURR-MM WS-CURR-DD
+               DELIMITED BY SIZE INTO WS-CURR-DATE-8
+           STRING WS-CURR-YYYY WS-CURR-MM
+               DELIMITED BY SIZE INTO WS-CURR-PERIOD
+           STRING WS-CURR-YYYY WS-CURR-MM '15'
+               DELIMITED BY SIZE INTO WS-DUE-DATE
+
+           MOVE WS-CURR-YYYY TO WS-DATE-WORK-YYYY
+           MOVE WS-CURR-MM   TO WS-DATE-WORK-MM
+           SUBTRACT 1 FROM WS-DATE-WORK-MM
+           IF WS-DATE-WORK-MM = 0
+               MOVE 12 TO WS-DATE-WORK-MM
+               SUBTRACT 1 FROM WS-DATE-WORK-YYYY
+           END-IF
+           STRING WS-DATE-WORK-YYYY WS-DATE-WORK-MM
+               DELIMITED BY SIZE INTO WS-PRIOR-PERIOD
+
+           PERFORM 1100-CONNECT-DATABASE
+
+           OPEN OUTPUT PREMIUM-CONTROL-RPT
+           IF WS-PRCTL-STATUS NOT = '00'
+               MOVE 'PREMIUM-CONTROL-RPT OPEN FAILED' TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           OPEN OUTPUT PREMIUM-INVOICE-FILE
+           IF WS-PRINV-STATUS NOT = '00'
+               MOVE 'PREMIUM-INVOICE-FILE OPEN FAILED' TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           OPEN OUTPUT PREMIUM-TERM-FILE
+           IF WS-PRTRM-STATUS NOT = '00'
+               MOVE 'PREMIUM-TERM-FILE OPEN FAILED' TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           PERFORM 1200-WRITE-REPORT-HEADERS
+
+           DISPLAY 'HCPREMBL - CURRENT BILLING PERIOD: ' WS-CURR-PERIOD
+           DISPLAY 'HCPREMBL - PRIOR BILLING PERIOD:   ' WS-PRIOR-PERIOD
+           .
+
+       1100-CONNECT-DATABASE.
+      *----------------------------------------------------------------*
+      * ESTABLISH SYBASE DATABASE CONNECTION FOR T_MEMBER_ELIG AND     *
+      * T_PLAN_BENEFIT LOOKUPS                                        *
+      *----------------------------------------------------------------*
+           MOVE WS-SYB-SERVER   TO WS-DB-SERVER-NAME
+           MOVE WS-SYB-DATABASE TO WS-DB-DATABASE-NAME
+           MOVE WS-SYB-USER     TO WS-DB-USER-ID
+
+           EXEC SQL
+               CONNECT TO :WS-SYB-SERVER
+               USER :WS-SYB-USER
+               USING :WS-SYB-PASSWORD
+           END-EXEC
+
+           IF WS-SQLCODE NOT = 0
+               STRING 'DATABASE CONNECT FAILED - SQLCODE: '
+                   WS-SQLCODE
+                   DELIMITED BY SIZE
+                   INTO WS-ERR-MESSAGE
+               END-STRING
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           SET WS-DB-CONNECTED TO TRUE
+           MOVE 'C' TO WS-DB-CONN-STATUS
+
+           EXEC SQL
+               USE :WS-SYB-DATABASE
+           END-EXEC
+
+           DISPLAY 'HCPREMBL - DATABASE CONNECTION ESTABLISHED'
+           .
+
+       1200-WRITE-REPORT-HEADERS.
+      *----------------------------------------------------------------*
+      * WRITE REPORT HEADERS TO THE CONTROL REPORT                    *
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-RPT-PAGE-NO
+           WRITE PREMIUM-CONTROL-REC FROM WS-RPT-HEADER-1
+               AFTER ADVANCING PAGE
+           WRITE PREMIUM-CONTROL-REC FROM WS-RPT-HEADER-2
+               AFTER ADVANCING 1 LINE
+           MOVE SPACES TO PREMIUM-CONTROL-REC
+           WRITE PREMIUM-CONTROL-REC
+               AFTER ADVANCING 1 LINE
+           MOVE 3 TO WS-LINE-COUNT
+           .
+
+       1300-WRITE-DETAIL-LINE.
+      *----------------------------------------------------------------*
+      * WRITE ONE DETAIL LINE, PAGING THE CONTROL REPORT AS NEEDED     *
+      *----------------------------------------------------------------*
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADERS
+           END-IF
+           WRITE PREMIUM-CONTROL-REC FROM WS-RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+      *================================================================*
+      * 2000 - LOAD THE LOCKBOX PAYMENT RECEIPT FEED INTO WORKING      *
+      * STORAGE SO EACH SUBSCRIBER'S PRIOR-PERIOD PAYMENT CAN BE       *
+      * LOOKED UP WHILE BILLING RUNS AGAINST THE DATABASE              *
+      *================================================================*
+       2000-LOAD-PAYMENT-RECEIPTS.
+           OPEN INPUT PREMIUM-PAYMENT-FILE
+           IF WS-PRPAY-STATUS NOT = '00'
+               DISPLAY 'HCPREMBL - WARNING: NO PAYMENT RECEIPT FEED '
+                   'FOUND - ' WS-PRPAY-STATUS
+               GO TO 2000-LOAD-PAYMENT-RECEIPTS-EXIT
+           END-IF
+
+           PERFORM UNTIL PRPAY-AT-EOF
+               OR WS-PAY-COUNT >= 5000
+               READ PREMIUM-PAYMENT-FILE
+                   AT END
+                       SET PRPAY-AT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-PAY-COUNT
+                       MOVE PP-SUBSCRIBER-ID TO
+                           WS-PAY-SUBSCRIBER-ID(WS-PAY-COUNT)
+                       MOVE PP-INVOICE-PERIOD TO
+                           WS-PAY-PERIOD(WS-PAY-COUNT)
+                       MOVE PP-PAID-AMOUNT TO
+                           WS-PAY-AMOUNT(WS-PAY-COUNT)
+                       MOVE PP-PAID-DATE TO
+                           WS-PAY-DATE(WS-PAY-COUNT)
+               END-READ
+           END-PERFORM
+
+           CLOSE PREMIUM-PAYMENT-FILE
+           DISPLAY 'HCPREMBL - PAYMENT RECEIPTS LOADED: ' WS-PAY-COUNT
+           .
+       2000-LOAD-PAYMENT-RECEIPTS-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 3000 - CURSOR OVER EVERY ACTIVE SUBSCRIBER, BILL THE CURRENT   *
+      * PERIOD'S PREMIUM, SETTLE THE PRIOR PERIOD, AND QUEUE A         *
+      * NON-PAYMENT TERMINATION FOR ANY SUBSCRIBER STILL DELINQUENT    *
+      *================================================================*
+       3000-BILL-ACTIVE-SUBSCRIBERS.
+           EXEC SQL
+               DECLARE SUBSCRIBER_CURSOR CURSOR FOR
+               SELECT me.member_id, me.subscriber_id, me.group_num,
+                      me.plan_code, me.coverage_level,
+                      me.relation_code, me.ssn, me.last_name,
+                      me.first_name, me.dob, me.gender, me.eff_date,
+                      me.pcp_npi, me.division_cd, me.class_cd,
+                      pb.premium_amount
+               FROM   T_MEMBER_ELIG me
+               JOIN   T_PLAN_BENEFIT pb
+                 ON   me.plan_code      = pb.plan_code
+                 AND  me.coverage_level = pb.coverage_level
+               WHERE  me.status        = 'A'
+               AND    me.relation_code = '18'
+           END-EXEC
+
+           EXEC SQL
+               OPEN SUBSCRIBER_CURSOR
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH SUBSCRIBER_CURSOR
+                   INTO   :HV-BL-MEMBER-ID, :HV-BL-SUBSCRIBER-ID,
+                          :HV-BL-GROUP-NUM, :HV-BL-PLAN-CODE,
+                          :HV-BL-COVERAGE-LEVEL, :HV-BL-RELATION-CODE,
+                          :HV-BL-SSN, :HV-BL-LAST-NAME,
+                          :HV-BL-FIRST-NAME, :HV-BL-DOB,
+                          :HV-BL-GENDER, :HV-BL-EFF-DATE,
+                          :HV-BL-PCP-NPI, :HV-BL-DIVISION-CD,
+                          :HV-BL-CLASS-CD, :HV-BL-PREMIUM-AMOUNT
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM 3100-BILL-ONE-SUBSCRIBER
+                       THRU 3100-BILL-ONE-SUBSCRIBER-EXIT
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE SUBSCRIBER_CURSOR
+           END-EXEC
+
+           CLOSE PREMIUM-INVOICE-FILE
+           CLOSE PREMIUM-TERM-FILE
+           .
+       3000-BILL-ACTIVE-SUBSCRIBERS-EXIT.
+           EXIT.
+
+       3100-BILL-ONE-SUBSCRIBER.
+      *----------------------------------------------------------------*
+      * GENERATE THE CURRENT PERIOD'S INVOICE, THEN SETTLE THE PRIOR  *
+      * PERIOD'S INVOICE AGAINST THE PAYMENT RECEIPT FEED              *
+      *----------------------------------------------------------------*
+           MOVE HV-BL-PREMIUM-AMOUNT TO WS-INV-PREMIUM-AMOUNT
+           ADD 1 TO WS-CTR-INVOICES
+           ADD WS-INV-PREMIUM-AMOUNT TO WS-CTR-BILLED-AMT
+
+           MOVE SPACES TO PREMIUM-INVOICE-REC
+           MOVE HV-BL-SUBSCRIBER-ID TO PI-SUBSCRIBER-ID
+           MOVE HV-BL-GROUP-NUM     TO PI-GROUP-NUM
+           MOVE HV-BL-PLAN-CODE     TO PI-PLAN-CODE
+           MOVE HV-BL-COVERAGE-LEVEL TO PI-COVERAGE-LEVEL
+           MOVE WS-CURR-PERIOD      TO PI-INVOICE-PERIOD
+           MOVE WS-INV-PREMIUM-AMOUNT TO PI-PREMIUM-AMOUNT
+           MOVE WS-DUE-DATE         TO PI-DUE-DATE
+           SET PI-STATUS-BILLED TO TRUE
+           WRITE PREMIUM-INVOICE-REC
+
+           MOVE WS-CURR-PERIOD      TO HV-BL-INVOICE-PERIOD
+           MOVE WS-CURR-DATE-8      TO HV-BL-CURR-DATE-8
+
+           EXEC SQL
+               INSERT INTO T_PREMIUM_INVOICE
+                   (subscriber_id, group_num, plan_code,
+                    coverage_level, invoice_period,
+                    premium_amount, due_date, paid_ind,
+                    create_dt, create_pgm)
+               VALUES
+                   (:HV-BL-SUBSCRIBER-ID, :HV-BL-GROUP-NUM,
+                    :HV-BL-PLAN-CODE, :HV-BL-COVERAGE-LEVEL,
+                    :HV-BL-INVOICE-PERIOD, :HV-BL-PREMIUM-AMOUNT,
+                    :WS-DUE-DATE, 'N',
+                    :HV-BL-CURR-DATE-8, 'HCPREMBL')
+           END-EXEC
+
+           MOVE 'BILLED' TO WS-RPT-ACTION
+           MOVE HV-BL-SUBSCRIBER-ID TO WS-RPT-SUBSCRIBER-ID
+           MOVE HV-BL-PLAN-CODE TO WS-RPT-PLAN-CODE
+           STRING 'PERIOD ' WS-CURR-PERIOD ' PREMIUM '
+               WS-INV-PREMIUM-AMOUNT
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+
+           PERFORM 3200-SETTLE-PRIOR-PERIOD
+               THRU 3200-SETTLE-PRIOR-PERIOD-EXIT
+           .
+       3100-BILL-ONE-SUBSCRIBER-EXIT.
+           EXIT.
+
+       3200-SETTLE-PRIOR-PERIOD.
+      *----------------------------------------------------------------*
+      * CHECK THE PRIOR PERIOD'S INVOICE - IF A MATCHING PAYMENT       *
+      * RECEIPT CAME IN, MARK IT PAID; IF NOT, AND THE INVOICE WAS     *
+      * STILL OPEN, FLAG THE SUBSCRIBER DELINQUENT AND QUEUE A         *
+      * NON-PAYMENT TERMINATION                                        *
+      *----------------------------------------------------------------*
+           MOVE WS-PRIOR-PERIOD     TO HV-BL-PRIOR-PERIOD
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :HV-BL-OPEN-COUNT
+               FROM   T_PREMIUM_INVOICE
+               WHERE  subscriber_id   = :HV-BL-SUBSCRIBER-ID
+               AND    invoice_period  = :HV-BL-PRIOR-PERIOD
+               AND    paid_ind        = 'N'
+           END-EXEC
+
+           IF SQLCODE NOT = 0 OR HV-BL-OPEN-COUNT = 0
+               GO TO 3200-SETTLE-PRIOR-PERIOD-EXIT
+           END-IF
+
+           SET WS-PRIOR-INV-WAS-OPEN TO TRUE
+           PERFORM 3210-FIND-PRIOR-PAYMENT
+
+           IF WS-PAY-IS-FOUND
+               MOVE WS-PAY-DATE(WS-PAY-IDX) TO HV-BL-PAID-DATE
+               EXEC SQL
+                   UPDATE T_PREMIUM_INVOICE
+                   SET    paid_ind = 'Y',
+                          paid_dt  = :HV-BL-PAID-DATE
+                   WHERE  subscriber_id  = :HV-BL-SUBSCRIBER-ID
+                   AND    invoice_period = :HV-BL-PRIOR-PERIOD
+                   AND    paid_ind       = 'N'
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-CTR-PAID-MATCHED
+                   EXEC SQL
+                       UPDATE T_MEMBER_ELIG
+                       SET    billing_status = 'P'
+                       WHERE  member_id      = :HV-BL-MEMBER-ID
+                   END-EXEC
+
+                   MOVE 'PAID' TO WS-RPT-ACTION
+                   MOVE HV-BL-SUBSCRIBER-ID TO WS-RPT-SUBSCRIBER-ID
+                   MOVE HV-BL-PLAN-CODE TO WS-RPT-PLAN-CODE
+                   STRING 'PERIOD ' WS-PRIOR-PERIOD
+                       ' PAYMENT MATCHED'
+                       DELIMITED BY SIZE INTO WS-RPT-DETAIL
+                   PERFORM 1300-WRITE-DETAIL-LINE
+               END-IF
+           ELSE
+               ADD 1 TO WS-CTR-DELINQUENT
+               EXEC SQL
+                   UPDATE T_MEMBER_ELIG
+                   SET    billing_status = 'D'
+                   WHERE  member_id      = :HV-BL-MEMBER-ID
+               END-EXEC
+
+               MOVE 'DELINQUENT' TO WS-RPT-ACTION
+               MOVE HV-BL-SUBSCRIBER-ID TO WS-RPT-SUBSCRIBER-ID
+               MOVE HV-BL-PLAN-CODE TO WS-RPT-PLAN-CODE
+               STRING 'PERIOD ' WS-PRIOR-PERIOD ' UNPAID - '
+                   'NON-PAYMENT TERMINATION QUEUED'
+                   DELIMITED BY SIZE INTO WS-RPT-DETAIL
+               PERFORM 1300-WRITE-DETAIL-LINE
+
+               PERFORM 3300-QUEUE-NONPAYMENT-TERM
+           END-IF
+           .
+       3200-SETTLE-PRIOR-PERIOD-EXIT.
+           EXIT.
+
+       3210-FIND-PRIOR-PAYMENT.
+      *----------------------------------------------------------------*
+      * LOOK UP THIS SUBSCRIBER'S PRIOR-PERIOD PAYMENT IN THE IN-      *
+      * MEMORY RECEIPT TABLE LOADED FROM THE LOCKBOX FEED              *
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-PAY-FOUND-SW
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+               UNTIL WS-SUB-1 > WS-PAY-COUNT
+               IF WS-PAY-SUBSCRIBER-ID(WS-SUB-1) = HV-BL-SUBSCRIBER-ID
+                   AND WS-PAY-PERIOD(WS-SUB-1) = WS-PRIOR-PERIOD
+                   MOVE 'Y' TO WS-PAY-FOUND-SW
+                   SET WS-PAY-IDX TO WS-SUB-1
+               END-IF
+           END-PERFORM
+           .
+
+       3300-QUEUE-NONPAYMENT-TERM.
+      *----------------------------------------------------------------*
+      * BUILD A 834-LAYOUT NON-PAYMENT TERMINATION TRANSACTION FOR     *
+      * HCELIGVR'S 2200-MEMBER-TERMINATION LOGIC TO PICK UP ON ITS     *
+      * NEXT RUN AGAINST ENRL-834-FILE                                 *
+      *----------------------------------------------------------------*
+           MOVE SPACES TO PREMIUM-TERM-REC
+           MOVE '024'                TO PT-TRANS-TYPE
+           MOVE HV-BL-SSN             TO PT-MEMBER-SSN
+           MOVE HV-BL-MEMBER-ID       TO PT-MEMBER-ID
+           MOVE 'Y'                   TO PT-SUBSCRIBER-IND
+           MOVE HV-BL-RELATION-CODE   TO PT-RELATION-CODE
+           MOVE HV-BL-LAST-NAME       TO PT-LAST-NAME
+           MOVE HV-BL-FIRST-NAME      TO PT-FIRST-NAME
+           MOVE HV-BL-DOB             TO PT-DOB
+           MOVE HV-BL-GENDER          TO PT-GENDER
+           MOVE HV-BL-EFF-DATE        TO PT-EFF-DATE
+           MOVE WS-CURR-DATE-8        TO PT-TERM-DATE
+           MOVE HV-BL-PLAN-CODE       TO PT-PLAN-CODE
+           MOVE HV-BL-GROUP-NUM       TO PT-GROUP-NUMBER
+           MOVE HV-BL-DIVISION-CD     TO PT-DIVISION-CODE
+           MOVE HV-BL-CLASS-CD        TO PT-CLASS-CODE
+           MOVE HV-BL-COVERAGE-LEVEL  TO PT-COVERAGE-LEVEL
+           MOVE HV-BL-PCP-NPI         TO PT-PCP-NPI
+           MOVE '002'                 TO PT-TERM-REASON-CODE
+
+           WRITE PREMIUM-TERM-REC
+           ADD 1 TO WS-CTR-TERMS-QUEUED
+           .
+
+       8000-ERROR-HANDLER.
+      *================================================================*
+      * CENTRALIZED ERROR HANDLING                                     *
+      *================================================================*
+           ADD 1 TO WS-ERR-COUNT
+           MOVE 'HCPREMBL' TO WS-ERR-PROGRAM
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           DISPLAY 'HCPREMBL - ERROR: ' WS-ERR-MESSAGE
+           DISPLAY 'HCPREMBL - SEVERITY: ' WS-ERR-SEVERITY
+           DISPLAY 'HCPREMBL - ERROR COUNT: ' WS-ERR-COUNT
+
+           IF WS-ERR-FATAL
+               DISPLAY 'HCPREMBL - FATAL ERROR - ABENDING'
+               PERFORM 9000-TERMINATION
+               STOP RUN
+           END-IF
+           .
+
+       9000-TERMINATION.
+      *================================================================*
+      * PRINT CONTROL TOTALS, CLOSE THE FILES, AND END THE RUN         *
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-END-TIME
+
+           MOVE 'CONTROL TOTALS' TO WS-RPT-ACTION
+           MOVE SPACES TO WS-RPT-SUBSCRIBER-ID
+           MOVE SPACES TO WS-RPT-PLAN-CODE
+
+           STRING 'INVOICES=' WS-CTR-INVOICES
+               ' BILLED=' WS-CTR-BILLED-AMT
+               ' PAID=' WS-CTR-PAID-MATCHED
+               ' DELINQUENT=' WS-CTR-DELINQUENT
+               ' TERMS-QUEUED=' WS-CTR-TERMS-QUEUED
+               DELIMITED BY SIZE
+               INTO WS-RPT-DETAIL
+           END-STRING
+           PERFORM 1300-WRITE-DETAIL-LINE
+
+           DISPLAY '================================================='
+           DISPLAY 'HCPREMBL - PROCESSING STATISTICS'
+           DISPLAY '================================================='
+           DISPLAY 'INVOICES GENERATED:   ' WS-CTR-INVOICES
+           DISPLAY 'TOTAL PREMIUM BILLED: ' WS-CTR-BILLED-AMT
+           DISPLAY 'PAYMENTS MATCHED:     ' WS-CTR-PAID-MATCHED
+           DISPLAY 'MEMBERS DELINQUENT:   ' WS-CTR-DELINQUENT
+           DISPLAY 'TERMINATIONS QUEUED:  ' WS-CTR-TERMS-QUEUED
+           DISPLAY 'ERRORS ENCOUNTERED:   ' WS-ERR-COUNT
+           DISPLAY 'START TIME:           ' WS-STAT-START-TIME
+           DISPLAY 'END TIME:             ' WS-STAT-END-TIME
+           DISPLAY '================================================='
+
+           CLOSE PREMIUM-CONTROL-RPT
+           .
