@@ -0,0 +1,552 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HCBNKREC.
+      *================================================================*
+      * PROGRAM:     HCBNKREC                                          *
+      * DESCRIPTION: BANK RECONCILIATION IMPORT FOR CLEARED CHECKS     *
+      *              READS THE BANK'S DAILY CLEARED-CHECK FILE AND     *
+      *              MATCHES EACH ITEM AGAINST CHECK_REGISTER BY       *
+      *              CHECK NUMBER AND AMOUNT, POSTING THE CLEARED      *
+      *              DATE AND CLOSING THE ITEM OUT ONCE MATCHED.       *
+      *              ITEMS THE BANK REPORTS THAT WE HAVE NO RECORD OF  *
+      *              OR WHOSE CLEARED AMOUNT DOESN'T TIE TO OUR        *
+      *              ISSUED AMOUNT ARE LOGGED AS EXCEPTIONS.  ONCE THE *
+      *              IMPORT IS DONE, ANY CHECK STILL OUTSTANDING PAST  *
+      *              THE ESCHEATMENT REVIEW THRESHOLD IS FLAGGED FOR   *
+      *              STOP-PAYMENT/ESCHEATMENT REVIEW SO STALE ITEMS    *
+      *              DON'T JUST SIT ON THE BOOKS UNNOTICED.            *
+      *                                                                *
+      * SYSTEM:      HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)        *
+      * AUTHOR:      SYSTEMS DEVELOPMENT GROUP                         *
+      * DATE WRITTEN: 2025-05-09                                       *
+      *                                                                *
+      * MODIFICATION LOG:                                              *
+      * DATE       AUTHOR   DESCRIPTION                                *
+      * ---------- -------- ------------------------------------------ *
+      * 2025-05-09 RSALAZAR INITIAL DEVELOPMENT                        *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANK-CLEARED-FILE
+               ASSIGN TO BNKCLR
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BNKCLR-STATUS.
+
+           SELECT BANK-RECON-RPT
+               ASSIGN TO BNKRECRP
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BNKRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------*
+      * DAILY CLEARED-CHECK FILE RECEIVED FROM THE BANK                *
+      *----------------------------------------------------------------*
+       FD  BANK-CLEARED-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  BANK-CLEARED-RECORD.
+           05  BC-CHECK-NUMBER             PIC X(10).
+           05  BC-CLEARED-DATE             PIC X(08).
+           05  BC-CLEARED-AMOUNT           PIC S9(07)V99.
+           05  BC-BANK-REFERENCE           PIC X(15).
+           05  FILLER                      PIC X(38).
+
+       FD  BANK-RECON-RPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  BANK-RECON-REC                  PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-BNKCLR-STATUS            PIC X(02).
+               88  BNKCLR-OK               VALUE '00'.
+               88  BNKCLR-EOF              VALUE '10'.
+           05  WS-BNKRPT-STATUS            PIC X(02).
+               88  BNKRPT-OK               VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-BNKCLR-EOF-SW            PIC X(01) VALUE 'N'.
+               88  WS-BNKCLR-AT-EOF        VALUE 'Y'.
+
+       01  WS-CONTROL-COUNTERS.
+           05  WS-CTR-ITEMS-READ           PIC 9(07) VALUE 0.
+           05  WS-CTR-ITEMS-CLEARED        PIC 9(07) VALUE 0.
+           05  WS-CTR-AMOUNT-MISMATCH      PIC 9(07) VALUE 0.
+           05  WS-CTR-NOT-ON-FILE          PIC 9(07) VALUE 0.
+           05  WS-CTR-ALREADY-CLEARED      PIC 9(07) VALUE 0.
+           05  WS-CTR-VOID-STOP-MATCH      PIC 9(07) VALUE 0.
+           05  WS-CTR-STALE-FLAGGED        PIC 9(07) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-PAGE-COUNT               PIC 9(05) VALUE 0.
+           05  WS-LINE-COUNT               PIC 9(03) VALUE 99.
+           05  WS-LINES-PER-PAGE           PIC 9(03) VALUE 55.
+           05  WS-ESCHEAT-THRESHOLD-DAYS   PIC 9(03) VALUE 090.
+           05  WS-AMOUNT-DIFF              PIC S9(07)V99.
+
+      *----------------------------------------------------------------*
+      * DATE WORKING FIELDS - SAME PATTERN AS HCAGEOUT'S DATE-WORK     *
+      * GROUP AND ITS FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER USAGE   *
+      *----------------------------------------------------------------*
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-DATE.
+               10  WS-CURR-YYYY            PIC 9(04).
+               10  WS-CURR-MM              PIC 9(02).
+               10  WS-CURR-DD              PIC 9(02).
+           05  WS-CURR-TIME                PIC X(08).
+
+       01  WS-CURR-DATE-8                  PIC 9(08).
+       01  WS-INTEGER-DATE-1               PIC S9(09) COMP.
+       01  WS-INTEGER-DATE-2               PIC S9(09) COMP.
+       01  WS-DAYS-OUTSTANDING             PIC S9(09) COMP.
+
+       01  WS-RPT-HEADER-1.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(50)
+               VALUE 'HEALTHCARE CLAIMS PROCESSING SYSTEM (HCPS)'.
+           05  FILLER                      PIC X(30) VALUE SPACES.
+           05  FILLER                      PIC X(06) VALUE 'DATE: '.
+           05  WS-RPT-DATE                 PIC X(10).
+           05  FILLER                      PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-HEADER-2.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  FILLER                      PIC X(50)
+               VALUE 'BANK RECONCILIATION IMPORT CONTROL REPORT'.
+           05  FILLER                      PIC X(30) VALUE SPACES.
+           05  FILLER                      PIC X(06) VALUE 'PAGE: '.
+           05  WS-RPT-PAGE-NO              PIC Z,ZZ9.
+           05  FILLER                      PIC X(36) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-ACTION                PIC X(15).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-CHECK-NUMBER          PIC X(10).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  WS-RPT-DETAIL                PIC X(90).
+
+      *----------------------------------------------------------------*
+      * SYBASE SQL COMMUNICATION AREA AND CONNECTION PARAMETERS       *
+      *----------------------------------------------------------------*
+       COPY CPYSQLCA.
+
+      *----------------------------------------------------------------*
+      * HOST VARIABLES FOR CHECK_REGISTER LOOKUP/UPDATE AND FOR THE   *
+      * OUTSTANDING-ITEM AGING CURSOR                                  *
+      *----------------------------------------------------------------*
+       01  HV-BANK-RECON-VARS.
+           05  HV-BR-CHECK-NUMBER          PIC X(10).
+           05  HV-BR-CHECK-DATE            PIC X(08).
+           05  HV-BR-PAYEE-NAME            PIC X(60).
+           05  HV-BR-NET-AMOUNT            PIC S9(07)V99.
+           05  HV-BR-STATUS                PIC X(02).
+           05  HV-BR-CLEARED-DATE          PIC X(08).
+           05  HV-BR-CURR-DATE-8           PIC X(08).
+
+       COPY CPYERROR.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+      *================================================================*
+      * MAINLINE - IMPORT CLEARED CHECKS, THEN SWEEP FOR STALE ITEMS  *
+      *================================================================*
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-IMPORT-CLEARED-CHECKS
+               THRU 2000-IMPORT-CLEARED-CHECKS-EXIT
+           PERFORM 3000-FLAG-STALE-OUTSTANDING
+               THRU 3000-FLAG-STALE-OUTSTANDING-EXIT
+           PERFORM 9000-TERMINATION
+           STOP RUN
+           .
+
+       1000-INITIALIZATION.
+      *----------------------------------------------------------------*
+      * ESTABLISH THE PROCESSING DATE, CONNECT TO THE DATABASE, AND   *
+      * OPEN THE INPUT AND OUTPUT FILES                                *
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RPT-DATE
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-START-TIME
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURR-YYYY WS-CURR-MM WS-CURR-DD
+               DELIMITED BY SIZE INTO WS-CURR-DATE-8
+           MOVE WS-CURR-DATE-8 TO HV-BR-CURR-DATE-8
+
+           PERFORM 1100-CONNECT-DATABASE
+
+           OPEN OUTPUT BANK-RECON-RPT
+           IF WS-BNKRPT-STATUS NOT = '00'
+               MOVE 'BANK-RECON-RPT OPEN FAILED' TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           OPEN INPUT BANK-CLEARED-FILE
+           IF WS-BNKCLR-STATUS NOT = '00'
+               MOVE 'BANK-CLEARED-FILE OPEN FAILED' TO WS-ERR-MESSAGE
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           PERFORM 1200-WRITE-REPORT-HEADERS
+           .
+
+       1100-CONNECT-DATABASE.
+      *----------------------------------------------------------------*
+      * ESTABLISH SYBASE DATABASE CONNECTION FOR CHECK_REGISTER        *
+      * LOOKUPS AND UPDATES                                            *
+      *----------------------------------------------------------------*
+           MOVE WS-SYB-SERVER   TO WS-DB-SERVER-NAME
+           MOVE WS-SYB-DATABASE TO WS-DB-DATABASE-NAME
+           MOVE WS-SYB-USER     TO WS-DB-USER-ID
+
+           EXEC SQL
+               CONNECT TO :WS-SYB-SERVER
+               USER :WS-SYB-USER
+               USING :WS-SYB-PASSWORD
+           END-EXEC
+
+           IF WS-SQLCODE NOT = 0
+               STRING 'DATABASE CONNECT FAILED - SQLCODE: '
+                   WS-SQLCODE
+                   DELIMITED BY SIZE
+                   INTO WS-ERR-MESSAGE
+               END-STRING
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+
+           SET WS-DB-CONNECTED TO TRUE
+           MOVE 'C' TO WS-DB-CONN-STATUS
+
+           EXEC SQL
+               USE :WS-SYB-DATABASE
+           END-EXEC
+
+           DISPLAY 'HCBNKREC - DATABASE CONNECTION ESTABLISHED'
+           .
+
+       1200-WRITE-REPORT-HEADERS.
+      *----------------------------------------------------------------*
+      * WRITE REPORT HEADERS TO THE RECONCILIATION CONTROL REPORT     *
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-RPT-PAGE-NO
+           WRITE BANK-RECON-REC FROM WS-RPT-HEADER-1
+               AFTER ADVANCING PAGE
+           WRITE BANK-RECON-REC FROM WS-RPT-HEADER-2
+               AFTER ADVANCING 1 LINE
+           MOVE SPACES TO BANK-RECON-REC
+           WRITE BANK-RECON-REC
+               AFTER ADVANCING 1 LINE
+           MOVE 3 TO WS-LINE-COUNT
+           .
+
+       1300-WRITE-DETAIL-LINE.
+      *----------------------------------------------------------------*
+      * WRITE ONE DETAIL LINE, PAGING THE CONTROL REPORT AS NEEDED     *
+      *----------------------------------------------------------------*
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADERS
+           END-IF
+           WRITE BANK-RECON-REC FROM WS-RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+      *================================================================*
+      * 2000 - READ THE BANK'S CLEARED-CHECK FILE AND MATCH EACH ITEM  *
+      * AGAINST CHECK_REGISTER BY CHECK NUMBER AND NET AMOUNT          *
+      *================================================================*
+       2000-IMPORT-CLEARED-CHECKS.
+           PERFORM 2100-READ-BANK-CLEARED-RECORD
+
+           PERFORM UNTIL WS-BNKCLR-AT-EOF
+               ADD 1 TO WS-CTR-ITEMS-READ
+               PERFORM 2200-MATCH-CLEARED-ITEM
+                   THRU 2200-MATCH-CLEARED-ITEM-EXIT
+               PERFORM 2100-READ-BANK-CLEARED-RECORD
+           END-PERFORM
+
+           CLOSE BANK-CLEARED-FILE
+           .
+       2000-IMPORT-CLEARED-CHECKS-EXIT.
+           EXIT.
+
+       2100-READ-BANK-CLEARED-RECORD.
+      *----------------------------------------------------------------*
+      * READ THE NEXT CLEARED-CHECK RECORD FROM THE BANK FILE          *
+      *----------------------------------------------------------------*
+           READ BANK-CLEARED-FILE
+               AT END
+                   SET WS-BNKCLR-AT-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ
+
+           IF NOT WS-BNKCLR-AT-EOF AND NOT BNKCLR-OK
+               STRING 'BANK-CLEARED-FILE READ ERROR - STATUS: '
+                   WS-BNKCLR-STATUS
+                   DELIMITED BY SIZE
+                   INTO WS-ERR-MESSAGE
+               END-STRING
+               MOVE 'F' TO WS-ERR-SEVERITY
+               PERFORM 8000-ERROR-HANDLER
+           END-IF
+           .
+
+       2200-MATCH-CLEARED-ITEM.
+      *----------------------------------------------------------------*
+      * LOOK UP THE CHECK_REGISTER ROW FOR THIS CHECK NUMBER.  IF NONE *
+      * IS FOUND THE BANK KNOWS ABOUT A CHECK WE DON'T - LOG IT.  IF   *
+      * ONE IS FOUND BUT THE CLEARED AMOUNT DOESN'T TIE TO OUR NET     *
+      * AMOUNT, OR THE ITEM IS ALREADY CLEARED, LOG AN EXCEPTION      *
+      * RATHER THAN BLINDLY OVERWRITING THE REGISTER.  OTHERWISE POST *
+      * THE CLEARED DATE AND CLOSE THE ITEM OUT.                       *
+      *----------------------------------------------------------------*
+           MOVE BC-CHECK-NUMBER TO HV-BR-CHECK-NUMBER
+
+           EXEC SQL
+               SELECT PAYEE_NAME, NET_AMOUNT, STATUS
+               INTO   :HV-BR-PAYEE-NAME, :HV-BR-NET-AMOUNT,
+                      :HV-BR-STATUS
+               FROM   CHECK_REGISTER
+               WHERE  CHECK_NUMBER = :HV-BR-CHECK-NUMBER
+           END-EXEC
+
+           IF SQLCODE = 100
+               ADD 1 TO WS-CTR-NOT-ON-FILE
+               MOVE 'NOT-ON-FILE' TO WS-RPT-ACTION
+               MOVE BC-CHECK-NUMBER TO WS-RPT-CHECK-NUMBER
+               STRING 'BANK REPORTS CHECK CLEARED FOR '
+                   BC-CLEARED-AMOUNT
+                   ' BUT NO MATCHING CHECK_REGISTER ROW EXISTS'
+                   DELIMITED BY SIZE INTO WS-RPT-DETAIL
+               PERFORM 1300-WRITE-DETAIL-LINE
+               GO TO 2200-MATCH-CLEARED-ITEM-EXIT
+           END-IF
+
+           IF SQLCODE NOT = 0
+               PERFORM 8100-DATABASE-ERROR
+               GO TO 2200-MATCH-CLEARED-ITEM-EXIT
+           END-IF
+
+           IF HV-BR-STATUS = 'CL'
+               ADD 1 TO WS-CTR-ALREADY-CLEARED
+               MOVE 'ALREADY-CLR' TO WS-RPT-ACTION
+               MOVE BC-CHECK-NUMBER TO WS-RPT-CHECK-NUMBER
+               MOVE 'CHECK_REGISTER ROW IS ALREADY MARKED CLEARED'
+                   TO WS-RPT-DETAIL
+               PERFORM 1300-WRITE-DETAIL-LINE
+               GO TO 2200-MATCH-CLEARED-ITEM-EXIT
+           END-IF
+
+      *--- A CLEARANCE AGAINST A VOIDED OR STOPPED CHECK IS AN       ---
+      *--- EXCEPTION, NOT A CLEARANCE - DO NOT OVERWRITE THE STATUS  ---
+           IF HV-BR-STATUS = 'VD' OR HV-BR-STATUS = 'ST'
+               ADD 1 TO WS-CTR-VOID-STOP-MATCH
+               MOVE 'VOID-STOP' TO WS-RPT-ACTION
+               MOVE BC-CHECK-NUMBER TO WS-RPT-CHECK-NUMBER
+               STRING 'BANK REPORTS CHECK CLEARED BUT '
+                   'CHECK_REGISTER STATUS IS ' HV-BR-STATUS
+                   DELIMITED BY SIZE INTO WS-RPT-DETAIL
+               PERFORM 1300-WRITE-DETAIL-LINE
+               GO TO 2200-MATCH-CLEARED-ITEM-EXIT
+           END-IF
+
+           COMPUTE WS-AMOUNT-DIFF =
+               BC-CLEARED-AMOUNT - HV-BR-NET-AMOUNT
+           IF WS-AMOUNT-DIFF NOT = ZEROS
+               ADD 1 TO WS-CTR-AMOUNT-MISMATCH
+               MOVE 'AMT-MISMATCH' TO WS-RPT-ACTION
+               MOVE BC-CHECK-NUMBER TO WS-RPT-CHECK-NUMBER
+               STRING 'ISSUED ' HV-BR-NET-AMOUNT
+                   ' VS CLEARED ' BC-CLEARED-AMOUNT
+                   ' FOR ' HV-BR-PAYEE-NAME
+                   DELIMITED BY SIZE INTO WS-RPT-DETAIL
+               PERFORM 1300-WRITE-DETAIL-LINE
+               GO TO 2200-MATCH-CLEARED-ITEM-EXIT
+           END-IF
+
+           MOVE BC-CLEARED-DATE TO HV-BR-CLEARED-DATE
+
+           EXEC SQL
+               UPDATE CHECK_REGISTER
+               SET STATUS = 'CL',
+                   CLEARED_DATE = :HV-BR-CLEARED-DATE
+               WHERE CHECK_NUMBER = :HV-BR-CHECK-NUMBER
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               PERFORM 8100-DATABASE-ERROR
+               GO TO 2200-MATCH-CLEARED-ITEM-EXIT
+           END-IF
+
+           EXEC SQL COMMIT END-EXEC
+
+           ADD 1 TO WS-CTR-ITEMS-CLEARED
+           MOVE 'CLEARED' TO WS-RPT-ACTION
+           MOVE BC-CHECK-NUMBER TO WS-RPT-CHECK-NUMBER
+           STRING 'CLEARED ' BC-CLEARED-DATE
+               ' FOR ' HV-BR-PAYEE-NAME
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+           .
+       2200-MATCH-CLEARED-ITEM-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 3000 - CURSOR OVER EVERY CHECK_REGISTER ROW STILL OUTSTANDING  *
+      * (STATUS = 'IS') AND FLAG ANY PAST THE ESCHEATMENT REVIEW       *
+      * THRESHOLD FOR STOP-PAYMENT/ESCHEATMENT REVIEW                  *
+      *================================================================*
+       3000-FLAG-STALE-OUTSTANDING.
+           EXEC SQL
+               DECLARE OUTSTANDING_CURSOR CURSOR FOR
+               SELECT CHECK_NUMBER, CHECK_DATE, PAYEE_NAME, NET_AMOUNT
+               FROM   CHECK_REGISTER
+               WHERE  STATUS = 'IS'
+           END-EXEC
+
+           EXEC SQL
+               OPEN OUTSTANDING_CURSOR
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH OUTSTANDING_CURSOR
+                   INTO   :HV-BR-CHECK-NUMBER, :HV-BR-CHECK-DATE,
+                          :HV-BR-PAYEE-NAME, :HV-BR-NET-AMOUNT
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM 3100-EVALUATE-OUTSTANDING-ITEM
+                       THRU 3100-EVALUATE-OUTSTANDING-ITEM-EXIT
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE OUTSTANDING_CURSOR
+           END-EXEC
+           .
+       3000-FLAG-STALE-OUTSTANDING-EXIT.
+           EXIT.
+
+       3100-EVALUATE-OUTSTANDING-ITEM.
+      *----------------------------------------------------------------*
+      * A CHECK IS STALE ONCE IT HAS BEEN OUTSTANDING LONGER THAN THE  *
+      * ESCHEATMENT REVIEW THRESHOLD (DEFAULT 90 DAYS) - COMPUTE THE   *
+      * ELAPSED DAYS VIA INTEGER-OF-DATE ARITHMETIC, THE SAME PATTERN  *
+      * HCAGEOUT USES FOR ITS OWN AGE-OUT DATE MATH                    *
+      *----------------------------------------------------------------*
+           COMPUTE WS-INTEGER-DATE-1 =
+               FUNCTION INTEGER-OF-DATE(HV-BR-CHECK-DATE)
+           COMPUTE WS-INTEGER-DATE-2 =
+               FUNCTION INTEGER-OF-DATE(HV-BR-CURR-DATE-8)
+           COMPUTE WS-DAYS-OUTSTANDING =
+               WS-INTEGER-DATE-2 - WS-INTEGER-DATE-1
+
+           IF WS-DAYS-OUTSTANDING < WS-ESCHEAT-THRESHOLD-DAYS
+               GO TO 3100-EVALUATE-OUTSTANDING-ITEM-EXIT
+           END-IF
+
+           ADD 1 TO WS-CTR-STALE-FLAGGED
+           MOVE 'STALE-REVIEW' TO WS-RPT-ACTION
+           MOVE HV-BR-CHECK-NUMBER TO WS-RPT-CHECK-NUMBER
+           STRING 'OUTSTANDING ' WS-DAYS-OUTSTANDING
+               ' DAYS - AMOUNT ' HV-BR-NET-AMOUNT
+               ' PAYEE ' HV-BR-PAYEE-NAME
+               ' - REFER FOR STOP-PAYMENT/ESCHEATMENT REVIEW'
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           PERFORM 1300-WRITE-DETAIL-LINE
+           .
+       3100-EVALUATE-OUTSTANDING-ITEM-EXIT.
+           EXIT.
+
+       8000-ERROR-HANDLER.
+      *================================================================*
+      * CENTRALIZED ERROR HANDLING                                     *
+      *================================================================*
+           ADD 1 TO WS-ERR-COUNT
+           MOVE 'HCBNKREC' TO WS-ERR-PROGRAM
+           MOVE FUNCTION CURRENT-DATE TO WS-ERR-TIMESTAMP
+
+           DISPLAY 'HCBNKREC - ERROR: ' WS-ERR-MESSAGE
+           DISPLAY 'HCBNKREC - SEVERITY: ' WS-ERR-SEVERITY
+           DISPLAY 'HCBNKREC - ERROR COUNT: ' WS-ERR-COUNT
+
+           IF WS-ERR-FATAL
+               DISPLAY 'HCBNKREC - FATAL ERROR - ABENDING'
+               PERFORM 9000-TERMINATION
+               STOP RUN
+           END-IF
+           .
+
+       8100-DATABASE-ERROR.
+      *----------------------------------------------------------------*
+      * LOG A NON-FATAL DATABASE ERROR ENCOUNTERED WHILE PROCESSING   *
+      * A SINGLE CLEARED-CHECK ITEM SO THE IMPORT CAN CONTINUE WITH   *
+      * THE REMAINING ITEMS                                            *
+      *----------------------------------------------------------------*
+           STRING 'DATABASE ERROR ON CHECK ' HV-BR-CHECK-NUMBER
+               ' - SQLCODE: ' SQLCODE
+               DELIMITED BY SIZE INTO WS-ERR-MESSAGE
+           END-STRING
+           MOVE 'E' TO WS-ERR-SEVERITY
+           PERFORM 8000-ERROR-HANDLER
+           .
+
+       9000-TERMINATION.
+      *================================================================*
+      * PRINT CONTROL TOTALS, CLOSE THE FILES, AND END THE RUN         *
+      *================================================================*
+           MOVE FUNCTION CURRENT-DATE TO WS-STAT-END-TIME
+
+           MOVE 'CONTROL TOTALS' TO WS-RPT-ACTION
+           MOVE SPACES TO WS-RPT-CHECK-NUMBER
+
+           STRING 'READ=' WS-CTR-ITEMS-READ
+               ' CLEARED=' WS-CTR-ITEMS-CLEARED
+               ' MISMATCH=' WS-CTR-AMOUNT-MISMATCH
+               ' NOT-ON-FILE=' WS-CTR-NOT-ON-FILE
+               ' ALREADY-CLEARED=' WS-CTR-ALREADY-CLEARED
+               ' VOID-STOP-MATCH=' WS-CTR-VOID-STOP-MATCH
+               ' STALE-FLAGGED=' WS-CTR-STALE-FLAGGED
+               DELIMITED BY SIZE
+               INTO WS-RPT-DETAIL
+           END-STRING
+           PERFORM 1300-WRITE-DETAIL-LINE
+
+           DISPLAY '================================================='
+           DISPLAY 'HCBNKREC - PROCESSING STATISTICS'
+           DISPLAY '================================================='
+           DISPLAY 'BANK ITEMS READ:         ' WS-CTR-ITEMS-READ
+           DISPLAY 'CHECKS CLEARED:          ' WS-CTR-ITEMS-CLEARED
+           DISPLAY 'AMOUNT MISMATCHES:       ' WS-CTR-AMOUNT-MISMATCH
+           DISPLAY 'NOT ON FILE:             ' WS-CTR-NOT-ON-FILE
+           DISPLAY 'ALREADY CLEARED:         ' WS-CTR-ALREADY-CLEARED
+           DISPLAY 'VOID/STOP MISMATCHES:    ' WS-CTR-VOID-STOP-MATCH
+           DISPLAY 'STALE ITEMS FLAGGED:     ' WS-CTR-STALE-FLAGGED
+           DISPLAY 'ERRORS ENCOUNTERED:      ' WS-ERR-COUNT
+           DISPLAY 'START TIME:              ' WS-STAT-START-TIME
+           DISPLAY 'END TIME:                ' WS-STAT-END-TIME
+           DISPLAY '================================================='
+
+           CLOSE BANK-RECON-RPT
+           .
